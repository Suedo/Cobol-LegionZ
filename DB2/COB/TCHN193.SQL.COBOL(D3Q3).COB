@@ -37,6 +37,7 @@
 003700        05 W01-SQLCODE PIC S9(06) SIGN LEADING SEPARATE.          00370000
 003800           88 C01W-SQL-OK VALUE +000.                             00380000
 003900           88 C01W-SQL-EOT VALUE  +100.                           00390000
+003910           88 C01W-SQL-NOTFND VALUE +100.                         00391020
 004000           88 C01W-SQL-FNF VALUE  -204.                           00400000
 004100 01 W99-ERROR-REC.                                                00410000
 004200      05 W99-ERR-PARA     PIC X(29).                              00420000
@@ -56,6 +57,7 @@
 005500      05 TMP-NAME     PIC X(35).                                  00550000
 005600      05 TMP-ADDR-TXT PIC X(60).                                  00560000
 005700      05 TMP-CITYLOSS PIC 99.                                     00570000
+005710      05 TMP-DFLT-CITYLOSS PIC 99 VALUE 10.                       00571020
 005800 01 W01-REC-COUNT PIC 99 VALUE ZEROS.                             00580000
 005900 PROCEDURE DIVISION.                                              00590000
 006000 0000-MAIN.                                                       00600000
@@ -139,15 +141,8 @@
 013300      EXIT.                                                       01330001
 013400 3200-PRCS.                                                       01340001
 013500      MOVE '8783999567' TO HV-MEDBILL-CLMPHONE.                   01350001
-013600* INSERT LOSS AMOUNT DEPENDING ON CITY                            01360001
-013700      EVALUATE TRUE                                               01370001
-013800      WHEN IP-CITY = 'NEW YORK'                                   01380001
-013900      MOVE 50 TO TMP-CITYLOSS                                     01390001
-014000      WHEN IP-CITY = 'INDIANA'                                    01400001
-014100      MOVE 22 TO TMP-CITYLOSS                                     01410001
-014200      WHEN OTHER                                                  01420001
-014300      MOVE 10 TO TMP-CITYLOSS                                     01430001
-014400      END-EVALUATE.                                               01440001
+013600* LOOK UP LOSS AMOUNT FOR THE CITY IN TB_CITYLOSS                 01360001
+013610      PERFORM 3210-LOOKUP-CITYLOSS.                               01361020
 014410      DISPLAY 'TMP-CITYLOSS : ' TMP-CITYLOSS.                     01441001
 014500      COMPUTE HV-MEDBILL-LOSSAMT = ( 360 * TMP-CITYLOSS ).        01450001
 014700*                                                                 01470001
@@ -160,41 +155,58 @@
 015500      DISPLAY 'HV-MEDBILL-LOSSAMT : ' HV-MEDBILL-LOSSAMT.         01550001
 015510      PERFORM 4000-UPDT.                                          01551001
 015600      EXIT.                                                       01560001
-015610 4000-UPDT.                                                       01561001
-015620      EXEC SQL                                                    01562001
-015630           INSERT INTO TB_MEDBILL VALUES                          01563001
-015640                  ( :HV-MEDBILL-CLMID,                            01564001
-015650                    :HV-MEDBILL-CLMNAME:HV-IND-CLMNAME,           01565001
-015660                    :HV-MEDBILL-CLMADDRESS,                       01566001
-015670                    :HV-MEDBILL-CLMPHONE,                         01567001
-015680                    :HV-MEDBILL-LOSSAMT )                         01568001
-015692      END-EXEC.                                                   01569201
-015693      MOVE SQLCODE TO W01-SQLCODE.                                01569301
-015694      DISPLAY 'SQLCODE : ' W01-SQLCODE.                           01569401
-015695      EVALUATE TRUE                                               01569501
-015696          WHEN C01W-SQL-OK                                        01569601
-015697          DISPLAY ' UPDATE SUCCESSFUL '                           01569701
-015698          WHEN OTHER                                              01569801
-015699          DISPLAY ' NOT SUCCESSFUL '                              01569901
-015700          PERFORM 9500-SQL-ERR-PARA                               01570001
-015701      END-EVALUATE.                                               01570101
-015710 5000-CLOSE.                                                      01571001
-015800      CLOSE TI000-IP-FILE.                                        01580001
-015900      EXIT.                                                       01590001
-016000 9000-ERR-HANDLER.                                                01600001
-016100      DISPLAY W99-ERROR-REC.                                      01610001
-016200      MOVE 30 TO RETURN-CODE.                                     01620001
-016300      STOP RUN.                                                   01630001
-016400 9500-SQL-ERR-PARA.                                               01640001
-016500      MOVE 0 TO DSN-IDX.                                          01650001
-016510      DISPLAY '********************************'.                 01651001
-016520      CALL 'DSNTIAR' USING SQLCA W99-DSNTIAR-MSG DSNTIAR-RECL     01652001
-016530      IF RETURN-CODE = 0                                          01653001
-016600      PERFORM VARYING DSN-IDX FROM 1 BY 1 UNTIL                   01660001
-016700              DSN-IDX > 10                                        01670001
-016800          DISPLAY DSNTIAR-MSG-TXT(DSN-IDX)                        01680001
-016900      END-PERFORM                                                 01690001
-016910      ELSE                                                        01691001
-016920         DISPLAY 'RETURN CODE : ' RETURN-CODE                     01692001
-016930      END-IF.                                                     01693001
-017000      EXIT.                                                       01700001
+015610 3210-LOOKUP-CITYLOSS.                                            01561021
+015620      EXEC SQL                                                    01562021
+015630           SELECT CITYLOSS INTO :TMP-CITYLOSS                     01563021
+015640                  FROM TB_CITYLOSS                                01564021
+015650                  WHERE CITY = :IP-CITY                           01565021
+015660      END-EXEC.                                                   01566021
+015670      MOVE SQLCODE TO W01-SQLCODE.                                01567021
+015680      EVALUATE TRUE                                               01568021
+015690          WHEN C01W-SQL-OK                                        01569021
+015700          CONTINUE                                                01570021
+015710          WHEN C01W-SQL-NOTFND                                    01571021
+015720          DISPLAY 'CITY NOT IN TB_CITYLOSS - USING DEFAULT '      01572021
+015730          MOVE TMP-DFLT-CITYLOSS TO TMP-CITYLOSS                  01573021
+015740          WHEN OTHER                                              01574021
+015750          PERFORM 9500-SQL-ERR-PARA                               01575021
+015760      END-EVALUATE.                                               01576021
+015770      EXIT.                                                       01577021
+015780 4000-UPDT.                                                       01578021
+015790      EXEC SQL                                                    01579021
+015800           INSERT INTO TB_MEDBILL VALUES                          01580021
+015810                  ( :HV-MEDBILL-CLMID,                            01581021
+015820                    :HV-MEDBILL-CLMNAME:HV-IND-CLMNAME,           01582021
+015830                    :HV-MEDBILL-CLMADDRESS,                       01583021
+015840                    :HV-MEDBILL-CLMPHONE,                         01584021
+015850                    :HV-MEDBILL-LOSSAMT )                         01585021
+015860      END-EXEC.                                                   01586021
+015870      MOVE SQLCODE TO W01-SQLCODE.                                01587021
+015880      DISPLAY 'SQLCODE : ' W01-SQLCODE.                           01588021
+015890      EVALUATE TRUE                                               01589021
+015900          WHEN C01W-SQL-OK                                        01590021
+015910          DISPLAY ' UPDATE SUCCESSFUL '                           01591021
+015920          WHEN OTHER                                              01592021
+015930          DISPLAY ' NOT SUCCESSFUL '                              01593021
+015940          PERFORM 9500-SQL-ERR-PARA                               01594021
+015950      END-EVALUATE.                                               01595021
+015960 5000-CLOSE.                                                      01596021
+015970      CLOSE TI000-IP-FILE.                                        01597021
+015980      EXIT.                                                       01598021
+015990 9000-ERR-HANDLER.                                                01599021
+016000      DISPLAY W99-ERROR-REC.                                      01600021
+016010      MOVE 30 TO RETURN-CODE.                                     01601021
+016020      STOP RUN.                                                   01602021
+016030 9500-SQL-ERR-PARA.                                               01603021
+016040      MOVE 0 TO DSN-IDX.                                          01604021
+016050      DISPLAY '********************************'.                 01605021
+016060      CALL 'DSNTIAR' USING SQLCA W99-DSNTIAR-MSG DSNTIAR-RECL     01606021
+016070      IF RETURN-CODE = 0                                          01607021
+016080      PERFORM VARYING DSN-IDX FROM 1 BY 1 UNTIL                   01608021
+016090              DSN-IDX > 10                                        01609021
+016100          DISPLAY DSNTIAR-MSG-TXT(DSN-IDX)                        01610021
+016110      END-PERFORM                                                 01611021
+016120      ELSE                                                        01612021
+016130         DISPLAY 'RETURN CODE : ' RETURN-CODE                     01613021
+016140      END-IF.                                                     01614021
+016150      EXIT.                                                       01615021
