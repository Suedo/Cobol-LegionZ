@@ -81,6 +81,8 @@
 008100      05 W99-ERR-DESC     PIC X(30).                              00810001
 008200      05 W99-ERR-CODE     PIC X(7).                               00820001
 008300**                                                                00830001
+008350 01 W99-REJ-REASON     PIC X(15).                                 00835011
+008360 01 W99-REJ-CNTR      PIC 9(6) VALUE ZEROS.                       00836012
 008400********* FOR DSNTIAR                                             00840001
 008500 01 W01-DSNTIAR.                                                  00850001
 008600      05 W01-SQL-ERR-VAR.                                         00860001
@@ -101,6 +103,7 @@
 010100 1000-INIT-PARA.                                                  01010001
 010200       INITIALIZE W01-G-ERROR-VAR.                                01020001
 010300       INITIALIZE W99-ERROR-REC.                                  01030001
+010310       MOVE ZEROS TO W99-REJ-CNTR.                                01031012
 010400 1000-INIT-EXIT.                                                  01040001
 010500      EXIT.                                                       01050001
 010600 2000-OPEN-PARA.                                                  01060001
@@ -148,8 +151,13 @@
 014800              WHEN "D"                                            01480002
 014900                 PERFORM 3300-DELETE-PARA THRU                    01490004
 015000                         3300-DELETE-EXIT                         01500004
+015010              WHEN "L"                                            01501000
+015020                 PERFORM 3400-LOOKUP-PARA THRU                    01502000
+015030                         3400-LOOKUP-EXIT                         01503000
 015100              WHEN OTHER                                          01510002
 015200               DISPLAY "FLAG VARIABLE IS INVALID " TI000-EMP-FLAG 01520002
+015210               MOVE "INVALID FLAG   " TO W99-REJ-REASON           01521011
+015220               PERFORM 3600-ERR-WRITE THRU 3600-ERR-WRITE-EXIT    01522011
 015300              END-EVALUATE                                        01530004
 015400*         ********************************************************01540002
 015500          WHEN C01W-FST-INEOF                                     01550002
@@ -235,6 +243,7 @@
 023000            DISPLAY "UPDATE SUCCESSFULL"                          02300005
 023100           WHEN C01W-SQL-RECNOTFOUND                              02310005
 023200             DISPLAY " REC NOT FOUND "                            02320005
+023210             MOVE "REC NOT FOUND  " TO W99-REJ-REASON             02321011
 023300             PERFORM 3600-ERR-WRITE THRU 3600-ERR-WRITE-EXIT      02330005
 023400           WHEN W01-SQLCODE < 0                                   02340005
 023500           MOVE "3200-UPDATE-PARA " TO W99-ERR-PARA               02350010
@@ -257,6 +266,7 @@
 025200            DISPLAY "DELETE SUCCESSFULL"                          02520005
 025300           WHEN C01W-SQL-RECNOTFOUND                              02530005
 025400             DISPLAY " REC NOT FOUND "                            02540005
+025410             MOVE "REC NOT FOUND  " TO W99-REJ-REASON             02541011
 025500             PERFORM 3600-ERR-WRITE THRU 3600-ERR-WRITE-EXIT      02550005
 025600           WHEN W01-SQLCODE < 0                                   02560005
 025700             DISPLAY "DELETE FAILED"                              02570005
@@ -267,17 +277,48 @@
 026200                  THRU 9500-SQL-ERROR-EXIT.                       02620005
 026300 3300-DELETE-EXIT.                                                02630002
 026400        EXIT.                                                     02640006
-026500 3600-ERR-WRITE.                                                  02650005
+026410 3400-LOOKUP-PARA.                                                02641000
+026420        EXEC SQL                                                  02642000
+026430          SELECT EMPNAME, EMPADDR                                 02643000
+026440            INTO :HV-EMPNAME:HV-IND-EMPNAME,                      02644000
+026450                 :HV-EMPADDR:HV-IND-EMPADDR                       02645000
+026460            FROM TB_EMPLOYEE                                      02646000
+026470           WHERE EMPID = :HV-EMPID                                02647000
+026480        END-EXEC.                                                 02648000
+026485        MOVE SQLCODE TO W01-SQLCODE.                              02648544
+026491         EVALUATE TRUE                                            02649100
+026492           WHEN C01W-SQL-SUCCESS                                  02649200
+026493            DISPLAY "LOOKUP RESULT"                               02649300
+026494            DISPLAY HV-EMPID " " HV-EMPNAME " " HV-EMPADDR        02649400
+026495           WHEN C01W-SQL-RECNOTFOUND                              02649500
+026496             DISPLAY " REC NOT FOUND "                            02649600
+026497             MOVE "REC NOT FOUND  " TO W99-REJ-REASON             02649700
+026498             PERFORM 3600-ERR-WRITE THRU 3600-ERR-WRITE-EXIT      02649800
+026499           WHEN W01-SQLCODE < 0                                   02649900
+026501           MOVE "3400-LOOKUP-PARA " TO W99-ERR-PARA               02650100
+026502           MOVE " WHILE LOOKING UP THE TABLE" TO W99-ERR-DESC     02650200
+026503           MOVE W01-SQLCODE     TO W99-ERR-CODE                   02650300
+026504             DISPLAY "LOOKUP FAILED"                              02650400
+026505             PERFORM 9500-SQL-ERROR-PARA                          02650500
+026506                  THRU 9500-SQL-ERROR-EXIT.                       02650600
+026507 3400-LOOKUP-EXIT.                                                02650700
+026508        EXIT.                                                     02650800
+026509 3600-ERR-WRITE.                                                  02650900
 026600        MOVE HV-EMPID TO RO000-EMP-NUM.                           02660006
 026700        MOVE TI000-EMP-FLAG TO RO000-EMP-FLAG.                    02670006
-026800        MOVE "REC NOT FOUND " TO  RO000-EMP-REASON.               02680006
+026800        MOVE W99-REJ-REASON TO RO000-EMP-REASON.                  02680007
 026900        WRITE RO000-EMP-REC.                                      02690006
+026910      ADD 1 TO W99-REJ-CNTR.                                      02691012
 027000        IF C01W-FST-OUTSUCCESS                                    02700006
 027100          DISPLAY RO000-EMP-REC " WRITTEN SUCCESSFULLY ".         02710006
 027200 3600-ERR-WRITE-EXIT.                                             02720005
 027300        EXIT.                                                     02730005
 027400 4000-CLOSE-PARA.                                                 02740001
 027500        CLOSE RO000-EMP-ERR TI000-EMP-TRAN.                       02750001
+027510      IF W99-REJ-CNTR > 0                                         02751012
+027520         DISPLAY "REJECT FILE HAS " W99-REJ-CNTR " ENTRIES"       02752012
+027530         MOVE 4 TO RETURN-CODE                                    02753012
+027540      END-IF.                                                     02754012
 027600 4000-CLOSE-EXIT.                                                 02760001
 027700        EXIT.                                                     02770001
 027800 9000-ERROR-PARA.                                                 02780001
