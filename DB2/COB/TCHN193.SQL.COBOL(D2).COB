@@ -26,37 +26,45 @@
 002600 FD IP-FILE RECORDING MODE F.                                     00260002
 002700**INPUT PS FILE                                                   00270001
 002800**TCHN193.BUS.SERVMOD.DET                                         00280001
-002900 01 IP-REC                                                        00290001
+002900 01 IP-REC.                                                       00290003
 003000         05 IP-BUSNO  PIC X(4).                                   00300001
-003100         05 F   PIC X.                                            00310001
+003100         05 FILLER PIC X.                                         00310003
 003200         05 IP-BUSTYP PIC X(3).                                   00320001
-003300         05 F   PIC X.                                            00330001
+003300         05 FILLER PIC X.                                         00330003
 003400         05 IP-BUSSTRT PIC X(15).                                 00340001
-003500         05 F   PIC X.                                            00350001
+003500         05 FILLER PIC X.                                         00350003
 003600         05 IP-END  PIC X(15).                                    00360001
-003700         05 F   PIC X(42).                                        00370001
+003700         05 FILLER PIC X(42).                                     00370003
 003800**VALID RECORDS WILL GO HERE                                      00380001
 003900**TCHN193.BUS.SERV.UPDDET                                         00390001
-004000  01 OPV-REC                                                      00400001
+004000  01 OPV-REC.                                                     00400003
 004100          05 OPV-BUSNO PIC X(4).                                  00410001
-004200          05 F   PIC X.                                           00420001
+004200          05 FILLER PIC X.                                        00420003
 004300          05 OPV-BUSTYP PIC X(3).                                 00430001
-004400          05 F   PIC X.                                           00440001
+004400          05 FILLER PIC X.                                        00440003
 004500          05 OPV-BUSSTRT PIC X(15).                               00450001
-004600          05 F   PIC X.                                           00460001
+004600          05 FILLER PIC X.                                        00460003
 004700          05 OPV-END  PIC X(15).                                  00470001
-004800          05 F   PIC X(42).                                       00480001
+004800          05 FILLER PIC X(42).                                    00480003
+004810  01 OPV-TRAILER REDEFINES OPV-REC.                               00481003
+004820          05 OPV-TR-LABEL PIC X(10) VALUE "TRAILER-CT".           00482003
+004830          05 OPV-TR-CNT   PIC 9(6).                               00483003
+004840          05 FILLER       PIC X(66).                              00484003
 004900**INVALID RECORDS WILL GO HERE                                    00490001
 005000**TCHN193.BUS.INV.ERRDET                                          00500001
-005100  01 OPINV-REC                                                    00510001
+005100  01 OPINV-REC.                                                   00510003
 005200          05 OPINV-BUSNO  PIC X(4).                               00520001
-005300          05 F    PIC X.                                          00530001
+005300          05 FILLER PIC X.                                        00530003
 005400          05 OPINV-BUSTYP  PIC X(3).                              00540001
-005500          05 F    PIC X.                                          00550001
+005500          05 FILLER PIC X.                                        00550003
 005600          05 OPINV-BUSSTRT PIC X(15).                             00560001
-005700          05 F    PIC X.                                          00570001
+005700          05 FILLER PIC X.                                        00570003
 005800          05 OPINV-END  PIC X(15).                                00580001
-005900          05 F    PIC X(42).                                      00590001
+005900          05 FILLER PIC X(42).                                    00590003
+005910  01 OPINV-TRAILER REDEFINES OPINV-REC.                           00591003
+005920          05 OPINV-TR-LABEL PIC X(10) VALUE "TRAILER-CT".         00592003
+005930          05 OPINV-TR-CNT   PIC 9(6).                             00593003
+005940          05 FILLER         PIC X(66).                            00594003
 006000 WORKING-STORAGE SECTION.                                         00600002
 006100         EXEC SQL                                                 00610002
 006200             INCLUDE SQLCA                                        00620002
@@ -68,7 +76,8 @@
 006800             DECLARE CUR1 CURSOR FOR                              00680002
 006900                 SELECT * FROM D2_BUSORG                          00690002
 007000             FOR UPDATE OF BUS_START,BUS_END                      00700002
-007100         END-EXEC                                                 00710002
+007050             ORDER BY BUS_NO                                      00705041
+007100         END-EXEC.                                                00710002
 007200  01 WS-FILE-STATUS.                                              00720001
 007300      05 IP-STATUS        PIC XX.                                 00730001
 007400         88 IP-OK            VALUE '00'.                          00740002
@@ -86,13 +95,24 @@
 008600         88 SQL-TABLE-NF     VALUE +204.                          00860002
 008700 01 WS-REC.                                                       00870002
 008800     05 WS-BUSNO     PIC X(4).                                    00880002
-008900     05 F            PIC X.                                       00890002
+008900     05 FILLER       PIC X.                                       00890003
 009000     05 WS-BUSTYP    PIC X(3).                                    00900002
-009100     05 F            PIC X.                                       00910002
+009100     05 FILLER       PIC X.                                       00910003
 009200     05 WS-BUSSTRT   PIC X(15).                                   00920002
-009300     05 F            PIC X.                                       00930002
+009300     05 FILLER       PIC X.                                       00930003
 009400     05 WS-END       PIC X(15).                                   00940002
-009500     05 F            PIC X(42).                                   00950002
+009500     05 FILLER       PIC X(42).                                   00950003
+009510 01 WS-CNTRS.                                                     00951003
+009520     05 IP-CNTR      PIC 9(6) VALUE ZEROS.                        00952003
+009530     05 OPV-CNTR     PIC 9(6) VALUE ZEROS.                        00953003
+009540     05 OPINV-CNTR   PIC 9(6) VALUE ZEROS.                        00954003
+009550 01 COBOL-ERR-MSG.                                                00955003
+009560     05  FILLER      PIC X(10) VALUE "ERROR IN ".                 00956003
+009570     05  PARANAME    PIC X(30).                                   00957003
+009580     05  FILLER      PIC XX VALUE SPACES.                         00958003
+009590     05  FILENAME    PIC X(10) VALUE SPACES.                      00959003
+009591     05  FILLER      PIC X(12) VALUE "FILE STATUS ".              00959103
+009592     05  ERR-STATUS  PIC X(6).                                    00959203
 009600 01 DSN-IDX      PIC 9(3).                                        00960001
 009700 01 DSNTIAR-ERR-MSG.                                              00970001
 009800         05 ERRLEN               PIC S9(4) COMP.                  00980001
@@ -100,82 +120,176 @@
 010000 01 DSNTIAR-RECL                 PIC S9(9) COMP VALUE +80.        01000001
 010100                                                                  01010001
 010200 PROCEDURE DIVISION.                                              01020001
-010300 0000-MAIN-PARA.                                                  01030001
-010400     PERFORM 1000-OPEN THRU 1000-OPEN-EXIT.                       01040001
-010500     PERFORM UNTIL IP-EOF                                         01050001
-010600         PERFORM 2000-READ THRU 1000-READ-EXIT                    01060001
-010700         PERFORM 3000-UPDT THRU 1000-UPDT-EXIT                    01070001
-010800     END-PERFORM.                                                 01080001
-010900     PERFORM 4000-CLOSE THRU 1000-CLOSE-EXIT.                     01090001
-011000     STOP RUN.                                                    01100001
-011100 0000-MAIN-PARA-EXIT.                                             01110001
-011200     EXIT.                                                        01120001
-011300 1000-OPEN                                                        01130001
-011400     OPEN INPUT IP-FILE.                                          01140001
-011500     EVALUATE TRUE                                                01150001
-011600         WHEN IP-OK                                               01160001
-011700             DISPLAY ' IP FILE OPENED SUCCESFULLY '               01170001
-011800         WHEN OTHER                                               01180001
-011900             DISPLAY 'ERR OPENING IP-FILE . CODE : ' IP-STATUS.   01190001
-012000     END-EVALUATE.                                                01200001
-012100     OPEN OUTPUT OPV-FILE.                                        01210001
-012200     EVALUATE TRUE                                                01220001
-012300         WHEN OPV-OK.                                             01230001
-012400             DISPLAY ' OPV OPNENED '.                             01240001
-012500         WHEN OTHER                                               01250001
-012600             DISPLAY 'ERR OPENING OPV-FILE . CODE : ' OPV-STATUS. 01260001
-012700     END-EVALUATE.                                                01270001
-012800     OPEN OUTPUT OPINV-FILE.                                      01280001
-012900         EVALUATE TRUE                                            01290001
-013000             WHEN OPINV-OK.                                       01300001
-013100                 DISPLAY ' OPV OPNENED '.                         01310001
-013200             WHEN OTHER                                           01320001
-013300                 DISPLAY 'ERR OPENING OPINV-FILE.CODE:'           01330001
-013400     OPINV-STATUS.                                                01340001
-013500         END-EVALUATE.                                            01350001
-013600     EXEC SQL                                                     01360002
-013700         OPEN CUR1                                                01370002
-013800     END-EXEC.                                                    01380002
-013900     EVALUATE TRUE                                                01390002
-014000       WHEN SQL-OK                                                01400002
-014100       DISPLAY 'CURSOR OPENED'                                    01410002
-014200       WHEN OTHER                                                 01420002
-014300        MOVE '1000-READ' TO PARANAME                              01430002
-014400                 MOVE 'CUR1' TO FILENAME                          01440002
-014500                 MOVE WS-SQLCODE TO ERR-STATUS                    01450002
-014600                 PERFORM 9500-SQL-ERR-HANDLER                     01460002
-014700      END-EVALUATE.                                               01470002
-014710 2000-READ.                                                       01471002
-014720     READ IP-FILE.                                                01472002
-014730     EVALUATE TRUE                                                01473002
-014740         WHEN IP-OK                                               01474002
-014750         DISPLAY 'IPFILE OPEND'                                   01475002
-014760         WHEN IP-EOF                                              01476002
-014770         DISPLAY 'ALL RECORDS READ'                               01477002
-014780         WHEN OTHER                                               01478002
-014790             MOVE '2000-READ' TO PARANAME.                        01479002
-014791             MOVE 'IP-FILE' TO FILENAME.                          01479102
-014792             MOVE IP-STATUS TO ERR-STATUS.                        01479202
-014793             PERFORM 9500-SQL-ERR-HANDLER                         01479302
-014794     END-EVALUATE.                                                01479402
-014795                                                                  01479502
-014796 2000-READ-EXIT.                                                  01479602
-014797     EXIT.                                                        01479702
-014798 3000-UPDT.                                                       01479802
-014800 9000-COB-ERR-HANDLER.                                            01480001
-014900     DISPLAY COBOL-ERR-MSG.                                       01490001
-015000     MOVE 30 TO RETURN-CODE.                                      01500001
-015100     STOP RUN.                                                    01510001
-015200                                                                  01520001
-015300 9500-SQL-ERR-HANDLER.                                            01530001
-015400         DISPLAY '********9500-SQL-ERR**********'.                01540001
-015500         DISPLAY COBOL-ERR-MSG.                                   01550001
-015600         MOVE 0 TO DSN-IDX.                                       01560001
-015700         CALL 'DSNTIAR' USING SQLCA DSNTIAR-ERR-MSG DSNTIAR-RECL. 01570001
-015800         IF RETURN-CODE = 30                                      01580001
-015900             PERFORM VARYING DSN-IDX FROM 1 BY 1 UNTIL DSN-IDX >  01590001
-016000                               10 DISPLAY DSNTIAR-ERR-MSG(DSN-IDX)01600001
-016100             DISPLAY DSNTIAR-ERR-MSG(DSN-IDX)                     01610001
-016200             END-PERFORM.                                         01620001
-016300         ELSE SNTIAR RET-CODE :' RETURN-CODE.                     01630001
-016400             DISPLAY 'DSNTIAR RET-CODE :' RETURN-CODE.            01640001
+010300 0000-MAIN-PARA.                                                  01030004
+010310     PERFORM 1000-OPEN THRU 1000-OPEN-EXIT.                       01031004
+010320     PERFORM UNTIL IP-EOF                                         01032004
+010330         PERFORM 2000-READ THRU 2000-READ-EXIT                    01033004
+010340         EVALUATE TRUE                                            01034004
+010350             WHEN IP-EOF                                          01035004
+010360                 CONTINUE                                         01036004
+010370             WHEN OTHER                                           01037004
+010380                 PERFORM 3000-UPDT THRU 3000-UPDT-EXIT            01038004
+010390         END-EVALUATE                                             01039004
+010400     END-PERFORM.                                                 01040004
+010410     PERFORM 4000-CLOSE THRU 4000-CLOSE-EXIT.                     01041004
+010420     STOP RUN.                                                    01042004
+010430 0000-MAIN-PARA-EXIT.                                             01043004
+010440     EXIT.                                                        01044004
+010450 1000-OPEN.                                                       01045004
+010460     OPEN INPUT IP-FILE.                                          01046004
+010470     EVALUATE TRUE                                                01047004
+010480         WHEN IP-OK                                               01048004
+010490             DISPLAY ' IP FILE OPENED SUCCESFULLY '               01049004
+010500         WHEN OTHER                                               01050004
+010510             DISPLAY 'ERR OPENING IP-FILE . CODE : ' IP-STATUS    01051004
+010520     END-EVALUATE.                                                01052004
+010530     OPEN OUTPUT OPV-FILE.                                        01053004
+010540     EVALUATE TRUE                                                01054004
+010550         WHEN OPV-OK                                              01055004
+010560             DISPLAY ' OPV OPNENED '                              01056004
+010570         WHEN OTHER                                               01057004
+010580             DISPLAY 'ERR OPENING OPV-FILE . CODE : ' OPV-STATUS  01058004
+010590     END-EVALUATE.                                                01059004
+010600     OPEN OUTPUT OPINV-FILE.                                      01060004
+010610     EVALUATE TRUE                                                01061004
+010620         WHEN OPINV-OK                                            01062004
+010630             DISPLAY ' OPINV OPENED '                             01063004
+010640         WHEN OTHER                                               01064004
+010650             DISPLAY 'ERR OPENING OPINV-FILE.CODE:' OPINV-STATUS  01065004
+010660     END-EVALUATE.                                                01066004
+010670     EXEC SQL                                                     01067004
+010680         OPEN CUR1                                                01068004
+010690     END-EXEC.                                                    01069004
+010700     EVALUATE TRUE                                                01070004
+010710        WHEN SQL-OK                                               01071004
+010720           DISPLAY 'CURSOR OPENED'                                01072004
+010730        WHEN OTHER                                                01073004
+010740           MOVE '1000-OPEN' TO PARANAME                           01074004
+010750           MOVE 'CUR1' TO FILENAME                                01075004
+010760           MOVE WS-SQLCODE TO ERR-STATUS                          01076004
+010770           PERFORM 9500-SQL-ERR-HANDLER                           01077004
+010780     END-EVALUATE.                                                01078004
+010790 1000-OPEN-EXIT.                                                  01079004
+010800     EXIT.                                                        01080004
+010810 2000-READ.                                                       01081004
+010820     READ IP-FILE.                                                01082004
+010830     EVALUATE TRUE                                                01083004
+010840         WHEN IP-OK                                               01084004
+010850             ADD 1 TO IP-CNTR                                     01085004
+010860             DISPLAY 'IPFILE OPEND'                               01086004
+010870         WHEN IP-EOF                                              01087004
+010880             DISPLAY 'ALL RECORDS READ'                           01088004
+010890         WHEN OTHER                                               01089004
+010900             MOVE '2000-READ' TO PARANAME                         01090004
+010910             MOVE 'IP-FILE' TO FILENAME                           01091004
+010920             MOVE IP-STATUS TO ERR-STATUS                         01092004
+010930             PERFORM 9500-SQL-ERR-HANDLER                         01093004
+010940     END-EVALUATE.                                                01094004
+010950 2000-READ-EXIT.                                                  01095004
+010960     EXIT.                                                        01096004
+010970 3000-UPDT.                                                       01097004
+010980*---------------------------------------------------------        01098004
+010990* VALIDATE THE PROPOSED BUS-START/BUS-END DATES AND ROUTE         01099004
+011000* THE RECORD TO THE VALID OR INVALID OUTPUT FILE.  WHEN           01100004
+011010* VALID, ALSO APPLY THE CHANGE TO THE DB2 ROW VIA CUR1.           01101004
+011020*---------------------------------------------------------        01102004
+011030     EXEC SQL                                                     01103004
+011040         FETCH CUR1 INTO :WS-BUSNO, :WS-BUSTYP,                   01104004
+011050                         :WS-BUSSTRT, :WS-END                     01105004
+011060     END-EXEC.                                                    01106004
+011070     EVALUATE TRUE                                                01107004
+011080        WHEN SQL-EOT                                              01108004
+011085           DISPLAY 'CUR1 EXHAUSTED, IP-FILE RECORD REJECTED : '   01108542
+011086                   IP-BUSNO                                       01108642
+011090           PERFORM 3010-WRITE-INVALID                             01109042
+011095              THRU 3010-WRITE-INVALID-EXIT                        01109542
+011100        WHEN NOT SQL-OK                                           01110004
+011110           MOVE '3000-UPDT' TO PARANAME                           01111004
+011120           MOVE 'CUR1' TO FILENAME                                01112004
+011130           MOVE WS-SQLCODE TO ERR-STATUS                          01113004
+011140           PERFORM 9500-SQL-ERR-HANDLER                           01114004
+011150        WHEN WS-BUSNO NOT = IP-BUSNO                              01115004
+011160           DISPLAY 'CURSOR/FILE BUSNO MISMATCH : ' IP-BUSNO       01116004
+011170                   ' VS ' WS-BUSNO                                01117004
+011180           PERFORM 3010-WRITE-INVALID                             01118004
+011190              THRU 3010-WRITE-INVALID-EXIT                        01119004
+011200        WHEN IP-BUSSTRT = SPACES OR IP-END = SPACES               01120004
+011210                        OR IP-BUSSTRT > IP-END                    01121004
+011220           PERFORM 3010-WRITE-INVALID                             01122004
+011230              THRU 3010-WRITE-INVALID-EXIT                        01123004
+011240        WHEN OTHER                                                01124004
+011250           MOVE IP-BUSSTRT TO WS-BUSSTRT                          01125004
+011260           MOVE IP-END     TO WS-END                              01126004
+011270           EXEC SQL                                               01127004
+011280               UPDATE D2_BUSORG                                   01128004
+011290                  SET BUS_START = :WS-BUSSTRT,                    01129004
+011300                      BUS_END   = :WS-END                         01130004
+011310                WHERE CURRENT OF CUR1                             01131004
+011320           END-EXEC                                               01132004
+011330           EVALUATE TRUE                                          01133004
+011340              WHEN SQL-OK                                         01134004
+011350                 PERFORM 3020-WRITE-VALID                         01135004
+011360                    THRU 3020-WRITE-VALID-EXIT                    01136004
+011370              WHEN OTHER                                          01137004
+011380                 MOVE '3000-UPDT' TO PARANAME                     01138004
+011390                 MOVE 'D2_BUSORG' TO FILENAME                     01139004
+011400                 MOVE WS-SQLCODE TO ERR-STATUS                    01140004
+011410                 PERFORM 9500-SQL-ERR-HANDLER                     01141004
+011420           END-EVALUATE                                           01142004
+011430     END-EVALUATE.                                                01143004
+011440 3000-UPDT-EXIT.                                                  01144004
+011450     EXIT.                                                        01145004
+011460 3010-WRITE-INVALID.                                              01146004
+011470     MOVE IP-BUSNO   TO OPINV-BUSNO.                              01147004
+011480     MOVE IP-BUSTYP  TO OPINV-BUSTYP.                             01148004
+011490     MOVE IP-BUSSTRT TO OPINV-BUSSTRT.                            01149004
+011500     MOVE IP-END     TO OPINV-END.                                01150004
+011510     WRITE OPINV-REC.                                             01151004
+011520     ADD 1 TO OPINV-CNTR.                                         01152004
+011530 3010-WRITE-INVALID-EXIT.                                         01153004
+011540     EXIT.                                                        01154004
+011550 3020-WRITE-VALID.                                                01155004
+011560     MOVE IP-BUSNO   TO OPV-BUSNO.                                01156004
+011570     MOVE IP-BUSTYP  TO OPV-BUSTYP.                               01157004
+011580     MOVE IP-BUSSTRT TO OPV-BUSSTRT.                              01158004
+011590     MOVE IP-END     TO OPV-END.                                  01159004
+011600     WRITE OPV-REC.                                               01160004
+011610     ADD 1 TO OPV-CNTR.                                           01161004
+011620 3020-WRITE-VALID-EXIT.                                           01162004
+011630     EXIT.                                                        01163004
+011640 4000-CLOSE.                                                      01164004
+011650     MOVE "TRAILER-CT" TO OPV-TR-LABEL.                           01165004
+011660     MOVE OPV-CNTR TO OPV-TR-CNT.                                 01166004
+011670     WRITE OPV-REC.                                               01167004
+011680     MOVE "TRAILER-CT" TO OPINV-TR-LABEL.                         01168004
+011690     MOVE OPINV-CNTR TO OPINV-TR-CNT.                             01169004
+011700     WRITE OPINV-REC.                                             01170004
+011710     CLOSE IP-FILE OPV-FILE OPINV-FILE.                           01171004
+011720     EXEC SQL                                                     01172004
+011730         CLOSE CUR1                                               01173004
+011740     END-EXEC.                                                    01174004
+011750     DISPLAY 'IP RECORDS PROCESSED    : ' IP-CNTR.                01175004
+011760     DISPLAY 'OPV RECORDS WRITTEN     : ' OPV-CNTR.               01176004
+011770     DISPLAY 'OPINV RECORDS WRITTEN   : ' OPINV-CNTR.             01177004
+011780 4000-CLOSE-EXIT.                                                 01178004
+011790     EXIT.                                                        01179004
+011800 9000-COB-ERR-HANDLER.                                            01180004
+011810     DISPLAY COBOL-ERR-MSG.                                       01181004
+011820     MOVE 30 TO RETURN-CODE.                                      01182004
+011830     STOP RUN.                                                    01183004
+011840                                                                  01184004
+011850 9500-SQL-ERR-HANDLER.                                            01185004
+011860         DISPLAY '********9500-SQL-ERR**********'.                01186004
+011870         DISPLAY COBOL-ERR-MSG.                                   01187004
+011880         MOVE 0 TO DSN-IDX.                                       01188004
+011890         CALL 'DSNTIAR' USING SQLCA DSNTIAR-ERR-MSG DSNTIAR-RECL. 01189004
+011900         IF RETURN-CODE = 30                                      01190004
+011910             PERFORM VARYING DSN-IDX FROM 1 BY 1 UNTIL DSN-IDX >  01191004
+011920                               10 DISPLAY DSNTIAR-ERR-MSG(DSN-IDX)01192004
+011930             DISPLAY DSNTIAR-ERR-MSG(DSN-IDX)                     01193004
+011940             END-PERFORM.                                         01194004
+011950         ELSE                                                     01195004
+011960             DISPLAY 'DSNTIAR RET-CODE :' RETURN-CODE             01196004
+011970         END-IF.                                                  01197004
+011980         MOVE 30 TO RETURN-CODE.                                  01198004
+011990         STOP RUN.                                                01199004
