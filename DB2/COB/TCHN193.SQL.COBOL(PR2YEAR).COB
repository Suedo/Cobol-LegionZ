@@ -19,6 +19,10 @@
 001900          ORGANIZATION IS SEQUENTIAL                              00190001
 002000          ACCESS MODE IS  SEQUENTIAL                              00200001
 002100          FILE STATUS IS W01-1992-STAT.                           00210001
+002110     SELECT COMB-FILE ASSIGN TO DDCOMB                            00211010
+002120     ORGANIZATION IS SEQUENTIAL                                   00212010
+002130     ACCESS MODE IS  SEQUENTIAL                                   00213010
+002140     FILE STATUS IS W01-COMB-STAT.                                00214010
 002600 DATA DIVISION.                                                   00260001
 002700 FILE SECTION.                                                    00270001
 002710 FD 1991-FILE RECORDING MODE IS F.                                00271003
@@ -31,6 +35,13 @@
 003300       05 OUT-92-NAME PIC X(40).                                  00330001
 003400       05 OUT-92-ASSID PIC 9(6).                                  00340001
 003500       05 OUT-F        PIC X(34).                                 00350001
+003510 FD COMB-FILE RECORDING MODE IS F.                                00351010
+003520 01 OUTREC-COMB.                                                  00352010
+003530      05 COMB-YEAR PIC 9(4).                                      00353010
+003540      05 COMB-F1   PIC X(1).                                      00354010
+003550      05 COMB-NAME PIC X(40).                                     00355010
+003560      05 COMB-ASSID PIC 9(6).                                     00356010
+003570      05 COMB-F2   PIC X(29).                                     00357010
 004000 WORKING-STORAGE SECTION.                                         00400001
 004100       EXEC SQL                                                   00410001
 004200         INCLUDE SQLCA                                            00420003
@@ -42,18 +53,25 @@
 004610*** DECLARE CURSOR                                                00461006
 004700       EXEC SQL                                                   00470001
 004800           DECLARE CUR91 CURSOR FOR                               00480003
-004810            SELECT ASSID,NAME FROM MJ024 WHERE YEAR=1991          00481001
+004810           SELECT ASSID,NAME FROM MJ024 WHERE YEAR=:WS-YEAR-1     00481010
+004811            ORDER BY NAME                                         00481110
 004900       END-EXEC.                                                  00490001
 004910****** DECLARE CURSOR 2                                           00491006
 005000       EXEC SQL                                                   00500001
 005100           DECLARE CUR92 CURSOR FOR                               00510003
-005200            SELECT ASSID,NAME FROM MJ024 WHERE YEAR=1992          00520001
+005200           SELECT ASSID,NAME FROM MJ024 WHERE YEAR=:WS-YEAR-2     00520010
+005201            ORDER BY NAME                                         00520110
 005300       END-EXEC.                                                  00530001
+005310 01 WS-PARM-YEARS.                                                00531008
+005320      05 WS-YEAR-1          PIC S9(4) COMP VALUE +1991.           00532008
+005330      05 WS-YEAR-2          PIC S9(4) COMP VALUE +1992.           00533008
 005400 01 W01-ERROR-STATUS.                                             00540001
 005500      05 W01-1991-STAT PIC XX.                                    00550001
 005600          88 IN-91-SUCCESS VALUE "00".                            00560001
 005700      05 W01-1992-STAT PIC XX.                                    00570001
 005800          88 IN-92-SUCCESS VALUE "00".                            00580001
+005810     05 W01-COMB-STAT PIC XX.                                     00581010
+005820         88 IN-COMB-SUCCESS VALUE "00".                           00582010
 005900 01 W01-SQL-ERRORCODE.                                            00590001
 006000      05 W01-SQLCODE91 PIC S9(6) SIGN LEADING SEPARATE.           00600004
 006100           88 SQL-SUCCESS91 VALUE +000.                           00610001
@@ -74,6 +92,10 @@
 007110 1500-INIT-PARA.                                                  00711001
 007120       MOVE SPACES TO W01-ERROR-STATUS.                           00712001
 007130       INITIALIZE W01-SQLCODE91 W01-SQLCODE92 COUNTERS.           00713003
+007131       DISPLAY "ENTER 1ST YEAR TO PROCESS (E.G. 1991) : ".        00713109
+007132       ACCEPT WS-YEAR-1.                                          00713209
+007133       DISPLAY "ENTER 2ND YEAR TO PROCESS (E.G. 1992) : ".        00713309
+007134       ACCEPT WS-YEAR-2.                                          00713409
 007140 1500-INIT-EXIT.                                                  00714001
 007150       EXIT.                                                      00715001
 007200 2000-OPEN-FILES.                                                 00720001
@@ -97,6 +119,15 @@
 008600         DISPLAY "ERROR WHILE OPENING FILE 1992"                  00860001
 008700         DISPLAY "ABORTING"                                       00870001
 008800         STOP RUN.                                                00880001
+008810      OPEN OUTPUT COMB-FILE.                                      00881010
+008820      EVALUATE TRUE                                               00882010
+008830      WHEN IN-COMB-SUCCESS                                        00883010
+008840        DISPLAY "COMBINED FILE OPENED SUCCESSFULLY"               00884010
+008850        CONTINUE                                                  00885010
+008860      WHEN OTHER                                                  00886010
+008870        DISPLAY "ERROR WHILE OPENING COMBINED FILE"               00887010
+008880        DISPLAY "ABORTING"                                        00888010
+008890        STOP RUN.                                                 00889010
 008900 2000-OPEN-FILE-EXIT.                                             00890001
 009000       EXIT.                                                      00900001
 009100 3000-PROCESS.                                                    00910001
@@ -128,11 +159,16 @@
 009360           MOVE HV-ASSID TO OUT-91-ASSID                          00936002
 009370           WRITE OUTREC-91                                        00937002
 009380           DISPLAY "FILE STAT 91 WHILE WRITING " W01-1991-STAT    00938004
+009381          MOVE SPACE TO OUTREC-COMB                               00938110
+009382          MOVE WS-YEAR-1 TO COMB-YEAR                             00938210
+009383          MOVE HV-NAME TO COMB-NAME                               00938310
+009384          MOVE HV-ASSID TO COMB-ASSID                             00938410
+009385          WRITE OUTREC-COMB                                       00938510
 009391         WHEN SQL-EOT91                                           00939101
 009392           CONTINUE                                               00939201
 009393         WHEN OTHER                                               00939301
 009394           DISPLAY "ERROR OCCOURED WHILE ACCESSING"               00939401
-009395           DISPLAY "1991 RECORDS " W01-SQLCODE91 " ABORTING "     00939501
+009395           DISPLAY WS-YEAR-1 " RECORDS " W01-SQLCODE91 " ABORT"   00939509
 009396           PERFORM 4000-CLOSE-FILES                               00939601
 009397           STOP RUN.                                              00939701
 009398 3500-PROCESS91-EXIT.                                             00939802
@@ -151,16 +187,21 @@
 009411           WRITE OUTREC-92                                        00941102
 009412           DISPLAY "FILE STAT 91 WHILE WRITING "                  00941202
 009413           DISPLAY W01-1992-STAT                                  00941302
-009414         WHEN SQL-EOT92                                           00941402
-009415           CONTINUE                                               00941502
-009416         WHEN OTHER                                               00941602
-009417           DISPLAY "ERROR OCCOURED WHILE ACCESSING"               00941702
-009418           DISPLAY "1992 RECORDS " W01-SQLCODE92 " ABORTING "     00941802
-009419           PERFORM 4000-CLOSE-FILES                               00941902
-009420           STOP RUN.                                              00942002
-009421 3500-PROCESS92-EXIT.                                             00942103
-009422        EXIT.                                                     00942202
+009414          MOVE SPACE TO OUTREC-COMB                               00941434
+009415          MOVE WS-YEAR-2 TO COMB-YEAR                             00941534
+009416          MOVE HV-NAME TO COMB-NAME                               00941634
+009417          MOVE HV-ASSID TO COMB-ASSID                             00941734
+009418          WRITE OUTREC-COMB                                       00941834
+009419         WHEN SQL-EOT92                                           00941934
+009420           CONTINUE                                               00942034
+009421         WHEN OTHER                                               00942134
+009422           DISPLAY "ERROR OCCOURED WHILE ACCESSING"               00942234
+009423           DISPLAY WS-YEAR-2 " RECORDS " W01-SQLCODE92 " ABORT"   00942334
+009424           PERFORM 4000-CLOSE-FILES                               00942434
+009425           STOP RUN.                                              00942534
+009426 3500-PROCESS92-EXIT.                                             00942634
+009427        EXIT.                                                     00942734
 009430 4000-CLOSE-FILES.                                                00943001
-009500      CLOSE 1991-FILE 1992-FILE.                                  00950001
+009500     CLOSE 1991-FILE 1992-FILE COMB-FILE.                         00950010
 009600 4000-CLOSE-EXIT.                                                 00960001
 009700      EXIT.                                                       00970001
