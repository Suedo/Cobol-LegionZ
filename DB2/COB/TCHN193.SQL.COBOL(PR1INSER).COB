@@ -14,6 +14,10 @@
 001500       ORGANIZATION SEQUENTIAL                                    00150001
 001600       ACCESS MODE SEQUENTIAL                                     00160001
 001700       FILE STATUS W01-IN-STATUS.                                 00170001
+001710      SELECT RJ-FILE ASSIGN TO DDREJ                              00171010
+001720       ORGANIZATION SEQUENTIAL                                    00172010
+001730       ACCESS MODE SEQUENTIAL                                     00173010
+001740       FILE STATUS W01-RJ-STATUS.                                 00174010
 002200 DATA DIVISION.                                                   00220001
 002300 FILE SECTION.                                                    00230001
 002400 FD INP-FILE RECORDING MODE IS F.                                 00240001
@@ -32,6 +36,11 @@
 002594      05 F        PIC XX.                                         00259401
 003200      05 INP-YEAR  PIC 9(4).                                      00320001
 003300      05 F        PIC XX.                                         00330008
+003310 FD RJ-FILE RECORDING MODE IS F.                                  00331010
+003320 01 RJ-REC.                                                       00332010
+003330      05 RJ-IN-REC             PIC X(132).                        00333010
+003340      05 FILLER                PIC X.                             00334010
+003350      05 RJ-SQLCODE            PIC S9(06) SIGN LEADING SEPARATE.  00335010
 004600 WORKING-STORAGE SECTION.                                         00460001
 004610        EXEC SQL                                                  00461006
 004620         INCLUDE SQLCA                                            00462006
@@ -49,14 +58,21 @@
 005220      88 SQL-EOT     VALUE -100.                                  00522001
 005230      88 SQL-TABLE-NOT-FOUND VALUE -204.                          00523001
 005240      88 SQL-DUP-KEY   VALUE -803.                                00524001
+005250 01 W01-RJ-STATUS PIC XX.                                         00525010
+005260      88 RJ-OPEN-OK  VALUE "00".                                  00526010
+005270      88 RJ-WRITE-OK VALUE "00".                                  00527010
+005280      88 RJ-CLOSE-OK VALUE "00".                                  00528010
 005300 77 INP-REC-COUNT PIC 99 VALUE 0.                                 00530002
 005400 77 I           PIC 99 VALUE 1.                                   00540002
+005410 77 W09-INS-CNT  PIC 9(6) VALUE 0.                                00541010
+005420 77 W09-REJ-CNT  PIC 9(6) VALUE 0.                                00542010
 006700 PROCEDURE DIVISION.                                              00670001
 006800 1000-MAIN-PARA.                                                  00680001
 006900        PERFORM 2000-OPEN-PARA THRU 2000-OPEN-EXIT.               00690001
 007000        PERFORM 3000-READ THRU 3000-READ-EXIT                     00700001
 007100            UNTIL IN-EOF.                                         00710001
-007400        CLOSE INP-FILE.                                           00740002
+007200        PERFORM 5000-DISPLAY-STATS THRU 5000-DISPLAY-STATS-EXIT.  00720010
+007400        CLOSE INP-FILE RJ-FILE.                                   00740002
 007500        STOP RUN.                                                 00750001
 007600 2000-OPEN-PARA.                                                  00760001
 007700        OPEN INPUT INP-FILE.                                      00770001
@@ -67,6 +83,13 @@
 008200                    DISPLAY "IM TERMINATING . . BYE"              00820001
 008300                    STOP RUN                                      00830001
 008400        END-EVALUATE.                                             00840001
+008410        OPEN OUTPUT RJ-FILE.                                      00841010
+008420        EVALUATE TRUE                                             00842010
+008430         WHEN RJ-OPEN-OK CONTINUE                                 00843010
+008440         WHEN OTHER DISPLAY W01-RJ-STATUS " IS OPEN STATUS"       00844010
+008450                    DISPLAY "FOR REJECT FILE"                     00845010
+008460                    STOP RUN                                      00846010
+008470        END-EVALUATE.                                             00847010
 009500 2000-OPEN-EXIT.                                                  00950001
 009600       EXIT.                                                      00960001
 009700 3000-READ.                                                       00970001
@@ -97,5 +120,31 @@
 012420         :HV-DOB,:HV-OTHERPHONE,:HV-YEAR)                         01242002
 012430      END-EXEC.                                                   01243001
 012440*     DISPLAY SQL-ERROR-CODE.                                     01244007
+012450       MOVE SQLCODE TO W01-SQL-ERROR-CODE.                        01245010
+012460       EVALUATE TRUE                                              01246010
+012470         WHEN SQL-SUCCESS                                         01247010
+012480            ADD 1 TO W09-INS-CNT                                  01248010
+012490         WHEN OTHER                                               01249010
+012491            DISPLAY "INSERT FAILED SQLCODE " W01-SQL-ERROR-CODE   01249110
+012492            PERFORM 3400-REJECT-WRITE THRU                        01249210
+012493                    3400-REJECT-WRITE-EXIT                        01249310
+012495       END-EVALUATE.                                              01249510
 012500 4000-PROCESS-EXIT.                                               01250001
 012600       EXIT.                                                      01260001
+012610 3400-REJECT-WRITE.                                               01261010
+012620       MOVE INP-REC          TO RJ-IN-REC.                        01262010
+012630       MOVE W01-SQL-ERROR-CODE TO RJ-SQLCODE.                     01263010
+012640       WRITE RJ-REC.                                              01264010
+012650       EVALUATE TRUE                                              01265010
+012660         WHEN RJ-WRITE-OK                                         01266010
+012670            ADD 1 TO W09-REJ-CNT                                  01267010
+012680         WHEN OTHER                                               01268010
+012690            DISPLAY "RJ WRITE ERROR : " W01-RJ-STATUS             01269010
+012700       END-EVALUATE.                                              01270010
+012710 3400-REJECT-WRITE-EXIT.                                          01271010
+012720       EXIT.                                                      01272010
+012730 5000-DISPLAY-STATS.                                              01273010
+012740       DISPLAY "INSERTED " W09-INS-CNT.                           01274010
+012750       DISPLAY "REJECTED " W09-REJ-CNT.                           01275010
+012760 5000-DISPLAY-STATS-EXIT.                                         01276010
+012770       EXIT.                                                      01277010
