@@ -7,6 +7,10 @@
 000700      ORGANIZATION IS SEQUENTIAL                                  00070000
 000800      ACCESS MODE IS SEQUENTIAL                                   00080000
 000900      FILE STATUS W01-OP-STATUS.                                  00090000
+000910     SELECT RO000-REJ-FILE ASSIGN TO DDREJ                        00091012
+000920     ORGANIZATION IS SEQUENTIAL                                   00092012
+000930     ACCESS MODE IS SEQUENTIAL                                    00093012
+000940     FILE STATUS W01-REJ-STATUS.                                  00094012
 001000 DATA DIVISION.                                                   00100000
 001100 FILE SECTION.                                                    00110000
 001200 FD TO000-OP-FILE RECORDING MODE F.                               00120000
@@ -21,6 +25,12 @@
 002100      05 F          PIC X.                                        00210001
 002200      05 CUSTBAL    PIC 9(5).                                     00220001
 002300      05 F          PIC X(38).                                    00230001
+002310 FD RO000-REJ-FILE RECORDING MODE F.                              00231012
+002320 01 RO000-REJ-REC.                                                00232012
+002330      05 RO000-CUST-ID     PIC X(5).                              00233012
+002340      05 F                 PIC X.                                 00234012
+002350      05 RO000-REJ-REASON  PIC X(20).                             00235012
+002360      05 F                 PIC X(53).                             00236012
 002400 WORKING-STORAGE SECTION.                                         00240000
 002500      EXEC SQL                                                    00250000
 002600         INCLUDE SQLCA                                            00260000
@@ -37,16 +47,23 @@
 003700      EXEC SQL                                                    00370000
 003800         INCLUDE D2AT4                                            00380000
 003900      END-EXEC                                                    00390000
+003910      EXEC SQL                                                    00391011
+003920         INCLUDE D2AT5                                            00392011
+003930      END-EXEC                                                    00393011
 004000      EXEC SQL                                                    00400000
 004100        DECLARE CUR1 CURSOR FOR                                   00410000
-004200          SELECT CUST_ID,ACC_TYPE,CUST_NAME,CUST_ST,ST_NAME       00420000
+004200          SELECT CUST_ID,ACC_TYPE,CUST_NAME,CUST_ST,ST_NAME,      00420011
+004210                 ACCT_BAL                                         00421011
 004300           FROM SAFE_BANK2 JOIN CUST_DET2                         00430000
 004400          ON CUST_ID=CUST_ID2 JOIN ST_DET2                        00440000
-004500          ON CUST_ST=CUST_ST2                                     00450000
+004500          ON CUST_ST=CUST_ST2 JOIN ACCT_LEDGER2                   00450011
+004510          ON CUST_ID=CUST_ID3                                     00451011
 004600      END-EXEC                                                    00460000
 004700 01 W01-G-FILE-STATUS.                                            00470000
 004800      05 W01-OP-STATUS PIC XX.                                    00480000
 004900      88 C01W-OP-OK VALUE '00'.                                   00490000
+004910     05 W01-REJ-STATUS PIC XX.                                    00491012
+004920     88 C01W-REJ-OK VALUE '00'.                                   00492012
 005000      05 W01-SQLCODE PIC S9(06) SIGN LEADING SEPARATE.            00500001
 005100      88 C01W-SQL-OK VALUE +000.                                  00510000
 005200      88 C01W-SQL-RECNF VALUE +100.                               00520000
@@ -56,6 +73,7 @@
 005600      05 HV-IND-CUSTST PIC S9(4) COMP-5.                          00560001
 005700      05 W01-FLD-LEN PIC 9(4).                                    00570001
 005800      05 W01-SPC-LEN PIC 9(4).                                    00580001
+005810      05 HV-ACCT-BAL PIC 9(5).                                    00581011
 005900 01 W99-ERR-RECORD.                                               00590000
 006000      05 ERR-PARA PIC X(30).                                      00600000
 006100      05 ERR-DESC PIC X(30).                                      00610000
@@ -90,6 +108,16 @@
 009000            MOVE W01-OP-STATUS TO ERR-CODE                        00900001
 009100            PERFORM 9000-ERR-HANDLER                              00910001
 009200         END-EVALUATE.                                            00920001
+009210        OPEN OUTPUT RO000-REJ-FILE.                               00921012
+009220        EVALUATE TRUE                                             00922012
+009230           WHEN C01W-REJ-OK                                       00923012
+009240           DISPLAY ' REJ FILE OPENED'                             00924012
+009250           WHEN OTHER                                             00925012
+009260           MOVE '2000-OPEN' TO ERR-PARA                           00926012
+009270           MOVE 'ERROR OPENING REJ FILE' TO ERR-DESC              00927012
+009280           MOVE W01-REJ-STATUS TO ERR-CODE                        00928012
+009290           PERFORM 9000-ERR-HANDLER                               00929012
+009295        END-EVALUATE.                                             00929512
 009300         EXEC SQL                                                 00930001
 009400            OPEN CUR1                                             00940001
 009500         END-EXEC.                                                00950001
@@ -115,7 +143,8 @@
 011500                            :HV-ACC-TYPE,                         01150001
 011600                            :HV-CUST-NAME:HV-IND-CUSTNAME,        01160001
 011700                            :HV-CUST-ST:HV-IND-CUSTST,            01170001
-011800                            :HV-ST-NAME                           01180001
+011800                            :HV-ST-NAME,                          01180011
+011810                            :HV-ACCT-BAL                          01181011
 011900         END-EXEC.                                                01190001
 012000         MOVE SQLCODE TO W01-SQLCODE.                             01200001
 012100         DISPLAY ' FETCH CODE : ' W01-SQLCODE.                    01210001
@@ -127,7 +156,8 @@
 012700               PERFORM 3100-INSERT                                01270001
 012800               PERFORM 3200-WRITE                                 01280001
 012900               ELSE                                               01290001
-013000               DISPLAY 'NULL REC READ'                            01300001
+013000              DISPLAY 'NULL REC READ'                             01300012
+013010              PERFORM 3075-WRITE-REJ                              01301012
 013100               CONTINUE                                           01310001
 013200               END-IF                                             01320001
 013300            WHEN C01W-SQL-RECNF                                   01330001
@@ -145,12 +175,35 @@
 014500         DISPLAY ':HV-CUST-NAME: '  HV-CUST-NAME.                 01450001
 014600         DISPLAY ':HV-CUST-ST: '  HV-CUST-ST.                     01460001
 014700         DISPLAY ':HV-ST-NAME : '  HV-ST-NAME.                    01470001
+014710         DISPLAY ':HV-ACCT-BAL: '  HV-ACCT-BAL.                   01471011
+014750 3075-WRITE-REJ.                                                  01475012
+014751       MOVE SPACES TO RO000-REJ-REC.                              01475112
+014752       MOVE HV-CUST-ID TO RO000-CUST-ID.                          01475212
+014753       EVALUATE TRUE                                              01475312
+014754          WHEN HV-IND-CUSTNAME < 0 AND HV-IND-CUSTST < 0          01475412
+014755          MOVE 'NULL NAME AND STATE' TO RO000-REJ-REASON          01475512
+014756          WHEN HV-IND-CUSTNAME < 0                                01475612
+014757          MOVE 'NULL CUSTNAME' TO RO000-REJ-REASON                01475712
+014758          WHEN HV-IND-CUSTST < 0                                  01475812
+014759          MOVE 'NULL CUSTSTATE' TO RO000-REJ-REASON               01475912
+014760       END-EVALUATE.                                              01476012
+014761       WRITE RO000-REJ-REC.                                       01476112
+014762       EVALUATE TRUE                                              01476212
+014763          WHEN C01W-REJ-OK                                        01476312
+014764          DISPLAY ' REJECT WRITTEN ' RO000-REJ-REC                01476412
+014765          WHEN OTHER                                              01476512
+014766          MOVE '3075-WRITE-REJ' TO ERR-PARA                       01476612
+014767          MOVE 'ERROR WRITING REJ FILE' TO ERR-DESC               01476712
+014768          MOVE W01-REJ-STATUS TO ERR-CODE                         01476812
+014769          PERFORM 9000-ERR-HANDLER                                01476912
+014770       END-EVALUATE.                                              01477012
+014780       EXIT.                                                      01478012
 014800 3100-INSERT.                                                     01480000
 014900        MOVE HV-CUST-ID TO        HV-CID.                         01490001
 015000        MOVE HV-CUST-NAME-TEXT TO HV-CNAME.                       01500001
 015100        MOVE HV-ACC-TYPE TO       HV-ATYPE.                       01510001
 015200        MOVE HV-CUST-ST TO        HV-CSTMT.                       01520001
-015300        MOVE HV-ST-NAME TO        HV-CBAL.                        01530001
+015300        MOVE HV-ACCT-BAL TO       HV-CBAL.                        01530011
 015400          EXEC SQL                                                01540001
 015500             INSERT INTO EXP_OUT VALUES(                          01550001
 015600                         :HV-CID,                                 01560001
@@ -177,7 +230,7 @@
 017700        MOVE HV-CUST-NAME  TO CUSTNAME.                           01770001
 017800        MOVE HV-ACC-TYPE   TO ACCTYPE.                            01780001
 017900        MOVE HV-CUST-ST    TO CUSTSTATE.                          01790001
-018000        MOVE HV-ST-NAME    TO CUSTBAL.                            01800001
+018000        MOVE HV-ACCT-BAL   TO CUSTBAL.                            01800011
 018100        WRITE W01-OP-REC.                                         01810001
 018200       EVALUATE TRUE                                              01820001
 018300          WHEN C01W-OP-OK                                         01830001
@@ -190,7 +243,7 @@
 019000       END-EVALUATE.                                              01900001
 019100        EXIT.                                                     01910001
 019200 5000-CLOSE.                                                      01920001
-019300        CLOSE TO000-OP-FILE.                                      01930001
+019300       CLOSE TO000-OP-FILE RO000-REJ-FILE.                        01930012
 019400        EXEC SQL                                                  01940001
 019500           CLOSE CUR1                                             01950001
 019600        END-EXEC.                                                 01960001
