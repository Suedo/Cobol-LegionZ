@@ -12,6 +12,11 @@
 001200        ORGANIZATION IS SEQUENTIAL                                00120000
 001300        ACCESS MODE IS SEQUENTIAL                                 00130000
 001400        FILE STATUS IS W01-OP-STATUS.                             00140000
+001410                                                                  00141000
+001420        SELECT AUDIT-FILE ASSIGN TO DDAUDIT                       00142000
+001430        ORGANIZATION IS SEQUENTIAL                                00143000
+001440        ACCESS MODE IS SEQUENTIAL                                 00144000
+001450        FILE STATUS IS W01-AU-STATUS.                             00145000
 001500                                                                  00150000
 001600 DATA DIVISION.                                                   00160000
 001700 FILE SECTION.                                                    00170000
@@ -29,6 +34,17 @@
 002900        05 F                PIC X.                                00290000
 003000        05 OP-CLMNAME       PIC X(35).                            00300000
 003100        05 F                PIC X(38).                            00310000
+003110 FD AUDIT-FILE RECORDING MODE F.                                  00311000
+003120 01 AU-REC.                                                       00312000
+003130        05 AU-CLMID         PIC S9(6).                            00313000
+003140        05 F                PIC X.                                00314000
+003150        05 AU-ACTION        PIC X.                                00315000
+003160        05 F                PIC X.                                00316000
+003170        05 AU-REASON        PIC X(10).                            00317000
+003180        05 F                PIC X.                                00318000
+003190        05 AU-CHG-DATE      PIC 9(8).                             00319000
+003191        05 F                PIC X.                                00319010
+003192        05 AU-CHG-TIME      PIC 9(8).                             00319020
 003200 WORKING-STORAGE SECTION.                                         00320000
 003300        EXEC SQL                                                  00330000
 003400           INCLUDE SQLCA                                          00340000
@@ -57,6 +73,9 @@
 005600        05 W01-OP-STATUS    PIC XX.                               00560000
 005700        88 C01W-OP-OK       VALUE '00'.                           00570000
 005800        88 C01W-OP-EOF      VALUE '10'.                           00580000
+005810        05 W01-AU-STATUS    PIC XX.                               00581000
+005820        88 C01W-AU-OK       VALUE '00'.                           00582000
+005830        88 C01W-AU-WRT-OK   VALUE '00'.                           00583038
 005900        05 W01-SQLCODE      PIC S9(4).                            00590000
 006000        88 C01W-SQL-OK      VALUE +000.                           00600000
 006100        88 C01W-SQL-RECNF   VALUE +100.                           00610000
@@ -65,8 +84,11 @@
 006400        05 W01-FLD-LEN      PIC S9(4) COMP.                       00640000
 006500        05 W01-SPC-LEN      PIC S9(4) COMP.                       00650000
 006600        05 HV-IND-CLMADDRESS PIC S9(4) COMP.                      00660000
+006610 01 WS-REASON-CODE            PIC X(10).                          00661000
 006700 PROCEDURE DIVISION.                                              00670000
 006800 0000-MAIN-PARA.                                                  00680000
+006810        DISPLAY 'ENTER REASON CODE FOR UPDATES/DELETES : '.       00681000
+006820        ACCEPT WS-REASON-CODE.                                    00682000
 006900        PERFORM 1000-INIT.                                        00690000
 007000        PERFORM 2000-OPEN-FILES.                                  00700000
 007100        PERFORM 3000-READ-UPDATE UNTIL C01W-IP-EOF.               00710000
@@ -100,6 +122,17 @@
 009900        MOVE W01-OP-STATUS TO ERR-CODE                            00990000
 010000        PERFORM 9000-ERR-HANDLER                                  01000000
 010100        END-EVALUATE.                                             01010000
+010110                                                                  01011000
+010120        OPEN OUTPUT AUDIT-FILE.                                   01012000
+010130        EVALUATE TRUE                                             01013000
+010140        WHEN C01W-AU-OK                                           01014000
+010150        DISPLAY ' AUDIT FILE OPENED '                             01015000
+010160        WHEN OTHER                                                01016000
+010170        MOVE '1000-OPEN' TO ERR-PARA                              01017000
+010180        MOVE 'ERR OPENING AUDIT FILE' TO ERR-DESC                 01018000
+010190        MOVE W01-AU-STATUS TO ERR-CODE                            01019000
+010195        PERFORM 9000-ERR-HANDLER                                  01019500
+010196        END-EVALUATE.                                             01019600
 010200        EXIT.                                                     01020000
 010300                                                                  01030000
 010400 3000-READ-UPDATE.                                                01040000
@@ -157,6 +190,7 @@
 015600        EVALUATE TRUE                                             01560000
 015700        WHEN C01W-SQL-OK                                          01570000
 015800        DISPLAY 'UPDATE SUCCESSFUL'                               01580000
+015810        PERFORM 3025-AUDIT-WRITE                                  01581000
 015900        WHEN OTHER                                                01590000
 016000        MOVE 'UPDATE-PARA' TO ERR-PARA                            01600000
 016100        MOVE 'ERR UPDATEING , CODE : ' TO ERR-DESC                01610000
@@ -173,6 +207,7 @@
 017200        EVALUATE TRUE                                             01720000
 017300        WHEN C01W-SQL-OK                                          01730000
 017400        DISPLAY 'DELETE SUCCESSFUL'                               01740000
+017410        PERFORM 3025-AUDIT-WRITE                                  01741000
 017500        WHEN OTHER                                                01750000
 017600        MOVE 'DELETE-PARA' TO ERR-PARA                            01760000
 017700        MOVE 'ERR DELETING , CODE : ' TO ERR-DESC                 01770000
@@ -180,6 +215,17 @@
 017900        PERFORM 9500-SQL-ERR-HANDLER                              01790000
 018000        END-EVALUATE.                                             01800000
 018100        EXIT.                                                     01810000
+018110 3025-AUDIT-WRITE.                                                01811000
+018120        MOVE HV-MEDBILL-CLMID TO AU-CLMID.                        01812000
+018130        MOVE IP-ACTION TO AU-ACTION.                              01813000
+018140        MOVE WS-REASON-CODE TO AU-REASON.                         01814000
+018150        ACCEPT AU-CHG-DATE FROM DATE YYYYMMDD.                    01815000
+018160        ACCEPT AU-CHG-TIME FROM TIME.                             01816000
+018170        WRITE AU-REC.                                             01817000
+018180        IF NOT C01W-AU-WRT-OK                                     01818039
+018190           DISPLAY 'AUDIT WRITE ERROR : ' W01-AU-STATUS           01819000
+018195        END-IF.                                                   01819500
+018196        EXIT.                                                     01819600
 018200 4000-OPEN-CURSOR.                                                01820000
 018300        EXEC SQL                                                  01830000
 018400           OPEN CUR1                                              01840000
@@ -241,7 +287,7 @@
 024000        EXEC SQL                                                  02400000
 024100           CLOSE CUR1                                             02410000
 024200        END-EXEC.                                                 02420000
-024300        CLOSE TI001-IP-FILE TO001-OP-FILE.                        02430000
+024300        CLOSE TI001-IP-FILE TO001-OP-FILE AUDIT-FILE.             02430000
 024400        EXIT.                                                     02440000
 024500 9000-ERR-HANDLER.                                                02450000
 024600        DISPLAY W99-ERR-RECORD.                                   02460000
