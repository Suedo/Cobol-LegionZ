@@ -1,123 +1,228 @@
-000100 IDENTIFICATION DIVISION.                                         00010000
-000200***************************************************************** 00020000
-000300* PRG TO LIST THE RECORDS FOR A PARTICULAR ALTERNATE INDEX GIVEN  00030000
-000400* INPUT FILE  : TCHN196.MJ24.AIX (WITH CONTENT)                   00040000
-000500* OUTPUT FILE : TCHN196.MJ24.KSDS                                 00050000
-000600* JCL USED    : TCHN198.GIRI.CNTL.AIXRUN                          00060001
-000700* AUTHOR      : GIRI                                              00070001
-000800* CREATED ON  : 02-17-2014, 09:27                                 00080001
-000900* MODIFIED ON :                                                   00090000
-001000* COMMENTS    :  -                                                00100000
-001100******************************************************************00110000
-001200 PROGRAM-ID. AIXPROG.                                             00120001
-001300 AUTHOR. GIRI.                                                    00130001
-001400 ENVIRONMENT DIVISION.                                            00140000
-001500 INPUT-OUTPUT SECTION.                                            00150000
-001600 FILE-CONTROL.                                                    00160000
-001700         SELECT KSDS-FILE ASSIGN TO DDKSDS                        00170000
-001800          ORGANIZATION INDEXED                                    00180000
-001900          ACCESS MODE DYNAMIC                                     00190000
-002000          RECORD KEY IS INASSOID                                  00200004
-002100          ALTERNATE KEY IS INBGROUP WITH DUPLICATES               00210004
-002200          FILE STATUS W01-KS-STATUS.                              00220000
-002300         SELECT OUT-FILE ASSIGN TO DDOUT                          00230000
-002400          ORGANIZATION SEQUENTIAL                                 00240000
-002500          ACCESS MODE SEQUENTIAL                                  00250000
-002600          FILE STATUS W01-OUT-STATUS.                             00260000
-002700 DATA DIVISION.                                                   00270000
-002800 FILE SECTION.                                                    00280000
-002900 FD KSDS-FILE.                                                    00290000
-003000 01 IN-REC.                                                       00300000
-003100 COPY COPYBOOK REPLACING ==:SANY:== BY ==IN==.                    00310001
-003200 FD OUT-FILE RECORDING MODE IS F.                                 00320000
-003300 01 OUT-REC.                                                      00330000
-003400      05 OUT-ASSID PIC X(7).                                      00340000
-003500      05 OUT-NAME PIC X(30).                                      00350000
-003600      05 OUT-BGROUP PIC X(10).                                    00360000
-003700 WORKING-STORAGE SECTION.                                         00370000
-003800 01 W01-KS-STATUS PIC XX.                                         00380000
-003900      88 IN-SUCCESS VALUE "00".                                   00390000
-004000      88 IN-EOF VALUE "10".                                       00400000
-004100      88 IN-DUPLICATE VALUE "02".                                 00410000
-004200      88 IN-RECORD-NOT-FOUND VALUE "23".                          00420000
-004300 01 W01-OUT-STATUS PIC XX.                                        00430000
-004400      88 OUT-SUCCESS VALUE "00".                                  00440000
-004500      88 OUT-EOF VALUE "10".                                      00450000
-004600 01 RECORDS-READ PIC 999 VALUE 0.                                 00460000
-004700 01 BLOOD PIC X(6).                                               00470008
-004800 PROCEDURE DIVISION.                                              00480000
-004900 1000-MAIN-PARA.                                                  00490000
-005000        PERFORM 2000-OPEN-PARA THRU 2000-OPEN-EXIT.               00500000
-005100        PERFORM 3000-SELECT-BGROUP THRU                           00510000
-005200                3000-SELECT-BGROUP-EXIT.                          00520000
-005300        PERFORM 4000-READ-KSDS THRU 4000-READ-EXIT                00530000
-005400            UNTIL IN-EOF.                                         00540000
-005500        CLOSE KSDS-FILE OUT-FILE.                                 00550000
-005600        STOP RUN.                                                 00560000
-005700 2000-OPEN-PARA.                                                  00570000
-005800        OPEN I-O KSDS-FILE.                                       00580000
-005900        EVALUATE TRUE                                             00590000
-006000         WHEN IN-SUCCESS CONTINUE                                 00600000
-006100         WHEN OTHER DISPLAY W01-KS-STATUS " IS IN OPEN STATUS"    00610001
-006200                    DISPLAY "PROG TERMINATING . . :)"             00620001
-006300                    STOP RUN                                      00630000
-006400         END-EVALUATE.                                            00640000
-006500        OPEN  OUTPUT OUT-FILE.                                    00650000
-006600        EVALUATE TRUE                                             00660000
-006700         WHEN OUT-SUCCESS CONTINUE                                00670000
-006800         WHEN OTHER DISPLAY W01-OUT-STATUS " IS OUTFILE STATUS"   00680001
-006900                    DISPLAY "PROG ERMINATING . . :)"              00690001
-007000                    STOP RUN                                      00700000
-007100         END-EVALUATE.                                            00710000
-007200 2000-OPEN-EXIT.                                                  00720000
-007300       EXIT.                                                      00730000
-007400 3000-SELECT-BGROUP.                                              00740000
-007500       ACCEPT BLOOD.                                              00750001
-007600       DISPLAY BLOOD.                                             00760008
-007700       MOVE BLOOD TO INBGROUP.                                    00770007
-007800       START KSDS-FILE KEY = INBGROUP.                            00780004
-007900       EVALUATE TRUE                                              00790008
-008000          WHEN IN-SUCCESS                                         00800008
-008100              CONTINUE                                            00810008
-008200           WHEN IN-RECORD-NOT-FOUND                               00820008
-008300             DISPLAY " RECORD NOT FOUND "                         00830008
-008400             CLOSE KSDS-FILE OUT-FILE                             00840008
-008500             STOP RUN                                             00850008
-008600           WHEN OTHER                                             00860008
-008700              DISPLAY W01-KS-STATUS " IS THE STATUS IN SELECT"    00870008
-008800              DISPLAY " BLOOD GROUP "                             00880008
-008900              DISPLAY " IM TERMINATING... BYE "                   00890008
-009000              STOP RUN.                                           00900008
-009100 3000-SELECT-BGROUP-EXIT.                                         00910000
-009200       EXIT.                                                      00920000
-009300 4000-READ-KSDS.                                                  00930000
-009400       READ KSDS-FILE NEXT.                                       00940000
-009500       DISPLAY INASSOID.                                          00950004
-009600       DISPLAY W01-KS-STATUS.                                     00960000
-009700       EVALUATE TRUE                                              00970000
-009800          WHEN IN-DUPLICATE OR INBGROUP = BLOOD                   00980007
-009900            PERFORM 5000-PROCESS THRU 5000-PROCESS-EXIT           00990000
-010000          WHEN IN-EOF OR IN-RECORD-NOT-FOUND                      01000000
-010100             CONTINUE                                             01010000
-010200          WHEN OTHER DISPLAY W01-KS-STATUS                        01020000
-010300                     DISPLAY " IS THE IN STATUS AT READING "      01030000
-010400                     STOP RUN                                     01040000
-010500       END-EVALUATE.                                              01050000
-010600 4000-READ-EXIT.                                                  01060000
-010700       EXIT.                                                      01070000
-010800 5000-PROCESS.                                                    01080000
-010900       MOVE INASSOID TO OUT-ASSID.                                01090004
-011000       MOVE INNAME TO OUT-NAME.                                   01100004
-011100       MOVE INBGROUP TO OUT-BGROUP.                               01110004
-011200       WRITE OUT-REC.                                             01120000
-011300       EVALUATE TRUE                                              01130000
-011400       WHEN OUT-SUCCESS                                           01140000
-011500           DISPLAY   "OUTPUT WRITTEN"                             01150000
-011600           CONTINUE                                               01160000
-011700       WHEN OTHER                                                 01170000
-011800         DISPLAY "WHILE READING " W01-OUT-STATUS                  01180000
-011900         DISPLAY " IM TERMINATIN. BYE"                            01190000
-012000          STOP RUN                                                01200000
-012100       END-EVALUATE.                                              01210000
-012200 5000-PROCESS-EXIT.                                               01220000
-012300       EXIT.                                                      01230000
+000010 IDENTIFICATION DIVISION.                                         00001010
+000020***************************************************************** 00002010
+000030* PRG TO LIST THE RECORDS FOR A PARTICULAR ALTERNATE INDEX GIVEN  00003010
+000040* INPUT FILE  : TCHN196.MJ24.AIX (WITH CONTENT)                   00004010
+000050* OUTPUT FILE : TCHN196.MJ24.KSDS                                 00005010
+000060* JCL USED    : TCHN198.GIRI.CNTL.AIXRUN                          00006010
+000070* AUTHOR      : GIRI                                              00007010
+000080* CREATED ON  : 02-17-2014, 09:27                                 00008010
+000090* MODIFIED ON :                                                   00009010
+000100* COMMENTS    :  -                                                00010010
+000110******************************************************************00011010
+000120 PROGRAM-ID. AIXPROG.                                             00012010
+000130 AUTHOR. GIRI.                                                    00013010
+000140 ENVIRONMENT DIVISION.                                            00014010
+000150 INPUT-OUTPUT SECTION.                                            00015010
+000160 FILE-CONTROL.                                                    00016010
+000170         SELECT KSDS-FILE ASSIGN TO DDKSDS                        00017010
+000180          ORGANIZATION INDEXED                                    00018010
+000190          ACCESS MODE DYNAMIC                                     00019010
+000200          RECORD KEY IS INASSOID                                  00020010
+000210          ALTERNATE KEY IS INBGROUP WITH DUPLICATES               00021010
+000220          FILE STATUS W01-KS-STATUS.                              00022010
+000230         SELECT OUT-FILE ASSIGN TO DDOUT                          00023010
+000240          ORGANIZATION SEQUENTIAL                                 00024010
+000250          ACCESS MODE SEQUENTIAL                                  00025010
+000260          FILE STATUS W01-OUT-STATUS.                             00026010
+000270 DATA DIVISION.                                                   00027010
+000280 FILE SECTION.                                                    00028010
+000290 FD KSDS-FILE.                                                    00029010
+000300 01 IN-REC.                                                       00030010
+000310 COPY COPYBOOK REPLACING ==:SANY:== BY ==IN==.                    00031010
+000320 FD OUT-FILE RECORDING MODE IS F.                                 00032010
+000330 01 OUT-REC.                                                      00033010
+000340      05 OUT-ASSID PIC X(7).                                      00034010
+000350      05 OUT-NAME PIC X(30).                                      00035010
+000360      05 OUT-BGROUP PIC X(10).                                    00036010
+000370 01 OUT-SUMM-REC REDEFINES OUT-REC.                               00037010
+000380      05 SUMM-LABEL PIC X(20).                                    00038010
+000390      05 SUMM-GROUP PIC X(6).                                     00039010
+000400      05 SUMM-CNT PIC ZZZ9.                                       00040010
+000410      05 FILLER PIC X(17).                                        00041010
+000420 WORKING-STORAGE SECTION.                                         00042010
+000430 01 W01-KS-STATUS PIC XX.                                         00043010
+000440      88 IN-SUCCESS VALUE "00".                                   00044010
+000450      88 IN-EOF VALUE "10".                                       00045010
+000460      88 IN-DUPLICATE VALUE "02".                                 00046010
+000470      88 IN-RECORD-NOT-FOUND VALUE "23".                          00047010
+000480 01 W01-OUT-STATUS PIC XX.                                        00048010
+000490      88 OUT-SUCCESS VALUE "00".                                  00049010
+000500      88 OUT-EOF VALUE "10".                                      00050010
+000510 01 RECORDS-READ PIC 999 VALUE 0.                                 00051010
+000520 01 WS-GRP-CNTR PIC 9(4) VALUE 0.                                 00052010
+000530 01 WS-TOT-CNTR PIC 9(4) VALUE 0.                                 00053010
+000540 01 BLOOD PIC X(6).                                               00054010
+000550 01 WS-NUM-GROUPS PIC 99 VALUE 0.                                 00055010
+000560 01 WS-GROUP-TAB.                                                 00056010
+000570    05 WS-GROUP-ENTRY PIC X(6) OCCURS 20 TIMES                    00057010
+000580                      INDEXED BY WS-GROUP-IDX.                    00058010
+000590 01 WS-GRP-STATUS PIC X VALUE 'N'.                                00059010
+000600    88 WS-GRP-DONE VALUE 'Y'.                                     00060010
+000610 01 WS-NOMATCH-SW     PIC X VALUE 'N'.                            00061010
+000620    88 WS-ANY-NOMATCH  VALUE 'Y'.                                 00062010
+000630 01 WS-SEL-MODE PIC X(3).                                         00063010
+000640    88 WS-SEL-ALL VALUE 'ALL'.                                    00064010
+000650 01 WS-STD-GROUPS.                                                00065010
+000660    05 FILLER PIC X(6) VALUE 'A+'.                                00066010
+000670    05 FILLER PIC X(6) VALUE 'A-'.                                00067010
+000680    05 FILLER PIC X(6) VALUE 'B+'.                                00068010
+000690    05 FILLER PIC X(6) VALUE 'B-'.                                00069010
+000700    05 FILLER PIC X(6) VALUE 'AB+'.                               00070010
+000710    05 FILLER PIC X(6) VALUE 'AB-'.                               00071010
+000720    05 FILLER PIC X(6) VALUE 'O+'.                                00072010
+000730    05 FILLER PIC X(6) VALUE 'O-'.                                00073010
+000740 01 WS-STD-GROUPS-TAB REDEFINES WS-STD-GROUPS.                    00074010
+000750    05 WS-STD-GROUP-ENTRY PIC X(6) OCCURS 8 TIMES                 00075010
+000760                          INDEXED BY WS-STD-IDX.                  00076010
+000770 PROCEDURE DIVISION.                                              00077010
+000780 1000-MAIN-PARA.                                                  00078010
+000790        PERFORM 2000-OPEN-PARA THRU 2000-OPEN-EXIT.               00079010
+000800        PERFORM 3000-SELECT-BGROUP THRU                           00080010
+000810                3000-SELECT-BGROUP-EXIT.                          00081010
+000820        PERFORM 3100-PROCESS-GROUP THRU 3100-PROCESS-GROUP-EXIT   00082010
+000830               VARYING WS-GROUP-IDX FROM 1 BY 1                   00083010
+000840               UNTIL WS-GROUP-IDX > WS-NUM-GROUPS.                00084010
+000850        PERFORM 3200-WRITE-TOTAL-SUMM THRU                        00085010
+000860                3200-WRITE-TOTAL-SUMM-EXIT.                       00086010
+000870        CLOSE KSDS-FILE OUT-FILE.                                 00087010
+000880        IF WS-ANY-NOMATCH                                         00088010
+000890           DISPLAY "ONE OR MORE GROUPS HAD NO MATCHES"            00089010
+000900           MOVE 4 TO RETURN-CODE                                  00090010
+000910        END-IF.                                                   00091010
+000920        STOP RUN.                                                 00092010
+000930 2000-OPEN-PARA.                                                  00093010
+000940        OPEN I-O KSDS-FILE.                                       00094010
+000950        EVALUATE TRUE                                             00095010
+000960         WHEN IN-SUCCESS CONTINUE                                 00096010
+000970         WHEN OTHER DISPLAY W01-KS-STATUS " IS IN OPEN STATUS"    00097010
+000980                    DISPLAY "PROG TERMINATING . . :)"             00098010
+000990                    STOP RUN                                      00099010
+001000         END-EVALUATE.                                            00100010
+001010        OPEN  OUTPUT OUT-FILE.                                    00101010
+001020        EVALUATE TRUE                                             00102010
+001030         WHEN OUT-SUCCESS CONTINUE                                00103010
+001040         WHEN OTHER DISPLAY W01-OUT-STATUS " IS OUTFILE STATUS"   00104010
+001050                    DISPLAY "PROG ERMINATING . . :)"              00105010
+001060                    STOP RUN                                      00106010
+001070         END-EVALUATE.                                            00107010
+001080 2000-OPEN-EXIT.                                                  00108010
+001090       EXIT.                                                      00109010
+001100 3000-SELECT-BGROUP.                                              00110010
+001110       DISPLAY "ENTER 'ALL' OR A GROUP COUNT (01-20) : ".         00111010
+001120       ACCEPT WS-SEL-MODE.                                        00112010
+001130       EVALUATE TRUE                                              00113010
+001140          WHEN WS-SEL-ALL                                         00114010
+001150             MOVE 8 TO WS-NUM-GROUPS                              00115010
+001160             PERFORM 3010-LOAD-STD-GROUP THRU                     00116010
+001170                     3010-LOAD-STD-GROUP-EXIT                     00117010
+001180                    VARYING WS-STD-IDX FROM 1 BY 1                00118010
+001190                    UNTIL WS-STD-IDX > 8                          00119010
+001200          WHEN OTHER                                              00120010
+001210             COMPUTE WS-NUM-GROUPS = FUNCTION NUMVAL(WS-SEL-MODE) 00121010
+001220             IF WS-NUM-GROUPS < 1 OR WS-NUM-GROUPS > 20           00122010
+001230                DISPLAY "INVALID GROUP COUNT - MUST BE 01-20"     00123010
+001240                DISPLAY "PROG TERMINATING . . :)"                 00124010
+001250                STOP RUN                                          00125010
+001260             END-IF                                               00126010
+001270             PERFORM 3020-ACCEPT-GROUP THRU                       00127010
+001280                     3020-ACCEPT-GROUP-EXIT                       00128010
+001290                    VARYING WS-GROUP-IDX FROM 1 BY 1              00129010
+001300                    UNTIL WS-GROUP-IDX > WS-NUM-GROUPS            00130010
+001310       END-EVALUATE.                                              00131010
+001320 3000-SELECT-BGROUP-EXIT.                                         00132010
+001330       EXIT.                                                      00133010
+001340 3010-LOAD-STD-GROUP.                                             00134010
+001350       MOVE WS-STD-GROUP-ENTRY(WS-STD-IDX)                        00135010
+001360              TO WS-GROUP-ENTRY(WS-STD-IDX).                      00136010
+001370 3010-LOAD-STD-GROUP-EXIT.                                        00137010
+001380       EXIT.                                                      00138010
+001390 3020-ACCEPT-GROUP.                                               00139010
+001400       DISPLAY "ENTER BLOOD GROUP " WS-GROUP-IDX " : ".           00140010
+001410       ACCEPT WS-GROUP-ENTRY(WS-GROUP-IDX).                       00141010
+001420 3020-ACCEPT-GROUP-EXIT.                                          00142010
+001430       EXIT.                                                      00143010
+001440 3100-PROCESS-GROUP.                                              00144010
+001450       MOVE 0 TO WS-GRP-CNTR.                                     00145010
+001460       MOVE WS-GROUP-ENTRY(WS-GROUP-IDX) TO BLOOD.                00146010
+001470       MOVE 'N' TO WS-GRP-STATUS.                                 00147010
+001480       MOVE BLOOD TO INBGROUP.                                    00148010
+001490       START KSDS-FILE KEY = INBGROUP.                            00149010
+001500       EVALUATE TRUE                                              00150010
+001510          WHEN IN-SUCCESS                                         00151010
+001520              PERFORM 4000-READ-KSDS THRU 4000-READ-EXIT          00152010
+001530                     UNTIL WS-GRP-DONE                            00153010
+001540           WHEN IN-RECORD-NOT-FOUND                               00154010
+001550             DISPLAY " NO MATCHES FOUND FOR BLOOD GROUP " BLOOD   00155010
+001560             MOVE 'Y' TO WS-NOMATCH-SW                            00156010
+001570           WHEN OTHER                                             00157010
+001580              DISPLAY W01-KS-STATUS " IS THE STATUS IN SELECT"    00158010
+001590              DISPLAY " BLOOD GROUP " BLOOD                       00159010
+001600       END-EVALUATE.                                              00160010
+001610       PERFORM 3110-WRITE-GROUP-SUMM THRU                         00161010
+001620               3110-WRITE-GROUP-SUMM-EXIT.                        00162010
+001630 3100-PROCESS-GROUP-EXIT.                                         00163010
+001640       EXIT.                                                      00164010
+001650 3110-WRITE-GROUP-SUMM.                                           00165010
+001660       MOVE SPACES TO OUT-SUMM-REC.                               00166010
+001670       MOVE "GROUP RECORD COUNT :" TO SUMM-LABEL.                 00167010
+001680       MOVE BLOOD TO SUMM-GROUP.                                  00168010
+001690       MOVE WS-GRP-CNTR TO SUMM-CNT.                              00169010
+001700       WRITE OUT-REC.                                             00170010
+001702       EVALUATE TRUE                                              00170211
+001704          WHEN OUT-SUCCESS                                        00170411
+001706             CONTINUE                                             00170611
+001708          WHEN OTHER                                              00170811
+001709             DISPLAY "WHILE WRITING " W01-OUT-STATUS              00170911
+001711             DISPLAY " IM TERMINATIN. BYE"                        00171111
+001713             STOP RUN                                             00171311
+001715       END-EVALUATE.                                              00171511
+001716 3110-WRITE-GROUP-SUMM-EXIT.                                      00171611
+001718       EXIT.                                                      00171811
+001730 4000-READ-KSDS.                                                  00173010
+001740       READ KSDS-FILE NEXT.                                       00174010
+001750       DISPLAY INASSOID.                                          00175010
+001760       DISPLAY W01-KS-STATUS.                                     00176010
+001770       EVALUATE TRUE                                              00177010
+001780          WHEN IN-DUPLICATE OR INBGROUP = BLOOD                   00178010
+001790            PERFORM 5000-PROCESS THRU 5000-PROCESS-EXIT           00179010
+001800          WHEN IN-EOF OR IN-RECORD-NOT-FOUND                      00180010
+001810             MOVE 'Y' TO WS-GRP-STATUS                            00181010
+001820             CONTINUE                                             00182010
+001830          WHEN OTHER                                              00183010
+001840             MOVE 'Y' TO WS-GRP-STATUS                            00184010
+001850       END-EVALUATE.                                              00185010
+001860 4000-READ-EXIT.                                                  00186010
+001870       EXIT.                                                      00187010
+001880 5000-PROCESS.                                                    00188010
+001890       MOVE INASSOID TO OUT-ASSID.                                00189010
+001900       MOVE INNAME TO OUT-NAME.                                   00190010
+001910       MOVE INBGROUP TO OUT-BGROUP.                               00191010
+001920       WRITE OUT-REC.                                             00192010
+001930       EVALUATE TRUE                                              00193010
+001940       WHEN OUT-SUCCESS                                           00194010
+001950           ADD 1 TO WS-GRP-CNTR                                   00195010
+001960           ADD 1 TO WS-TOT-CNTR                                   00196010
+001970           DISPLAY   "OUTPUT WRITTEN"                             00197010
+001980           CONTINUE                                               00198010
+001990       WHEN OTHER                                                 00199010
+002000         DISPLAY "WHILE READING " W01-OUT-STATUS                  00200010
+002010         DISPLAY " IM TERMINATIN. BYE"                            00201010
+002020          STOP RUN                                                00202010
+002030       END-EVALUATE.                                              00203010
+002040 5000-PROCESS-EXIT.                                               00204010
+002050       EXIT.                                                      00205010
+002060 3200-WRITE-TOTAL-SUMM.                                           00206010
+002070       MOVE SPACES TO OUT-SUMM-REC.                               00207010
+002080       MOVE "TOTAL RECORDS FOUND:" TO SUMM-LABEL.                 00208010
+002090       MOVE WS-TOT-CNTR TO SUMM-CNT.                              00209010
+002100       WRITE OUT-REC.                                             00210010
+002102       EVALUATE TRUE                                              00210211
+002104          WHEN OUT-SUCCESS                                        00210411
+002106             CONTINUE                                             00210611
+002108          WHEN OTHER                                              00210811
+002109             DISPLAY "WHILE WRITING " W01-OUT-STATUS              00210911
+002111             DISPLAY " IM TERMINATIN. BYE"                        00211111
+002113             STOP RUN                                             00211311
+002115       END-EVALUATE.                                              00211511
+002117 3200-WRITE-TOTAL-SUMM-EXIT.                                      00211711
+002119       EXIT.                                                      00211911
