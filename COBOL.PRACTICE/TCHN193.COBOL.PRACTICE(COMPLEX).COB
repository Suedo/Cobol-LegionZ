@@ -1,161 +1,210 @@
-000100 IDENTIFICATION DIVISION.                                         00010000
-000200 PROGRAM-ID. TRGBB042.                                            00020037
-000300 ENVIRONMENT DIVISION.                                            00030000
-000400 INPUT-OUTPUT SECTION.                                            00040000
-000500 FILE-CONTROL.                                                    00050000
-000600        SELECT EMP-DATA-IP ASSIGN TO DDIN                         00060048
-000700                  ORGANIZATION IS SEQUENTIAL                      00070000
-000800                  ACCESS MODE IS SEQUENTIAL                       00080000
-000900                  FILE STATUS IP-STATUS.                          00090048
-001000        SELECT EMP-DATA-OP ASSIGN TO DDOUT                        00100048
-001100                  ORGANIZATION IS SEQUENTIAL                      00110001
-001200                  ACCESS MODE IS SEQUENTIAL                       00120001
-001300                  FILE STATUS OP-STATUS.                          00130048
-001400 DATA DIVISION.                                                   00140000
-001500 FILE SECTION.                                                    00150000
-001600 FD    EMP-DATA-IP RECORDING MODE IS F.                           00160048
-001700 01    EMP-DATA-IP-REC            PIC X(100).                     00170048
-001800 FD    EMP-DATA-OP RECORDING MODE IS F.                           00180048
-001900 COPY MJ24REC REPLACING ==:MJ24:== BY ==TO001==.                  00190044
-002000*01  TO001-DISP-REC.                                              00200044
-002100*     05 TO001-NAME                   PIC X(40).                  00210044
-002200*     05 TO001-ASSOID                 PIC X(6).                   00220044
-002300*     05 TO001-CONTACT                PIC X(12).                  00230044
-002400*     05 TO001-EMAIL-ID               PIC X(40).                  00240044
-002500*     05 TO001-DOB                    PIC X(8).                   00250044
-002600*     05 TO001-EMERG-CONTACT          PIC X(12).                  00260044
-002700*     05 TO001-BGROUP                 PIC X(8).                   00270044
-002800*     05 TO001-DOB-YEAR               PIC X(6).                   00280044
-002900 WORKING-STORAGE SECTION.                                         00290000
-003000 01 W01-FILE-STATUSES.                                            00300049
-003100     05  IP-STATUS         PIC XX.                                00310049
-003200     88  IP-OPEN-ALRIGHT   VALUE "00".                            00320048
-003300     88  IP-READ-ALRIGHT   VALUE "00".                            00330048
-003400     88  IP-EOF            VALUE "10".                            00340048
-003500     88  IP-FILE-NOTFND    VALUE "13".                            00350048
-003600     05  OP-STATUS         PIC XX.                                00360049
-003700     88  OP-OPEN-ALRIGHT   VALUE "00".                            00370049
-003800     88  OP-WRITE-ALRIGHT  VALUE "00".                            00380049
-003900 01 WS-INP-SRL-NO          PIC X(4).                              00390049
-004000 COPY MJ24REC REPLACING ==:MJ24:== BY ==W05==.                    00400044
-004100 01   WS-DOB-SPLIT.                                               00410043
-004200      05  WS-DATE.                                                00420043
-004300         07 FILLER            PIC X.                              00430043
-004400         07 WS-DD             PIC XXX.                            00440043
-004500      05 WS-MONTH             PIC XXX.                            00450043
-004600      05 WS-YEAR              PIC 9999.                           00460043
-004700 01   WS-EMP-DOB              PIC X(10).                          00470043
-004800 01   W09-RECORD-CTRS.                                            00480043
-004900     05  W09-INP-CNT          PIC 9(6) VALUE 0.                   00490043
-005000     05  W09-OUT-CNT          PIC 9(6) VALUE 0.                   00500043
-005100 01   W99-ERR-DESC.                                               00510002
-005200     05  FILLER               PIC X(10) VALUE "ERROR IN ".        00520002
-005300     05  W99-PARA             PIC X(30).                          00530002
-005400     05  FILLER               PIC XX VALUE SPACES.                00540002
-005500     05  W99-FILE-IND          PIC X(10) VALUE SPACES.            00550004
-005600     05  FILLER               PIC X(12) VALUE "FILE STATUS ".     00560002
-005700     05  W99-FILE-STATUS      PIC XX.                             00570002
-005800                                                                  00580048
-005900 PROCEDURE DIVISION.                                              00590000
-005910 0000-MAIN-PARA.                                                  00591050
-006000       INITIALIZE W09-RECORD-CTRS.                                00600048
-006100       INITIALIZE W01-FILE-STATUSES.                              00610048
-006200       PERFORM 1000-OPEN-FILES THRU 1000-OPEN-FILES-EXIT.         00620050
-006300       PERFORM 2000-CTRL-PARA THRU 2000-CTRL-PARA-EXIT            00630050
-006400       UNTIL IP-EOF.                                              00640049
-006500       PERFORM 3000-CLOSE-PARA THRU 3000-CLOSE-PARA-EXIT.         00650050
-006600       STOP RUN.                                                  00660049
-006610 0000-MAIN-PARA-EXIT.                                             00661050
-006620       EXIT.                                                      00662050
-006700                                                                  00670049
-006800                                                                  00680049
-006900 1000-OPEN-FILES.                                                 00690050
-006910* OPEN INPUT FILES                                                00691051
-006920                                                                  00692051
-007000       OPEN INPUT EMP-DATA-IP.                                    00700049
-007100       IF IP-OPEN-ALRIGHT                                         00710049
-007200          DISPLAY "INPUT FILE OPENED " IP-STATUS                  00720050
-007300       ELSE                                                       00730049
-007400       IF IP-STATUS > "00"                                        00740049
-007500          MOVE IP-STATUS TO W99-FILE-STATUS                       00750049
-007600          MOVE "EMP-DATA-IP" TO W99-FILE-IND                      00760049
-007700          MOVE "1001-OPEN-FILES" TO W99-PARA                      00770049
-007800          PERFORM 9000-ERROR-HANDLER THRU                         00780049
-007900                9000-ERROR-HANDLER-EXIT.                          00790049
-007910                                                                  00791051
-007920*OPEN OUTPUT FILES                                                00792051
-007930                                                                  00793051
-008000       OPEN OUTPUT EMP-DATA-OP.                                   00800049
-008100       IF OP-OPEN-ALRIGHT                                         00810049
-008200            DISPLAY "OUTPUT INPUT FILE OPENED " IP-STATUS         00820049
-008300       ELSE                                                       00830049
-008400       IF OP-STATUS > "00"                                        00840049
-008500              MOVE OP-STATUS TO W99-FILE-STATUS                   00850049
-008600              MOVE "EMP-DATA-OP" TO W99-FILE-IND                  00860049
-008700              MOVE "1001-OPEN-FILES" TO W99-PARA                  00870049
-008800              PERFORM 9000-ERROR-HANDLER THRU                     00880049
-008900                    9000-ERROR-HANDLER-EXIT.                      00890049
-009000 1000-OPEN-FILES-EXIT.                                            00900050
-009100      EXIT.                                                       00910049
-009200                                                                  00920049
-009300                                                                  00930049
-009400 2000-CTRL-PARA.                                                  00940050
-009500       READ EMP-DATA-IP.                                          00950048
-009600       IF IP-READ-ALRIGHT THEN CONTINUE                           00960049
-009700       ELSE                                                       00970049
-009800           MOVE IP-STATUS TO W99-FILE-STATUS                      00980049
-009900           MOVE "EMP-DATA-IP" TO W99-FILE-IND                     00990049
-010000           MOVE "0000-MAIN-PARA" TO W99-PARA                      01000049
-010100           PERFORM 9000-ERROR-HANDLER THRU                        01010049
-010200                 9000-ERROR-HANDLER-EXIT.                         01020049
-010300                                                                  01030049
-010400       PERFORM 4000-PROCESS-PARA    THRU                          01040050
-010500               4000-PROCESS-PARA-EXIT.                            01050050
-010600 2000-CTRL-PARA-EXIT.                                             01060050
-010700       EXIT.                                                      01070049
-010800                                                                  01080049
-010900                                                                  01090049
-011000 3000-CLOSE-PARA.                                                 01100050
-011100       PERFORM 8000-CLOSE-FILES THRU 8000-CLOSE-FILES-EXIT.       01110049
-011200 3000-CLOSE-PARA-EXIT.                                            01120050
-011300       EXIT.                                                      01130049
-011400                                                                  01140049
-011500                                                                  01150049
-011600 4000-PROCESS-PARA.                                               01160050
-011700      UNSTRING EMP-DATA-IP-REC DELIMITED BY "," INTO              01170048
-011800         W05-EMP-NAME,                                            01180040
-011900         W05-ASSOID,                                              01190038
-012000         W05-CONTACT,                                             01200038
-012100         W05-EMAIL-ID,                                            01210038
-012200         W05-EMP-DOB,                                             01220040
-012300         W05-EMERG-CONTACT,                                       01230038
-012400         W05-BGROUP,                                              01240038
-012500         W05-DOB-YEAR                                             01250038
-012600         ON OVERFLOW DISPLAY "DESTINATION FIELDS INSUFFICIENT".   01260048
-012700     DISPLAY W05-ASSOID " " W05-EMP-NAME " " W05-EMP-DOB.         01270049
-012800     WRITE EMP-DATA-OP-REC FROM W05-EMP-DATA-REC.                 01280048
-012900     IF OP-WRITE-ALRIGHT   CONTINUE                               01290048
-013000            ELSE                                                  01300005
-013100              MOVE OP-STATUS TO W99-FILE-STATUS                   01310048
-013200              MOVE "EMP-DATA-OP" TO W99-FILE-IND                  01320048
-013300              MOVE "4000-PROCESS-PARA" TO W99-PARA                01330050
-013400              PERFORM 9000-ERROR-HANDLER THRU                     01340005
-013500                    9000-ERROR-HANDLER-EXIT.                      01350005
-013600 4000-PROCESS-PARA-EXIT.                                          01360050
-013700      EXIT.                                                       01370000
-013800                                                                  01380043
-013900                                                                  01390049
-014000 8000-CLOSE-FILES.                                                01400049
-014100      CLOSE EMP-DATA-IP     EMP-DATA-OP.                          01410048
-014200      DISPLAY "INPUT RECORDS READ " W09-INP-CNT.                  01420000
-014300      DISPLAY "OUTPUT RECORDS WRITTEN " W09-OUT-CNT.              01430044
-014400 8000-CLOSE-FILES-EXIT.                                           01440049
-014500      EXIT.                                                       01450000
-014600                                                                  01460049
-014700                                                                  01470049
-014800 9000-ERROR-HANDLER.                                              01480000
-014900     DISPLAY W99-ERR-DESC.                                        01490002
-015000     MOVE 30 TO RETURN-CODE.                                      01500000
-015100     STOP RUN.                                                    01510000
-015200 9000-ERROR-HANDLER-EXIT.                                         01520000
-015300     EXIT.                                                        01530000
+000100 IDENTIFICATION DIVISION.                                         00010520
+000200 PROGRAM-ID. TRGBB042.                                            00020520
+000300 ENVIRONMENT DIVISION.                                            00030520
+000400 INPUT-OUTPUT SECTION.                                            00040520
+000500 FILE-CONTROL.                                                    00050520
+000600        SELECT EMP-DATA-IP ASSIGN TO DDIN                         00060520
+000700                  ORGANIZATION IS SEQUENTIAL                      00070520
+000800                  ACCESS MODE IS SEQUENTIAL                       00080520
+000900                  FILE STATUS IP-STATUS.                          00090520
+001000        SELECT EMP-DATA-OP ASSIGN TO DDOUT                        00100520
+001100                  ORGANIZATION IS SEQUENTIAL                      00110520
+001200                  ACCESS MODE IS SEQUENTIAL                       00120520
+001300                  FILE STATUS OP-STATUS.                          00130520
+001400        SELECT MSTR-FILE ASSIGN TO DDMSTR                         00140520
+001500                  ORGANIZATION IS INDEXED                         00150520
+001600                  ACCESS MODE IS RANDOM                           00160520
+001700                  RECORD KEY IS MSTRASSOID                        00170520
+001800                  FILE STATUS MSTR-STATUS.                        00180520
+001900        SELECT EMP-DATA-REJ ASSIGN TO DDREJ                       00190520
+002000                  ORGANIZATION IS SEQUENTIAL                      00200520
+002100                  ACCESS MODE IS SEQUENTIAL                       00210520
+002200                  FILE STATUS REJ-STATUS.                         00220520
+002300 DATA DIVISION.                                                   00230520
+002400 FILE SECTION.                                                    00240520
+002500 FD    EMP-DATA-IP RECORDING MODE IS F.                           00250520
+002600 01    EMP-DATA-IP-REC            PIC X(100).                     00260520
+002700 FD    EMP-DATA-OP RECORDING MODE IS F.                           00270520
+002800 COPY MJ24REC REPLACING ==:MJ24:== BY ==TO001==.                  00280520
+002900 FD    MSTR-FILE.                                                 00290520
+002950 01    MSTR-REC.                                                  00295520
+003000 COPY COPYBOOK REPLACING ==:SANY:== BY ==MSTR==.                  00300520
+003100 FD    EMP-DATA-REJ RECORDING MODE IS F.                          00310520
+003200 COPY MJ24REC REPLACING ==:MJ24:== BY ==REJ==.                    00320520
+003300 WORKING-STORAGE SECTION.                                         00330520
+003400 01 W01-FILE-STATUSES.                                            00340520
+003500     05  IP-STATUS         PIC XX.                                00350520
+003600     88  IP-OPEN-ALRIGHT   VALUE "00".                            00360520
+003700     88  IP-READ-ALRIGHT   VALUE "00".                            00370520
+003800     88  IP-EOF            VALUE "10".                            00380520
+003900     88  IP-FILE-NOTFND    VALUE "13".                            00390520
+004000     05  OP-STATUS         PIC XX.                                00400520
+004100     88  OP-OPEN-ALRIGHT   VALUE "00".                            00410520
+004200     88  OP-WRITE-ALRIGHT  VALUE "00".                            00420520
+004300     05  MSTR-STATUS       PIC XX.                                00430520
+004400     88  MSTR-OPEN-ALRIGHT VALUE "00".                            00440520
+004500     88  MSTR-FOUND        VALUE "00".                            00450520
+004600     88  MSTR-NOTFND       VALUE "23".                            00460520
+004700     05  REJ-STATUS        PIC XX.                                00470520
+004800     88  REJ-OPEN-ALRIGHT  VALUE "00".                            00480520
+004900     88  REJ-WRITE-ALRIGHT VALUE "00".                            00490520
+005000 01 WS-INP-SRL-NO          PIC X(4).                              00500520
+005100 01 WS-DUP-SW              PIC X VALUE 'N'.                       00510520
+005200    88 DUP-FOUND           VALUE 'Y'.                             00520520
+005300    88 DUP-NOTFOUND        VALUE 'N'.                             00530520
+005400 COPY MJ24REC REPLACING ==:MJ24:== BY ==W05==.                    00540520
+005500 01   WS-DOB-SPLIT.                                               00550520
+005600      05  WS-DATE.                                                00560520
+005700         07 FILLER            PIC X.                              00570520
+005800         07 WS-DD             PIC XXX.                            00580520
+005900      05 WS-MONTH             PIC XXX.                            00590520
+006000      05 WS-YEAR              PIC 9999.                           00600520
+006100 01   WS-EMP-DOB              PIC X(10).                          00610520
+006200 01   W09-RECORD-CTRS.                                            00620520
+006300     05  W09-INP-CNT          PIC 9(6) VALUE 0.                   00630520
+006400     05  W09-OUT-CNT          PIC 9(6) VALUE 0.                   00640520
+006500     05  W09-DUP-CNT          PIC 9(6) VALUE 0.                   00650520
+006600 01   W99-ERR-DESC.                                               00660520
+006700     05  FILLER               PIC X(10) VALUE "ERROR IN ".        00670520
+006800     05  W99-PARA             PIC X(30).                          00680520
+006900     05  FILLER               PIC XX VALUE SPACES.                00690520
+007000     05  W99-FILE-IND          PIC X(10) VALUE SPACES.            00700520
+007100     05  FILLER               PIC X(12) VALUE "FILE STATUS ".     00710520
+007200     05  W99-FILE-STATUS      PIC XX.                             00720520
+007300 PROCEDURE DIVISION.                                              00730520
+007400 0000-MAIN-PARA.                                                  00740520
+007500       INITIALIZE W09-RECORD-CTRS.                                00750520
+007600       INITIALIZE W01-FILE-STATUSES.                              00760520
+007700       PERFORM 1000-OPEN-FILES THRU 1000-OPEN-FILES-EXIT.         00770520
+007800       PERFORM 2000-CTRL-PARA THRU 2000-CTRL-PARA-EXIT            00780520
+007900       UNTIL IP-EOF.                                              00790520
+008000       PERFORM 3000-CLOSE-PARA THRU 3000-CLOSE-PARA-EXIT.         00800520
+008100       STOP RUN.                                                  00810520
+008200 0000-MAIN-PARA-EXIT.                                             00820520
+008300       EXIT.                                                      00830520
+008400 1000-OPEN-FILES.                                                 00840520
+008500** OPEN INPUT FILES                                               00850520
+008600       OPEN INPUT EMP-DATA-IP.                                    00860520
+008700       IF IP-OPEN-ALRIGHT                                         00870520
+008800          DISPLAY "INPUT FILE OPENED " IP-STATUS                  00880520
+008900       ELSE                                                       00890520
+009000       IF IP-STATUS > "00"                                        00900520
+009100          MOVE IP-STATUS TO W99-FILE-STATUS                       00910520
+009200          MOVE "EMP-DATA-IP" TO W99-FILE-IND                      00920520
+009300          MOVE "1000-OPEN-FILES" TO W99-PARA                      00930520
+009400          PERFORM 9000-ERROR-HANDLER THRU                         00940520
+009500                9000-ERROR-HANDLER-EXIT.                          00950520
+009600** OPEN OUTPUT FILES                                              00960520
+009700       OPEN OUTPUT EMP-DATA-OP.                                   00970520
+009800       IF OP-OPEN-ALRIGHT                                         00980520
+009900            DISPLAY "OUTPUT INPUT FILE OPENED " IP-STATUS         00990520
+010000       ELSE                                                       01000520
+010100       IF OP-STATUS > "00"                                        01010520
+010200              MOVE OP-STATUS TO W99-FILE-STATUS                   01020520
+010300              MOVE "EMP-DATA-OP" TO W99-FILE-IND                  01030520
+010400              MOVE "1000-OPEN-FILES" TO W99-PARA                  01040520
+010500              PERFORM 9000-ERROR-HANDLER THRU                     01050520
+010600                    9000-ERROR-HANDLER-EXIT.                      01060520
+010700** OPEN ASSOCIATE MASTER FOR DUP LOOKUP                           01070520
+010800       OPEN INPUT MSTR-FILE.                                      01080520
+010900       IF MSTR-OPEN-ALRIGHT                                       01090520
+011000            DISPLAY "MASTER FILE OPENED " MSTR-STATUS             01100520
+011100       ELSE                                                       01110520
+011200       IF MSTR-STATUS > "00"                                      01120520
+011300              MOVE MSTR-STATUS TO W99-FILE-STATUS                 01130520
+011400              MOVE "MSTR-FILE" TO W99-FILE-IND                    01140520
+011500              MOVE "1000-OPEN-FILES" TO W99-PARA                  01150520
+011600              PERFORM 9000-ERROR-HANDLER THRU                     01160520
+011700                    9000-ERROR-HANDLER-EXIT.                      01170520
+011800** OPEN DUPLICATE ASSOID REJECT FILE                              01180520
+011900       OPEN OUTPUT EMP-DATA-REJ.                                  01190520
+012000       IF REJ-OPEN-ALRIGHT                                        01200520
+012100            DISPLAY "REJECT FILE OPENED " REJ-STATUS              01210520
+012200       ELSE                                                       01220520
+012300       IF REJ-STATUS > "00"                                       01230520
+012400              MOVE REJ-STATUS TO W99-FILE-STATUS                  01240520
+012500              MOVE "EMP-DATA-REJ" TO W99-FILE-IND                 01250520
+012600              MOVE "1000-OPEN-FILES" TO W99-PARA                  01260520
+012700              PERFORM 9000-ERROR-HANDLER THRU                     01270520
+012800                    9000-ERROR-HANDLER-EXIT.                      01280520
+012900 1000-OPEN-FILES-EXIT.                                            01290520
+013000      EXIT.                                                       01300520
+013100 2000-CTRL-PARA.                                                  01310520
+013200       READ EMP-DATA-IP.                                          01320520
+013300       IF IP-READ-ALRIGHT THEN CONTINUE                           01330520
+013400       ELSE                                                       01340520
+013500           MOVE IP-STATUS TO W99-FILE-STATUS                      01350520
+013600           MOVE "EMP-DATA-IP" TO W99-FILE-IND                     01360520
+013700           MOVE "0000-MAIN-PARA" TO W99-PARA                      01370520
+013800           PERFORM 9000-ERROR-HANDLER THRU                        01380520
+013900                 9000-ERROR-HANDLER-EXIT.                         01390520
+014000       PERFORM 4000-PROCESS-PARA    THRU                          01400520
+014100               4000-PROCESS-PARA-EXIT.                            01410520
+014200 2000-CTRL-PARA-EXIT.                                             01420520
+014300       EXIT.                                                      01430520
+014400 3000-CLOSE-PARA.                                                 01440520
+014500       PERFORM 8000-CLOSE-FILES THRU 8000-CLOSE-FILES-EXIT.       01450520
+014600 3000-CLOSE-PARA-EXIT.                                            01460520
+014700       EXIT.                                                      01470520
+014800 4000-PROCESS-PARA.                                               01480520
+014900      UNSTRING EMP-DATA-IP-REC DELIMITED BY "," INTO              01490520
+015000         W05-EMP-NAME,                                            01500520
+015100         W05-ASSOID,                                              01510520
+015200         W05-CONTACT,                                             01520520
+015300         W05-EMAIL-ID,                                            01530520
+015400         W05-EMP-DOB,                                             01540520
+015500         W05-EMERG-CONTACT,                                       01550520
+015600         W05-BGROUP,                                              01560520
+015700         W05-DOB-YEAR                                             01570520
+015800         ON OVERFLOW DISPLAY "DESTINATION FIELDS INSUFFICIENT".   01580520
+015900     DISPLAY W05-ASSOID " " W05-EMP-NAME " " W05-EMP-DOB.         01590520
+016000     MOVE SPACES TO MSTRASSOID.                                   01600520
+016100     MOVE W05-ASSOID TO MSTRASSOID.                               01610520
+016200     READ MSTR-FILE                                               01620520
+016300        INVALID KEY MOVE 'N' TO WS-DUP-SW                         01630520
+016400        NOT INVALID KEY MOVE 'Y' TO WS-DUP-SW                     01640520
+016500     END-READ.                                                    01650520
+016600     IF DUP-FOUND                                                 01660520
+016700        DISPLAY "ASSOID ALREADY ON FILE - REJECTED " W05-ASSOID   01670520
+016800        ADD 1 TO W09-DUP-CNT                                      01680520
+016900        PERFORM 4500-WRITE-REJ-PARA THRU                          01690520
+017000                4500-WRITE-REJ-PARA-EXIT                          01700520
+017100     ELSE                                                         01710520
+017200       WRITE TO001-EMP-DATA-REC FROM W05-EMP-DATA-REC             01720520
+017300        IF OP-WRITE-ALRIGHT   CONTINUE                            01730520
+017400               ELSE                                               01740520
+017500                 MOVE OP-STATUS TO W99-FILE-STATUS                01750520
+017600                 MOVE "EMP-DATA-OP" TO W99-FILE-IND               01760520
+017700                 MOVE "4000-PROCESS-PARA" TO W99-PARA             01770520
+017800                 PERFORM 9000-ERROR-HANDLER THRU                  01780520
+017900                       9000-ERROR-HANDLER-EXIT                    01790520
+018000        END-IF                                                    01800520
+018100        ADD 1 TO W09-OUT-CNT                                      01810520
+018200     END-IF.                                                      01820520
+018300 4000-PROCESS-PARA-EXIT.                                          01830520
+018400      EXIT.                                                       01840520
+018500 4500-WRITE-REJ-PARA.                                             01850520
+018600      MOVE W05-EMP-DATA-REC TO REJ-EMP-DATA-REC.                  01860520
+018700      WRITE REJ-EMP-DATA-REC.                                     01870520
+018800      IF REJ-WRITE-ALRIGHT   CONTINUE                             01880520
+018900             ELSE                                                 01890520
+019000               MOVE REJ-STATUS TO W99-FILE-STATUS                 01900520
+019100               MOVE "EMP-DATA-REJ" TO W99-FILE-IND                01910520
+019200               MOVE "4500-WRITE-REJ-PARA" TO W99-PARA             01920520
+019300               PERFORM 9000-ERROR-HANDLER THRU                    01930520
+019400                     9000-ERROR-HANDLER-EXIT.                     01940520
+019500 4500-WRITE-REJ-PARA-EXIT.                                        01950520
+019600      EXIT.                                                       01960520
+019700 8000-CLOSE-FILES.                                                01970520
+019800      CLOSE EMP-DATA-IP  EMP-DATA-OP  MSTR-FILE  EMP-DATA-REJ.    01980520
+019900      DISPLAY "INPUT RECORDS READ " W09-INP-CNT.                  01990520
+020000      DISPLAY "OUTPUT RECORDS WRITTEN " W09-OUT-CNT.              02000520
+020100      DISPLAY "DUPLICATE ASSOID REJECTED " W09-DUP-CNT.           02010520
+020200 8000-CLOSE-FILES-EXIT.                                           02020520
+020300      EXIT.                                                       02030520
+020400 9000-ERROR-HANDLER.                                              02040520
+020500     DISPLAY W99-ERR-DESC.                                        02050520
+020600     MOVE 30 TO RETURN-CODE.                                      02060520
+020700     STOP RUN.                                                    02070520
+020800 9000-ERROR-HANDLER-EXIT.                                         02080520
+020900     EXIT.                                                        02090520
