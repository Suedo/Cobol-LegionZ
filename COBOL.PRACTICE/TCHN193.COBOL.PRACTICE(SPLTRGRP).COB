@@ -13,43 +13,39 @@
                     ORGANIZATION IS SEQUENTIAL                          00103001
                     ACCESS MODE IS SEQUENTIAL                           00104001
                     FILE STATUS OP-STATUS.                              00105001
-                                                                        00106001
-                    SELECT SORT-WORK ASSIGN TO SORTIN.                  00107001
 001100                                                                  00110000
 001200 DATA DIVISION.                                                   00120000
 001300 FILE SECTION.                                                    00130000
 001400 FD IP-FILE RECORDING MODE F.                                     00140000
 001500 COPY MJ24REC REPLACING ==:MJ24:== BY ==IP==.                     00150001
-       FD OP-FILE RECORDING MODE V                                      00160001
-                  RECORD IS VARYING FROM 8 TO 70                        00170001
-                  DEPENDING ON WS-RECSZ.                                00180001
+001600 FD OP-FILE RECORDING MODE V                                      00160001
+001700            RECORD IS VARYING FROM 8 TO 70                        00170001
+001800            DEPENDING ON WS-RECSZ.                                00180001
+001900 01 OP-REC.                                                       00190002
+002000            05 OP-ASSOID       PIC X(6).                          00200002
+002100            05 OP-RECTYPE      PIC X.                             00210002
+002200            05 FILLER          PIC X.                             00220002
+002300            05 OP-DETAIL-DATA  PIC X(62).                         00230002
 002600 WORKING-STORAGE SECTION.                                         00260000
-002700 01 WS-OP-REC.                                                    00270000
-002800            02 WS-OP-ARR OCCURS 5 TIMES.                          00280000
-002900            05 WS-OP-EDATA.                                       00290000
-003000                 07 WS-OP-SID    PIC X(5).                        00300000
-003100                 07 F            PIC X.                           00310000
-003200                 07 WS-OP-FNAME  PIC X(10).                       00320000
-003300                 07 F            PIC X.                           00330000
-003400                 07 WS-OP-LNAME  PIC X(10).                       00340000
-003500                 07 F            PIC X.                           00350000
-003600            05 WS-OP-MRKS PIC X(5).                               00360000
-003700            05 F PIC X.                                           00370000
-003800            05 WS-OP-PRCNT PIC ZZ9.9.                             00380000
-003900            05 F PIC X(41).                                       00390000
-004000                                                                  00400000
-004100 01 WS-NMRKS PIC 99V99.                                           00410000
-004200 01 WS-NPER        PIC 999V9.                                     00420000
-004300 01 I PIC 99 VALUE ZERO.                                          00430000
+002700 01 WS-RECSZ PIC 999 VALUE ZERO.                                  00270002
+002800 01 WS-DETAIL-BLD.                                                00280002
+002900            05 WS-BLD-NAME     PIC X(40).                         00290002
+003000            05 WS-BLD-CONTACT  PIC X(12).                         00300002
+003100            05 WS-BLD-BGROUP   PIC X(8).                          00310002
+003200            05 FILLER          PIC X(2).                          00320002
 004400                                                                  00440000
 004500 01 WS-FILE-STATUS.                                               00450000
 004600            05 IP-STATUS PIC XX VALUE SPACES.                     00460000
 004700            88 IP-SUCCESS VALUE '00'.                             00470000
 004800            88 IP-EOF     VALUE '10'.                             00480000
 004900            88 IP-FILE-NF VALUE '13'.                             00490000
+004910            05 OP-STATUS PIC XX VALUE SPACES.                     00491002
+004920            88 OP-SUCCESS VALUE '00'.                             00492002
 005000 01 WS-CNTRS.                                                     00500000
 005100            05 IP-CNTR PIC 9(6) VALUE ZEROS.                      00510000
 005200            05 OP-CNTR PIC 9(6) VALUE ZEROS.                      00520000
+005210            05 OP-SHORT-CNTR PIC 9(6) VALUE ZEROS.                00521002
+005220            05 OP-LONG-CNTR  PIC 9(6) VALUE ZEROS.                00522002
 005300 01 WS-ERR-DESC.                                                  00530000
 005400            05  FILLER          PIC X(10) VALUE "ERROR IN ".      00540000
 005500            05  ERR-PARA        PIC X(30).                        00550000
@@ -60,8 +56,13 @@
 006000 PROCEDURE DIVISION.                                              00600000
 006100 0000-MAIN-PARA.                                                  00610000
 006200            PERFORM 1000-OPEN-FILES.                              00620000
-006300            PERFORM 2000-READ-RECS.                               00630000
-006400            PERFORM 3000-CLOSE-PARA.                              00640000
+006250            PERFORM 2000-READ-REC.                                00625002
+006260            PERFORM UNTIL IP-EOF                                  00626002
+006270               PERFORM 3000-SPLIT-PARA                            00627002
+006280               PERFORM 4000-WRITE-PARA                            00628002
+006290               PERFORM 2000-READ-REC                              00629002
+006295            END-PERFORM.                                          00629502
+006400            PERFORM 5000-CLOSE-PARA.                              00640002
 006500            STOP RUN.                                             00650000
 006600 1000-OPEN-FILES.                                                 00660000
 006700            OPEN INPUT IP-FILE.                                   00670000
@@ -74,4 +75,72 @@
 007400                  MOVE IP-STATUS TO ERR-FILE-STATUS               00740000
 007500                  PERFORM 9000-ERR-PARA                           00750000
 007600            END-EVALUATE.                                         00760000
+007610            OPEN OUTPUT OP-FILE.                                  00761002
+007620            EVALUATE TRUE                                         00762002
+007630               WHEN OP-SUCCESS                                    00763002
+007640                  DISPLAY ' OP FILE OPENED '                      00764002
+007650               WHEN OTHER                                         00765002
+007660                  MOVE '1000-OPEN-FILES' TO ERR-PARA              00766002
+007670                  MOVE 'OP-FILE' TO ERR-FILE-ID                   00767002
+007680                  MOVE OP-STATUS TO ERR-FILE-STATUS               00768002
+007690                  PERFORM 9000-ERR-PARA                           00769002
+007695            END-EVALUATE.                                         00769502
 007700            EXIT.                                                 00770000
+007710 2000-READ-REC.                                                   00771002
+007720            READ IP-FILE.                                         00772002
+007730            EVALUATE TRUE                                         00773002
+007740               WHEN IP-SUCCESS                                    00774002
+007750                  ADD 1 TO IP-CNTR                                00775002
+007760                  DISPLAY ' READ RECORD : '                       00776002
+007770                  DISPLAY IP-EMP-DATA-REC                         00777002
+007780               WHEN IP-EOF                                        00778002
+007790                  CONTINUE                                        00779002
+007800               WHEN OTHER                                         00780002
+007810                  MOVE '2000-READ-REC' TO ERR-PARA                00781002
+007820                  MOVE 'IP-FILE' TO ERR-FILE-ID                   00782002
+007830                  MOVE IP-STATUS TO ERR-FILE-STATUS               00783002
+007840                  PERFORM 9000-ERR-PARA                           00784002
+007850            END-EVALUATE.                                         00785002
+007860            EXIT.                                                 00786002
+007870 3000-SPLIT-PARA.                                                 00787002
+007880            MOVE SPACES TO WS-DETAIL-BLD.                         00788002
+007890            IF IP-EMERG-CONTACT = SPACES                          00789002
+007900               MOVE 8 TO WS-RECSZ                                 00790002
+007910               MOVE 'S' TO OP-RECTYPE                             00791002
+007920               ADD 1 TO OP-SHORT-CNTR                             00792002
+007930            ELSE                                                  00793002
+007940               MOVE 70 TO WS-RECSZ                                00794002
+007950               MOVE 'L' TO OP-RECTYPE                             00795002
+007960               MOVE IP-EMP-NAME  TO WS-BLD-NAME                   00796002
+007970               MOVE IP-CONTACT   TO WS-BLD-CONTACT                00797002
+007980               MOVE IP-BGROUP    TO WS-BLD-BGROUP                 00798002
+007990               ADD 1 TO OP-LONG-CNTR                              00799002
+008000            END-IF.                                               00800002
+008010            MOVE IP-ASSOID TO OP-ASSOID.                          00801002
+008020            EXIT.                                                 00802002
+008030 4000-WRITE-PARA.                                                 00803002
+008040            IF WS-RECSZ = 70                                      00804002
+008050               MOVE WS-DETAIL-BLD TO OP-DETAIL-DATA               00805002
+008060            END-IF.                                               00806002
+008070            WRITE OP-REC.                                         00807002
+008080            EVALUATE TRUE                                         00808002
+008090               WHEN OP-SUCCESS                                    00809002
+008100                  ADD 1 TO OP-CNTR                                00810002
+008110               WHEN OTHER                                         00811002
+008120                  MOVE '4000-WRITE-PARA' TO ERR-PARA              00812002
+008130                  MOVE 'OP-FILE' TO ERR-FILE-ID                   00813002
+008140                  MOVE OP-STATUS TO ERR-FILE-STATUS               00814002
+008150                  PERFORM 9000-ERR-PARA                           00815002
+008160            END-EVALUATE.                                         00816002
+008170            EXIT.                                                 00817002
+008180 5000-CLOSE-PARA.                                                 00818002
+008190            CLOSE IP-FILE OP-FILE.                                00819002
+008200            DISPLAY 'IP RECS READ    : ' IP-CNTR.                 00820002
+008210            DISPLAY 'OP RECS WRITTEN : ' OP-CNTR.                 00821002
+008220            DISPLAY 'SHORT RECS      : ' OP-SHORT-CNTR.           00822002
+008230            DISPLAY 'LONG  RECS      : ' OP-LONG-CNTR.            00823002
+008240            EXIT.                                                 00824002
+008250 9000-ERR-PARA.                                                   00825002
+008260            DISPLAY WS-ERR-DESC.                                  00826002
+008270            MOVE 30 TO RETURN-CODE.                               00827002
+008280            STOP RUN.                                             00828002
