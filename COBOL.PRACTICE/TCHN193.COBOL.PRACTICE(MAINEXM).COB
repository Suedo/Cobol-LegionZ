@@ -17,55 +17,82 @@
 001900        ORGANIZATION IS SEQUENTIAL                                00190000
 002000        ACCESS MODE IS SEQUENTIAL                                 00200000
 002100        FILE STATUS IS W01-HIGH-STATUS.                           00210000
+002110                                                                  00211004
+002120        SELECT TO001-REJ-FILE ASSIGN TO DDREJ                     00212004
+002130        ORGANIZATION IS SEQUENTIAL                                00213004
+002140        ACCESS MODE IS SEQUENTIAL                                 00214004
+002150        FILE STATUS IS W01-REJ-STATUS.                            00215004
+002160                                                                  00216005
+002170        SELECT TC001-CTL-FILE ASSIGN TO DDCTL                     00217005
+002180        ORGANIZATION IS SEQUENTIAL                                00218005
+002190        ACCESS MODE IS SEQUENTIAL                                 00219005
+002195        FILE STATUS IS W01-CTL-STATUS.                            00219505
 002200                                                                  00220000
 002300 DATA DIVISION.                                                   00230000
 002400 FILE SECTION.                                                    00240000
 002500 FD TI001-IP-FILE RECORDING MODE F.                               00250000
 002600 01 W01-IP-REC.                                                   00260000
 002700        05 IP-ID            PIC X(5).                             00270000
-002800        05 F                PIC X.                                00280000
+002800        05 FILLER           PIC X.                                00280000
 002900        05 IP-FNAME         PIC X(10).                            00290000
-003000        05 F                PIC X.                                00300000
+003000        05 FILLER           PIC X.                                00300000
 003100        05 IP-LNAME         PIC X(10).                            00310000
-003200        05 F                PIC X.                                00320000
+003200        05 FILLER           PIC X.                                00320000
 003300        05 IP-SAL           PIC X(6).                             00330000
-003400        05 F                PIC X(46).                            00340000
+003400        05 FILLER           PIC X(46).                            00340000
 003500                                                                  00350000
 003600 FD TO001-LOW-FILE RECORDING MODE F.                              00360000
 003700 01 W01-LOW-REC.                                                  00370000
 003800        05 LOW-ID           PIC X(5).                             00380000
-003900        05 F                PIC X.                                00390000
+003900        05 FILLER           PIC X.                                00390000
 004000        05 LOW-FNAME        PIC X(10).                            00400000
-004100        05 F                PIC X.                                00410000
+004100        05 FILLER           PIC X.                                00410000
 004200        05 LOW-LNAME        PIC X(10).                            00420000
-004300        05 F                PIC X.                                00430000
+004300        05 FILLER           PIC X.                                00430000
 004400        05 LOW-SAL          PIC 9(6)V99.                          00440000
-004500        05 F                PIC X(44).                            00450000
+004500        05 FILLER           PIC X(44).                            00450000
 004600 FD TO001-HIGH-FILE RECORDING MODE F.                             00460000
 004700 01 W01-HIGH-REC.                                                 00470000
 004800        05 HIGH-ID          PIC X(5).                             00480000
-004900        05 F                PIC X.                                00490000
+004900        05 FILLER           PIC X.                                00490000
 005000        05 HIGH-FNAME       PIC X(10).                            00500000
-005100        05 F                PIC X.                                00510000
+005100        05 FILLER           PIC X.                                00510000
 005200        05 HIGH-LNAME       PIC X(10).                            00520000
-005300        05 F                PIC X.                                00530000
+005300        05 FILLER           PIC X.                                00530000
 005400        05 HIGH-SAL         PIC 9(6)V99.                          00540000
-005500        05 F                PIC X(44).                            00550000
+005500        05 FILLER           PIC X(44).                            00550000
+005510 FD TO001-REJ-FILE RECORDING MODE F.                              00551004
+005520 01 W01-REJ-REC.                                                  00552004
+005530        05 REJ-ID           PIC X(5).                             00553004
+005540        05 FILLER           PIC X.                                00554004
+005550        05 REJ-FNAME        PIC X(10).                            00555004
+005560        05 FILLER           PIC X.                                00556004
+005570        05 REJ-LNAME        PIC X(10).                            00557004
+005580        05 FILLER           PIC X.                                00558004
+005590        05 REJ-SAL          PIC X(6).                             00559004
+005591        05 FILLER           PIC X.                                00559104
+005592        05 REJ-REASON       PIC X(30).                            00559204
+005593        05 FILLER           PIC X(14).                            00559304
+005594 FD TC001-CTL-FILE RECORDING MODE F.                              00559405
+005595 01 W01-CTL-REC.                                                  00559505
+005596        05 CTL-THRESHOLD    PIC 9(6)V99.                          00559605
+005597        05 FILLER           PIC X(72).                            00559705
 005600 WORKING-STORAGE SECTION.                                         00560000
 005610 01 I                       PIC 9999 VALUE 0.                     00561003
 005700 01 W01-TEMPVARS.                                                 00570000
 005800        05 WS-OLDSAL        PIC 9(6).                             00580000
 005900        05 WS-NEWSAL        PIC 9(6)V99.                          00590000
+005910        05 WS-THRESHOLD     PIC 9(6)V99.                          00591005
 006000        05 WS-HEADER        PIC X(80).                            00600000
 006010        05 WS-ARR           OCCURS 1000 TIMES DEPENDING ON I.     00601003
 006012              10 ARR-ID           PIC X(5).                       00601203
-006013              10 F                PIC X.                          00601303
+006013              10 FILLER           PIC X.                          00601303
 006014              10 ARR-FNAME        PIC X(10).                      00601403
-006015              10 F                PIC X.                          00601503
+006015              10 FILLER           PIC X.                          00601503
 006016              10 ARR-LNAME        PIC X(10).                      00601603
-006017              10 F                PIC X.                          00601703
+006017              10 FILLER           PIC X.                          00601703
 006018              10 ARR-SAL          PIC X(6).                       00601803
-006019              10 F                PIC X(46).                      00601903
+006019              10 FILLER           PIC X(46).                      00601903
 006100 01 W01-FILE-STATUS.                                              00610000
 006200        05 W01-IP-STATUS    PIC XX.                               00620000
 006300        88 C01W-IP-OK       VALUE '00'.                           00630000
@@ -74,20 +101,27 @@
 006600        88 C01W-HIGH-OK     VALUE '00'.                           00660000
 006700        05 W01-LOW-STATUS   PIC XX.                               00670000
 006800        88 C01W-LOW-OK      VALUE '00'.                           00680000
+006810        05 W01-REJ-STATUS   PIC XX.                               00681004
+006820        88 C01W-REJ-OK      VALUE '00'.                           00682004
+006830        05 W01-CTL-STATUS   PIC XX.                               00683005
+006840        88 C01W-CTL-OK      VALUE '00'.                           00684005
 006900 01 W99-ERR-RECORD.                                               00690000
 007000        05 ERR-PARA         PIC X(30).                            00700000
 007100        05 ERR-DESC         PIC X(30).                            00710000
 007200        05 ERR-CODE         PIC X(10).                            00720000
+007210 01 W99-REJ-REASON          PIC X(30).                            00721004
 007300 PROCEDURE DIVISION.                                              00730000
 007400 0000-MAIN.                                                       00740000
 007500        PERFORM 1000-INIT.                                        00750000
 007600        PERFORM 2000-OPEN.                                        00760000
+007610        PERFORM 2600-READ-CTL.                                    00761005
 007700        PERFORM 2500-WRITE-HEADER.                                00770000
 007800        PERFORM 3000-READ UNTIL C01W-IP-EOF.                      00780000
 007900        PERFORM 4000-CLOSE.                                       00790000
 008000        STOP RUN.                                                 00800000
 008100 1000-INIT.                                                       00810000
 008200        MOVE SPACES TO W01-TEMPVARS W01-FILE-STATUS W99-ERR-RECORD00820000
+008210             W99-REJ-REASON.                                      00821004
 008300        EXIT.                                                     00830000
 008400 2000-OPEN.                                                       00840000
 008500        OPEN INPUT TI001-IP-FILE.                                 00850000
@@ -123,12 +157,36 @@
 011400             MOVE W01-LOW-STATUS TO ERR-CODE                      01140000
 011500             PERFORM 9000-ERR-HANDLER                             01150000
 011600        END-EVALUATE.                                             01160000
-011700                                                                  01170000
+011610                                                                  01161004
+011620        OPEN OUTPUT TO001-REJ-FILE.                               01162004
+011630        EVALUATE TRUE                                             01163004
+011640        WHEN C01W-REJ-OK                                          01164004
+011650             DISPLAY 'REJ OPENED'                                 01165004
+011660        WHEN OTHER                                                01166004
+011670             MOVE 'OPEN PARA' TO ERR-PARA                         01167004
+011680             MOVE 'ERR OPENING REJ FILE' TO ERR-DESC              01168004
+011690             MOVE W01-REJ-STATUS TO ERR-CODE                      01169004
+011700             PERFORM 9000-ERR-HANDLER                             01170004
+011710        END-EVALUATE.                                             01171004
+011720                                                                  01172004
+011730        OPEN INPUT TC001-CTL-FILE.                                01173005
+011740        EVALUATE TRUE                                             01174005
+011750        WHEN C01W-CTL-OK                                          01175005
+011760             DISPLAY 'CTL OPENED'                                 01176005
+011770        WHEN OTHER                                                01177005
+011780             MOVE 'OPEN PARA' TO ERR-PARA                         01178005
+011790             MOVE 'ERR OPENING CTL FILE' TO ERR-DESC              01179005
+011791             MOVE W01-CTL-STATUS TO ERR-CODE                      01179105
+011792             PERFORM 9000-ERR-HANDLER                             01179205
+011793        END-EVALUATE.                                             01179305
+011794                                                                  01179405
 011800        EXIT.                                                     01180000
 011900 2500-WRITE-HEADER.                                               01190000
-012000        MOVE SPACES TO W01-HIGH-REC W01-LOW-REC.                  01200000
+012000        MOVE SPACES TO W01-HIGH-REC W01-LOW-REC W01-REJ-REC.      01200000
 012100        MOVE 'EMPID  FNAME  LNAME  SALARY' TO W01-HIGH-REC.       01210000
 012200        MOVE 'EMPID  FNAME  LNAME  SALARY' TO W01-LOW-REC.        01220000
+012210        MOVE 'EMPID  FNAME  LNAME  SALARY  REASON' TO W01-REJ-REC 01221004
+012220             .                                                    01222004
 012300                                                                  01230000
 012400        WRITE W01-HIGH-REC.                                       01240000
 012500        EVALUATE TRUE                                             01250000
@@ -151,104 +209,158 @@
 014200        MOVE W01-LOW-STATUS TO ERR-CODE                           01420000
 014300        PERFORM 9000-ERR-HANDLER                                  01430000
 014400        END-EVALUATE.                                             01440000
-014500 3000-READ.                                                       01450000
-014600        MOVE SPACES TO W01-HIGH-REC W01-LOW-REC.                  01460000
-014700        PERFORM 1000-INIT.                                        01470000
-014800        READ TI001-IP-FILE.                                       01480000
-014900        EVALUATE TRUE                                             01490000
-015000        WHEN C01W-IP-OK                                           01500000
-015010            ADD 1 TO I                                            01501003
-015020            MOVE W01-IP-REC TO WS-ARR(I)                          01502003
-015100            DISPLAY 'IP REC READ : '                              01510000
-015200            DISPLAY WS-ARR(I)                                     01520003
-015300            PERFORM 3100-VAL-PARA                                 01530000
-015400        WHEN C01W-IP-EOF                                          01540000
-015500            DISPLAY 'EOF'                                         01550000
-015600            CONTINUE                                              01560000
-015700        WHEN OTHER                                                01570000
-015800            MOVE 'READ PARA' TO ERR-PARA                          01580000
-015900            MOVE 'ERR READING IP FILE' TO ERR-DESC                01590000
-016000            MOVE W01-IP-STATUS TO ERR-CODE                        01600000
-016100            PERFORM 9000-ERR-HANDLER                              01610000
-016200        END-EVALUATE.                                             01620000
-016300        EXIT.                                                     01630000
-016400 3100-VAL-PARA.                                                   01640000
-016500*       CHECK IF ALL FIELDS MEET THEIR TYPES                      01650000
-016700        EVALUATE TRUE                                             01670002
-016800             WHEN ARR-ID(I) IS NOT NUMERIC                        01680003
-016900                  DISPLAY 'ARR-ID INVALID'                        01690003
-017000             WHEN ARR-FNAME(I) IS NOT ALPHABETIC AND              01700003
-017010                  ARR-FNAME(I) IS NOT = SPACE                     01701003
-017011                  DISPLAY 'ARR-FNAME INVALID'                     01701103
-017012             WHEN ARR-LNAME(I) IS NOT ALPHABETIC AND              01701203
-017013                  ARR-LNAME(I) IS NOT = SPACE                     01701303
-017014                  DISPLAY 'ARR-LNAME INVALID'                     01701403
-017015             WHEN ARR-SAL(I) IS NOT NUMERIC                       01701503
-017017                  DISPLAY 'ARR-SAL INVALID'                       01701703
-017018             WHEN OTHER                                           01701803
-017100             DISPLAY 'ALL FIELDS MEET CONDITIONS'                 01710000
-017200             PERFORM 3200-PRCS-PARA                               01720000
-017500        END-EVALUATE.                                             01750000
-017600        EXIT.                                                     01760000
-017700 3200-PRCS-PARA.                                                  01770000
-017800        COMPUTE WS-OLDSAL = FUNCTION NUMVAL(ARR-SAL(I)).          01780003
-017900        COMPUTE WS-NEWSAL = WS-OLDSAL + ( .3 * WS-OLDSAL )        01790000
-018000        MOVE '9' TO ARR-ID(I)(1:1).                               01800003
-018100        DISPLAY ' WS-OLDSAL : ' WS-OLDSAL.                        01810000
-018200        DISPLAY ' WS-NEWSAL : ' WS-NEWSAL.                        01820000
-018300        DISPLAY ' ARR-ID     : ' ARR-ID(I).                       01830003
-018400        INSPECT ARR-FNAME(I) CONVERTING '@$%&' TO SPACES.         01840003
-018500        DISPLAY ' ARR-FNAME(I)  : ' ARR-FNAME(I).                 01850003
-018600                                                                  01860000
-018700        EVALUATE TRUE                                             01870000
-018800        WHEN WS-NEWSAL > 60000.50                                 01880000
-018900             PERFORM 3300-WRITE-HIGH                              01890000
-019000        WHEN OTHER                                                01900000
-019100             PERFORM 3400-WRITE-LOW                               01910000
-019200        END-EVALUATE.                                             01920000
-019300        EXIT.                                                     01930000
-019400 3300-WRITE-HIGH.                                                 01940000
-019500        MOVE ARR-ID(I)   TO HIGH-ID.                              01950003
-019600        MOVE ARR-FNAME(I) TO HIGH-FNAME.                          01960003
-019700        MOVE ARR-LNAME(I) TO HIGH-LNAME.                          01970003
-019800        MOVE WS-NEWSAL    TO HIGH-SAL.                            01980003
-019900        DISPLAY 'REC TO BE WRITTEN TO HIGH FILE'                  01990000
-020000        DISPLAY W01-HIGH-REC.                                     02000000
-020100        WRITE W01-HIGH-REC.                                       02010000
-020200        EVALUATE TRUE                                             02020000
-020300        WHEN C01W-HIGH-OK                                         02030000
-020400        DISPLAY 'WRITTEN TO HIGH'                                 02040000
-020500        WHEN OTHER                                                02050000
-020600        MOVE 'WRITE HIGH PARA' TO ERR-PARA                        02060000
-020700        MOVE 'ERR WRITTING TO HIGH FILE' TO ERR-DESC              02070000
-020800        MOVE W01-HIGH-STATUS TO ERR-CODE                          02080000
-020900        PERFORM 9000-ERR-HANDLER                                  02090000
-021000        END-EVALUATE.                                             02100000
-021100        EXIT.                                                     02110000
-021200 3400-WRITE-LOW.                                                  02120000
-021300        MOVE ARR-ID(I)   TO LOW-ID.                               02130003
-021400        MOVE ARR-FNAME(I) TO LOW-FNAME.                           02140003
-021500        MOVE ARR-LNAME(I) TO LOW-LNAME.                           02150003
-021600        MOVE WS-NEWSAL    TO LOW-SAL.                             02160003
-021700        DISPLAY 'REC TO BE WRITTEN TO LOW FILE'                   02170000
-021800        DISPLAY W01-LOW-REC.                                      02180000
-021900        WRITE W01-LOW-REC.                                        02190000
-022000        EVALUATE TRUE                                             02200000
-022100        WHEN C01W-LOW-OK                                          02210000
-022200        DISPLAY 'WRITTEN TO LOW'                                  02220000
-022300        WHEN OTHER                                                02230000
-022400        MOVE 'WRITE LOW PARA' TO ERR-PARA                         02240000
-022500        MOVE 'ERR WRITTING TO LOW FILE' TO ERR-DESC               02250000
-022600        MOVE W01-LOW-STATUS TO ERR-CODE                           02260000
-022700        PERFORM 9000-ERR-HANDLER                                  02270000
-022800        END-EVALUATE.                                             02280000
-022900        EXIT.                                                     02290000
-023000 4000-CLOSE.                                                      02300000
-023100        CLOSE TI001-IP-FILE TO001-HIGH-FILE TO001-LOW-FILE.       02310000
-023110        DISPLAY 'COUNT OF I : ' I.                                02311003
-023200        DISPLAY 'FILES CLOSED'                                    02320000
-023300        EXIT.                                                     02330000
-023400 9000-ERR-HANDLER.                                                02340000
-023500        DISPLAY W99-ERR-RECORD.                                   02350000
-023600        MOVE 30 TO RETURN-CODE.                                   02360000
-023700        STOP RUN.                                                 02370000
+014410                                                                  01441004
+014420        WRITE W01-REJ-REC.                                        01442004
+014430        EVALUATE TRUE                                             01443004
+014440        WHEN C01W-REJ-OK                                          01444004
+014450        DISPLAY 'WRITTEN TO REJ'                                  01445004
+014460        WHEN OTHER                                                01446004
+014470        MOVE 'WRITE HEAD PARA' TO ERR-PARA                        01447004
+014480        MOVE 'ERR WRITTING TO REJ FILE' TO ERR-DESC               01448004
+014490        MOVE W01-REJ-STATUS TO ERR-CODE                           01449004
+014495        PERFORM 9000-ERR-HANDLER                                  01449504
+014498        END-EVALUATE.                                             01449804
+014499                                                                  01449905
+014500  2600-READ-CTL.                                                  01450005
+014501      READ TC001-CTL-FILE.                                        01450105
+014502      EVALUATE TRUE                                               01450205
+014503      WHEN C01W-CTL-OK                                            01450305
+014504           MOVE CTL-THRESHOLD TO WS-THRESHOLD                     01450405
+014505           DISPLAY 'THRESHOLD READ : ' WS-THRESHOLD               01450505
+014506      WHEN OTHER                                                  01450605
+014507           MOVE 'READ CTL PARA' TO ERR-PARA                       01450705
+014508           MOVE 'ERR READING CTL FILE' TO ERR-DESC                01450805
+014509           MOVE W01-CTL-STATUS TO ERR-CODE                        01450905
+014510           PERFORM 9000-ERR-HANDLER                               01451005
+014511      END-EVALUATE.                                               01451105
+014512      CLOSE TC001-CTL-FILE.                                       01451205
+014513      EXIT.                                                       01451305
+014530 3000-READ.                                                       01450000
+014630        MOVE SPACES TO W01-HIGH-REC W01-LOW-REC.                  01460000
+014730        PERFORM 1000-INIT.                                        01470000
+014830        READ TI001-IP-FILE.                                       01480000
+014930        EVALUATE TRUE                                             01490000
+015030        WHEN C01W-IP-OK                                           01500000
+015040            ADD 1 TO I                                            01501003
+015050            MOVE W01-IP-REC TO WS-ARR(I)                          01502003
+015130            DISPLAY 'IP REC READ : '                              01510000
+015230            DISPLAY WS-ARR(I)                                     01520003
+015330            PERFORM 3100-VAL-PARA                                 01530000
+015430        WHEN C01W-IP-EOF                                          01540000
+015530            DISPLAY 'EOF'                                         01550000
+015630            CONTINUE                                              01560000
+015730        WHEN OTHER                                                01570000
+015830            MOVE 'READ PARA' TO ERR-PARA                          01580000
+015930            MOVE 'ERR READING IP FILE' TO ERR-DESC                01590000
+016030            MOVE W01-IP-STATUS TO ERR-CODE                        01600000
+016130            PERFORM 9000-ERR-HANDLER                              01610000
+016230        END-EVALUATE.                                             01620000
+016330        EXIT.                                                     01630000
+016430 3100-VAL-PARA.                                                   01640000
+016530*       CHECK IF ALL FIELDS MEET THEIR TYPES                      01650000
+016730        EVALUATE TRUE                                             01670002
+016830             WHEN ARR-ID(I) IS NOT NUMERIC                        01680003
+016930                  DISPLAY 'ARR-ID INVALID'                        01690003
+016940                  MOVE 'INVALID ARR-ID' TO W99-REJ-REASON         01691004
+016950                  PERFORM 3500-WRITE-REJ-PARA                     01692004
+017030             WHEN ARR-FNAME(I) IS NOT ALPHABETIC AND              01700003
+017040                  ARR-FNAME(I) IS NOT = SPACE                     01701003
+017041                  DISPLAY 'ARR-FNAME INVALID'                     01701103
+017042                  MOVE 'INVALID ARR-FNAME' TO W99-REJ-REASON      01701204
+017043                  PERFORM 3500-WRITE-REJ-PARA                     01701304
+017044             WHEN ARR-LNAME(I) IS NOT ALPHABETIC AND              01701403
+017045                  ARR-LNAME(I) IS NOT = SPACE                     01701503
+017046                  DISPLAY 'ARR-LNAME INVALID'                     01701603
+017047                  MOVE 'INVALID ARR-LNAME' TO W99-REJ-REASON      01701704
+017048                  PERFORM 3500-WRITE-REJ-PARA                     01701804
+017050             WHEN ARR-SAL(I) IS NOT NUMERIC                       01702003
+017060                  DISPLAY 'ARR-SAL INVALID'                       01703003
+017070                  MOVE 'INVALID ARR-SAL' TO W99-REJ-REASON        01704004
+017080                  PERFORM 3500-WRITE-REJ-PARA                     01705004
+017090             WHEN OTHER                                           01706003
+017130             DISPLAY 'ALL FIELDS MEET CONDITIONS'                 01710000
+017230             PERFORM 3200-PRCS-PARA                               01720000
+017530        END-EVALUATE.                                             01750000
+017630        EXIT.                                                     01760000
+017640 3500-WRITE-REJ-PARA.                                             01761004
+017650        MOVE ARR-ID(I)      TO REJ-ID.                            01762004
+017660        MOVE ARR-FNAME(I)   TO REJ-FNAME.                         01763004
+017670        MOVE ARR-LNAME(I)   TO REJ-LNAME.                         01764004
+017680        MOVE ARR-SAL(I)     TO REJ-SAL.                           01765004
+017690        MOVE W99-REJ-REASON TO REJ-REASON.                        01766004
+017700        DISPLAY 'REC TO BE WRITTEN TO REJ FILE'                   01767004
+017710        DISPLAY W01-REJ-REC.                                      01768004
+017720        WRITE W01-REJ-REC.                                        01769004
+017730        EVALUATE TRUE                                             01770004
+017740        WHEN C01W-REJ-OK                                          01771004
+017750             DISPLAY 'WRITTEN TO REJ'                             01772004
+017760        WHEN OTHER                                                01773004
+017770             MOVE 'WRITE REJ PARA' TO ERR-PARA                    01774004
+017780             MOVE 'ERR WRITTING TO REJ FILE' TO ERR-DESC          01775004
+017790             MOVE W01-REJ-STATUS TO ERR-CODE                      01776004
+017800             PERFORM 9000-ERR-HANDLER                             01777004
+017810        END-EVALUATE.                                             01778004
+017820        EXIT.                                                     01779004
+017825 3200-PRCS-PARA.                                                  01779504
+017830        COMPUTE WS-OLDSAL = FUNCTION NUMVAL(ARR-SAL(I)).          01780003
+017930        COMPUTE WS-NEWSAL = WS-OLDSAL + ( .3 * WS-OLDSAL )        01790000
+018030        MOVE '9' TO ARR-ID(I)(1:1).                               01800003
+018130        DISPLAY ' WS-OLDSAL : ' WS-OLDSAL.                        01810000
+018230        DISPLAY ' WS-NEWSAL : ' WS-NEWSAL.                        01820000
+018330        DISPLAY ' ARR-ID     : ' ARR-ID(I).                       01830003
+018430        INSPECT ARR-FNAME(I) CONVERTING '@$%&' TO SPACES.         01840003
+018530        DISPLAY ' ARR-FNAME(I)  : ' ARR-FNAME(I).                 01850003
+018630                                                                  01860000
+018730        EVALUATE TRUE                                             01870000
+018830        WHEN WS-NEWSAL > WS-THRESHOLD                             01880000
+018930             PERFORM 3300-WRITE-HIGH                              01890000
+019030        WHEN OTHER                                                01900000
+019130             PERFORM 3400-WRITE-LOW                               01910000
+019230        END-EVALUATE.                                             01920000
+019330        EXIT.                                                     01930000
+019430 3300-WRITE-HIGH.                                                 01940000
+019530        MOVE ARR-ID(I)   TO HIGH-ID.                              01950003
+019630        MOVE ARR-FNAME(I) TO HIGH-FNAME.                          01960003
+019730        MOVE ARR-LNAME(I) TO HIGH-LNAME.                          01970003
+019830        MOVE WS-NEWSAL    TO HIGH-SAL.                            01980003
+019930        DISPLAY 'REC TO BE WRITTEN TO HIGH FILE'                  01990000
+020030        DISPLAY W01-HIGH-REC.                                     02000000
+020130        WRITE W01-HIGH-REC.                                       02010000
+020230        EVALUATE TRUE                                             02020000
+020330        WHEN C01W-HIGH-OK                                         02030000
+020430        DISPLAY 'WRITTEN TO HIGH'                                 02040000
+020530        WHEN OTHER                                                02050000
+020630        MOVE 'WRITE HIGH PARA' TO ERR-PARA                        02060000
+020730        MOVE 'ERR WRITTING TO HIGH FILE' TO ERR-DESC              02070000
+020830        MOVE W01-HIGH-STATUS TO ERR-CODE                          02080000
+020930        PERFORM 9000-ERR-HANDLER                                  02090000
+021030        END-EVALUATE.                                             02100000
+021130        EXIT.                                                     02110000
+021230 3400-WRITE-LOW.                                                  02120000
+021330        MOVE ARR-ID(I)   TO LOW-ID.                               02130003
+021430        MOVE ARR-FNAME(I) TO LOW-FNAME.                           02140003
+021530        MOVE ARR-LNAME(I) TO LOW-LNAME.                           02150003
+021630        MOVE WS-NEWSAL    TO LOW-SAL.                             02160003
+021730        DISPLAY 'REC TO BE WRITTEN TO LOW FILE'                   02170000
+021830        DISPLAY W01-LOW-REC.                                      02180000
+021930        WRITE W01-LOW-REC.                                        02190000
+022030        EVALUATE TRUE                                             02200000
+022130        WHEN C01W-LOW-OK                                          02210000
+022230        DISPLAY 'WRITTEN TO LOW'                                  02220000
+022330        WHEN OTHER                                                02230000
+022430        MOVE 'WRITE LOW PARA' TO ERR-PARA                         02240000
+022530        MOVE 'ERR WRITTING TO LOW FILE' TO ERR-DESC               02250000
+022630        MOVE W01-LOW-STATUS TO ERR-CODE                           02260000
+022730        PERFORM 9000-ERR-HANDLER                                  02270000
+022830        END-EVALUATE.                                             02280000
+022930        EXIT.                                                     02290000
+023030 4000-CLOSE.                                                      02300000
+023130        CLOSE TI001-IP-FILE TO001-HIGH-FILE TO001-LOW-FILE        02310000
+023135              TO001-REJ-FILE.                                     02310504
+023140        DISPLAY 'COUNT OF I : ' I.                                02311003
+023230        DISPLAY 'FILES CLOSED'                                    02320000
+023330        EXIT.                                                     02330000
+023430 9000-ERR-HANDLER.                                                02340000
+023530        DISPLAY W99-ERR-RECORD.                                   02350000
+023630        MOVE 30 TO RETURN-CODE.                                   02360000
+023730        STOP RUN.                                                 02370000
