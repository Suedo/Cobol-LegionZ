@@ -1,113 +1,207 @@
-000100 IDENTIFICATION DIVISION.                                         00010001
-000200 PROGRAM-ID. AGE.                                                 00020001
-000300 DATA DIVISION.                                                   00030001
-000400 WORKING-STORAGE SECTION.                                         00040001
-000500 01 DATARAW PIC X(72).                                            00050001
-000600 01 DATASTR.                                                      00060001
-000700     04 UNWANTED PIC X(60).                                       00070001
-000800     04 DOBSTR PIC X(11).                                         00080001
-000900 01 INDIVDATA.                                                    00090001
-001000     04 INDIVNAME PIC X(20).                                      00100001
-001100     04 INDIVID PIC X(6).                                         00110001
-001200     04 INDIVPH PIC X(10).                                        00120001
-001300     04 INDIVMAIL PIC X(24).                                      00130001
-001400 01 DOB.                                                          00140001
-001500     04 D PIC XX.                                                 00150003
-001600     04 M PIC XXX.                                                00160001
-001700     04 Y PIC XXXX.                                               00170003
-001800 01 DOBNUM.                                                       00180001
-001810     04 YNUM PIC 9999.                                            00181006
-002000     04 MNUM PIC 99.                                              00200001
-002100     04 DNUM PIC 99.                                              00210006
-002200 01 FDOB PIC 9(8).                                                00220001
-002300 01 ICDATE PIC 9(6).                                              00230001
-002400 01 IBDATE PIC 9(6).                                              00240001
-002500 01 GCDATE PIC 9(8).                                              00250001
-002600 01 GBDATE PIC 9(8).                                              00260001
-002700 01 DAYDIFF PIC 9(6).                                             00270001
-002800 01 YEARS PIC 9(3).                                               00280001
-002900 01 DAYS PIC 9(3).                                                00290001
-003000 PROCEDURE DIVISION.                                              00300001
-003100      PERFORM 0001-MAIN-LOOP THRU 0001-MAIN-LOOP-EXIT             00310001
-003200      31 TIMES.                                                   00320001
-003210      STOP RUN.                                                   00321006
-003300* UNSTRING EACH LINE INTO FILLER AND DOBSTR.                      00330001
-003400* UNSTRING DOBSTR INTO DATE , MONTH , YEAR VALUES UNDER DOB.      00340001
-003500* USE IF-ELSE TO CONVERT ALPHANUMERIC MONTH INTO NUMERIC.         00350001
-003600* CONVERT DATE , YEAR TO NUMERIC VALUES FROM ALPHANUMERIC ONES    00360001
-003700* COMBINE NUMERIC VALUES INTO DOBNUM.                             00370001
-003800 0001-MAIN-LOOP.                                                  00380001
-003900     ACCEPT DATARAW.                                              00390001
-004000     UNSTRING DATARAW DELIMITED BY "'" INTO                       00400006
-004100     UNWANTED , DOBSTR                                            00410001
-004200     END-UNSTRING.                                                00420001
-004210     DISPLAY 'STRING DOB : ' DOBSTR.                              00421006
-004300     UNSTRING DOBSTR DELIMITED BY " " OR "," INTO                 00430001
-004400     M , D , Y                                                    00440001
-004500     END-UNSTRING.                                                00450001
-004510     DISPLAY 'PARTITIONED DOB : ' M ' ' D ' ' Y.                  00451006
-004600     UNSTRING UNWANTED DELIMITED BY ',' INTO                      00460001
-004700     INDIVNAME , INDIVID , INDIVPH , INDIVMAIL                    00470001
-004800     END-UNSTRING.                                                00480001
-004900     PERFORM 0002-CONV-MONTH THRU 0002-CONV-MONTH-EXIT.           00490001
-005000     PERFORM 0003-CONV-REST  THRU 0003-CONV-REST-EXIT.            00500001
-005010     DISPLAY ' DOBNUM IS : ' DOBNUM.                              00501006
-005100     COMPUTE FDOB = FUNCTION NUMVAL(DOBNUM).                      00510006
-005200     PERFORM 0004-CALC-AGE   THRU 0004-CALC-AGE-EXIT.             00520001
-005300     DISPLAY INDIVNAME ':  ' YEARS ' Y ' DAYS ' D'.               00530001
-005400 0001-MAIN-LOOP-EXIT.                                             00540001
-005500     EXIT.                                                        00550001
-005600 0002-CONV-MONTH.                                                 00560001
-005610     MOVE FUNCTION UPPER-CASE(M) TO M.                            00561006
-005700     IF ( M = 'JAN' ) THEN                                        00570001
-005800     MOVE 01 TO MNUM                                              00580001
-005900     ELSE                                                         00590001
-006000     IF ( M = 'FEB' ) THEN                                        00600001
-006100     MOVE 02 TO MNUM                                              00610001
-006200     ELSE                                                         00620001
-006300     IF ( M = 'MAR' ) THEN                                        00630001
-006400     MOVE 03 TO MNUM                                              00640001
-006500     ELSE                                                         00650001
-006600     IF ( M = 'APR' ) THEN                                        00660001
-006700     MOVE 04 TO MNUM                                              00670001
-006800     ELSE                                                         00680001
-006900     IF ( M = 'MAY' ) THEN                                        00690001
-007000     MOVE 05 TO MNUM                                              00700001
-007100     ELSE                                                         00710001
-007200     IF ( M = 'JUN' ) THEN                                        00720001
-007300     MOVE 06 TO MNUM                                              00730001
-007400     ELSE                                                         00740001
-007500     IF ( M = 'JUL' ) THEN                                        00750001
-007600     MOVE 07 TO MNUM                                              00760001
-007700     ELSE                                                         00770001
-007800     IF ( M = 'AUG' ) THEN                                        00780001
-007900     MOVE 08 TO MNUM                                              00790001
-008000     ELSE                                                         00800001
-008100     IF ( M = 'SEP' ) THEN                                        00810001
-008200     MOVE 09 TO MNUM                                              00820001
-008300     ELSE                                                         00830001
-008400     IF ( M = 'OCT' ) THEN                                        00840001
-008500     MOVE 10 TO MNUM                                              00850001
-008600     ELSE                                                         00860001
-008700     IF ( M = 'NOV' ) THEN                                        00870001
-008800     MOVE 11 TO MNUM                                              00880001
-008900     ELSE                                                         00890001
-009000     IF ( M = 'DEC' ) THEN                                        00900001
-009100     MOVE 12 TO MNUM.                                             00910001
-009110     DISPLAY ' CONVERTED MONTH : ' MNUM.                          00911006
-009200 0002-CONV-MONTH-EXIT.                                            00920001
-009300     EXIT.                                                        00930001
-009400 0003-CONV-REST.                                                  00940001
-009500     COMPUTE DNUM = FUNCTION NUMVAL(D).                           00950001
-009600     COMPUTE YNUM = FUNCTION NUMVAL(Y).                           00960001
-009700 0003-CONV-REST-EXIT.                                             00970001
-009800     EXIT.                                                        00980001
-009900 0004-CALC-AGE.                                                   00990001
-010000     ACCEPT GCDATE FROM DATE YYYYMMDD.                            01000001
-010100     MOVE FDOB TO GBDATE.                                         01010001
-010200     COMPUTE ICDATE = FUNCTION INTEGER-OF-DATE(GCDATE).           01020001
-010300     COMPUTE IBDATE = FUNCTION INTEGER-OF-DATE(GBDATE).           01030001
-010400     COMPUTE DAYDIFF = ICDATE - IBDATE.                           01040001
-010500     DIVIDE DAYDIFF BY 365 GIVING YEARS REMAINDER DAYS.           01050001
-010600 0004-CALC-AGE-EXIT.                                              01060001
-010700     EXIT.                                                        01070001
+000100 IDENTIFICATION DIVISION.                                         00010007
+000200 PROGRAM-ID. AGE.                                                 00020007
+000300 ENVIRONMENT DIVISION.                                            00030007
+000400 INPUT-OUTPUT SECTION.                                            00040007
+000500 FILE-CONTROL.                                                    00050007
+000600      SELECT IPFILE ASSIGN TO DDIN                                00060007
+000700      ORGANIZATION IS SEQUENTIAL                                  00070007
+000800      ACCESS MODE IS SEQUENTIAL                                   00080007
+000900      FILE STATUS IS IP-STATUS.                                   00090007
+001000                                                                  00100007
+001100      SELECT OPFILE ASSIGN TO DDOUT                               00110007
+001200      ORGANIZATION IS SEQUENTIAL                                  00120007
+001300      ACCESS MODE IS SEQUENTIAL                                   00130007
+001400      FILE STATUS IS OP-STATUS.                                   00140007
+001500                                                                  00150007
+001600 DATA DIVISION.                                                   00160007
+001700 FILE SECTION.                                                    00170007
+001800 FD IPFILE RECORDING MODE F.                                      00180007
+001900 01 IP-REC PIC X(72).                                             00190007
+002000 FD OPFILE RECORDING MODE F.                                      00200007
+002100 01 OP-REC.                                                       00210007
+002200     05 OP-NAME PIC X(20).                                        00220007
+002300     05 FILLER  PIC X VALUE SPACE.                                00230007
+002400     05 OP-YEARS PIC ZZ9.                                         00240007
+002500     05 FILLER  PIC X(3) VALUE ' Y '.                             00250007
+002600     05 OP-DAYS PIC ZZ9.                                          00260007
+002700     05 FILLER  PIC X(3) VALUE ' D'.                              00270007
+002800     05 FILLER  PIC X(41).                                        00280007
+002900 WORKING-STORAGE SECTION.                                         00290007
+003000 01 DATARAW PIC X(72).                                            00300007
+003100 01 DATASTR.                                                      00310007
+003200     04 UNWANTED PIC X(60).                                       00320007
+003300     04 DOBSTR PIC X(11).                                         00330007
+003400 01 INDIVDATA.                                                    00340007
+003500     04 INDIVNAME PIC X(20).                                      00350007
+003600     04 INDIVID PIC X(6).                                         00360007
+003700     04 INDIVPH PIC X(10).                                        00370007
+003800     04 INDIVMAIL PIC X(24).                                      00380007
+003900 01 DOB.                                                          00390007
+004000     04 D PIC XX.                                                 00400007
+004100     04 M PIC XXX.                                                00410007
+004200     04 Y PIC XXXX.                                               00420007
+004300 01 DOBNUM.                                                       00430007
+004400     04 YNUM PIC 9999.                                            00440007
+004500     04 MNUM PIC 99.                                              00450007
+004600     04 DNUM PIC 99.                                              00460007
+004700 01 FDOB PIC 9(8).                                                00470007
+004800 01 ICDATE PIC 9(6).                                              00480007
+004900 01 IBDATE PIC 9(6).                                              00490007
+005000 01 GCDATE PIC 9(8).                                              00500007
+005100 01 GBDATE PIC 9(8).                                              00510007
+005200 01 DAYDIFF PIC 9(6).                                             00520007
+005300 01 YEARS PIC 9(3).                                               00530007
+005400 01 DAYS PIC 9(3).                                                00540007
+005500 01 W01-FILE-STATUS.                                              00550007
+005600     05 IP-STATUS PIC XX.                                         00560007
+005700     88 IP-OPEN-OK VALUE '00'.                                    00570007
+005800     88 IP-READ-OK VALUE '00'.                                    00580007
+005900     88 IP-EOF     VALUE '10'.                                    00590007
+006000     05 OP-STATUS PIC XX.                                         00600007
+006100     88 OP-OPEN-OK VALUE '00'.                                    00610007
+006200     88 OP-WRITE-OK VALUE '00'.                                   00620007
+006300 01 WS-FILE-CNTRS.                                                00630007
+006400     05 IP-CNTR PIC 9(6) VALUE 0.                                 00640007
+006500     05 OP-CNTR PIC 9(6) VALUE 0.                                 00650007
+006600 PROCEDURE DIVISION.                                              00660007
+006700 0000-MAIN-PARA.                                                  00670007
+006800      PERFORM 1000-OPEN-FILES THRU 1000-OPEN-FILES-EXIT.          00680007
+006900      PERFORM 0001-MAIN-LOOP THRU 0001-MAIN-LOOP-EXIT             00690007
+007000         UNTIL IP-EOF.                                            00700007
+007100      PERFORM 5000-CLOSE-FILES THRU 5000-CLOSE-FILES-EXIT.        00710007
+007200      STOP RUN.                                                   00720007
+007300 1000-OPEN-FILES.                                                 00730007
+007400      OPEN INPUT IPFILE.                                          00740007
+007500      EVALUATE TRUE                                               00750007
+007600         WHEN IP-OPEN-OK                                          00760007
+007700              DISPLAY 'IP FILE OPENED'                            00770007
+007800         WHEN OTHER                                               00780007
+007900              DISPLAY 'ERR OPENING IP FILE : ' IP-STATUS          00790007
+008000              STOP RUN                                            00800007
+008100      END-EVALUATE.                                               00810007
+008200      OPEN OUTPUT OPFILE.                                         00820007
+008300      EVALUATE TRUE                                               00830007
+008400         WHEN OP-OPEN-OK                                          00840007
+008500              DISPLAY 'OP FILE OPENED'                            00850007
+008600         WHEN OTHER                                               00860007
+008700              DISPLAY 'ERR OPENING OP FILE : ' OP-STATUS          00870007
+008800              STOP RUN                                            00880007
+008900      END-EVALUATE.                                               00890007
+009000 1000-OPEN-FILES-EXIT.                                            00900007
+009100      EXIT.                                                       00910007
+009200* UNSTRING EACH LINE INTO FILLER AND DOBSTR.                      00920007
+009300* UNSTRING DOBSTR INTO DATE , MONTH , YEAR VALUES UNDER DOB.      00930007
+009400* USE IF-ELSE TO CONVERT ALPHANUMERIC MONTH INTO NUMERIC.         00940007
+009500* CONVERT DATE , YEAR TO NUMERIC VALUES FROM ALPHANUMERIC ONES    00950007
+009600* COMBINE NUMERIC VALUES INTO DOBNUM.                             00960007
+009700 0001-MAIN-LOOP.                                                  00970007
+009800      READ IPFILE.                                                00980007
+009900      EVALUATE TRUE                                               00990007
+010000         WHEN IP-EOF                                              01000007
+010100              CONTINUE                                            01010007
+010200         WHEN IP-READ-OK                                          01020007
+010300              ADD 1 TO IP-CNTR                                    01030007
+010400              MOVE IP-REC TO DATARAW                              01040007
+010500              PERFORM 0006-PARSE-AND-CALC                         01050007
+010600                 THRU 0006-PARSE-AND-CALC-EXIT                    01060007
+010700         WHEN OTHER                                               01070007
+010800              DISPLAY 'ERR READING IP FILE : ' IP-STATUS          01080007
+010900              STOP RUN                                            01090007
+011000      END-EVALUATE.                                               01100007
+011100 0001-MAIN-LOOP-EXIT.                                             01110007
+011200      EXIT.                                                       01120007
+011300 0006-PARSE-AND-CALC.                                             01130007
+011400      UNSTRING DATARAW DELIMITED BY "'" INTO                      01140007
+011500      UNWANTED , DOBSTR                                           01150007
+011600      END-UNSTRING.                                               01160007
+011700      DISPLAY 'STRING DOB : ' DOBSTR.                             01170007
+011800      UNSTRING DOBSTR DELIMITED BY " " OR "," INTO                01180007
+011900      M , D , Y                                                   01190007
+012000      END-UNSTRING.                                               01200007
+012100      DISPLAY 'PARTITIONED DOB : ' M ' ' D ' ' Y.                 01210007
+012200      UNSTRING UNWANTED DELIMITED BY ',' INTO                     01220007
+012300      INDIVNAME , INDIVID , INDIVPH , INDIVMAIL                   01230007
+012400      END-UNSTRING.                                               01240007
+012500      PERFORM 0002-CONV-MONTH THRU 0002-CONV-MONTH-EXIT.          01250007
+012600      PERFORM 0003-CONV-REST  THRU 0003-CONV-REST-EXIT.           01260007
+012700      DISPLAY ' DOBNUM IS : ' DOBNUM.                             01270007
+012800      COMPUTE FDOB = FUNCTION NUMVAL(DOBNUM).                     01280007
+012900      PERFORM 0004-CALC-AGE   THRU 0004-CALC-AGE-EXIT.            01290007
+013000      DISPLAY INDIVNAME ':  ' YEARS ' Y ' DAYS ' D'.              01300007
+013100      PERFORM 0005-WRITE-REPORT THRU 0005-WRITE-REPORT-EXIT.      01310007
+013200 0006-PARSE-AND-CALC-EXIT.                                        01320007
+013300      EXIT.                                                       01330007
+013400 0002-CONV-MONTH.                                                 01340007
+013500      MOVE FUNCTION UPPER-CASE(M) TO M.                           01350007
+013600      IF ( M = 'JAN' ) THEN                                       01360007
+013700      MOVE 01 TO MNUM                                             01370007
+013800      ELSE                                                        01380007
+013900      IF ( M = 'FEB' ) THEN                                       01390007
+014000      MOVE 02 TO MNUM                                             01400007
+014100      ELSE                                                        01410007
+014200      IF ( M = 'MAR' ) THEN                                       01420007
+014300      MOVE 03 TO MNUM                                             01430007
+014400      ELSE                                                        01440007
+014500      IF ( M = 'APR' ) THEN                                       01450007
+014600      MOVE 04 TO MNUM                                             01460007
+014700      ELSE                                                        01470007
+014800      IF ( M = 'MAY' ) THEN                                       01480007
+014900      MOVE 05 TO MNUM                                             01490007
+015000      ELSE                                                        01500007
+015100      IF ( M = 'JUN' ) THEN                                       01510007
+015200      MOVE 06 TO MNUM                                             01520007
+015300      ELSE                                                        01530007
+015400      IF ( M = 'JUL' ) THEN                                       01540007
+015500      MOVE 07 TO MNUM                                             01550007
+015600      ELSE                                                        01560007
+015700      IF ( M = 'AUG' ) THEN                                       01570007
+015800      MOVE 08 TO MNUM                                             01580007
+015900      ELSE                                                        01590007
+016000      IF ( M = 'SEP' ) THEN                                       01600007
+016100      MOVE 09 TO MNUM                                             01610007
+016200      ELSE                                                        01620007
+016300      IF ( M = 'OCT' ) THEN                                       01630007
+016400      MOVE 10 TO MNUM                                             01640007
+016500      ELSE                                                        01650007
+016600      IF ( M = 'NOV' ) THEN                                       01660007
+016700      MOVE 11 TO MNUM                                             01670007
+016800      ELSE                                                        01680007
+016900      IF ( M = 'DEC' ) THEN                                       01690007
+017000      MOVE 12 TO MNUM.                                            01700007
+017100      DISPLAY ' CONVERTED MONTH : ' MNUM.                         01710007
+017200 0002-CONV-MONTH-EXIT.                                            01720007
+017300      EXIT.                                                       01730007
+017400 0003-CONV-REST.                                                  01740007
+017500      COMPUTE DNUM = FUNCTION NUMVAL(D).                          01750007
+017600      COMPUTE YNUM = FUNCTION NUMVAL(Y).                          01760007
+017700 0003-CONV-REST-EXIT.                                             01770007
+017800      EXIT.                                                       01780007
+017900 0004-CALC-AGE.                                                   01790007
+018000      ACCEPT GCDATE FROM DATE YYYYMMDD.                           01800007
+018100      MOVE FDOB TO GBDATE.                                        01810007
+018200      COMPUTE ICDATE = FUNCTION INTEGER-OF-DATE(GCDATE).          01820007
+018300      COMPUTE IBDATE = FUNCTION INTEGER-OF-DATE(GBDATE).          01830007
+018400      COMPUTE DAYDIFF = ICDATE - IBDATE.                          01840007
+018500      DIVIDE DAYDIFF BY 365 GIVING YEARS REMAINDER DAYS.          01850007
+018600 0004-CALC-AGE-EXIT.                                              01860007
+018700      EXIT.                                                       01870007
+018800 0005-WRITE-REPORT.                                               01880007
+018900      MOVE SPACES TO OP-REC.                                      01890007
+019000      MOVE INDIVNAME TO OP-NAME.                                  01900007
+019100      MOVE YEARS TO OP-YEARS.                                     01910007
+019200      MOVE DAYS TO OP-DAYS.                                       01920007
+019300      WRITE OP-REC.                                               01930007
+019400      EVALUATE TRUE                                               01940007
+019500         WHEN OP-WRITE-OK                                         01950007
+019600              ADD 1 TO OP-CNTR                                    01960007
+019700         WHEN OTHER                                               01970007
+019800              DISPLAY 'ERR WRITING OP FILE : ' OP-STATUS          01980007
+019900      END-EVALUATE.                                               01990007
+020000 0005-WRITE-REPORT-EXIT.                                          02000007
+020100      EXIT.                                                       02010007
+020200 5000-CLOSE-FILES.                                                02020007
+020300      CLOSE IPFILE OPFILE.                                        02030007
+020400      DISPLAY 'RECORDS READ    : ' IP-CNTR.                       02040007
+020500      DISPLAY 'RECORDS WRITTEN : ' OP-CNTR.                       02050007
+020600 5000-CLOSE-FILES-EXIT.                                           02060007
+020700      EXIT.                                                       02070007
