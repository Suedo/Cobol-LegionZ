@@ -0,0 +1,210 @@
+000010 IDENTIFICATION DIVISION.                                         00001021
+000020 PROGRAM-ID. VARREAD.                                             00002021
+000030*================================================================*00003021
+000040*======             BRIEF PROGRAM DESCRIPTION                     00004021
+000050*================================================================*00005021
+000060* AUTHOR            : SUNDARAM TE                                 00006021
+000070* DATE-WRITTEN      : AUGUST 9,2026                               00007021
+000080* PROGRAM OBJECTIVE : READ THE FOUR FIXED-LENGTH FILES PRODUCED BY00008021
+000090*                     VARFILE AND PRINT A PER-EMPLOYEE SUMMARY    00009021
+000100* INPUT             : PS FILES OUFILE1-OUFILE4 WRITTEN BY VARFILE 00010021
+000110* OUTPUT            : PS DATASET CONTAINING THE SUMMARY REPORT    00011021
+000120* INPUT-OUTPUT      : NONE                                        00012021
+000130* ENTRY FROM        : NOT APPLICABLE - STANDALONE PROGRAM         00013021
+000140* REMARKS           : COMPANION READER FOR VARFILE'S OUTPUT       00014021
+000150*================================================================*00015021
+000160 ENVIRONMENT DIVISION.                                            00016021
+000170 INPUT-OUTPUT SECTION.                                            00017021
+000180 FILE-CONTROL.                                                    00018021
+000190        SELECT INFILE1 ASSIGN TO DDOUT1                           00019021
+000200                  ORGANIZATION IS SEQUENTIAL                      00020021
+000210                  ACCESS MODE IS SEQUENTIAL                       00021021
+000220                  FILE STATUS W01-IN1-STATUS.                     00022021
+000230        SELECT INFILE2 ASSIGN TO DDOUT2                           00023021
+000240                  ORGANIZATION IS SEQUENTIAL                      00024021
+000250                  ACCESS MODE IS SEQUENTIAL                       00025021
+000260                  FILE STATUS W01-IN2-STATUS.                     00026021
+000270        SELECT INFILE3 ASSIGN TO DDOUT3                           00027021
+000280                  ORGANIZATION IS SEQUENTIAL                      00028021
+000290                  ACCESS MODE IS SEQUENTIAL                       00029021
+000300                  FILE STATUS W01-IN3-STATUS.                     00030021
+000310        SELECT INFILE4 ASSIGN TO DDOUT4                           00031021
+000320                  ORGANIZATION IS SEQUENTIAL                      00032021
+000330                  ACCESS MODE IS SEQUENTIAL                       00033021
+000340                  FILE STATUS W01-IN4-STATUS.                     00034021
+000350        SELECT RPTFILE ASSIGN TO DDOUT                            00035021
+000360                  ORGANIZATION IS SEQUENTIAL                      00036021
+000370                  ACCESS MODE IS SEQUENTIAL                       00037021
+000380                  FILE STATUS W01-RP-STATUS.                      00038021
+000390 DATA DIVISION.                                                   00039021
+000400 FILE SECTION.                                                    00040021
+000410 FD    INFILE1 RECORDING MODE IS F.                               00041021
+000420 01    IN1-REC.                                                   00042021
+000430    05   IN1-REC-ID                     PIC XX.                   00043021
+000440     88  CI01-R1-REC VALUE "R1".                                  00044021
+000450    05   IN1-CUST-ID                    PIC X(4).                 00045021
+000460    05   IN1-NAME                       PIC X(40).                00046021
+000470    05   IN1-DOB                        PIC X(10).                00047021
+000480    05   IN1-BGRP                       PIC X(10).                00048021
+000490 FD    INFILE2 RECORDING MODE IS F.                               00049021
+000500 01    IN2-REC.                                                   00050021
+000510    05   IN2-REC-ID                     PIC XX.                   00051021
+000520     88  CI02-R2-REC VALUE "R2".                                  00052021
+000530    05   IN2-CUST-ID                    PIC X(4).                 00053021
+000540    05   IN2-OFFICIAL-ID                PIC X(50).                00054021
+000550 FD    INFILE3 RECORDING MODE IS F.                               00055021
+000560 01    IN3-REC.                                                   00056021
+000570    05   IN3-REC-ID                     PIC XX.                   00057021
+000580     88  CI03-R3-REC VALUE "R3".                                  00058021
+000590    05   IN3-CUST-ID                    PIC X(4).                 00059021
+000600    05   IN3-PERSONAL-ID                PIC X(60).                00060021
+000610 FD    INFILE4 RECORDING MODE IS F.                               00061021
+000620 01    IN4-REC.                                                   00062021
+000630    05   IN4-REC-ID                     PIC XX.                   00063021
+000640     88  CI04-R4-REC VALUE "R4".                                  00064021
+000650    05   IN4-CUST-ID                    PIC X(4).                 00065021
+000660    05   IN4-MFID                       PIC X(10).                00066021
+000670 FD    RPTFILE RECORDING MODE IS F.                               00067021
+000680 01    RPT-REC.                                                   00068021
+000690    05   RPT-CUST-ID                    PIC X(4).                 00069021
+000700    05   FILLER                         PIC X VALUE SPACE.        00070021
+000710    05   RPT-NAME                       PIC X(40).                00071021
+000720    05   FILLER                         PIC X VALUE SPACE.        00072021
+000730    05   RPT-DOB                        PIC X(10).                00073021
+000740    05   FILLER                         PIC X VALUE SPACE.        00074021
+000750    05   RPT-BGRP                       PIC X(10).                00075021
+000760    05   FILLER                         PIC X VALUE SPACE.        00076021
+000770    05   RPT-OFFICIAL-ID                PIC X(50).                00077021
+000780    05   FILLER                         PIC X VALUE SPACE.        00078021
+000790    05   RPT-PERSONAL-ID                PIC X(60).                00079021
+000800    05   FILLER                         PIC X VALUE SPACE.        00080021
+000810    05   RPT-MFID                       PIC X(10).                00081021
+000820 WORKING-STORAGE SECTION.                                         00082021
+000830 01    W01-FILE-STATUSES.                                         00083021
+000840     05  W01-IN1-STATUS      PIC XX.                              00084021
+000850     88  IN1-OPEN-ALRIGHT VALUE "00".                             00085021
+000860     88  IN1-READ-ALRIGHT VALUE "00".                             00086021
+000870     05  W01-IN2-STATUS      PIC XX.                              00087021
+000880     88  IN2-OPEN-ALRIGHT VALUE "00".                             00088021
+000890     88  IN2-READ-ALRIGHT VALUE "00".                             00089021
+000900     05  W01-IN3-STATUS      PIC XX.                              00090021
+000910     88  IN3-OPEN-ALRIGHT VALUE "00".                             00091021
+000920     88  IN3-READ-ALRIGHT VALUE "00".                             00092021
+000930     05  W01-IN4-STATUS      PIC XX.                              00093021
+000940     88  IN4-OPEN-ALRIGHT VALUE "00".                             00094021
+000950     88  IN4-READ-ALRIGHT VALUE "00".                             00095021
+000960     05  W01-RP-STATUS       PIC XX.                              00096021
+000970     88  RP-OPEN-ALRIGHT  VALUE "00".                             00097021
+000980     88  RP-WRITE-ALRIGHT VALUE "00".                             00098021
+000990 01   W09-RECORD-CTRS.                                            00099021
+001000     05  W09-INP-CNT          PIC 9(6) VALUE 0.                   00100021
+001010     05  W09-EMP-CNT          PIC 9(6) VALUE 0.                   00101021
+001020 01   WS-SWITCHES.                                                00102021
+001030     05  WS-EOF-FLAG          PIC X VALUE "N".                    00103021
+001040     88  WS-EOF-YES           VALUE "Y".                          00104021
+001050 PROCEDURE DIVISION.                                              00105021
+001060 0000-MAIN-PARAGRAPH.                                             00106021
+001070       PERFORM 1000-INITIALIZE-PARA THRU                          00107021
+001080               1000-INITIALIZE-PARA-EXIT.                         00108021
+001090       PERFORM 1001-OPEN-FILES      THRU                          00109021
+001100               1001-OPEN-FILES-EXIT.                              00110021
+001110 0000-MAIN-PARA1.                                                 00111021
+001120       PERFORM 2000-READ-INPUT      THRU                          00112021
+001130               2000-READ-INPUT-EXIT.                              00113021
+001140       IF WS-EOF-YES                                              00114021
+001150                GO TO 0000-MAIN-PARA2.                            00115021
+001160       PERFORM 3000-PROCESS-PARA    THRU                          00116021
+001170               3000-PROCESS-PARA-EXIT.                            00117021
+001180       GO TO 0000-MAIN-PARA1.                                     00118021
+001190 0000-MAIN-PARA2.                                                 00119021
+001200       PERFORM 8000-CLOSE-PARA      THRU                          00120021
+001210               8000-CLOSE-PARA-EXIT.                              00121021
+001220       STOP RUN.                                                  00122021
+001230 1000-INITIALIZE-PARA.                                            00123021
+001240       INITIALIZE W09-RECORD-CTRS.                                00124021
+001250 1000-INITIALIZE-PARA-EXIT.                                       00125021
+001260       EXIT.                                                      00126021
+001270 1001-OPEN-FILES.                                                 00127021
+001280       OPEN INPUT INFILE1.                                        00128021
+001290       EVALUATE TRUE                                              00129021
+001300         WHEN IN1-OPEN-ALRIGHT                                    00130021
+001310            DISPLAY "INFILE1 OPENED " W01-IN1-STATUS              00131021
+001320         WHEN OTHER                                               00132021
+001330              DISPLAY "ERROR IN INFILE1 " W01-IN1-STATUS          00133021
+001340              PERFORM 9000-ERROR-HANDLER THRU                     00134021
+001350                    9000-ERROR-HANDLER-EXIT.                      00135021
+001360       OPEN INPUT INFILE2.                                        00136021
+001370       EVALUATE TRUE                                              00137021
+001380         WHEN IN2-OPEN-ALRIGHT                                    00138021
+001390            DISPLAY "INFILE2 OPENED " W01-IN2-STATUS              00139021
+001400         WHEN OTHER                                               00140021
+001410              DISPLAY "ERROR IN INFILE2 " W01-IN2-STATUS          00141021
+001420              PERFORM 9000-ERROR-HANDLER THRU                     00142021
+001430                    9000-ERROR-HANDLER-EXIT.                      00143021
+001440       OPEN INPUT INFILE3.                                        00144021
+001450       EVALUATE TRUE                                              00145021
+001460         WHEN IN3-OPEN-ALRIGHT                                    00146021
+001470            DISPLAY "INFILE3 OPENED " W01-IN3-STATUS              00147021
+001480         WHEN OTHER                                               00148021
+001490              DISPLAY "ERROR IN INFILE3 " W01-IN3-STATUS          00149021
+001500              PERFORM 9000-ERROR-HANDLER THRU                     00150021
+001510                    9000-ERROR-HANDLER-EXIT.                      00151021
+001520       OPEN INPUT INFILE4.                                        00152021
+001530       EVALUATE TRUE                                              00153021
+001540         WHEN IN4-OPEN-ALRIGHT                                    00154021
+001550            DISPLAY "INFILE4 OPENED " W01-IN4-STATUS              00155021
+001560         WHEN OTHER                                               00156021
+001570              DISPLAY "ERROR IN INFILE4 " W01-IN4-STATUS          00157021
+001580              PERFORM 9000-ERROR-HANDLER THRU                     00158021
+001590                    9000-ERROR-HANDLER-EXIT.                      00159021
+001600       OPEN OUTPUT RPTFILE.                                       00160021
+001610       EVALUATE TRUE                                              00161021
+001620         WHEN RP-OPEN-ALRIGHT                                     00162021
+001630            DISPLAY "REPORT FILE OPENED " W01-RP-STATUS           00163021
+001640         WHEN OTHER                                               00164021
+001650              DISPLAY "ERROR IN REPORT FILE " W01-RP-STATUS       00165021
+001660              PERFORM 9000-ERROR-HANDLER THRU                     00166021
+001670                    9000-ERROR-HANDLER-EXIT.                      00167021
+001680 1001-OPEN-FILES-EXIT.                                            00168021
+001690      EXIT.                                                       00169021
+001700 2000-READ-INPUT.                                                 00170021
+001710      READ INFILE1 AT END MOVE "Y" TO WS-EOF-FLAG                 00171021
+001720                 GO TO 2000-READ-INPUT-EXIT.                      00172021
+001730      READ INFILE2 AT END MOVE "Y" TO WS-EOF-FLAG                 00173021
+001740                 GO TO 2000-READ-INPUT-EXIT.                      00174021
+001750      READ INFILE3 AT END MOVE "Y" TO WS-EOF-FLAG                 00175021
+001760                 GO TO 2000-READ-INPUT-EXIT.                      00176021
+001770      READ INFILE4 AT END MOVE "Y" TO WS-EOF-FLAG                 00177021
+001780                 GO TO 2000-READ-INPUT-EXIT.                      00178021
+001790      ADD 1 TO W09-INP-CNT.                                       00179021
+001800 2000-READ-INPUT-EXIT.                                            00180021
+001810      EXIT.                                                       00181021
+001820 3000-PROCESS-PARA.                                               00182021
+001830      MOVE IN1-CUST-ID        TO RPT-CUST-ID.                     00183021
+001840      MOVE IN1-NAME           TO RPT-NAME.                        00184021
+001850      MOVE IN1-DOB            TO RPT-DOB.                         00185021
+001860      MOVE IN1-BGRP           TO RPT-BGRP.                        00186021
+001870      MOVE IN2-OFFICIAL-ID    TO RPT-OFFICIAL-ID.                 00187021
+001880      MOVE IN3-PERSONAL-ID    TO RPT-PERSONAL-ID.                 00188021
+001890      MOVE IN4-MFID           TO RPT-MFID.                        00189021
+001900      PERFORM 4000-WRITE-SUMMARY THRU                             00190021
+001910              4000-WRITE-SUMMARY-EXIT.                            00191021
+001920 3000-PROCESS-PARA-EXIT.                                          00192021
+001930      EXIT.                                                       00193021
+001940 4000-WRITE-SUMMARY.                                              00194021
+001950      WRITE RPT-REC.                                              00195021
+001960      ADD 1 TO W09-EMP-CNT.                                       00196021
+001970 4000-WRITE-SUMMARY-EXIT.                                         00197021
+001980      EXIT.                                                       00198021
+001990 8000-CLOSE-PARA.                                                 00199021
+002000      CLOSE INFILE1 INFILE2 INFILE3 INFILE4 RPTFILE.              00200021
+002010      DISPLAY "INPUT RECORD SETS READ     " W09-INP-CNT.          00201021
+002020      DISPLAY "EMPLOYEE SUMMARIES WRITTEN " W09-EMP-CNT.          00202021
+002030 8000-CLOSE-PARA-EXIT.                                            00203021
+002040      EXIT.                                                       00204021
+002050 9000-ERROR-HANDLER.                                              00205021
+002060     DISPLAY 'ERROR IN FILES'.                                    00206021
+002070     MOVE 30 TO RETURN-CODE.                                      00207021
+002080     STOP RUN.                                                    00208021
+002090 9000-ERROR-HANDLER-EXIT.                                         00209021
+002100     EXIT.                                                        00210021
