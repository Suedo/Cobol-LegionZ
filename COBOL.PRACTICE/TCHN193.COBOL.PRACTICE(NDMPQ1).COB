@@ -42,12 +42,15 @@
 004200       05 OP-CTAX            PIC 9(5)V9(3) USAGE COMP-3.          00420000
 004300       05 F                  PIC X.                               00430000
 004400       05 OP-CNSAL           PIC 9(5)V9(2) USAGE COMP-3.          00440000
-004500       05 F                  PIC X(40).                           00450002
+004410       05 F                  PIC X.                               00441000
+004420       05 OP-BRACKET         PIC 9(3).                            00442000
+004500       05 F                  PIC X(36).                           00450002
 004600 WORKING-STORAGE SECTION.                                         00460000
 004700 01 WS-XSAL      PIC X(8)       VALUE SPACES.                     00470000
 004800 01 WS-SAL       PIC 9(5)V99    VALUE ZEROS.                      00480000
 004900 01 WS-NSAL      PIC 9(5)V99    VALUE ZEROS.                      00490000
 005000 01 WS-TAX       PIC 9(5)V9(3)  VALUE ZEROS.                      00500000
+005010 01 WS-BRACKET    PIC 9(3)       VALUE ZEROS.                     00500100
 005100 01 FILE-STATUS.                                                  00510000
 005200      05 IP-STATUS     PIC XX.                                    00520000
 005300      88 IP-SUCCESS    VALUE '00'.                                00530000
@@ -72,9 +75,12 @@
 007200 0000-MAIN-PARA.                                                  00720000
 007300      PERFORM 1000-OPEN-FILES.                                    00730000
 007400      PERFORM 2000-READ-REC.                                      00740002
-007500      PERFORM 3000-COMPUTE-PARA.                                  00750002
-007600      PERFORM 4000-MOVE-PARA.                                     00760002
-007700      PERFORM 5000-WRITE-PARA.                                    00770002
+007410      PERFORM UNTIL IP-EOF                                        00741009
+007420         PERFORM 3000-COMPUTE-PARA                                00742009
+007430         PERFORM 4000-MOVE-PARA                                   00743009
+007440         PERFORM 5000-WRITE-PARA                                  00744009
+007450         PERFORM 2000-READ-REC                                    00745009
+007460      END-PERFORM.                                                00746009
 007800      PERFORM 6000-CLOSE-FILES.                                   00780002
 007900      STOP RUN.                                                   00790000
 008000 0000-MAIN-PARA-EXIT.                                             00800000
@@ -101,34 +107,16 @@
 010100         PERFORM 9000-ERR-HANDLER                                 01010000
 010200      END-EVALUATE.                                               01020000
 010300      EXIT.                                                       01030000
-010400 2000-PRCS-RECS.                                                  01040002
-010500      PERFORM UNTIL IP-EOF                                        01050002
-010600          READ IP-FILE                                            01060002
-010700          EVALUATE TRUE                                           01070002
-010800          WHEN IP-SUCCESS                                         01080002
-010900             ADD 1 TO IP-CNTR                                     01090002
-011000             DISPLAY IP-REC                                       01100002
-011100             DISPLAY IP-CSAL                                      01110002
-011200          WHEN IP-EOF                                             01120002
-011300             CONTINUE                                             01130002
-011400          WHEN OTHER                                              01140002
-011500             MOVE '2000-PRCS-RECS' TO ERR-PARA                    01150002
-011600             MOVE 'IP-FILE' TO ERR-FILE                           01160002
-011700             MOVE IP-STATUS TO ERR-STATUS                         01170002
-011800             PERFORM 9000-ERR-HANDLER                             01180002
-011900          END-EVALUATE                                            01190002
-012000      END-PERFORM.                                                01200002
-012100      EXIT.                                                       01210002
 012200 2000-READ-REC.                                                   01220000
-012300      MOVE 'IG00175021' TO IP-CID.                                01230000
-012400      START IP-FILE KEY = IP-CID.                                 01240000
+012300      READ IP-FILE.                                               01230009
 012500      EVALUATE TRUE                                               01250000
 012600          WHEN IP-SUCCESS                                         01260000
 012700             ADD 1 TO IP-CNTR                                     01270000
 012800             DISPLAY ' READ RECORD : '                            01280000
-012900             READ IP-FILE                                         01290000
 013000             DISPLAY IP-REC                                       01300000
 013100             CONTINUE                                             01310000
+013150          WHEN IP-EOF                                             01315009
+013160             CONTINUE                                             01316009
 013200          WHEN OTHER                                              01320000
 013300             MOVE '2000-READ-REC' TO ERR-PARA                     01330000
 013400             MOVE 'IP-FILE' TO ERR-FILE                           01340000
@@ -141,10 +129,16 @@
 014100      EVALUATE TRUE                                               01410000
 014200         WHEN WS-SAL > 15000                                      01420000
 014300            COMPUTE WS-TAX = WS-SAL * .2                          01430000
+014310            MOVE 020 TO WS-BRACKET                                01430100
 014400         WHEN WS-SAL > 13000                                      01440000
 014500            COMPUTE WS-TAX = WS-SAL * .15                         01450000
+014510            MOVE 015 TO WS-BRACKET                                01450100
 014600         WHEN WS-SAL > 10000                                      01460000
 014700            COMPUTE WS-TAX = WS-SAL * .1                          01470000
+014705            MOVE 010 TO WS-BRACKET                                01470500
+014710         WHEN OTHER                                               01471009
+014720            COMPUTE WS-TAX = WS-SAL * .05                         01472009
+014725            MOVE 005 TO WS-BRACKET                                01472500
 014800      END-EVALUATE.                                               01480000
 014900      COMPUTE WS-NSAL ROUNDED = WS-SAL - WS-TAX.                  01490000
 015000      DISPLAY ' CALCULATED VALUES : '                             01500000
@@ -161,6 +155,7 @@
 016100      MOVE WS-SAL  TO OP-CSAL.                                    01610000
 016200      MOVE WS-NSAL TO OP-CNSAL.                                   01620000
 016300      MOVE WS-TAX  TO OP-CTAX.                                    01630000
+016310      MOVE WS-BRACKET TO OP-BRACKET.                              01631000
 016400      DISPLAY ' RECORD TO BE WRITTEN '.                           01640000
 016500      DISPLAY OP-REC.                                             01650000
 016600      EXIT.                                                       01660000
@@ -171,7 +166,7 @@
 017100 6000-CLOSE-FILES.                                                01710000
 017200      CLOSE IP-FILE OP-FILE.                                      01720000
 017300      DISPLAY 'IP RECS READ : ' IP-CNTR.                          01730000
-017400      DISPLAY 'OP RECS READ : ' IP-CNTR.                          01740000
+017400      DISPLAY 'OP RECS READ : ' OP-CNTR.                          01740000
 017500      EXIT.                                                       01750000
 017600 9000-ERR-HANDLER.                                                01760000
 017700      DISPLAY ERR-PLATE.                                          01770000
