@@ -1,54 +1,205 @@
-000100 IDENTIFICATION DIVISION.                                         00010000
-000200* VALIDATION PRG                                                  00020000
-000300 PROGRAM-ID. PRG8ARRA.                                            00030000
-000400 ENVIRONMENT DIVISION.                                            00040000
-000500 CONFIGURATION SECTION.                                           00050000
-000600 SPECIAL-NAMES.                                                   00060000
-000700       CLASS EMAIL IS                                             00070000
-000800       'A' THRU 'Z'                                               00080000
-000900       '0' THRU '9' ' '                                           00090002
-001000       '@'                                                        00100000
-001100       '_'                                                        00110000
-001200       '.'.                                                       00120000
-001500 DATA DIVISION.                                                   00150000
-001600 WORKING-STORAGE SECTION.                                         00160000
-001700 01 SETOFREC.                                                     00170000
-001800       05 INPUTREC OCCURS 3 TIMES.                                00180000
-001900         08 RECORDID PIC XX.                                      00190000
-002000         88 VALIDRECID VALUE "R1", "R2", "R9".                    00200001
-002100         08 F PIC X VALUE ' '.                                    00210000
-002200         08 CUSTNAME PIC X(10).                                   00220000
-002300         08 F PIC X VALUE ' '.                                    00230000
-002400         08 MAILID PIC X(10).                                     00240000
-002500         08 F PIC X VALUE ' '.                                    00250000
-002600         08 DUES PIC 9(2)V99.                                     00260000
-002700 77 I PIC 9 VALUE 1.                                              00270000
-002800 PROCEDURE DIVISION.                                              00280000
-002900 0000-PARA-1.                                                     00290000
-003000       PERFORM 3 TIMES                                            00300000
-003100         ACCEPT INPUTREC(I)                                       00310000
-003200         DISPLAY INPUTREC(I)                                      00320000
-003300************** VALIDATE RECORDID ***************************      00330000
-003400        EVALUATE  FALSE                                           00340000
-003500          WHEN VALIDRECID(I) DISPLAY RECORDID(I) "INVALID"        00350000
-003600          WHEN OTHER DISPLAY RECORDID(I)                          00360000
-003700        END-EVALUATE                                              00370000
-003800*************** VALIDATE CUSTNAME *************************       00380000
-003900         IF CUSTNAME(I) IS ALPHABETIC                             00390000
-004000          THEN DISPLAY CUSTNAME(I)                                00400000
-004100         ELSE DISPLAY CUSTNAME(I) ' IS INVALID'                   00410000
-004200         END-IF                                                   00420000
-004300************** VALIDATE EMAIL *****************************       00430000
-004400         IF MAILID(I) IS NOT EMAIL                                00440000
-004500            THEN DISPLAY MAILID(I) "  IS INVALID "                00450000
-004600          ELSE DISPLAY MAILID(I)                                  00460000
-004700         END-IF                                                   00470000
-004800***************** VALIDATE DUES ***************************       00480000
-004900         IF DUES(I) IS NUMERIC                                    00490000
-005000          THEN DISPLAY DUES(I)                                    00500000
-005100         ELSE DISPLAY DUES(I) " IS INVALID"                       00510000
-005200         END-IF                                                   00520000
-005300******************** END OF VALIDATION *********************      00530000
-005400         ADD 1 TO I                                               00540000
-005500       END-PERFORM.                                               00550000
-005600       STOP RUN.                                                  00560000
+000100 IDENTIFICATION DIVISION.                                         00000100
+000200* VALIDATION PRG                                                  00000200
+000300 PROGRAM-ID. PRG8ARRA.                                            00000300
+000400                                                                  00000400
+000500 ENVIRONMENT DIVISION.                                            00000500
+000600 CONFIGURATION SECTION.                                           00000600
+000700 SPECIAL-NAMES.                                                   00000700
+000800       CLASS EMAIL IS                                             00000800
+000900       'A' THRU 'Z'                                               00000900
+001000       '0' THRU '9' ' '                                           00001000
+001100       '@'                                                        00001100
+001200       '_'                                                        00001200
+001300       '.'.                                                       00001300
+001400 INPUT-OUTPUT SECTION.                                            00001400
+001500 FILE-CONTROL.                                                    00001500
+001600      SELECT IP-FILE ASSIGN TO DDIN                               00001600
+001700      ORGANIZATION IS SEQUENTIAL                                  00001700
+001800      ACCESS MODE IS SEQUENTIAL                                   00001800
+001900      FILE STATUS IP-STATUS.                                      00001900
+002000                                                                  00002000
+002100      SELECT OP-FILE ASSIGN TO DDOUT                              00002100
+002200      ORGANIZATION IS SEQUENTIAL                                  00002200
+002300      ACCESS MODE IS SEQUENTIAL                                   00002300
+002400      FILE STATUS OP-STATUS.                                      00002400
+002500                                                                  00002500
+002600 DATA DIVISION.                                                   00002600
+002700 FILE SECTION.                                                    00002700
+002800 FD IP-FILE RECORDING MODE F.                                     00002800
+002900 01 IP-REC.                                                       00002900
+003000       05 IP-RECORDID     PIC XX.                                 00003000
+003100       88 IP-VALIDRECID   VALUE "R1", "R2", "R9".                 00003100
+003200       05 FILLER          PIC X.                                  00003200
+003300       05 IP-CUSTNAME     PIC X(10).                              00003300
+003400       05 FILLER          PIC X.                                  00003400
+003500       05 IP-MAILID       PIC X(10).                              00003500
+003600       05 FILLER          PIC X.                                  00003600
+003700       05 IP-DUES         PIC 9(2)V99.                            00003700
+003800       05 FILLER          PIC X(51).                              00003800
+003900 FD OP-FILE RECORDING MODE F.                                     00003900
+004000 01 OP-REC.                                                       00004000
+004100       05 OP-RECORDID     PIC XX.                                 00004100
+004200       05 FILLER          PIC X VALUE SPACE.                      00004200
+004300       05 OP-CUSTNAME     PIC X(10).                              00004300
+004400       05 FILLER          PIC X VALUE SPACE.                      00004400
+004500       05 OP-MAILID       PIC X(10).                              00004500
+004600       05 FILLER          PIC X VALUE SPACE.                      00004600
+004700       05 OP-DUES         PIC 9(2)V99.                            00004700
+004800       05 FILLER          PIC X VALUE SPACE.                      00004800
+004900       05 OP-RECID-STAT   PIC X(4).                               00004900
+005000       05 FILLER          PIC X VALUE SPACE.                      00005000
+005100       05 OP-NAME-STAT    PIC X(4).                               00005100
+005200       05 FILLER          PIC X VALUE SPACE.                      00005200
+005300       05 OP-MAIL-STAT    PIC X(4).                               00005300
+005400       05 FILLER          PIC X VALUE SPACE.                      00005400
+005500       05 OP-DUES-STAT    PIC X(4).                               00005500
+005600       05 FILLER          PIC X(30).                              00005600
+005700 WORKING-STORAGE SECTION.                                         00005700
+005800 01 WS-REC-STATUS.                                                00005800
+005900       05 WS-RECID-STAT   PIC X(4) VALUE SPACES.                  00005900
+006000       05 WS-NAME-STAT    PIC X(4) VALUE SPACES.                  00006000
+006100       05 WS-MAIL-STAT    PIC X(4) VALUE SPACES.                  00006100
+006200       05 WS-DUES-STAT    PIC X(4) VALUE SPACES.                  00006200
+006300 01 WS-FAIL-SW PIC X VALUE 'N'.                                   00006300
+006400       88 REC-HAS-FAIL VALUE 'Y'.                                 00006400
+006500       88 REC-NO-FAIL  VALUE 'N'.                                 00006500
+006600 01 FILE-STATUS.                                                  00006600
+006700       05 IP-STATUS       PIC XX VALUE SPACES.                    00006700
+006800       88 IP-SUCCESS      VALUE '00'.                             00006800
+006900       88 IP-EOF          VALUE '10'.                             00006900
+007000       88 IP-FILE-NF      VALUE '13'.                             00007000
+007100       05 OP-STATUS       PIC XX VALUE SPACES.                    00007100
+007200       88 OP-SUCCESS      VALUE '00'.                             00007200
+007300       88 OP-FILE-NF      VALUE '13'.                             00007300
+007400 01 ERR-PLATE.                                                    00007400
+007500       05 FILLER          PIC X(12) VALUE 'ERROR IN: '.           00007500
+007600       05 ERR-PARA        PIC X(15).                              00007600
+007700       05 FILLER          PIC X(12) VALUE ' FILE ID: '.           00007700
+007800       05 ERR-FILE        PIC X(15).                              00007800
+007900       05 FILLER          PIC X(12) VALUE ' ERROR STAT:'.         00007900
+008000       05 ERR-STATUS      PIC X(3).                               00008000
+008100 01 WS-CNTRS.                                                     00008100
+008200       05 IP-CNTR         PIC 9(6) VALUE ZEROS.                   00008200
+008300       05 OP-CNTR         PIC 9(6) VALUE ZEROS.                   00008300
+008400       05 FAIL-CNTR       PIC 9(6) VALUE ZEROS.                   00008400
+008500 PROCEDURE DIVISION.                                              00008500
+008600 0000-MAIN-PARA.                                                  00008600
+008700      PERFORM 1000-OPEN-FILES.                                    00008700
+008800      PERFORM 2000-READ-RECS.                                     00008800
+008900      PERFORM 3000-CLOSE-FILES.                                   00008900
+009000      STOP RUN.                                                   00009000
+009100 1000-OPEN-FILES.                                                 00009100
+009200      OPEN INPUT IP-FILE.                                         00009200
+009300      EVALUATE TRUE                                               00009300
+009400         WHEN IP-SUCCESS                                          00009400
+009500            DISPLAY 'IP-FILE OPENED'                              00009500
+009600            OPEN OUTPUT OP-FILE                                   00009600
+009700            EVALUATE TRUE                                         00009700
+009800               WHEN OP-SUCCESS                                    00009800
+009900                  DISPLAY 'OP-FILE OPENED'                        00009900
+010000               WHEN OTHER                                         00010000
+010100                  MOVE '1000-OPEN-FILES' TO ERR-PARA              00010100
+010200                  MOVE 'OP-FILE' TO ERR-FILE                      00010200
+010300                  MOVE OP-STATUS TO ERR-STATUS                    00010300
+010400                  PERFORM 9000-ERR-HANDLER                        00010400
+010500            END-EVALUATE                                          00010500
+010600         WHEN OTHER                                               00010600
+010700            MOVE '1000-OPEN-FILES' TO ERR-PARA                    00010700
+010800            MOVE 'IP-FILE' TO ERR-FILE                            00010800
+010900            MOVE IP-STATUS TO ERR-STATUS                          00010900
+011000            PERFORM 9000-ERR-HANDLER                              00011000
+011100      END-EVALUATE.                                               00011100
+011200      EXIT.                                                       00011200
+011300 2000-READ-RECS.                                                  00011300
+011400      PERFORM UNTIL IP-EOF                                        00011400
+011500         READ IP-FILE                                             00011500
+011600         EVALUATE TRUE                                            00011600
+011700            WHEN IP-SUCCESS                                       00011700
+011800               ADD 1 TO IP-CNTR                                   00011800
+011900               DISPLAY IP-REC                                     00011900
+012000               PERFORM 2001-VALIDATE-PARA                         00012000
+012100               PERFORM 2002-WRITE-PARA                            00012100
+012200            WHEN IP-EOF                                           00012200
+012300               DISPLAY 'ALL RECORDS READ.'                        00012300
+012400               CONTINUE                                           00012400
+012500            WHEN OTHER                                            00012500
+012600               MOVE '2000-READ-RECS' TO ERR-PARA                  00012600
+012700               MOVE 'IP-FILE' TO ERR-FILE                         00012700
+012800               MOVE IP-STATUS TO ERR-STATUS                       00012800
+012900               PERFORM 9000-ERR-HANDLER                           00012900
+013000         END-EVALUATE                                             00013000
+013100      END-PERFORM.                                                00013100
+013200      EXIT.                                                       00013200
+013300 2001-VALIDATE-PARA.                                              00013300
+013400      MOVE 'N' TO WS-FAIL-SW.                                     00013400
+013500      MOVE '  OK' TO WS-RECID-STAT.                               00013500
+013600      MOVE '  OK' TO WS-NAME-STAT.                                00013600
+013700      MOVE '  OK' TO WS-MAIL-STAT.                                00013700
+013800      MOVE '  OK' TO WS-DUES-STAT.                                00013800
+013900************** VALIDATE RECORDID ****************                 00013900
+014000      EVALUATE FALSE                                              00014000
+014100         WHEN IP-VALIDRECID                                       00014100
+014200            DISPLAY IP-RECORDID ' INVALID'                        00014200
+014300            MOVE ' BAD' TO WS-RECID-STAT                          00014300
+014400            MOVE 'Y' TO WS-FAIL-SW                                00014400
+014500         WHEN OTHER                                               00014500
+014600            DISPLAY IP-RECORDID                                   00014600
+014700      END-EVALUATE.                                               00014700
+014800*************** VALIDATE CUSTNAME ***************                 00014800
+014900      IF IP-CUSTNAME IS ALPHABETIC                                00014900
+015000         DISPLAY IP-CUSTNAME                                      00015000
+015100      ELSE                                                        00015100
+015200         DISPLAY IP-CUSTNAME ' IS INVALID'                        00015200
+015300         MOVE ' BAD' TO WS-NAME-STAT                              00015300
+015400         MOVE 'Y' TO WS-FAIL-SW                                   00015400
+015500      END-IF.                                                     00015500
+015600***************** VALIDATE EMAIL ****************                 00015600
+015700      IF IP-MAILID IS NOT EMAIL                                   00015700
+015800         DISPLAY IP-MAILID '  IS INVALID '                        00015800
+015900         MOVE ' BAD' TO WS-MAIL-STAT                              00015900
+016000         MOVE 'Y' TO WS-FAIL-SW                                   00016000
+016100      ELSE                                                        00016100
+016200         DISPLAY IP-MAILID                                        00016200
+016300      END-IF.                                                     00016300
+016400***************** VALIDATE DUES ****************                  00016400
+016500      IF IP-DUES IS NUMERIC                                       00016500
+016600         DISPLAY IP-DUES                                          00016600
+016700      ELSE                                                        00016700
+016800         DISPLAY IP-DUES ' IS INVALID'                            00016800
+016900         MOVE ' BAD' TO WS-DUES-STAT                              00016900
+017000         MOVE 'Y' TO WS-FAIL-SW                                   00017000
+017100      END-IF.                                                     00017100
+017200      IF REC-HAS-FAIL                                             00017200
+017300         ADD 1 TO FAIL-CNTR                                       00017300
+017400      END-IF.                                                     00017400
+017500      EXIT.                                                       00017500
+017600 2002-WRITE-PARA.                                                 00017600
+017700      MOVE IP-RECORDID TO OP-RECORDID.                            00017700
+017800      MOVE IP-CUSTNAME TO OP-CUSTNAME.                            00017800
+017900      MOVE IP-MAILID TO OP-MAILID.                                00017900
+018000      MOVE IP-DUES TO OP-DUES.                                    00018000
+018100      MOVE WS-RECID-STAT TO OP-RECID-STAT.                        00018100
+018200      MOVE WS-NAME-STAT TO OP-NAME-STAT.                          00018200
+018300      MOVE WS-MAIL-STAT TO OP-MAIL-STAT.                          00018300
+018400      MOVE WS-DUES-STAT TO OP-DUES-STAT.                          00018400
+018500      WRITE OP-REC.                                               00018500
+018600      EVALUATE TRUE                                               00018600
+018700         WHEN OP-SUCCESS                                          00018700
+018800            ADD 1 TO OP-CNTR                                      00018800
+018900         WHEN OTHER                                               00018900
+019000            MOVE '2002-WRITE-PARA' TO ERR-PARA                    00019000
+019100            MOVE 'OP-FILE' TO ERR-FILE                            00019100
+019200            MOVE OP-STATUS TO ERR-STATUS                          00019200
+019300            PERFORM 9000-ERR-HANDLER                              00019300
+019400      END-EVALUATE.                                               00019400
+019500      EXIT.                                                       00019500
+019600 3000-CLOSE-FILES.                                                00019600
+019700      CLOSE IP-FILE OP-FILE.                                      00019700
+019800      DISPLAY 'RECORDS READ    : ' IP-CNTR.                       00019800
+019900      DISPLAY 'RECORDS WRITTEN : ' OP-CNTR.                       00019900
+020000      DISPLAY 'RECORDS FAILED  : ' FAIL-CNTR.                     00020000
+020100      EXIT.                                                       00020100
+020200 9000-ERR-HANDLER.                                                00020200
+020300     DISPLAY ERR-PLATE.                                           00020300
+020400     MOVE 30 TO RETURN-CODE.                                      00020400
+020500     STOP RUN.                                                    00020500
