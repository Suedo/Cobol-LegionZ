@@ -20,11 +20,20 @@
 002000                    ORGANIZATION SEQUENTIAL                       00200007
 002100                    ACCESS SEQUENTIAL                             00210002
 002200                    FILE STATUS W01-IN-FILE-STATUS.               00220002
+002210     SELECT RJ-FILE ASSIGN TO DDREJ                               00221013
+002220                    ORGANIZATION SEQUENTIAL                       00222013
+002230                    ACCESS SEQUENTIAL                             00223013
+002240                    FILE STATUS W01-RJ-FILE-STATUS.               00224013
 002300 DATA DIVISION.                                                   00230002
 002310 FILE SECTION.                                                    00231002
 002400 FD   IN-FILE RECORDING MODE F.                                   00240002
 002410******* USING COPYBOOK FOR THE INPUT RECORD STRUCTURE.            00241002
 002500 COPY MJ24STRU.                                                   00250010
+002505 FD   RJ-FILE RECORDING MODE F.                                   00250513
+002506 01 RJ-REC.                                                       00250613
+002507     05 RJ-IN-REC              PIC X(130).                        00250713
+002508     05 FILLER                 PIC X.                             00250813
+002509     05 RJ-SQLCODE             PIC S9(06) SIGN LEADING SEPARATE.  00250913
 002510 WORKING-STORAGE SECTION.                                         00251002
 002520     EXEC SQL                                                     00252002
 002530        INCLUDE SQLCA                                             00253002
@@ -32,61 +41,65 @@
 002550     EXEC SQL                                                     00255002
 002560        INCLUDE MJ024                                             00256010
 002570     END-EXEC.                                                    00257002
-002580 01 W01-STATUSES.                                                 00258002
-002590    05 W01-IN-FILE-STATUS                PIC XX.                  00259002
-002591         88 C01-IN-FILE-OPEN-OK           VALUE "00".             00259105
-002592         88 C01-IN-FILE-READ-OK           VALUE "00".             00259205
-002593         88 C01-IN-FILE-CLOSE-OK          VALUE "00".             00259305
-002594         88 C01-IN-FILE-EOF               VALUE "10".             00259405
-002595         88 C01-IN-FILE-FNF               VALUE "13".             00259505
-002596         88 C01-IN-FILE-ATTRIB-ERR        VALUE "39".             00259605
-002597    05 W01-SQLCODE-ERR                   PIC S9(06)               00259704
-002598                                      SIGN LEADING SEPARATE.      00259804
-002599         88 C01-QUERY-SUCCESS             VALUE +000.             00259905
-002600         88 C01-EOT                       VALUE +100.             00260005
-002601         88 C01-TABNOTFND                 VALUE +204.             00260105
-002602         88 C01-DUPKEY                    VALUE -803.             00260205
-002603         88 C01-LENGTHERR                 VALUE -310.             00260305
-002604         88 C01-INVALIDVAL                VALUE -311.             00260405
-002605         88 C01-CHECK-CONSTRAINT          VALUE -545.             00260505
-002606 01    W02-TEMP-VARS.                                             00260611
-002607    05   W02-REVERSE-NAME                PIC X(40) VALUE SPACES.  00260711
-002608    05 W02-TEMP-DATE.                                             00260811
-002609     07 W02-TEMP-MM                      PIC 99.                  00260926
-002610     07 W02-TEMP-DD                      PIC 99.                  00261026
-002611     07 W02-TEMP-YYYY                    PIC 9999.                00261111
-002612    05 W02-DB2-DATE.                                              00261211
-002613     07 W02-DB2-YYYY                     PIC 9999.                00261324
-002614     07 W02-F1                           PIC X VALUE "-".         00261424
-002615     07 W02-DB2-MM                       PIC 99.                  00261519
-002616     07 W02-F2                           PIC X VALUE "-".         00261624
-002617     07 W02-DB2-DD                       PIC 99.                  00261719
-002619    05 W02-CAT-DOB                       PIC X(10).               00261922
-002620******************************************************************00262002
-002700 01 W09-COUNTERS.                                                 00270002
-002800    05  W09-IN-COUNT                    PIC 9(6) COMP             00280011
-002900                                             VALUE ZEROS.         00290002
-003000    05  W09-TABLE-COUNT                 PIC 9(6) COMP             00300002
-003100                                             VALUE ZEROS.         00310007
-003101    05  W09-CHAR-COUNT                  PIC 9(6) COMP             00310111
-003102                                             VALUE ZEROS.         00310211
-003103    05  W09-SPACE-COUNT                 PIC 9(6) COMP             00310311
-003104                                             VALUE ZEROS.         00310411
-003105    05  W09-FIELD-LENGTH                PIC 9(6) COMP             00310528
-003106                                             VALUE ZEROS.         00310627
-003110************************************************************ *****00311005
-003120*                                                                 00312005
-003130*  PARAMETERS FOR DSNTIAR                                         00313005
-003140*                                                                 00314005
-003150************************************************************ *****00315005
-003160*                                                                 00316005
-003170 01 WS-DB2-ERR-MESSAGE.                                           00317005
-003180      05 WS-DB2-ERR-MESG-LEN  PIC S9(04)  COMP VALUE +800.        00318005
-003190      05 WS-DB2-ERR-MESG-TEXT PIC X(80)   OCCURS 10 TIMES         00319005
-003191                              INDEXED BY WS-DB2-ERRMSG-IDX.       00319105
-003192*                                                                 00319205
-003193 01 WS-DB2-ERRMESG-LINE-LEN PIC S9(09)  COMP VALUE +80.           00319305
-003194************************************************************ *****00319405
+002580 01 W01-STATUSES.                                                 00258031
+002590    05 W01-IN-FILE-STATUS                PIC XX.                  00259031
+002600         88 C01-IN-FILE-OPEN-OK           VALUE "00".             00260031
+002610         88 C01-IN-FILE-READ-OK           VALUE "00".             00261031
+002620         88 C01-IN-FILE-CLOSE-OK          VALUE "00".             00262031
+002630         88 C01-IN-FILE-EOF               VALUE "10".             00263031
+002640         88 C01-IN-FILE-FNF               VALUE "13".             00264031
+002650         88 C01-IN-FILE-ATTRIB-ERR        VALUE "39".             00265031
+002660     05 W01-RJ-FILE-STATUS                PIC XX.                 00266031
+002670         88 C01-RJ-FILE-OPEN-OK           VALUE "00".             00267031
+002680         88 C01-RJ-FILE-WRITE-OK          VALUE "00".             00268031
+002690         88 C01-RJ-FILE-CLOSE-OK          VALUE "00".             00269031
+002700    05 W01-SQLCODE-ERR                   PIC S9(06)               00270031
+002710                                      SIGN LEADING SEPARATE.      00271031
+002720         88 C01-QUERY-SUCCESS             VALUE +000.             00272031
+002730         88 C01-EOT                       VALUE +100.             00273031
+002740         88 C01-TABNOTFND                 VALUE +204.             00274031
+002750         88 C01-DUPKEY                    VALUE -803.             00275031
+002760         88 C01-LENGTHERR                 VALUE -310.             00276031
+002770         88 C01-INVALIDVAL                VALUE -311.             00277031
+002780         88 C01-CHECK-CONSTRAINT          VALUE -545.             00278031
+002790 01    W02-TEMP-VARS.                                             00279031
+002800    05   W02-REVERSE-NAME                PIC X(40) VALUE SPACES.  00280031
+002810    05 W02-TEMP-DATE.                                             00281031
+002820     07 W02-TEMP-MM                      PIC 99.                  00282031
+002830     07 W02-TEMP-DD                      PIC 99.                  00283031
+002840     07 W02-TEMP-YYYY                    PIC 9999.                00284031
+002850    05 W02-DB2-DATE.                                              00285031
+002860     07 W02-DB2-YYYY                     PIC 9999.                00286031
+002870     07 W02-F1                           PIC X VALUE "-".         00287031
+002880     07 W02-DB2-MM                       PIC 99.                  00288031
+002890     07 W02-F2                           PIC X VALUE "-".         00289031
+002900     07 W02-DB2-DD                       PIC 99.                  00290031
+002910    05 W02-CAT-DOB                       PIC X(10).               00291031
+002920******************************************************************00292031
+002930 01 W09-COUNTERS.                                                 00293031
+002940    05  W09-IN-COUNT                    PIC 9(6) COMP             00294031
+002950                                             VALUE ZEROS.         00295031
+002960    05  W09-TABLE-COUNT                 PIC 9(6) COMP             00296031
+002970                                             VALUE ZEROS.         00297031
+002980    05  W09-CHAR-COUNT                  PIC 9(6) COMP             00298031
+002990                                             VALUE ZEROS.         00299031
+003000    05  W09-SPACE-COUNT                 PIC 9(6) COMP             00300031
+003010                                             VALUE ZEROS.         00301031
+003020    05  W09-FIELD-LENGTH                PIC 9(6) COMP             00302031
+003030                                             VALUE ZEROS.         00303031
+003040************************************************************ *****00304031
+003050*                                                                 00305031
+003060*  PARAMETERS FOR DSNTIAR                                         00306031
+003070*                                                                 00307031
+003080************************************************************ *****00308031
+003090*                                                                 00309031
+003100 01 WS-DB2-ERR-MESSAGE.                                           00310031
+003110      05 WS-DB2-ERR-MESG-LEN  PIC S9(04)  COMP VALUE +800.        00311031
+003120      05 WS-DB2-ERR-MESG-TEXT PIC X(80)   OCCURS 10 TIMES         00312031
+003130                              INDEXED BY WS-DB2-ERRMSG-IDX.       00313031
+003140*                                                                 00314031
+003150 01 WS-DB2-ERRMESG-LINE-LEN PIC S9(09)  COMP VALUE +80.           00315031
+003160************************************************************ *****00316031
 003200 PROCEDURE DIVISION.                                              00320002
 003300 0000-MAIN-PARAGRAPH.                                             00330002
 003400      PERFORM 1000-INIT-PARA THRU 1000-INIT-PARA-EXIT.            00340002
@@ -116,6 +129,14 @@
 005700            DISPLAY "FILE OPEN ERROR : " W01-IN-FILE-STATUS       00570002
 005800            PERFORM 9000-ERROR-PARA THRU 9000-ERROR-PARA-EXIT     00580002
 005900       END-EVALUATE.                                              00590002
+005910      OPEN OUTPUT RJ-FILE.                                        00591013
+005920      EVALUATE TRUE                                               00592013
+005930          WHEN C01-RJ-FILE-OPEN-OK                                00593013
+005940            CONTINUE                                              00594013
+005950          WHEN OTHER                                              00595013
+005960            DISPLAY "RJ OPEN ERROR : " W01-RJ-FILE-STATUS         00596013
+005970            PERFORM 9000-ERROR-PARA THRU 9000-ERROR-PARA-EXIT     00597013
+005980      END-EVALUATE.                                               00598013
 006000 2000-OPEN-FILES-EXIT.                                            00600002
 006100       EXIT.                                                      00610002
 006200 3000-PROCESS-PARA.                                               00620002
@@ -194,27 +215,48 @@
 010400          WHEN C01-DUPKEY                                         01040005
 010500              DISPLAY 'EMPLOYEE ID DUPLICATE ' HV-EMP-ID          01050005
 010600              DISPLAY 'RECORD NOT INSERTED'                       01060005
+010610              PERFORM 3400-REJECT-WRITE THRU                      01061013
+010620                      3400-REJECT-WRITE-EXIT                      01062013
 010700          WHEN OTHER                                              01070005
 010900              PERFORM 9100-SQL-ERROR-PARA THRU                    01090005
 011000                      9100-SQL-ERROR-PARA-EXIT                    01100005
 011100       END-EVALUATE.                                              01110005
 011110 3300-INSERT-TABLE-EXIT.                                          01111005
 011120       EXIT.                                                      01112005
-011130 4000-CLOSE-FILES.                                                01113005
-011140       CLOSE IN-FILE.                                             01114005
-011150       EVALUATE TRUE                                              01115005
-011160         WHEN C01-IN-FILE-CLOSE-OK                                01116005
-011170           CONTINUE                                               01117005
-011180         WHEN OTHER                                               01118005
-011190           PERFORM 9000-ERROR-PARA THRU 9000-ERROR-PARA-EXIT      01119005
-011191       END-EVALUATE.                                              01119105
-011192 4000-CLOSE-FILES-EXIT.                                           01119205
-011193       EXIT.                                                      01119305
-011194 5000-DISPLAY-STATS.                                              01119405
-011195       DISPLAY "INPUT RECORDS " W09-IN-COUNT.                     01119505
-011196       DISPLAY "TABLE ROWS    " W09-TABLE-COUNT.                  01119605
-011197 5000-DISPLAY-STATS-EXIT.                                         01119705
-011198       EXIT.                                                      01119805
+011121 3400-REJECT-WRITE.                                               01112113
+011122       MOVE IN-REC          TO RJ-IN-REC.                         01112213
+011123       MOVE W01-SQLCODE-ERR TO RJ-SQLCODE.                        01112313
+011124       WRITE RJ-REC.                                              01112413
+011125       EVALUATE TRUE                                              01112513
+011126         WHEN C01-RJ-FILE-WRITE-OK                                01112613
+011127           CONTINUE                                               01112713
+011128         WHEN OTHER                                               01112813
+011129           DISPLAY 'RJ WRITE ERROR : ' W01-RJ-FILE-STATUS         01112913
+011130       END-EVALUATE.                                              01113013
+011131 3400-REJECT-WRITE-EXIT.                                          01113113
+011132       EXIT.                                                      01113213
+011133 4000-CLOSE-FILES.                                                01113331
+011136       CLOSE IN-FILE.                                             01113631
+011139       EVALUATE TRUE                                              01113931
+011142         WHEN C01-IN-FILE-CLOSE-OK                                01114231
+011145           CONTINUE                                               01114531
+011148         WHEN OTHER                                               01114831
+011151           PERFORM 9000-ERROR-PARA THRU 9000-ERROR-PARA-EXIT      01115131
+011154       END-EVALUATE.                                              01115431
+011157       CLOSE RJ-FILE.                                             01115731
+011160       EVALUATE TRUE                                              01116031
+011163         WHEN C01-RJ-FILE-CLOSE-OK                                01116331
+011166           CONTINUE                                               01116631
+011169         WHEN OTHER                                               01116931
+011172           PERFORM 9000-ERROR-PARA THRU 9000-ERROR-PARA-EXIT      01117231
+011175       END-EVALUATE.                                              01117531
+011178 4000-CLOSE-FILES-EXIT.                                           01117831
+011181       EXIT.                                                      01118131
+011184 5000-DISPLAY-STATS.                                              01118431
+011187       DISPLAY "INPUT RECORDS " W09-IN-COUNT.                     01118731
+011190       DISPLAY "TABLE ROWS    " W09-TABLE-COUNT.                  01119031
+011193 5000-DISPLAY-STATS-EXIT.                                         01119331
+011196       EXIT.                                                      01119631
 011200 9000-ERROR-PARA.                                                 01120005
 011300       DISPLAY 'IN FILE STATUS ' W01-IN-FILE-STATUS.              01130005
 011400       STOP RUN.                                                  01140005
