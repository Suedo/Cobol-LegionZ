@@ -38,8 +38,11 @@
 003800     05  W09-INP-CNT          PIC 9(6) VALUE 0.                   00380001
 003810     05  W09-SEL-CNT          PIC 9(6) VALUE 0.                   00381011
 003900     05  W09-OUT-CNT          PIC 9(6) VALUE 0.                   00390001
+003910 01   WS-BGROUP-FILTER        PIC X(1) VALUE 'O'.                 00391018
 004000 PROCEDURE DIVISION.                                              00400001
 004100 1000-MAIN-PARA.                                                  00410001
+004150       DISPLAY "ENTER BLOOD GROUP TO FILTER ON (E.G. O) : ".      00415018
+004160       ACCEPT WS-BGROUP-FILTER.                                   00416018
 004200       PERFORM 1001-INIT-PARA THRU 1001-INIT-PARA-EXIT.           00420001
 004300       PERFORM 2000-OPEN-PARA THRU 2000-OPEN-PARA-EXIT.           00430001
 004400       PERFORM 3000-SORT-PARA THRU 3000-SORT-PARA-EXIT.           00440014
@@ -80,7 +83,8 @@
 007400              WHEN IN-READ-OK                                     00740005
 007500                DISPLAY "READ OK"                                 00750004
 007600                ADD 1 TO W09-INP-CNT                              00760005
-007700                IF FUNCTION UPPER-CASE(TI001-BGROUP(1:1)) = 'O'   00770017
+007700                IF FUNCTION UPPER-CASE(TI001-BGROUP(1:1)) =       00770017
+007701                   FUNCTION UPPER-CASE(WS-BGROUP-FILTER)          00770117
 007800*        PERFORM 3000-MOV-INPUT THRU 3000-MOV-INPUT-EXIT          00780009
 007801                MOVE TI001-EMP-DATA-REC TO SRT-EMP-DATA-REC       00780108
 007802                 ADD 1 TO W09-SEL-CNT                             00780211
