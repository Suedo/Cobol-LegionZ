@@ -18,6 +18,14 @@
 001800                         ACCESS MODE IS RANDOM                    00180001
 001900                         RECORD KEY IS INASSOID                   00190001
 002000                         FILE STATUS IS IN-STATUS.                00200001
+002010         SELECT AUDITLOG ASSIGN TO DDAUDIT                        00201009
+002020                         ORGANIZATION IS SEQUENTIAL               00202009
+002030                         ACCESS MODE IS SEQUENTIAL                00203009
+002040                         FILE STATUS IS AU-STATUS.                00204009
+002050         SELECT BATCHFILE ASSIGN TO DDBATCH                       00205020
+002060                         ORGANIZATION IS SEQUENTIAL               00206020
+002070                         ACCESS MODE IS SEQUENTIAL                00207020
+002080                         FILE STATUS IS BT-STATUS.                00208020
 002100                                                                  00210001
 002200*-----------------------------------------------------*           00220001
 002300 DATA DIVISION.                                                   00230002
@@ -25,7 +33,24 @@
 002500 FD VSAMKSDS.                                                     00250002
 002600 01 INREC.                                                        00260002
 002700 COPY COPYBOOK REPLACING ==:SANY:== BY IN.                        00270002
-002800*-----------------------------------------------------*           00280001
+002710 FD AUDITLOG RECORDING MODE IS F.                                 00271009
+002720 01 AUDIT-REC.                                                    00272009
+002730     05 AU-EMPID        PIC X(6).                                 00273009
+002740     05 FILLER          PIC X VALUE SPACE.                        00274009
+002750     05 AU-OLD-DOB      PIC X(10).                                00275009
+002760     05 FILLER          PIC X VALUE SPACE.                        00276009
+002770     05 AU-NEW-DOB      PIC X(10).                                00277009
+002780     05 FILLER          PIC X VALUE SPACE.                        00278009
+002790     05 AU-CHG-DATE     PIC 9(8).                                 00279009
+002795     05 FILLER          PIC X VALUE SPACE.                        00279509
+002798     05 AU-CHG-TIME     PIC 9(8).                                 00279809
+002801 FD BATCHFILE RECORDING MODE IS F.                                00280120
+002802 01 BATCH-REC.                                                    00280220
+002803     05 BT-EMPID        PIC X(6).                                 00280320
+002804     05 FILLER          PIC X.                                    00280420
+002805     05 BT-NEWDOB       PIC X(10).                                00280520
+002806     05 FILLER          PIC X(63).                                00280620
+002807*-----------------------------------------------------*           00280733
 002900*-----------------------------------------------------*           00290001
 003000 WORKING-STORAGE SECTION.                                         00300002
 003100 01 WS-FILE-STATUSES.                                             00310002
@@ -33,15 +58,34 @@
 003300     88 INSUCCESS  VALUE '00'.                                    00330001
 003400     88 INEOF      VALUE '10'.                                    00340001
 003500     88 RESTR    VALUES '11' THRU '99'.                           00350002
+003510     05 AU-STATUS PIC X(2).                                       00351009
+003520     88 AUSUCCESS  VALUE '00'.                                    00352009
+003530     05 BT-STATUS PIC X(2).                                       00353020
+003540     88 BTSUCCESS  VALUE '00'.                                    00354020
+003550     88 BTEOF      VALUE '10'.                                    00355020
 003600 01 NEWDOB PIC X(10).                                             00360002
+003610 01 OLDDOB PIC X(10).                                             00361009
 003700 01 EMPID PIC X(6).                                               00370002
+003710 01 WS-MODE-SW PIC X VALUE 'C'.                                   00371020
+003720     88 CONSOLE-MODE VALUE 'C'.                                   00372020
+003730     88 BATCH-MODE   VALUE 'B'.                                   00373020
 003800**************************** PROCEDURE STARTS ********************00380001
 003900 PROCEDURE DIVISION.                                              00390002
 004000 1000-MAIN-PARA.                                                  00400002
 004100     PERFORM 2000-START-PARA THRU 2000-START-PARA-EXIT.           00410002
+004150     PERFORM 2100-MODE-PARA THRU 2100-MODE-PARA-EXIT.             00415020
 004200     PERFORM 3000-OPEN-PARA THRU 3000-OPEN-PARA-EXIT.             00420002
-004300     PERFORM 4000-READ-PARA THRU 4000-READ-PARA-EXIT.             00430002
-004400     PERFORM 5000-PROCESS-PARA THRU 5000-PROCESS-PARA-EXIT.       00440002
+004210     IF BATCH-MODE                                                00421020
+004220        PERFORM 3500-OPEN-BATCH-PARA THRU                         00422020
+004230                3500-OPEN-BATCH-PARA-EXIT                         00423020
+004240        PERFORM 4500-BATCH-READ-PARA THRU                         00424020
+004250                4500-BATCH-READ-PARA-EXIT                         00425020
+004260        PERFORM 5500-BATCH-PROCESS-PARA THRU                      00426020
+004270                5500-BATCH-PROCESS-PARA-EXIT                      00427020
+004280                UNTIL BTEOF                                       00428020
+004290     ELSE                                                         00429020
+004300         PERFORM 4000-READ-PARA THRU 4000-READ-PARA-EXIT          00430002
+004400         PERFORM 5000-PROCESS-PARA THRU 5000-PROCESS-PARA-EXIT.   00440002
 004500     PERFORM 6000-CLOSE-PARA THRU 6000-CLOSE-PARA-EXIT.           00450002
 004600     STOP RUN.                                                    00460001
 004700 2000-START-PARA.                                                 00470002
@@ -49,6 +93,13 @@
 004900-               "TO DO THAT".                                     00490002
 005000 2000-START-PARA-EXIT.                                            00500002
 005100     EXIT.                                                        00510001
+005110*------------------------------------------------------------     00511020
+005120 2100-MODE-PARA.                                                  00512020
+005130     DISPLAY "ENTER MODE - C = CONSOLE SINGLE UPDATE, B = BATCH " 00513020
+005140-             ": ".                                               00514020
+005150     ACCEPT WS-MODE-SW.                                           00515020
+005160 2100-MODE-PARA-EXIT.                                             00516020
+005170     EXIT.                                                        00517020
 005200*------------------------------------------------------------     00520001
 005300 3000-OPEN-PARA.                                                  00530002
 005400     OPEN I-O VSAMKSDS.                                           00540001
@@ -58,8 +109,28 @@
 005800     ELSE                                                         00580001
 005900        DISPLAY " FILE OPEN FAILED CODE = " IN-STATUS             00590001
 006000         STOP RUN.                                                00600002
+006010     OPEN EXTEND AUDITLOG.                                        00601009
+006020     IF AUSUCCESS                                                 00602009
+006030        DISPLAY "AUDIT LOG OPEN SUXXESS"                          00603009
+006040        CONTINUE                                                  00604009
+006050     ELSE                                                         00605009
+006060        DISPLAY " AUDIT LOG OPEN FAILED CODE = " AU-STATUS        00606009
+006070        STOP RUN.                                                 00607009
 006100 3000-OPEN-PARA-EXIT.                                             00610002
 006200     EXIT.                                                        00620001
+006210*------------------------------------------------------------     00621020
+006220 3500-OPEN-BATCH-PARA.                                            00622020
+006230     OPEN INPUT BATCHFILE.                                        00623020
+006240     IF BTSUCCESS                                                 00624020
+006250        DISPLAY "BATCH FILE OPEN SUCCESS"                         00625020
+006260        CONTINUE                                                  00626020
+006270     ELSE                                                         00627020
+006280        DISPLAY "BATCH FILE OPEN FAILED CODE = " BT-STATUS        00628020
+006290        PERFORM 6000-CLOSE-PARA THRU                              00629020
+006291                6000-CLOSE-PARA-EXIT                              00629120
+006292        STOP RUN.                                                 00629220
+006293 3500-OPEN-BATCH-PARA-EXIT.                                       00629320
+006294     EXIT.                                                        00629420
 006300*--------------------------------------------------------*        00630001
 006400 4000-READ-PARA.                                                  00640002
 006500     ACCEPT EMPID.                                                00650001
@@ -80,12 +151,14 @@
 008000     EXIT.                                                        00800001
 008100*---------------------------------------------------------------* 00810001
 008200 5000-PROCESS-PARA.                                               00820002
+008210     MOVE INDOB TO OLDDOB.                                        00821009
 008300     ACCEPT NEWDOB.                                               00830001
-008400     MOVE NEWDOB TO DOB.                                          00840002
+008400     MOVE NEWDOB TO INDOB.                                        00840009
 008500     REWRITE INREC.                                               00850001
 008600     IF INSUCCESS                                                 00860002
 008700       DISPLAY "WRITE SUCESS"                                     00870001
 008800       DISPLAY INREC                                              00880001
+008810       PERFORM 5100-AUDIT-PARA THRU 5100-AUDIT-PARA-EXIT          00881009
 008900       CONTINUE                                                   00890001
 009000     ELSE                                                         00900001
 009100       DISPLAY "ERROR WAS " IN-STATUS                             00910001
@@ -93,8 +166,63 @@
 009300       STOP RUN.                                                  00930001
 009400 5000-PROCESS-PARA-EXIT.                                          00940002
 009500     EXIT.                                                        00950001
-009600 6000-CLOSE-PARA.                                                 00960002
-009700     CLOSE VSAMKSDS.                                              00970001
+009510 5100-AUDIT-PARA.                                                 00951009
+009520     MOVE EMPID   TO AU-EMPID.                                    00952009
+009530     MOVE OLDDOB  TO AU-OLD-DOB.                                  00953009
+009540     MOVE NEWDOB  TO AU-NEW-DOB.                                  00954009
+009550     ACCEPT AU-CHG-DATE FROM DATE YYYYMMDD.                       00955009
+009560     ACCEPT AU-CHG-TIME FROM TIME.                                00956009
+009570     WRITE AUDIT-REC.                                             00957009
+009580     IF NOT AUSUCCESS                                             00958009
+009590        DISPLAY "AUDIT LOG WRITE FAILED CODE = " AU-STATUS        00959009
+009595     END-IF.                                                      00959509
+009600 5100-AUDIT-PARA-EXIT.                                            00960109
+009610     EXIT.                                                        00961009
+009620*------------------------------------------------------------     00962020
+009630 4500-BATCH-READ-PARA.                                            00963020
+009640     READ BATCHFILE.                                              00964020
+009650     IF BTSUCCESS                                                 00965020
+009660        MOVE BT-EMPID  TO EMPID                                   00966020
+009670        MOVE BT-NEWDOB TO NEWDOB                                  00967020
+009680        CONTINUE                                                  00968020
+009690     ELSE                                                         00969020
+009691        IF BTEOF                                                  00969120
+009692           DISPLAY "BATCH INPUT COMPLETE"                         00969220
+009693        ELSE                                                      00969320
+009694           DISPLAY "BATCH READ ERROR " BT-STATUS                  00969420
+009695        END-IF                                                    00969520
+009696     END-IF.                                                      00969620
+009697 4500-BATCH-READ-PARA-EXIT.                                       00969720
+009698     EXIT.                                                        00969820
+009699*------------------------------------------------------------     00969920
+009701 5500-BATCH-PROCESS-PARA.                                         00970120
+009702     MOVE EMPID TO INASSOID.                                      00970220
+009703     READ VSAMKSDS INVALID KEY                                    00970320
+009704        DISPLAY "KEY DA " EMPID.                                  00970420
+009705     IF INSUCCESS                                                 00970520
+009706        MOVE INDOB TO OLDDOB                                      00970620
+009707        MOVE NEWDOB TO INDOB                                      00970720
+009708        REWRITE INREC                                             00970820
+009709        IF INSUCCESS                                              00970920
+009710           DISPLAY "WRITE SUCCESS"                                00971020
+009711           DISPLAY INREC                                          00971120
+009712           PERFORM 5100-AUDIT-PARA THRU 5100-AUDIT-PARA-EXIT      00971220
+009713        ELSE                                                      00971320
+009714           DISPLAY "ERROR WAS " IN-STATUS                         00971420
+009715        END-IF                                                    00971520
+009716     ELSE                                                         00971620
+009717        DISPLAY "THIS OCCURED " IN-STATUS                         00971720
+009718     END-IF.                                                      00971820
+009719     PERFORM 4500-BATCH-READ-PARA THRU 4500-BATCH-READ-PARA-EXIT. 00971920
+009720 5500-BATCH-PROCESS-PARA-EXIT.                                    00972020
+009721     EXIT.                                                        00972120
+009722*------------------------------------------------------------     00972220
+009723 6000-CLOSE-PARA.                                                 00972333
+009730     IF BATCH-MODE                                                00973020
+009740        CLOSE VSAMKSDS AUDITLOG BATCHFILE                         00974020
+009750     ELSE                                                         00975020
+009760        CLOSE VSAMKSDS AUDITLOG                                   00976020
+009770     END-IF.                                                      00977020
 009800     DISPLAY "FILES ARE CLOSED".                                  00980001
 009900 6000-CLOSE-PARA-EXIT.                                            00990002
 010000     EXIT.                                                        01000001
