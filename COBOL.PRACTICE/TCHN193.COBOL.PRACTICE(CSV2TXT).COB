@@ -12,6 +12,11 @@
 001200            ORGANIZATION IS SEQUENTIAL                            00120000
 001300            ACCESS MODE IS SEQUENTIAL                             00130000
 001400            FILE STATUS IS W01-OP-STATUS.                         00140000
+001410                                                                  00141012
+001420            SELECT TR001-RJ-FILE ASSIGN TO DDREJ                  00142012
+001430            ORGANIZATION IS SEQUENTIAL                            00143012
+001440            ACCESS MODE IS SEQUENTIAL                             00144012
+001450            FILE STATUS IS W01-RJ-STATUS.                         00145012
 001500                                                                  00150000
 001600 DATA DIVISION.                                                   00160000
 001700 FILE SECTION.                                                    00170000
@@ -20,11 +25,15 @@
 002000 FD TO001-OP-FILE RECORDING MODE IS F.                            00200000
 002100 01 W01-OP-REC.                                                   00210000
 002200        05 OP-EMPID         PIC X(6).                             00220001
-002300        05 F                PIC X.                                00230000
+002300        05 FILLER           PIC X.                                00230000
 002400        05 OP-EMPNAME       PIC X(30).                            00240000
-002500        05 F                PIC X.                                00250000
+002500        05 FILLER           PIC X.                                00250000
 002600        05 OP-EMPSAL        PIC X(9).                             00260000
-002700        05 F                PIC X(34).                            00270000
+002650        05 FILLER           PIC X.                                00265001
+002660        05 OP-DEPT          PIC X(4).                             00266001
+002700        05 FILLER           PIC X(29).                            00270001
+002710 FD TR001-RJ-FILE RECORDING MODE IS F.                            00271012
+002720 01 W01-RJ-REC PIC X(80).                                         00272012
 002800 WORKING-STORAGE SECTION.                                         00280000
 002900 01 W01-TEMPVARS PIC X(80).                                       00290000
 003000 01 W01-FILE-STATUS.                                              00300000
@@ -33,6 +42,10 @@
 003300        88 C01W-IP-EOF      VALUE '10'.                           00330000
 003400        05 W01-OP-STATUS    PIC XX.                               00340000
 003500        88 C01W-OP-OK       VALUE '00'.                           00350000
+003510        05 W01-RJ-STATUS    PIC XX.                               00351012
+003520        88 C01W-RJ-OK       VALUE '00'.                           00352012
+003530 01 W01-USTR-SW             PIC X VALUE 'N'.                      00353012
+003540        88 W01-USTR-OVERFLOW       VALUE 'Y'.                     00354012
 003600 01 W99-ERR-RECORD.                                               00360000
 003700        05 ERR-PARA         PIC X(30).                            00370000
 003800        05 ERR-DESC         PIC X(30).                            00380000
@@ -73,6 +86,19 @@
 007300             MOVE W01-OP-STATUS TO ERR-CODE                       00730000
 007400             PERFORM 9000-ERR-HANDLER                             00740000
 007500        END-EVALUATE.                                             00750000
+007510                                                                  00751012
+007520* OPEN REJECT FILE                                                00752012
+007530                                                                  00753012
+007540        OPEN OUTPUT TR001-RJ-FILE.                                00754012
+007550        EVALUATE TRUE                                             00755012
+007560        WHEN C01W-RJ-OK                                           00756012
+007570             DISPLAY 'RJ OPENED'                                  00757012
+007580        WHEN OTHER                                                00758012
+007590             MOVE 'OPEN PARA' TO ERR-PARA                         00759012
+007591             MOVE 'ERR OPENING RJ FILE' TO ERR-DESC               00759112
+007592             MOVE W01-RJ-STATUS TO ERR-CODE                       00759212
+007593             PERFORM 9000-ERR-HANDLER                             00759312
+007594        END-EVALUATE.                                             00759412
 007600        EXIT.                                                     00760000
 007700 3000-READ.                                                       00770000
 007800        READ TI001-IP-FILE.                                       00780000
@@ -93,23 +119,40 @@
 009300        EXIT.                                                     00930000
 009400 3100-PRCS-PARA.                                                  00940000
 009500        MOVE SPACES TO W01-OP-REC.                                00950000
+009510        MOVE 'N' TO W01-USTR-SW.                                  00951012
 009600        UNSTRING W01-IP-REC DELIMITED BY ALL ',' INTO             00960000
 009700                 OP-EMPID,                                        00970000
 009800                 OP-EMPNAME,                                      00980000
-009900                 OP-EMPSAL                                        00990000
-010000                 ON OVERFLOW DISPLAY 'INSUFFICIENT FLDS'          01000000
+009900                 OP-EMPSAL,                                       00990000
+009950                 OP-DEPT                                          00995012
+010000                 ON OVERFLOW MOVE 'Y' TO W01-USTR-SW              01000012
 010100        END-UNSTRING.                                             01010000
-010200        DISPLAY 'UNSTRINGED REC : '                               01020000
-010300        DISPLAY W01-OP-REC.                                       01030000
-010400        WRITE W01-OP-REC.                                         01040000
-010500        EVALUATE TRUE                                             01050000
-010600        WHEN C01W-OP-OK                                           01060000
-010700        DISPLAY 'WRITE SUCCESSFUL'                                01070000
-010800        WHEN OTHER DISPLAY 'WRITE NOT SUCCESSFUL'                 01080000
-010900        END-EVALUATE.                                             01090000
+010110        EVALUATE TRUE                                             01011012
+010120        WHEN W01-USTR-OVERFLOW                                    01012012
+010130             DISPLAY 'INSUFFICIENT FLDS - REJECTED'               01013012
+010140             PERFORM 3200-RJ-WRITE-PARA                           01014012
+010150        WHEN OTHER                                                01015012
+010200             DISPLAY 'UNSTRINGED REC : '                          01020012
+010300             DISPLAY W01-OP-REC                                   01030012
+010400             WRITE W01-OP-REC                                     01040012
+010500             EVALUATE TRUE                                        01050012
+010600             WHEN C01W-OP-OK                                      01060012
+010700             DISPLAY 'WRITE SUCCESSFUL'                           01070012
+010800             WHEN OTHER DISPLAY 'WRITE NOT SUCCESSFUL'            01080012
+010900             END-EVALUATE                                         01090012
+010910        END-EVALUATE.                                             01091012
 011000        EXIT.                                                     01100000
+011010 3200-RJ-WRITE-PARA.                                              01101012
+011020        WRITE W01-RJ-REC FROM W01-IP-REC.                         01102012
+011030        EVALUATE TRUE                                             01103012
+011040        WHEN C01W-RJ-OK                                           01104012
+011050             DISPLAY 'REJECT WRITE SUCCESSFUL'                    01105012
+011060        WHEN OTHER                                                01106012
+011070             DISPLAY 'REJECT WRITE NOT SUCCESSFUL'                01107012
+011080        END-EVALUATE.                                             01108012
+011090        EXIT.                                                     01109012
 011100 4000-CLOSE.                                                      01110000
-011200        CLOSE TI001-IP-FILE TO001-OP-FILE.                        01120000
+011200        CLOSE TI001-IP-FILE TO001-OP-FILE TR001-RJ-FILE.          01120012
 011300        DISPLAY 'FILES CLOSED'.                                   01130000
 011400        EXIT.                                                     01140000
 011500 9000-ERR-HANDLER.                                                01150000
