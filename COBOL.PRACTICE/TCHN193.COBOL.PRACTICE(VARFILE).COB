@@ -19,51 +19,68 @@
 001700                  ORGANIZATION IS SEQUENTIAL                      00170000
 001800                  ACCESS MODE IS SEQUENTIAL                       00180000
 001900                  FILE STATUS W01-IN-STATUS.                      00190000
-001910        SELECT OUFILE ASSIGN TO DDOUT                             00191002
+001910        SELECT OUFILE1 ASSIGN TO DDOUT1                           00191020
 001920                  ORGANIZATION IS SEQUENTIAL                      00192002
 001930                  ACCESS MODE IS SEQUENTIAL                       00193002
-001940                  FILE STATUS W01-OU-STATUS.                      00194002
+001940                  FILE STATUS W01-OU1-STATUS.                     00194020
+001950        SELECT OUFILE2 ASSIGN TO DDOUT2                           00195020
+001960                  ORGANIZATION IS SEQUENTIAL                      00196020
+001970                  ACCESS MODE IS SEQUENTIAL                       00197020
+001980                  FILE STATUS W01-OU2-STATUS.                     00198020
+001990        SELECT OUFILE3 ASSIGN TO DDOUT3                           00199020
+001991                  ORGANIZATION IS SEQUENTIAL                      00199120
+001992                  ACCESS MODE IS SEQUENTIAL                       00199220
+001993                  FILE STATUS W01-OU3-STATUS.                     00199320
+001994        SELECT OUFILE4 ASSIGN TO DDOUT4                           00199420
+001995                  ORGANIZATION IS SEQUENTIAL                      00199520
+001996                  ACCESS MODE IS SEQUENTIAL                       00199620
+001997                  FILE STATUS W01-OU4-STATUS.                     00199720
 002000 DATA DIVISION.                                                   00200000
 002100 FILE SECTION.                                                    00210000
 002200 FD    INFILE RECORDING MODE IS F.                                00220000
 002300 01    INREC                   PIC X(115).                        00230000
-002310 FD    OUFILE RECORDING MODE IS V                                 00231002
-002320              BLOCK CONTAINS 0 RECORDS                            00232002
-002330              RECORD IS VARYING FROM 16 TO   66                   00233002
-002340              DEPENDING ON W09-OUP-REC-SIZE                       00234002
-002350              DATA RECORDS ARE OUREC1 OUREC2 OUREC3 OUREC4.       00235002
+002310 FD    OUFILE1 RECORDING MODE IS F.                               00231020
 002360 01    OUREC1.                                                    00236002
-002370    05   OU-REC-ID                        PIC XX.                 00237002
-002380     88  CI01-VALID-CODES VALUE "R1" "R2" "R3" "R4".              00238002
-002390     88  CI01-R1-REC VALUE "R1".                                  00239002
-002391     88  CI01-R2-REC VALUE "R2".                                  00239102
-002392     88  CI01-R3-REC VALUE "R3".                                  00239202
-002393     88  CI01-R4-REC VALUE "R4".                                  00239302
-002394    05   OU-CUST-ID                       PIC X(4).               00239402
-002396    05   OU-NAME                         PIC X(40).               00239602
-002397    05   OU-DOB                          PIC X(10).               00239702
-002398    05   OU-BGRP                         PIC X(10).               00239802
-002399 01    OUREC2.                                                    00239902
-002400    05   FILLER                           PIC X(6).               00240002
-002401    05   OU-OFFICIAL-ID                   PIC X(50).              00240102
-002402 01    OUREC3.                                                    00240202
-002403    05   FILLER                           PIC X(6).               00240302
-002404    05   OU-PERSONAL-ID                   PIC X(60).              00240402
-002406 01    OUREC4.                                                    00240602
-002407    05   FILLER                           PIC X(6).               00240702
-002408    05   OU-MFID                          PIC X(10).              00240802
+002370    05   OU1-REC-ID                       PIC XX.                 00237020
+002380     88  CI01-R1-REC VALUE "R1".                                  00238020
+002394    05   OU1-CUST-ID                      PIC X(4).               00239420
+002396    05   OU1-NAME                         PIC X(40).              00239620
+002397    05   OU1-DOB                          PIC X(10).              00239720
+002398    05   OU1-BGRP                         PIC X(10).              00239820
+002399 FD    OUFILE2 RECORDING MODE IS F.                               00239920
+002400 01    OUREC2.                                                    00240020
+002401    05   OU2-REC-ID                       PIC XX.                 00240120
+002402     88  CI02-R2-REC VALUE "R2".                                  00240220
+002403    05   OU2-CUST-ID                      PIC X(4).               00240320
+002404    05   OU2-OFFICIAL-ID                  PIC X(50).              00240420
+002405 FD    OUFILE3 RECORDING MODE IS F.                               00240520
+002406 01    OUREC3.                                                    00240620
+002407    05   OU3-REC-ID                       PIC XX.                 00240720
+002408     88  CI03-R3-REC VALUE "R3".                                  00240820
+002409    05   OU3-CUST-ID                      PIC X(4).               00240920
+002410    05   OU3-PERSONAL-ID                  PIC X(60).              00241020
+002411 FD    OUFILE4 RECORDING MODE IS F.                               00241120
+002412 01    OUREC4.                                                    00241220
+002413    05   OU4-REC-ID                       PIC XX.                 00241320
+002414     88  CI04-R4-REC VALUE "R4".                                  00241420
+002415    05   OU4-CUST-ID                      PIC X(4).               00241520
+002416    05   OU4-MFID                         PIC X(10).              00241620
 002420 WORKING-STORAGE SECTION.                                         00242000
 002500 01    W01-FILE-STATUSES.                                         00250000
 002600     05  W01-IN-STATUS         PIC XX.                            00260000
 002700     88  IN-OPEN-ALRIGHT   VALUE "00".                            00270000
 002800     88  IN-READ-ALRIGHT   VALUE "00".                            00280000
-002810     05  W01-OU-STATUS         PIC XX.                            00281002
-002820     88  OU-OPEN-ALRIGHT   VALUE "00".                            00282002
-002830     88  OU-WRITE-ALRIGHT   VALUE "00".                           00283002
+002810     05  W01-OU1-STATUS        PIC XX.                            00281020
+002820     88  OU1-OPEN-ALRIGHT  VALUE "00".                            00282020
+002821     05  W01-OU2-STATUS        PIC XX.                            00282120
+002822     88  OU2-OPEN-ALRIGHT  VALUE "00".                            00282220
+002823     05  W01-OU3-STATUS        PIC XX.                            00282320
+002824     88  OU3-OPEN-ALRIGHT  VALUE "00".                            00282420
+002825     05  W01-OU4-STATUS        PIC XX.                            00282520
+002826     88  OU4-OPEN-ALRIGHT  VALUE "00".                            00282620
 002900 01   W09-RECORD-CTRS.                                            00290000
 003000     05  W09-INP-CNT           PIC 9(6) VALUE 0.                  00300000
 003001     05  W09-CUST-ID           PIC 999 VALUE 0.                   00300102
-003002     05  W09-OUP-REC-SIZE      PIC 9(4) COMP-5.                   00300203
 003010 01   W05-INP-REC.                                                00301000
 003020     05  W05-EMP-ID           PIC X(6).                           00302000
 003030     05  W05-EMP-NAME         PIC X(40).                          00303000
@@ -103,15 +120,39 @@
 005400              DISPLAY "ERROR IN INPUT FILE " W01-IN-STATUS        00540000
 005500              PERFORM 9000-ERROR-HANDLER THRU                     00550000
 005600                    9000-ERROR-HANDLER-EXIT.                      00560000
-005610       OPEN OUTPUT OUFILE.                                        00561002
+005610       OPEN OUTPUT OUFILE1.                                       00561020
 005611       EVALUATE TRUE                                              00561104
-005620         WHEN OU-OPEN-ALRIGHT                                     00562004
-005630            DISPLAY "OUTPUT FILE OPENED " W01-OU-STATUS           00563002
+005620         WHEN OU1-OPEN-ALRIGHT                                    00562020
+005630            DISPLAY "OUFILE1 OPENED " W01-OU1-STATUS              00563020
 005650         WHEN OTHER                                               00565004
-005660              DISPLAY "ERROR IN OUTPUT FILE " W01-OU-STATUS       00566002
+005660              DISPLAY "ERROR IN OUFILE1 " W01-OU1-STATUS          00566020
 005670              PERFORM 9000-ERROR-HANDLER THRU                     00567002
 005680                    9000-ERROR-HANDLER-EXIT.                      00568002
-005700 1001-OPEN-FILES-EXIT.                                            00570000
+005681       OPEN OUTPUT OUFILE2.                                       00568120
+005682       EVALUATE TRUE                                              00568220
+005683         WHEN OU2-OPEN-ALRIGHT                                    00568320
+005684            DISPLAY "OUFILE2 OPENED " W01-OU2-STATUS              00568420
+005685         WHEN OTHER                                               00568520
+005686              DISPLAY "ERROR IN OUFILE2 " W01-OU2-STATUS          00568620
+005687              PERFORM 9000-ERROR-HANDLER THRU                     00568720
+005688                    9000-ERROR-HANDLER-EXIT.                      00568820
+005689       OPEN OUTPUT OUFILE3.                                       00568920
+005691       EVALUATE TRUE                                              00569120
+005692         WHEN OU3-OPEN-ALRIGHT                                    00569220
+005693            DISPLAY "OUFILE3 OPENED " W01-OU3-STATUS              00569320
+005694         WHEN OTHER                                               00569420
+005695              DISPLAY "ERROR IN OUFILE3 " W01-OU3-STATUS          00569520
+005696              PERFORM 9000-ERROR-HANDLER THRU                     00569620
+005697                    9000-ERROR-HANDLER-EXIT.                      00569720
+005698       OPEN OUTPUT OUFILE4.                                       00569820
+005699       EVALUATE TRUE                                              00569920
+005701         WHEN OU4-OPEN-ALRIGHT                                    00570120
+005702            DISPLAY "OUFILE4 OPENED " W01-OU4-STATUS              00570220
+005703         WHEN OTHER                                               00570320
+005704              DISPLAY "ERROR IN OUFILE4 " W01-OU4-STATUS          00570420
+005705              PERFORM 9000-ERROR-HANDLER THRU                     00570520
+005706                    9000-ERROR-HANDLER-EXIT.                      00570620
+005710 1001-OPEN-FILES-EXIT.                                            00571035
 005800      EXIT.                                                       00580000
 005900 2000-READ-INPUT.                                                 00590000
 006000      READ INFILE AT END MOVE HIGH-VALUES TO W05-EMP-ID           00600000
@@ -132,44 +173,40 @@
 007400             DISPLAY "DESTINATION FIELDS INSUFFICIENT".           00740000
 007500      DISPLAY W05-EMP-ID " " W05-EMP-NAME " " W05-EMP-DOB.        00750000
 007501 3000-PROCESS-PARA-1.                                             00750102
-007510      MOVE "R1" TO OU-REC-ID.                                     00751003
+007510      MOVE "R1" TO OU1-REC-ID.                                    00751020
 007511      ADD 1 TO W09-CUST-ID.                                       00751102
 007520      STRING "C"  DELIMITED BY SIZE                               00752002
 007530          W09-CUST-ID DELIMITED BY SIZE                           00753002
-007540          INTO OU-CUST-ID.                                        00754002
-007550      MOVE W05-EMP-NAME TO OU-NAME.                               00755002
-007560      MOVE W05-EMP-DOB TO OU-DOB.                                 00756002
-007570      MOVE W05-EMP-BLOOD-GROUP TO OU-BGRP.                        00757002
-007571      COMPUTE W09-OUP-REC-SIZE   = FUNCTION LENGTH(OUREC1).       00757106
+007540          INTO OU1-CUST-ID.                                       00754020
+007550      MOVE W05-EMP-NAME TO OU1-NAME.                              00755020
+007560      MOVE W05-EMP-DOB TO OU1-DOB.                                00756020
+007570      MOVE W05-EMP-BLOOD-GROUP TO OU1-BGRP.                       00757020
 007580      WRITE OUREC1.                                               00758003
 007590 3000-PROCESS-PARA-2.                                             00759002
-007591      MOVE "R2" TO OU-REC-ID.                                     00759103
+007591      MOVE "R2" TO OU2-REC-ID.                                    00759120
 007592      STRING "C"  DELIMITED BY SIZE                               00759202
 007593          W09-CUST-ID DELIMITED BY SIZE                           00759302
-007594          INTO OU-CUST-ID.                                        00759402
-007595      MOVE W05-EMP-OFFICIALID TO OU-OFFICIAL-ID.                  00759502
-007596      COMPUTE W09-OUP-REC-SIZE   = FUNCTION LENGTH(OUREC2).       00759607
+007594          INTO OU2-CUST-ID.                                       00759420
+007595      MOVE W05-EMP-OFFICIALID TO OU2-OFFICIAL-ID.                 00759520
 007598      WRITE OUREC2.                                               00759803
 007599 3000-PROCESS-PARA-3.                                             00759902
-007600      MOVE "R3" TO OU-REC-ID.                                     00760003
+007600      MOVE "R3" TO OU3-REC-ID.                                    00760020
 007601      STRING "C"  DELIMITED BY SIZE                               00760102
 007602          W09-CUST-ID DELIMITED BY SIZE                           00760202
-007603          INTO OU-CUST-ID.                                        00760302
-007604      MOVE W05-EMP-PERSONALID TO OU-PERSONAL-ID.                  00760402
-007605      COMPUTE W09-OUP-REC-SIZE   = FUNCTION LENGTH(OUREC3).       00760507
+007603          INTO OU3-CUST-ID.                                       00760320
+007604      MOVE W05-EMP-PERSONALID TO OU3-PERSONAL-ID.                 00760420
 007606      WRITE OUREC3.                                               00760603
 007607 3000-PROCESS-PARA-4.                                             00760702
-007608      MOVE "R4" TO OU-REC-ID.                                     00760803
+007608      MOVE "R4" TO OU4-REC-ID.                                    00760820
 007609      STRING "C"  DELIMITED BY SIZE                               00760902
 007610          W09-CUST-ID DELIMITED BY SIZE                           00761002
-007611          INTO OU-CUST-ID.                                        00761102
-007612      MOVE W05-EMP-MFID       TO OU-MFID.                         00761202
-007613      COMPUTE W09-OUP-REC-SIZE   = FUNCTION LENGTH(OUREC4).       00761307
+007611          INTO OU4-CUST-ID.                                       00761120
+007612      MOVE W05-EMP-MFID       TO OU4-MFID.                        00761220
 007614      WRITE OUREC4.                                               00761403
 007620 3000-PROCESS-PARA-EXIT.                                          00762002
 007700      EXIT.                                                       00770000
 007800 8000-CLOSE-PARA.                                                 00780000
-007900      CLOSE INFILE.                                               00790000
+007900      CLOSE INFILE OUFILE1 OUFILE2 OUFILE3 OUFILE4.               00790020
 008000      DISPLAY "INPUT RECORDS READ " W09-INP-CNT.                  00800000
 008100 8000-CLOSE-PARA-EXIT.                                            00810000
 008200      EXIT.                                                       00820000
