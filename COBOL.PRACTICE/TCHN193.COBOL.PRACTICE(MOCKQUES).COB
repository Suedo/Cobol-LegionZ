@@ -1,160 +1,221 @@
-000100 IDENTIFICATION DIVISION.                                         00010001
-000200 PROGRAM-ID. MOCKQUES.                                            00020001
-000300 ENVIRONMENT DIVISION.                                            00030001
-000400 INPUT-OUTPUT SECTION.                                            00040001
-000500 FILE-CONTROL.                                                    00050001
-000600        SELECT IP-FILE ASSIGN TO DDIN                             00060001
-000700        ORGANIZATION IS SEQUENTIAL                                00070001
-000800        ACCESS MODE IS SEQUENTIAL                                 00080001
-000900        FILE STATUS IP-STATUS.                                    00090001
-001000                                                                  00100001
-001100        SELECT OP-FILE ASSIGN TO DDOUT                            00110001
-001200        ORGANIZATION IS INDEXED                                   00120001
-001300        ACCESS MODE IS SEQUENTIAL                                 00130001
-001400        RECORD KEY IS OP-SID                                      00140001
-001500        FILE STATUS OP-STATUS.                                    00150001
-001600 DATA DIVISION.                                                   00160001
-001700 FILE SECTION.                                                    00170001
-001800 FD IP-FILE RECORDING MODE F.                                     00180001
-001900 01 IP-REC.                                                       00190001
-002000       05 IP-SID           PIC X(5).                              00200001
-002100       05 F                PIC X.                                 00210001
-002200       05 IP-FNAME         PIC X(10).                             00220001
-002300       05 F                PIC X.                                 00230001
-002400       05 IP-LNAME.                                               00240001
-002500          07 IP-LNAME-INIT PIC X(1).                              00250001
-002600          07 IP-LNAME-REST PIC X(9).                              00260001
-002700       05 F                PIC X.                                 00270001
-002800       05 IP-MRKS          PIC X(5).                              00280001
-002900       05 F                PIC X(47).                             00290001
-003000 FD OP-FILE.                                                      00300001
-003100 01 OP-REC.                                                       00310001
-003200        05 OP-SID           PIC X(6).                             00320001
-003300        05 F                PIC X.                                00330001
-003400        05 OP-NAME          PIC X(20).                            00340001
-003500        05 F                PIC X.                                00350001
-003600        05 OP-PERC          PIC X(6).                             00360001
-003610        05 F                PIC X.                                00361001
-003620        05 OP-REMARKS       PIC X(4).                             00362001
-003700        05 F                PIC X(41).                            00370001
-003800 WORKING-STORAGE SECTION.                                         00380001
-003900 01 WS-REC.                                                       00390001
-004000       05 WS-SID            PIC X(6).                             00400001
-004100       05 F                 PIC X.                                00410001
-004200       05 WS-NAME           PIC X(20).                            00420001
-004300       05 F                 PIC X.                                00430001
-004400       05 WS-PERC           PIC X(6).                             00440001
-004410       05 F                 PIC X.                                00441001
-004420       05 WS-REMARKS        PIC X(4).                             00442001
-004500       05 F                 PIC X(41).                            00450001
-004600 01 WS-NMRKS    PIC 999V99.                                       00460001
-004700 01 WS-NMRKS-ED PIC ZZ9.99.                                       00470001
-004800 01 WS-ERR-STATUS.                                                00480001
-004900       05 IP-STATUS   PIC XX VALUE ZEROS.                         00490001
-005000       88 IP-SUCCESS  VALUE '00'.                                 00500001
-005100       88 IP-EOF      VALUE '10'.                                 00510001
-005200       88 IP-FILE-NF  VALUE '13'.                                 00520001
-005300       05 OP-STATUS   PIC XX VALUE ZEROS.                         00530001
-005400       88 OP-SUCCESS  VALUE '00'.                                 00540001
-005500       88 OP-REC-INV  VALUE '21'.                                 00550001
-005600       88 OP-REC-NF   VALUE '23'.                                 00560001
-005700 01 WS-CNTRS.                                                     00570001
-005800       05 IP-CNTR PIC 9(6) VALUE ZEROS.                           00580001
-005900       05 OP-CNTR PIC 9(6) VALUE ZEROS.                           00590001
-006000 01 ERR-PLATE.                                                    00600001
-006100       05 F          PIC X(12) VALUE  'ERROR IN : '.              00610001
-006200       05 ERR-PARA   PIC X(12).                                   00620001
-006300       05 F          PIC X(12) VALUE  ' FILE-ID : '.              00630001
-006400       05 ERR-FILE-ID PIC X(12).                                  00640001
-006500       05 F          PIC X(15) VALUE  ' ERR STATUS : '.           00650001
-006600       05 ERR-FILE-STATUS PIC X(5).                               00660001
-006700 PROCEDURE DIVISION.                                              00670001
-006800 0000-MAIN-PARA.                                                  00680001
-006900       PERFORM 1000-OPEN-FILES.                                   00690001
-007000       PERFORM 2000-PRCS-PARA.                                    00700001
-007100       PERFORM 3000-CLOSE-PARA.                                   00710001
-007200       STOP RUN.                                                  00720001
-007300 0000-MAIN-PARA-EXIT.                                             00730001
-007400       EXIT.                                                      00740001
-007500 1000-OPEN-FILES.                                                 00750001
-007600       OPEN INPUT IP-FILE.                                        00760001
-007700       EVALUATE TRUE                                              00770001
-007800       WHEN IP-SUCCESS                                            00780001
-007900          DISPLAY ' IP-FILE OPENED '                              00790001
-008000          OPEN OUTPUT OP-FILE                                     00800001
-008100          EVALUATE TRUE                                           00810001
-008200          WHEN OP-SUCCESS                                         00820001
-008300             DISPLAY ' OP-FILE OPENED '                           00830001
-008400          WHEN OTHER                                              00840001
-008500             MOVE '1000-OPEN-FILES' TO ERR-PARA                   00850001
-008600             MOVE 'OP-FILE' TO ERR-FILE-ID                        00860001
-008700             MOVE OP-STATUS TO ERR-FILE-STATUS                    00870001
-008800             PERFORM 9000-ERR-HANDLER                             00880001
-008900          END-EVALUATE                                            00890001
-009000       WHEN OTHER                                                 00900001
-009100          MOVE '1000-OPEN-FILES' TO ERR-PARA                      00910001
-009200          MOVE 'IP-FILE' TO ERR-FILE-ID                           00920001
-009300          MOVE IP-STATUS TO ERR-FILE-STATUS                       00930001
-009400          PERFORM 9000-ERR-HANDLER                                00940001
-009500       END-EVALUATE.                                              00950001
-009600       EXIT.                                                      00960001
-009700 2000-PRCS-PARA.                                                  00970001
-009800       PERFORM UNTIL IP-EOF                                       00980001
-009900          READ IP-FILE                                            00990001
-010000          EVALUATE TRUE                                           01000001
-010100          WHEN IP-SUCCESS                                         01010001
-010200             ADD 1 TO IP-CNTR                                     01020001
-010300             PERFORM 4000-PRCS-RECS                               01030001
-010400             PERFORM 5000-WRITE-RECS                              01040001
-010500          WHEN IP-EOF                                             01050001
-010600             CONTINUE                                             01060001
-010700          WHEN OTHER                                              01070001
-010800             MOVE '2000-PRCS-RECS' TO ERR-PARA                    01080001
-010900             MOVE 'IP-FILE' TO ERR-FILE-ID                        01090001
-011000             MOVE IP-STATUS TO ERR-FILE-STATUS                    01100001
-011100             PERFORM 9000-ERR-HANDLER                             01110001
-011200          END-EVALUATE                                            01120001
-011300      END-PERFORM.                                                01130001
-011400      EXIT.                                                       01140001
-011500 3000-CLOSE-PARA.                                                 01150001
-011600      CLOSE IP-FILE OP-FILE.                                      01160001
-011700      DISPLAY ' IP RECS READ : ' IP-CNTR.                         01170001
-011800      DISPLAY ' OP RECS WRITTEN : ' OP-CNTR.                      01180001
-011900      EXIT.                                                       01190001
-012000 4000-PRCS-RECS.                                                  01200001
-012100      MOVE SPACES TO WS-REC.                                      01210001
-012200      DISPLAY 'IP REC :'                                          01220001
-012300      DISPLAY IP-REC.                                             01230001
-012400      STRING 'S' DELIMITED BY SIZE                                01240001
-012500             IP-SID DELIMITED BY SIZE                             01250001
-012600             INTO WS-SID.                                         01260001
-012700      DISPLAY 'WS-SID : ' WS-SID.                                 01270001
-012800      INSPECT IP-FNAME CONVERTING '$&@-' TO SPACES.               01280001
-012900      DISPLAY 'IP-FNAME : ' IP-FNAME.                             01290001
-013000      STRING IP-LNAME-INIT DELIMITED BY SIZE                      01300001
-013100             '.' DELIMITED BY SIZE                                01310001
-013200             IP-FNAME DELIMITED BY SPACES                         01320001
-013300             INTO WS-NAME.                                        01330001
-013400      DISPLAY 'FORMATED WS-NAME : ' WS-NAME.                      01340001
-013500      COMPUTE WS-NMRKS = FUNCTION NUMVAL-C(IP-MRKS).              01350001
-013600      DISPLAY 'CONVERTED MARKS : ' WS-NMRKS.                      01360001
-013700      CALL 'PERCSUB' USING  WS-NMRKS WS-REMARKS.                  01370001
-013800*     COMPUTE WS-NMRKS = WS-NMRKS * 2.                            01380001
-013900      MOVE WS-NMRKS TO WS-NMRKS-ED.                               01390001
-014000      DISPLAY 'WS-NRMKS-ED : ' WS-NMRKS-ED.                       01400001
-014100      MOVE WS-NMRKS-ED TO WS-PERC.                                01410001
-014200      DISPLAY 'DATA TO BE WRITTEN TO OP-FILE '.                   01420001
-014300      DISPLAY WS-REC.                                             01430001
-014400      DISPLAY '-------------------------------------------------'.01440001
-014500      EXIT.                                                       01450001
-014600 5000-WRITE-RECS.                                                 01460001
-014700      MOVE WS-REC TO OP-REC.                                      01470001
-014800      DISPLAY ' OP REC : '.                                       01480001
-014900      DISPLAY OP-REC.                                             01490001
-015000      WRITE OP-REC.                                               01500001
-015100      ADD 1 TO OP-CNTR.                                           01510001
-015200      EXIT.                                                       01520001
-015300 9000-ERR-HANDLER.                                                01530001
-015400      DISPLAY ERR-PLATE.                                          01540001
-015500      MOVE 30 TO RETURN-CODE.                                     01550001
-015600      STOP RUN.                                                   01560001
+000100 IDENTIFICATION DIVISION.                                         00010002
+000200 PROGRAM-ID. MOCKQUES.                                            00020002
+000300 ENVIRONMENT DIVISION.                                            00030002
+000400 INPUT-OUTPUT SECTION.                                            00040002
+000500 FILE-CONTROL.                                                    00050002
+000600        SELECT IP-FILE ASSIGN TO DDIN                             00060002
+000700        ORGANIZATION IS SEQUENTIAL                                00070002
+000800        ACCESS MODE IS SEQUENTIAL                                 00080002
+000900        FILE STATUS IP-STATUS.                                    00090002
+001000                                                                  00100002
+001100        SELECT OP-FILE ASSIGN TO DDOUT                            00110002
+001200        ORGANIZATION IS INDEXED                                   00120002
+001300        ACCESS MODE IS SEQUENTIAL                                 00130002
+001400        RECORD KEY IS OP-SID                                      00140002
+001500        FILE STATUS OP-STATUS.                                    00150002
+001600                                                                  00160002
+001700        SELECT REJ-FILE ASSIGN TO DDREJ                           00170002
+001800        ORGANIZATION IS SEQUENTIAL                                00180002
+001900        ACCESS MODE IS SEQUENTIAL                                 00190002
+002000        FILE STATUS REJ-STATUS.                                   00200002
+002100 DATA DIVISION.                                                   00210002
+002200 FILE SECTION.                                                    00220002
+002300 FD IP-FILE RECORDING MODE F.                                     00230002
+002400 01 IP-REC.                                                       00240002
+002500       05 IP-SID           PIC X(5).                              00250002
+002600       05 F                PIC X.                                 00260002
+002700       05 IP-FNAME         PIC X(10).                             00270002
+002800       05 F                PIC X.                                 00280002
+002900       05 IP-LNAME.                                               00290002
+003000          07 IP-LNAME-INIT PIC X(1).                              00300002
+003100          07 IP-LNAME-REST PIC X(9).                              00310002
+003200       05 F                PIC X.                                 00320002
+003300       05 IP-MRKS          PIC X(5).                              00330002
+003400       05 F                PIC X(47).                             00340002
+003500 FD OP-FILE.                                                      00350002
+003600 01 OP-REC.                                                       00360002
+003700        05 OP-SID           PIC X(6).                             00370002
+003800        05 F                PIC X.                                00380002
+003900        05 OP-NAME          PIC X(20).                            00390002
+004000        05 F                PIC X.                                00400002
+004100        05 OP-PERC          PIC X(6).                             00410002
+004200        05 F                PIC X.                                00420002
+004300        05 OP-REMARKS       PIC X(4).                             00430002
+004400        05 F                PIC X(41).                            00440002
+004500 FD REJ-FILE RECORDING MODE F.                                    00450002
+004600 01 REJ-REC.                                                      00460002
+004700        05 REJ-SID          PIC X(5).                             00470002
+004800        05 FILLER           PIC X.                                00480002
+004900        05 REJ-FNAME        PIC X(10).                            00490002
+005000        05 FILLER           PIC X.                                00500002
+005100        05 REJ-LNAME        PIC X(10).                            00510002
+005200        05 FILLER           PIC X.                                00520002
+005300        05 REJ-MRKS         PIC X(5).                             00530002
+005400        05 FILLER           PIC X.                                00540002
+005500        05 REJ-REASON       PIC X(30).                            00550002
+005600        05 FILLER           PIC X(17).                            00560002
+005700 WORKING-STORAGE SECTION.                                         00570002
+005800 01 WS-REC.                                                       00580002
+005900       05 WS-SID            PIC X(6).                             00590002
+006000       05 F                 PIC X.                                00600002
+006100       05 WS-NAME           PIC X(20).                            00610002
+006200       05 F                 PIC X.                                00620002
+006300       05 WS-PERC           PIC X(6).                             00630002
+006400       05 F                 PIC X.                                00640002
+006500       05 WS-REMARKS        PIC X(4).                             00650002
+006600       05 F                 PIC X(41).                            00660002
+006700 01 WS-NMRKS    PIC 999V99.                                       00670002
+006800 01 WS-NMRKS-ED PIC ZZ9.99.                                       00680002
+006900 01 WS-REJ-REASON PIC X(30).                                      00690002
+007000 01 WS-ERR-STATUS.                                                00700002
+007100       05 IP-STATUS   PIC XX VALUE ZEROS.                         00710002
+007200       88 IP-SUCCESS  VALUE '00'.                                 00720002
+007300       88 IP-EOF      VALUE '10'.                                 00730002
+007400       88 IP-FILE-NF  VALUE '13'.                                 00740002
+007500       05 OP-STATUS   PIC XX VALUE ZEROS.                         00750002
+007600       88 OP-SUCCESS  VALUE '00'.                                 00760002
+007700       88 OP-REC-INV  VALUE '21'.                                 00770002
+007800       88 OP-REC-NF   VALUE '23'.                                 00780002
+007900       05 REJ-STATUS  PIC XX VALUE ZEROS.                         00790002
+008000       88 REJ-SUCCESS VALUE '00'.                                 00800002
+008100 01 WS-CNTRS.                                                     00810002
+008200       05 IP-CNTR  PIC 9(6) VALUE ZEROS.                          00820002
+008300       05 OP-CNTR  PIC 9(6) VALUE ZEROS.                          00830002
+008400       05 REJ-CNTR PIC 9(6) VALUE ZEROS.                          00840002
+008500 01 ERR-PLATE.                                                    00850002
+008600       05 F          PIC X(12) VALUE  'ERROR IN : '.              00860002
+008700       05 ERR-PARA   PIC X(20).                                   00870002
+008800       05 F          PIC X(12) VALUE  ' FILE-ID : '.              00880002
+008900       05 ERR-FILE-ID PIC X(12).                                  00890002
+009000       05 F          PIC X(15) VALUE  ' ERR STATUS : '.           00900002
+009100       05 ERR-FILE-STATUS PIC X(5).                               00910002
+009200 PROCEDURE DIVISION.                                              00920002
+009300 0000-MAIN-PARA.                                                  00930002
+009400       PERFORM 1000-OPEN-FILES.                                   00940002
+009500       PERFORM 2000-PRCS-PARA.                                    00950002
+009600       PERFORM 3000-CLOSE-PARA.                                   00960002
+009700       STOP RUN.                                                  00970002
+009800 0000-MAIN-PARA-EXIT.                                             00980002
+009900       EXIT.                                                      00990002
+010000 1000-OPEN-FILES.                                                 01000002
+010100       OPEN INPUT IP-FILE.                                        01010002
+010200       EVALUATE TRUE                                              01020002
+010300       WHEN IP-SUCCESS                                            01030002
+010400          DISPLAY ' IP-FILE OPENED '                              01040002
+010500          OPEN OUTPUT OP-FILE                                     01050002
+010600          EVALUATE TRUE                                           01060002
+010700          WHEN OP-SUCCESS                                         01070002
+010800             DISPLAY ' OP-FILE OPENED '                           01080002
+010900             OPEN OUTPUT REJ-FILE                                 01090002
+011000             EVALUATE TRUE                                        01100002
+011100             WHEN REJ-SUCCESS                                     01110002
+011200                DISPLAY ' REJ-FILE OPENED '                       01120002
+011300             WHEN OTHER                                           01130002
+011400                MOVE '1000-OPEN-FILES' TO ERR-PARA                01140002
+011500                MOVE 'REJ-FILE' TO ERR-FILE-ID                    01150002
+011600                MOVE REJ-STATUS TO ERR-FILE-STATUS                01160002
+011700                PERFORM 9000-ERR-HANDLER                          01170002
+011800             END-EVALUATE                                         01180002
+011900          WHEN OTHER                                              01190002
+012000             MOVE '1000-OPEN-FILES' TO ERR-PARA                   01200002
+012100             MOVE 'OP-FILE' TO ERR-FILE-ID                        01210002
+012200             MOVE OP-STATUS TO ERR-FILE-STATUS                    01220002
+012300             PERFORM 9000-ERR-HANDLER                             01230002
+012400          END-EVALUATE                                            01240002
+012500       WHEN OTHER                                                 01250002
+012600          MOVE '1000-OPEN-FILES' TO ERR-PARA                      01260002
+012700          MOVE 'IP-FILE' TO ERR-FILE-ID                           01270002
+012800          MOVE IP-STATUS TO ERR-FILE-STATUS                       01280002
+012900          PERFORM 9000-ERR-HANDLER                                01290002
+013000       END-EVALUATE.                                              01300002
+013100       EXIT.                                                      01310002
+013200 2000-PRCS-PARA.                                                  01320002
+013300       PERFORM UNTIL IP-EOF                                       01330002
+013400          READ IP-FILE                                            01340002
+013500          EVALUATE TRUE                                           01350002
+013600          WHEN IP-SUCCESS                                         01360002
+013700             ADD 1 TO IP-CNTR                                     01370002
+013800             PERFORM 3100-VAL-PARA                                01380002
+013900          WHEN IP-EOF                                             01390002
+014000             CONTINUE                                             01400002
+014100          WHEN OTHER                                              01410002
+014200             MOVE '2000-PRCS-RECS' TO ERR-PARA                    01420002
+014300             MOVE 'IP-FILE' TO ERR-FILE-ID                        01430002
+014400             MOVE IP-STATUS TO ERR-FILE-STATUS                    01440002
+014500             PERFORM 9000-ERR-HANDLER                             01450002
+014600          END-EVALUATE                                            01460002
+014700      END-PERFORM.                                                01470002
+014800      EXIT.                                                       01480002
+014900 3100-VAL-PARA.                                                   01490002
+015000**      CHECK IF IP-MRKS IS NUMERIC BEFORE NUMVAL-C               01500002
+015100      EVALUATE TRUE                                               01510002
+015200         WHEN IP-MRKS IS NOT NUMERIC                              01520002
+015300            DISPLAY 'IP-MRKS INVALID'                             01530002
+015400            MOVE 'INVALID IP-MRKS' TO WS-REJ-REASON               01540002
+015500            PERFORM 3500-WRITE-REJ-PARA                           01550002
+015600         WHEN OTHER                                               01560002
+015700            PERFORM 4000-PRCS-RECS                                01570002
+015800            PERFORM 5000-WRITE-RECS                               01580002
+015900      END-EVALUATE.                                               01590002
+016000      EXIT.                                                       01600002
+016100 3500-WRITE-REJ-PARA.                                             01610002
+016200      MOVE IP-SID         TO REJ-SID.                             01620002
+016300      MOVE IP-FNAME       TO REJ-FNAME.                           01630002
+016400      MOVE IP-LNAME       TO REJ-LNAME.                           01640002
+016500      MOVE IP-MRKS        TO REJ-MRKS.                            01650002
+016600      MOVE WS-REJ-REASON  TO REJ-REASON.                          01660002
+016700      DISPLAY 'REC TO BE WRITTEN TO REJ FILE'.                    01670002
+016800      DISPLAY REJ-REC.                                            01680002
+016900      WRITE REJ-REC.                                              01690002
+017000      EVALUATE TRUE                                               01700002
+017100         WHEN REJ-SUCCESS                                         01710002
+017200            ADD 1 TO REJ-CNTR                                     01720002
+017300         WHEN OTHER                                               01730002
+017400            MOVE '3500-WRITE-REJ-PARA' TO ERR-PARA                01740002
+017500            MOVE 'REJ-FILE' TO ERR-FILE-ID                        01750002
+017600            MOVE REJ-STATUS TO ERR-FILE-STATUS                    01760002
+017700            PERFORM 9000-ERR-HANDLER                              01770002
+017800      END-EVALUATE.                                               01780002
+017900      EXIT.                                                       01790002
+018000 3000-CLOSE-PARA.                                                 01800002
+018100      CLOSE IP-FILE OP-FILE REJ-FILE.                             01810002
+018200      DISPLAY ' IP RECS READ : ' IP-CNTR.                         01820002
+018300      DISPLAY ' OP RECS WRITTEN : ' OP-CNTR.                      01830002
+018400      DISPLAY ' REJ RECS WRITTEN : ' REJ-CNTR.                    01840002
+018500      EXIT.                                                       01850002
+018600 4000-PRCS-RECS.                                                  01860002
+018700      MOVE SPACES TO WS-REC.                                      01870002
+018800      DISPLAY 'IP REC :'                                          01880002
+018900      DISPLAY IP-REC.                                             01890002
+019000      STRING 'S' DELIMITED BY SIZE                                01900002
+019100             IP-SID DELIMITED BY SIZE                             01910002
+019200             INTO WS-SID.                                         01920002
+019300      DISPLAY 'WS-SID : ' WS-SID.                                 01930002
+019400      INSPECT IP-FNAME CONVERTING '$&@-' TO SPACES.               01940002
+019500      DISPLAY 'IP-FNAME : ' IP-FNAME.                             01950002
+019600      STRING IP-LNAME-INIT DELIMITED BY SIZE                      01960002
+019700             '.' DELIMITED BY SIZE                                01970002
+019800             IP-FNAME DELIMITED BY SPACES                         01980002
+019900             INTO WS-NAME.                                        01990002
+020000      DISPLAY 'FORMATED WS-NAME : ' WS-NAME.                      02000002
+020100      COMPUTE WS-NMRKS = FUNCTION NUMVAL-C(IP-MRKS).              02010002
+020200      DISPLAY 'CONVERTED MARKS : ' WS-NMRKS.                      02020002
+020300      CALL 'PERCSUB' USING  WS-NMRKS WS-REMARKS.                  02030002
+020400      MOVE WS-NMRKS TO WS-NMRKS-ED.                               02040002
+020500      DISPLAY 'WS-NRMKS-ED : ' WS-NMRKS-ED.                       02050002
+020600      MOVE WS-NMRKS-ED TO WS-PERC.                                02060002
+020700      DISPLAY 'DATA TO BE WRITTEN TO OP-FILE '.                   02070002
+020800      DISPLAY WS-REC.                                             02080002
+020900      DISPLAY '-------------------------------------------------'.02090002
+021000      EXIT.                                                       02100002
+021100 5000-WRITE-RECS.                                                 02110002
+021200      MOVE WS-REC TO OP-REC.                                      02120002
+021300      DISPLAY ' OP REC : '.                                       02130002
+021400      DISPLAY OP-REC.                                             02140002
+021500      WRITE OP-REC.                                               02150002
+021600      ADD 1 TO OP-CNTR.                                           02160002
+021700      EXIT.                                                       02170002
+021800 9000-ERR-HANDLER.                                                02180002
+021900      DISPLAY ERR-PLATE.                                          02190002
+022000      MOVE 30 TO RETURN-CODE.                                     02200002
+022100      STOP RUN.                                                   02210002
