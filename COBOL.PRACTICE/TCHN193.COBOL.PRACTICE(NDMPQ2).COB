@@ -20,43 +20,43 @@
 002000 FD IP-FILE.                                                      00200004
 002100 01 IP-REC.                                                       00210001
 002200       05 IP-SID          PIC X(5).                               00220001
-002300       05 F               PIC X.                                  00230001
+002300       05 FILLER          PIC X.                                  00230001
 002400       05 IP-SNAME        PIC X(20).                              00240001
-002500       05 F               PIC X.                                  00250001
+002500       05 FILLER          PIC X.                                  00250001
 002600       05 IP-EXM          PIC X(7).                               00260001
-002700       05 F               PIC X.                                  00270001
+002700       05 FILLER          PIC X.                                  00270001
 002800       05 IP-MCQ          PIC X(3).                               00280001
-002900       05 F               PIC X.                                  00290001
+002900       05 FILLER          PIC X.                                  00290001
 003000       05 IP-LAB          PIC X(3).                               00300001
-003100       05 F               PIC X(38).                              00310003
+003100       05 FILLER          PIC X(38).                              00310003
 003200 FD OP-FILE RECORDING MODE F.                                     00320005
 003300 01 OP-REC.                                                       00330005
 003400       05 OP-SID          PIC X(5).                               00340005
-003500       05 F               PIC X.                                  00350005
+003500       05 FILLER          PIC X.                                  00350005
 003600       05 OP-SNAME        PIC X(20).                              00360005
-003700       05 F               PIC X.                                  00370005
+003700       05 FILLER          PIC X.                                  00370005
 003800       05 OP-MCQ          PIC 9(3).                               00380005
-003900       05 F               PIC X.                                  00390005
+003900       05 FILLER          PIC X.                                  00390005
 004000       05 OP-LAB          PIC 9(3).                               00400005
-004100       05 F               PIC X.                                  00410005
+004100       05 FILLER          PIC X.                                  00410005
 004200       05 OP-TOT          PIC 9(3).                               00420005
-004300       05 F               PIC X.                                  00430005
+004300       05 FILLER          PIC X.                                  00430005
 004400       05 OP-PER          PIC 99.99.                              00440005
-004500       05 F               PIC X(36).                              00450005
+004500       05 FILLER          PIC X(36).                              00450005
 004600 WORKING-STORAGE SECTION.                                         00460001
 004700 01 WS-REC.                                                       00470001
 004800       05 WS-SID          PIC X(5).                               00480001
-004900       05 F               PIC X.                                  00490001
+004900       05 FILLER          PIC X.                                  00490001
 005000       05 WS-SNAME        PIC X(20).                              00500001
-005100       05 F               PIC X.                                  00510001
+005100       05 FILLER          PIC X.                                  00510001
 005200       05 WS-MCQ          PIC 9(3).                               00520001
-005300       05 F               PIC X.                                  00530001
+005300       05 FILLER          PIC X.                                  00530001
 005400       05 WS-LAB          PIC 9(3).                               00540001
-005500       05 F               PIC X.                                  00550001
+005500       05 FILLER          PIC X.                                  00550001
 005600       05 WS-TOT          PIC 9(3).                               00560001
-005700       05 F               PIC X.                                  00570001
+005700       05 FILLER          PIC X.                                  00570001
 005800       05 WS-PER          PIC 99.99.                              00580001
-005900       05 F               PIC X(36).                              00590001
+005900       05 FILLER          PIC X(36).                              00590001
 006000 01 FILE-STATUS.                                                  00600001
 006100       05 IP-STATUS       PIC XX VALUE SPACES.                    00610001
 006200       88 IP-SUCCESS      VALUE '00'.                             00620001
@@ -64,19 +64,24 @@
 006400       88 IP-FILE-NF      VALUE '13'.                             00640001
 006500       88 IP-REC-INV      VALUE '21'.                             00650001
 006600       88 IP-REC-NF       VALUE '23'.                             00660001
+006650       88 IP-REWRITE-OK   VALUE '00'.                             00665009
 006700       05 OP-STATUS       PIC XX VALUE SPACES.                    00670005
 006800       88 OP-SUCCESS      VALUE '00'.                             00680005
+006850       88 OP-WRITE-OK     VALUE '00'.                             00685009
 006900       88 OP-FILE-NF      VALUE '13'.                             00690005
 007000 01 ERR-PLATE.                                                    00700001
-007100       05 F               PIC X(12) VALUE 'ERROR IN: '.           00710001
+007100       05 FILLER          PIC X(12) VALUE 'ERROR IN: '.           00710001
 007200       05 ERR-PARA        PIC X(15).                              00720001
-007300       05 F               PIC X(12) VALUE ' FILE ID: '.           00730001
+007300       05 FILLER          PIC X(12) VALUE ' FILE ID: '.           00730001
 007400       05 ERR-FILE        PIC X(15).                              00740001
-007500       05 F               PIC X(12) VALUE ' ERROR STAT:'.         00750001
+007500       05 FILLER          PIC X(12) VALUE ' ERROR STAT:'.         00750001
 007600       05 ERR-STATUS      PIC X(3).                               00760002
 007700 01 FILE-CNTRS.                                                   00770001
 007800       05 IP-CNTR         PIC 9(6) VALUE ZEROS.                   00780001
 007900       05 OP-CNTR         PIC 9(6) VALUE ZEROS.                   00790001
+007910       05 ONLINE-CNTR     PIC 9(6) VALUE ZEROS.                   00791006
+007920       05 OTHER-EXM-CNTR  PIC 9(6) VALUE ZEROS.                   00792006
+007930       05 KSDS-CNTR       PIC 9(6) VALUE ZEROS.                   00793007
 008000 PROCEDURE DIVISION.                                              00800001
 008100 0000-MAIN-PARA.                                                  00810002
 008200      PERFORM 1000-OPEN-FILES.                                    00820002
@@ -111,10 +116,13 @@
 011100         EVALUATE TRUE                                            01110002
 011200            WHEN IP-SUCCESS                                       01120002
 011300               DISPLAY IP-REC                                     01130005
-011400               IF IP-EXM = 'ONLINE'                               01140002
-011500                  DISPLAY 'ONLINE EXM, MOVING TO PROCESS PARA '   01150002
-011600                  PERFORM 2001-PRCS-PARA                          01160002
-011700               END-IF                                             01170002
+011310               IF IP-EXM = 'ONLINE'                               01131006
+011320                  ADD 1 TO ONLINE-CNTR                            01132006
+011330               ELSE                                               01133006
+011340                  ADD 1 TO OTHER-EXM-CNTR                         01134006
+011350               END-IF                                             01135006
+011400               DISPLAY 'PROCESSING EXM TYPE ' IP-EXM              01140006
+011600               PERFORM 2001-PRCS-PARA                             01160002
 011800            WHEN IP-EOF                                           01180002
 011900               DISPLAY 'ALL RECORDS READ.'                        01190002
 012000               CONTINUE                                           01200002
@@ -143,6 +151,14 @@
 014300      DISPLAY 'UPDATING KSDS WITH RECORD : '.                     01430002
 014400      DISPLAY IP-REC.                                             01440002
 014500      REWRITE IP-REC.                                             01450002
+014505      IF IP-REWRITE-OK                                            01450508
+014506         ADD 1 TO KSDS-CNTR                                       01450608
+014507      ELSE                                                        01450708
+014508         MOVE '2002-KSDS-UPDATE' TO ERR-PARA                      01450808
+014509         MOVE 'IP-FILE' TO ERR-FILE                               01450908
+014511         MOVE IP-STATUS TO ERR-STATUS                             01451108
+014513         PERFORM 9000-ERR-HANDLER                                 01451308
+014515      END-IF.                                                     01451508
 014600      EXIT.                                                       01460002
 014700 2003-WRITE-PARA.                                                 01470002
 014800      MOVE IP-SID TO WS-SID.                                      01480004
@@ -151,13 +167,34 @@
 015100      DISPLAY 'RECORD TO BE WRITTEN TO OUTFILE : '.               01510002
 015200      DISPLAY OP-REC.                                             01520005
 015300      WRITE OP-REC.                                               01530005
-015400      ADD 1 TO OP-CNTR.                                           01540005
+015305      IF OP-WRITE-OK                                              01530508
+015310         ADD 1 TO OP-CNTR                                         01531008
+015315      ELSE                                                        01531508
+015320         MOVE '2003-WRITE-PARA' TO ERR-PARA                       01532008
+015325         MOVE 'OP-FILE' TO ERR-FILE                               01532508
+015330         MOVE OP-STATUS TO ERR-STATUS                             01533008
+015335         PERFORM 9000-ERR-HANDLER                                 01533508
+015340      END-IF.                                                     01534008
 015500      EXIT.                                                       01550002
 015600 3000-CLOSE-FILES.                                                01560002
 015700      CLOSE IP-FILE OP-FILE.                                      01570005
 015800      DISPLAY 'IP RECORD READ : ' IP-CNTR.                        01580002
 015900      DISPLAY 'OP RECORD READ : ' OP-CNTR.                        01590005
+015910      DISPLAY 'ONLINE EXM PROCESSED : ' ONLINE-CNTR.              01591006
+015920      DISPLAY 'OTHER EXM PROCESSED  : ' OTHER-EXM-CNTR.           01592006
+015930      DISPLAY 'KSDS RECORDS UPDATED : ' KSDS-CNTR.                01593007
+015940      PERFORM 3100-RECON-PARA.                                    01594007
 016000      EXIT.                                                       01600002
+016010 3100-RECON-PARA.                                                 01601007
+016020      IF KSDS-CNTR NOT = OP-CNTR                                  01602007
+016030         DISPLAY 'RECONCILIATION FAILED - KSDS UPDATES DO NOT '   01603007
+016040            'MATCH OP-FILE WRITES'                                01604007
+016050         MOVE 16 TO RETURN-CODE                                   01605007
+016060      ELSE                                                        01606007
+016070         DISPLAY 'RECONCILIATION OK - KSDS UPDATES MATCH '        01607007
+016080            'OP-FILE WRITES'                                      01608007
+016090      END-IF.                                                     01609007
+016095      EXIT.                                                       01609507
 016100 9000-ERR-HANDLER.                                                01610002
 016200     DISPLAY ERR-PLATE.                                           01620002
 016300     MOVE 30 TO RETURN-CODE                                       01630002
