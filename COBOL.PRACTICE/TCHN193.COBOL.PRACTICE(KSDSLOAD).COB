@@ -15,6 +15,16 @@
 001500      RECORD KEY IS OP-ASSOID                                     00150000
 001600      FILE STATUS OP-STATUS.                                      00160000
 001700                                                                  00170000
+001710      SELECT REJFILE ASSIGN TO DDREJ                              00171004
+001720      ORGANIZATION IS SEQUENTIAL                                  00172004
+001730      ACCESS MODE IS SEQUENTIAL                                   00173004
+001740      FILE STATUS REJ-STATUS.                                     00174004
+001741                                                                  00174105
+001742      SELECT SUMFILE ASSIGN TO DDSUMM                             00174205
+001743      ORGANIZATION IS SEQUENTIAL                                  00174305
+001744      ACCESS MODE IS SEQUENTIAL                                   00174405
+001745      FILE STATUS SUM-STATUS.                                     00174505
+001750                                                                  00175004
 001800      SELECT SORT-WORK ASSIGN TO DDSORT.                          00180000
 001900                                                                  00190000
 002000 DATA DIVISION.                                                   00200000
@@ -23,6 +33,10 @@
 002300 COPY MJ24REC REPLACING ==:MJ24:== BY ==IP==.                     00230000
 002400 FD OPFILE.                                                       00240000
 002500 COPY MJ24REC REPLACING ==:MJ24:== BY ==OP==.                     00250000
+002510 FD REJFILE RECORDING MODE F.                                     00251004
+002520 COPY MJ24REC REPLACING ==:MJ24:== BY ==REJ==.                    00252004
+002530 FD SUMFILE RECORDING MODE F.                                     00253005
+002540 01 SUM-REC               PIC X(80).                              00254005
 002600 SD SORT-WORK.                                                    00260000
 002700 COPY MJ24REC REPLACING ==:MJ24:== BY ==SRT==.                    00270000
 002800 WORKING-STORAGE SECTION.                                         00280000
@@ -37,14 +51,131 @@
 003700       88 OP-WRITE-OK VALUE "00".                                 00370001
 003800       88 OP-EOF      VALUE "10".                                 00380001
 003900       88 OP-FNF      VALUE "13".                                 00390001
+003910       88 OP-DUPKEY   VALUE "22".                                 00391004
+003920       05 REJ-STATUS PIC XX.                                      00392004
+003930       88 REJ-OPEN-OK  VALUE "00".                                00393004
+003940       88 REJ-WRITE-OK VALUE "00".                                00394004
+003950      05 SUM-STATUS PIC XX.                                       00395005
+003960      88 SUM-OPEN-OK  VALUE "00".                                 00396005
+003970      88 SUM-WRITE-OK VALUE "00".                                 00397005
 004000 01 WS-FILE-CNTRS.                                                00400001
 004100       05  IP-CNTR             PIC 9(6) VALUE 0.                  00410001
 004200       05  SL-CNTR             PIC 9(6) VALUE 0.                  00420001
 004300       05  OP-CNTR              PIC 9(6) VALUE 0.                 00430001
+004310       05  REJ-CNTR             PIC 9(6) VALUE 0.                 00431004
+004311      05  WS-FIRST-ASSOID     PIC X(6) VALUE SPACES.              00431105
+004312      05  WS-LAST-ASSOID      PIC X(6) VALUE SPACES.              00431205
+004320 01 WS-SORT-STATUS            PIC X VALUE "N".                    00432004
+004330       88 SORT-EOF             VALUE "Y".                         00433004
 004400                                                                  00440000
 004500 PROCEDURE DIVISION.                                              00450000
 004600 0000-MAIN-PARA.                                                  00460000
+004610      PERFORM 1000-OPEN-FILES.                                    00461004
 004700      SORT SORT-WORK ON ASCENDING KEY SRT-ASSOID                  00470001
-004800      USING IPFILE                                                00480001
-004900      GIVING OPFILE.                                              00490003
+004710      USING IPFILE                                                00471004
+004720      OUTPUT PROCEDURE 3000-WRITE-SORTED.                         00472004
+004730      PERFORM 4000-CLOSE-FILES.                                   00473004
 005000      STOP RUN.                                                   00500000
+005010 1000-OPEN-FILES.                                                 00501004
+005020      OPEN OUTPUT OPFILE.                                         00502004
+005030      EVALUATE TRUE                                               00503004
+005040         WHEN OP-OPEN-OK                                          00504004
+005050              DISPLAY 'OPFILE OPENED'                             00505004
+005060         WHEN OTHER                                               00506004
+005070              DISPLAY 'ERR OPENING OPFILE ' OP-STATUS             00507004
+005080              STOP RUN                                            00508004
+005090      END-EVALUATE.                                               00509004
+005100      OPEN OUTPUT REJFILE.                                        00510004
+005110      EVALUATE TRUE                                               00511004
+005120         WHEN REJ-OPEN-OK                                         00512004
+005130              DISPLAY 'REJFILE OPENED'                            00513004
+005140         WHEN OTHER                                               00514004
+005150              DISPLAY 'ERR OPENING REJFILE ' REJ-STATUS           00515004
+005160              STOP RUN                                            00516004
+005170      END-EVALUATE.                                               00517004
+005171      OPEN OUTPUT SUMFILE.                                        00517105
+005172      EVALUATE TRUE                                               00517205
+005173         WHEN SUM-OPEN-OK                                         00517305
+005174              DISPLAY 'SUMFILE OPENED'                            00517405
+005175         WHEN OTHER                                               00517505
+005176              DISPLAY 'ERR OPENING SUMFILE ' SUM-STATUS           00517605
+005177              STOP RUN                                            00517705
+005178      END-EVALUATE.                                               00517805
+005180      EXIT.                                                       00518004
+005190 3000-WRITE-SORTED.                                               00519004
+005200      PERFORM 3100-RETURN-REC UNTIL SORT-EOF.                     00520004
+005210      EXIT.                                                       00521004
+005220 3100-RETURN-REC.                                                 00522004
+005230      RETURN SORT-WORK                                            00523004
+005240         AT END                                                   00524004
+005250            MOVE 'Y' TO WS-SORT-STATUS                            00525004
+005260         NOT AT END                                               00526004
+005270            ADD 1 TO IP-CNTR                                      00527004
+005280            MOVE SRT-EMP-DATA-REC TO OP-EMP-DATA-REC              00528004
+005290            WRITE OP-EMP-DATA-REC                                 00529004
+005300            EVALUATE TRUE                                         00530004
+005310               WHEN OP-WRITE-OK                                   00531004
+005320                    ADD 1 TO OP-CNTR                              00532004
+005321                    IF OP-CNTR = 1                                00532105
+005322                       MOVE SRT-ASSOID TO WS-FIRST-ASSOID         00532205
+005323                    END-IF                                        00532305
+005324                    MOVE SRT-ASSOID TO WS-LAST-ASSOID             00532405
+005330               WHEN OP-DUPKEY                                     00533004
+005340                    DISPLAY 'DUPLICATE ASSOID REJECTED : '        00534004
+005350                            SRT-ASSOID                            00535004
+005360                    PERFORM 3200-WRITE-REJ                        00536004
+005370               WHEN OTHER                                         00537004
+005380                    DISPLAY 'ERR WRITING OPFILE ' OP-STATUS       00538004
+005390                    STOP RUN                                      00539004
+005400            END-EVALUATE                                          00540004
+005410      END-RETURN.                                                 00541004
+005420      EXIT.                                                       00542004
+005430 3200-WRITE-REJ.                                                  00543004
+005440      MOVE SRT-EMP-DATA-REC TO REJ-EMP-DATA-REC.                  00544004
+005450      WRITE REJ-EMP-DATA-REC.                                     00545004
+005460      EVALUATE TRUE                                               00546004
+005470         WHEN REJ-WRITE-OK                                        00547004
+005480              ADD 1 TO REJ-CNTR                                   00548004
+005490         WHEN OTHER                                               00549004
+005500              DISPLAY 'ERR WRITING REJFILE ' REJ-STATUS           00550004
+005510      END-EVALUATE.                                               00551004
+005520      EXIT.                                                       00552004
+005530 4000-CLOSE-FILES.                                                00553004
+005540      CLOSE OPFILE REJFILE.                                       00554005
+005541      PERFORM 4100-WRITE-SUMM.                                    00554105
+005542      CLOSE SUMFILE.                                              00554205
+005550      DISPLAY 'RECORDS READ     : ' IP-CNTR.                      00555004
+005560      DISPLAY 'RECORDS LOADED   : ' OP-CNTR.                      00556004
+005570      DISPLAY 'RECORDS REJECTED : ' REJ-CNTR.                     00557004
+005571 4100-WRITE-SUMM.                                                 00557105
+005572      MOVE SPACES TO SUM-REC                                      00557205
+005573      STRING 'RECORDS READ     : ' DELIMITED BY SIZE              00557305
+005574              IP-CNTR DELIMITED BY SIZE                           00557405
+005575         INTO SUM-REC                                             00557505
+005576      END-STRING.                                                 00557605
+005577      WRITE SUM-REC.                                              00557705
+005578      MOVE SPACES TO SUM-REC                                      00557805
+005579      STRING 'RECORDS LOADED   : ' DELIMITED BY SIZE              00557905
+005581              OP-CNTR DELIMITED BY SIZE                           00558105
+005582         INTO SUM-REC                                             00558205
+005583      END-STRING.                                                 00558305
+005584      WRITE SUM-REC.                                              00558405
+005585      MOVE SPACES TO SUM-REC                                      00558505
+005586      STRING 'RECORDS REJECTED : ' DELIMITED BY SIZE              00558605
+005587              REJ-CNTR DELIMITED BY SIZE                          00558705
+005588         INTO SUM-REC                                             00558805
+005589      END-STRING.                                                 00558905
+005591      WRITE SUM-REC.                                              00559105
+005592      MOVE SPACES TO SUM-REC                                      00559205
+005593      STRING 'FIRST ASSOID LOADED : ' DELIMITED BY SIZE           00559305
+005594              WS-FIRST-ASSOID DELIMITED BY SIZE                   00559405
+005595         INTO SUM-REC                                             00559505
+005596      END-STRING.                                                 00559605
+005597      WRITE SUM-REC.                                              00559705
+005598      MOVE SPACES TO SUM-REC                                      00559805
+005599      STRING 'LAST ASSOID LOADED  : ' DELIMITED BY SIZE           00559905
+005601              WS-LAST-ASSOID DELIMITED BY SIZE                    00560105
+005602         INTO SUM-REC                                             00560205
+005603      END-STRING.                                                 00560305
+005604      WRITE SUM-REC.                                              00560405
+005605      EXIT.                                                       00560505
