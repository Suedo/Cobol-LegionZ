@@ -5,7 +5,7 @@
 000500                                                                  00050001
 000600 ENVIRONMENT DIVISION.                                            00060001
 000700 INPUT-OUTPUT SECTION.                                            00070001
-000800 FILE CONTROL.                                                    00080001
+000800 FILE-CONTROL.                                                    00080001
 000900      SELECT IP-EMPDATA ASSIGN TO DDIN                            00090001
 001000        ORGANIZATION IS SEQUENTIAL                                00100001
 001100        ACCESS MODE IS SEQUENTIAL                                 00110001
@@ -54,6 +54,8 @@
 005400 01 WS-RECORD-CNTRS.                                              00540002
 005500     05  INP-CNT              PIC 9(6) VALUE 0.                   00550004
 005600     05  OUT-CNT              PIC 9(6) VALUE 0.                   00560004
+005610 01 WS-SORT-STATUS            PIC X VALUE "N".                    00561009
+005620     88  SORT-EOF             VALUE "Y".                          00562009
 005700 01 W99-ERR-DESC.                                                 00570002
 005800     05  FILLER               PIC X(10) VALUE "ERROR IN ".        00580002
 005900     05  ERR-PARA             PIC X(30).                          00590002
@@ -67,12 +69,7 @@
 006700 0000-MAIN-PARA.                                                  00670002
 006710      PERFORM 0001-INIT-FLDS THRU 0001-INIT-FLDS-EXIT.            00671003
 006800      PERFORM 1000-OPEN-FILES THRU 1000-OPEN-FILES-EXIT.          00680002
-006900      PERFORM 2000-PARSE-RCRDS THRU 2000-PARSE-RCRDS-EXIT         00690002
-007000      UNTIL IP-EOF.                                               00700002
 007100      PERFORM 3000-SORT-RCRDS THRU 3000-SORT-RCRDS-EXIT.          00710005
-007200      UNTIL IP-EOF.                                               00720005
-007210      PERFORM 4000-WRITE-SORTED THRU 4000-WRITE-SORTED-EXIT.      00721005
-007220      UNTIL IP-EOF.                                               00722005
 007300      PERFORM 5000-CLOSE-FILES THRU 5000-CLOSE-FILES-EXIT.        00730005
 007400      STOP RUN.                                                   00740002
 007500 0000-MAIN-PARA-EXIT.                                             00750002
@@ -82,7 +79,7 @@
 007610      INITIALIZE WS-FILE-STATUSES.                                00761004
 007620      INITIALIZE WS-RECORD-CNTRS.                                 00762004
 007630 0001-INIT-FLDS-EXIT.                                             00763004
-007640      EXIT                                                        00764004
+007640      EXIT.                                                       00764004
 007700                                                                  00770002
 007800 1000-OPEN-FILES.                                                 00780002
 007900       OPEN INPUT IP-EMPDATA.                                     00790002
@@ -107,27 +104,32 @@
 009800              PERFORM 9000-ERROR-HANDLER THRU                     00980002
 009900                    9000-ERROR-HANDLER-EXIT.                      00990002
 010000        DISPLAY ' EXITING OPEN-PARA.'.                            01000003
+010050 1000-OPEN-FILES-EXIT.                                            01005009
+010060      EXIT.                                                       01006009
 010100                                                                  01010002
 010200 2000-PARSE-RCRDS.                                                01020004
-010300*     READ ONE RECORD FROM FILE                                   01030002
-010400      READ IP-EMPDATA.                                            01040002
-010500      IF IP-READ-ALRIGHT                                          01050002
-010600*        BREAK ABOVE READ RECORD USING UNSTRING                   01060002
-010700*        PUT UNSTRINGED FEILDS INTO SORT WORK FILE.               01070005
-010810         ADD 1 TO IMP-CNT.                                        01081004
-010900         PERFORM 2001-REC-UNSTR THRU 2001-REC-UNSTR-EXIT          01090002
-011000         PERFORM 2002-REC-RLSE  THRU 2002-REC-RLSE-EXIT.          01100005
-011200      ELSE                                                        01120002
-011300      IF OP-STATUS > "00"                                         01130002
-011400             MOVE IP-STATUS TO ERR-FILE-STATUS                    01140002
-011500             MOVE "IP-EMPDATA" TO ERR-FILE-ID                     01150002
-011600             MOVE "2000-PARSE-FILES" TO ERR-PARA                  01160002
-011700             PERFORM 9000-ERROR-HANDLER THRU                      01170002
-011800                   9000-ERROR-HANDLER-EXIT.                       01180002
-011900                                                                  01190002
-012000                                                                  01200002
+010210      PERFORM 2000-PARSE-ONE-REC THRU 2000-PARSE-ONE-REC-EXIT     01021009
+010220         UNTIL IP-EOF.                                            01022009
 012100 2000-PARSE-RCRDS-EXIT.                                           01210004
 012200      EXIT.                                                       01220003
+012210 2000-PARSE-ONE-REC.                                              01221009
+012211*     READ ONE RECORD FROM FILE                                   01221132
+012216      READ IP-EMPDATA.                                            01221632
+012221      IF IP-READ-ALRIGHT                                          01222132
+012226*        BREAK ABOVE READ RECORD USING UNSTRING                   01222632
+012231*        PUT UNSTRINGED FEILDS INTO SORT WORK FILE.               01223132
+012236         ADD 1 TO INP-CNT                                         01223632
+012241         PERFORM 2001-REC-UNSTR THRU 2001-REC-UNSTR-EXIT          01224132
+012246         PERFORM 2002-REC-RLSE  THRU 2002-REC-RLSE-EXIT           01224632
+012251      ELSE                                                        01225132
+012256      IF NOT IP-EOF                                               01225632
+012261             MOVE IP-STATUS TO ERR-FILE-STATUS                    01226132
+012266             MOVE "IP-EMPDATA" TO ERR-FILE-ID                     01226632
+012271             MOVE "2000-PARSE-FILES" TO ERR-PARA                  01227132
+012276             PERFORM 9000-ERROR-HANDLER THRU                      01227632
+012281                   9000-ERROR-HANDLER-EXIT.                       01228132
+012286 2000-PARSE-ONE-REC-EXIT.                                         01228632
+012291      EXIT.                                                       01229132
 012300 2001-REC-UNSTR.                                                  01230003
 012400      UNSTRING DATARAW DELIMITED BY ',' INTO                      01240004
 012600             WS-EMP-NAME,                                         01260003
@@ -144,11 +146,40 @@
 013330      EXIT.                                                       01333003
 013400 2002-REC-RLSE.                                                   01340005
 013410      MOVE WS-EMP-DATA-REC TO S-EMP-DATA-REC.                     01341005
-013420      RELEASE SORT-WORK.                                          01342005
+013420      RELEASE S-EMP-DATA-REC.                                     01342005
 013430 2002-REC-RLSE-EXIT.                                              01343005
 013440      EXIT.                                                       01344005
 013510 3000-SORT-RCRDS.                                                 01351005
+013511      SORT SORT-WORK                                              01351109
+013512           ON ASCENDING KEY S-BGROUP                              01351209
+013513           INPUT PROCEDURE IS 2000-PARSE-RCRDS THRU               01351309
+013514                              2000-PARSE-RCRDS-EXIT               01351409
+013515           OUTPUT PROCEDURE IS 4000-WRITE-SORTED THRU             01351509
+013516                               4000-WRITE-SORTED-EXIT.            01351609
 013520 3000-SORT-RCRDS-EXIT.                                            01352005
+013521      EXIT.                                                       01352109
+013522 4000-WRITE-SORTED.                                               01352209
+013523      PERFORM 4001-RETURN-REC THRU 4001-RETURN-REC-EXIT           01352309
+013524         UNTIL SORT-EOF.                                          01352409
+013525 4000-WRITE-SORTED-EXIT.                                          01352509
+013526      EXIT.                                                       01352609
+013527 4001-RETURN-REC.                                                 01352709
+013528      RETURN SORT-WORK                                            01352809
+013529         AT END                                                   01352909
+013530            MOVE "Y" TO WS-SORT-STATUS                            01353009
+013531         NOT AT END                                               01353109
+013532            MOVE S-EMP-DATA-REC TO OP-EMP-DATA-REC                01353209
+013533            WRITE OP-EMP-DATA-REC                                 01353309
+013534            ADD 1 TO OUT-CNT                                      01353409
+013535      END-RETURN.                                                 01353509
+013536 4001-RETURN-REC-EXIT.                                            01353609
+013537      EXIT.                                                       01353709
+013538 5000-CLOSE-FILES.                                                01353809
+013539      CLOSE IP-EMPDATA OP-EMPDATA.                                01353909
+013540      DISPLAY "RECORDS READ    : " INP-CNT.                       01354009
+013541      DISPLAY "RECORDS WRITTEN : " OUT-CNT.                       01354109
+013542 5000-CLOSE-FILES-EXIT.                                           01354209
+013543      EXIT.                                                       01354309
 013600 9000-ERROR-HANDLER.                                              01360002
 013700     DISPLAY W99-ERR-DESC.                                        01370002
 013800     MOVE 30 TO RETURN-CODE.                                      01380002
