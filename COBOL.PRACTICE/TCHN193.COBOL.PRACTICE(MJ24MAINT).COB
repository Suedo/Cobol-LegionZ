@@ -0,0 +1,378 @@
+000100 IDENTIFICATION DIVISION.                                         00010001
+000200*----------------------------------------------------------*      00020001
+000300*  PROGRAM              :       MJ24MAINT                  *      00030001
+000400*  SYSTEM               :       ZOS IBM                     *     00040001
+000500*  DESCRIPTION          :       SINGLE MAINTENANCE DRIVER   *     00050001
+000600*                               FOR THE MJ24 ASSOCIATE      *     00060001
+000700*                               MASTER (TCHN196.MJ24.KSDS)  *     00070001
+000800*                               - ADD, UPDATE, DELETE AND   *     00080001
+000900*                               INQUIRE THROUGH ONE         *     00090001
+001000*                               TRANSACTION-DRIVEN INTERFACE*     00100001
+001100*  DATE WRITTEN         :       11/05/2015                  *     00110001
+001200*  DATE MODIFIED        :       11/05/2015                  *     00120001
+001300*  AUTHOR               :       GIRIDHAR                    *     00130001
+001400*----------------------------------------------------------*      00140001
+001500 PROGRAM-ID.   MJ24MAINT.                                         00150001
+001600 AUTHOR.       GIRIDHAR.                                          00160001
+001700                                                                  00170001
+001800 ENVIRONMENT DIVISION.                                            00180001
+001900 INPUT-OUTPUT SECTION.                                            00190001
+002000 FILE-CONTROL.                                                    00200001
+002100       SELECT IP-FILE ASSIGN TO DDIP                              00210001
+002200       ORGANIZATION IS SEQUENTIAL                                 00220001
+002300       ACCESS MODE IS SEQUENTIAL                                  00230001
+002400       FILE STATUS IP-STATUS.                                     00240001
+002500                                                                  00250001
+002600       SELECT KSDS-FILE ASSIGN TO DDKSDS                          00260001
+002700       ORGANIZATION IS INDEXED                                    00270001
+002800       ACCESS MODE IS RANDOM                                      00280001
+002900       RECORD KEY IS INASSOID                                     00290001
+003000       FILE STATUS IN-STATUS.                                     00300001
+003100                                                                  00310001
+003200       SELECT AUDIT-FILE ASSIGN TO DDAUDIT                        00320001
+003300       ORGANIZATION IS SEQUENTIAL                                 00330001
+003400       ACCESS MODE IS SEQUENTIAL                                  00340001
+003500       FILE STATUS AU-STATUS.                                     00350001
+003600                                                                  00360001
+003700       SELECT RPT-FILE ASSIGN TO DDOUT                            00370001
+003800       ORGANIZATION IS SEQUENTIAL                                 00380001
+003900       ACCESS MODE IS SEQUENTIAL                                  00390001
+004000       FILE STATUS RP-STATUS.                                     00400001
+004100                                                                  00410001
+004200 DATA DIVISION.                                                   00420001
+004300 FILE SECTION.                                                    00430001
+004400 FD IP-FILE RECORDING MODE F.                                     00440001
+004500 01 IP-REC PIC X(80).                                             00450001
+004600 FD KSDS-FILE.                                                    00460001
+004700 01 INREC.                                                        00470001
+004800 COPY COPYBOOK REPLACING ==:SANY:== BY ==IN==.                    00480001
+004900 FD AUDIT-FILE RECORDING MODE IS F.                               00490001
+005000 01 AUDIT-REC.                                                    00500001
+005100    05 AU-ASSOID        PIC X(7).                                 00510001
+005200    05 FILLER           PIC X VALUE SPACE.                        00520001
+005300    05 AU-ACTION        PIC X(1).                                 00530001
+005400    05 FILLER           PIC X VALUE SPACE.                        00540001
+005500    05 AU-OLD-NAME       PIC X(30).                               00550001
+005600    05 FILLER           PIC X VALUE SPACE.                        00560001
+005700    05 AU-OLD-BGROUP     PIC X(10).                               00570001
+005800    05 FILLER           PIC X VALUE SPACE.                        00580001
+005900    05 AU-OLD-DOB        PIC X(10).                               00590001
+006000    05 FILLER           PIC X VALUE SPACE.                        00600001
+006100    05 AU-NEW-NAME       PIC X(30).                               00610001
+006200    05 FILLER           PIC X VALUE SPACE.                        00620001
+006300    05 AU-NEW-BGROUP     PIC X(10).                               00630001
+006400    05 FILLER           PIC X VALUE SPACE.                        00640001
+006500    05 AU-NEW-DOB        PIC X(10).                               00650001
+006600    05 FILLER           PIC X VALUE SPACE.                        00660001
+006700    05 AU-CHG-DATE       PIC 9(8).                                00670001
+006800    05 FILLER           PIC X VALUE SPACE.                        00680001
+006900    05 AU-CHG-TIME       PIC 9(8).                                00690001
+007000 FD RPT-FILE RECORDING MODE IS F.                                 00700001
+007100 01 RPT-REC PIC X(80).                                            00710001
+007200 WORKING-STORAGE SECTION.                                         00720001
+007300 01 WS-FILE-STATUSES.                                             00730001
+007400    05 IP-STATUS PIC XX.                                          00740001
+007500    88 IP-OPEN-OK VALUE '00'.                                     00750001
+007600    88 IP-READ-OK VALUE '00'.                                     00760001
+007700    88 IP-EOF     VALUE '10'.                                     00770001
+007800    05 IN-STATUS PIC XX.                                          00780001
+007900    88 IN-OPEN-OK  VALUE '00'.                                    00790001
+008000    88 IN-READ-OK  VALUE '00'.                                    00800001
+008100    88 IN-WRITE-OK VALUE '00'.                                    00810001
+008110    88 IN-REWRITE-OK VALUE '00'.                                  00811043
+008120    88 IN-DELETE-OK  VALUE '00'.                                  00812043
+008200    88 IN-KEYNF    VALUE '23'.                                    00820001
+008300    88 IN-DUPKEY   VALUE '22'.                                    00830001
+008400    05 AU-STATUS PIC XX.                                          00840001
+008500    88 AU-OPEN-OK  VALUE '00'.                                    00850001
+008510    88 AU-WRITE-OK VALUE '00'.                                    00851036
+008600    05 RP-STATUS PIC XX.                                          00860001
+008700    88 RP-OPEN-OK  VALUE '00'.                                    00870001
+008800 01 WS-TRAN-REC.                                                  00880001
+008900    05 WS-OP PIC X(1).                                            00890001
+009000    88 OP-ADD     VALUE 'A'.                                      00900001
+009100    88 OP-UPDATE  VALUE 'U'.                                      00910001
+009200    88 OP-DELETE  VALUE 'D'.                                      00920001
+009300    88 OP-INQUIRE VALUE 'I'.                                      00930001
+009400    05 WS-ASSOID  PIC X(7).                                       00940001
+009500    05 WS-NAME    PIC X(30).                                      00950001
+009600    05 WS-BGROUP  PIC X(10).                                      00960001
+009700    05 WS-DOB     PIC X(10).                                      00970001
+009800 01 WS-CNTRS.                                                     00980001
+009900    05 IP-CNTR  PIC 9(6) VALUE ZEROS.                             00990001
+010000    05 ADD-CNTR PIC 9(6) VALUE ZEROS.                             01000001
+010100    05 UPD-CNTR PIC 9(6) VALUE ZEROS.                             01010001
+010200    05 DEL-CNTR PIC 9(6) VALUE ZEROS.                             01020001
+010300    05 INQ-CNTR PIC 9(6) VALUE ZEROS.                             01030001
+010400    05 REJ-CNTR PIC 9(6) VALUE ZEROS.                             01040001
+010500 01 WS-ERR-DESC.                                                  01050001
+010600    05  FILLER               PIC X(10) VALUE "ERROR IN ".         01060001
+010700    05  ERR-PARA             PIC X(30).                           01070001
+010800    05  FILLER               PIC XX VALUE SPACES.                 01080001
+010900    05  ERR-FILE-ID          PIC X(10) VALUE SPACES.              01090001
+011000    05  FILLER               PIC X(12) VALUE "FILE STATUS ".      01100001
+011100    05  ERR-FILE-STATUS      PIC XX.                              01110001
+011200                                                                  01120001
+011300 PROCEDURE DIVISION.                                              01130001
+011400 0000-MAIN-PARA.                                                  01140001
+011500        PERFORM 1000-INIT-FLDS.                                   01150001
+011600        PERFORM 2000-OPEN-FILES.                                  01160001
+011700        PERFORM 3000-PRCS-RECS.                                   01170001
+011800        PERFORM 4000-CLOSE-PARA.                                  01180001
+011900        STOP RUN.                                                 01190001
+012000 0000-MAIN-PARA-EXIT.                                             01200001
+012100        EXIT.                                                     01210001
+012200 1000-INIT-FLDS.                                                  01220001
+012300        MOVE ZEROS TO WS-CNTRS.                                   01230001
+012400        MOVE SPACES TO WS-FILE-STATUSES.                          01240001
+012500        EXIT.                                                     01250001
+012600 2000-OPEN-FILES.                                                 01260001
+012700        OPEN INPUT IP-FILE.                                       01270001
+012800     EVALUATE TRUE                                                01280001
+012900        WHEN IP-OPEN-OK                                           01290001
+013000        OPEN I-O KSDS-FILE                                        01300001
+013100           IF IN-OPEN-OK                                          01310001
+013200              DISPLAY ' IP , KSDS FILES OPENED'                   01320001
+013300              OPEN EXTEND AUDIT-FILE                              01330001
+013400              IF AU-OPEN-OK                                       01340001
+013500                 OPEN OUTPUT RPT-FILE                             01350001
+013600                 IF NOT RP-OPEN-OK                                01360001
+013700                    MOVE '2000-OPEN-FILES' TO ERR-PARA            01370001
+013800                    MOVE 'RPT-FILE' TO ERR-FILE-ID                01380001
+013900                    MOVE RP-STATUS TO ERR-FILE-STATUS             01390001
+014000                    PERFORM 9000-ERR-PARA                         01400001
+014100                 END-IF                                           01410001
+014200              ELSE                                                01420001
+014300                 MOVE '2000-OPEN-FILES' TO ERR-PARA               01430001
+014400                 MOVE 'AUDIT-FILE' TO ERR-FILE-ID                 01440001
+014500                 MOVE AU-STATUS TO ERR-FILE-STATUS                01450001
+014600                 PERFORM 9000-ERR-PARA                            01460001
+014700              END-IF                                              01470001
+014800           ELSE                                                   01480001
+014900              MOVE '2000-OPEN-FILES' TO ERR-PARA                  01490001
+015000              MOVE 'KSDS-FILE' TO ERR-FILE-ID                     01500001
+015100              MOVE IN-STATUS TO ERR-FILE-STATUS                   01510001
+015200              PERFORM 9000-ERR-PARA                               01520001
+015300           END-IF                                                 01530001
+015400        WHEN OTHER                                                01540001
+015500              MOVE '2000-OPEN-FILES' TO ERR-PARA                  01550001
+015600              MOVE 'IP-FILE' TO ERR-FILE-ID                       01560001
+015700              MOVE IP-STATUS TO ERR-FILE-STATUS                   01570001
+015800              PERFORM 9000-ERR-PARA                               01580001
+015900     END-EVALUATE.                                                01590001
+016000        EXIT.                                                     01600001
+016100 3000-PRCS-RECS.                                                  01610001
+016200     PERFORM UNTIL IP-EOF                                         01620001
+016300        READ IP-FILE                                              01630001
+016400        EVALUATE TRUE                                             01640001
+016500           WHEN IP-READ-OK                                        01650001
+016600           ADD 1 TO IP-CNTR                                       01660001
+016700           PERFORM 3001-PARSE-PARA                                01670001
+016800           EVALUATE TRUE                                          01680001
+016900              WHEN OP-ADD                                         01690001
+017000                 PERFORM 3002-ADD-KSDS                            01700001
+017100              WHEN OP-UPDATE                                      01710001
+017200                 PERFORM 3003-UPDT-KSDS                           01720001
+017300              WHEN OP-DELETE                                      01730001
+017400                 PERFORM 3004-DELETE-KSDS                         01740001
+017500              WHEN OP-INQUIRE                                     01750001
+017600                 PERFORM 3005-INQUIRE-KSDS                        01760001
+017700              WHEN OTHER                                          01770001
+017800                 DISPLAY ' INVALID OPERATION : ' WS-OP            01780001
+017900                 ADD 1 TO REJ-CNTR                                01790001
+018000           END-EVALUATE                                           01800001
+018100           WHEN IP-EOF                                            01810001
+018200              CONTINUE                                            01820001
+018300           WHEN OTHER                                             01830001
+018400              MOVE '3000-PRCS-RECS' TO ERR-PARA                   01840001
+018500              MOVE 'IP-FILE' TO ERR-FILE-ID                       01850001
+018600              MOVE IP-STATUS TO ERR-FILE-STATUS                   01860001
+018700              PERFORM 9000-ERR-PARA                               01870001
+018800        END-EVALUATE                                              01880001
+018900     END-PERFORM.                                                 01890001
+019000        EXIT.                                                     01900001
+019100 3001-PARSE-PARA.                                                 01910001
+019200     MOVE IP-REC(1:1)  TO WS-OP.                                  01920031
+019300     MOVE IP-REC(2:7)  TO WS-ASSOID.                              01930031
+019400     MOVE IP-REC(9:30) TO WS-NAME.                                01940031
+019500     MOVE IP-REC(39:10) TO WS-BGROUP.                             01950031
+019600     MOVE IP-REC(49:10) TO WS-DOB.                                01960031
+020000        EXIT.                                                     02000001
+020100 3002-ADD-KSDS.                                                   02010001
+020200        MOVE WS-ASSOID TO INASSOID.                               02020001
+020300        MOVE WS-NAME TO INNAME.                                   02030001
+020400        MOVE WS-BGROUP TO INBGROUP.                               02040001
+020500        MOVE WS-DOB TO INDOB.                                     02050001
+020600        WRITE INREC.                                              02060001
+020700     EVALUATE TRUE                                                02070001
+020800        WHEN IN-WRITE-OK                                          02080001
+020900           ADD 1 TO ADD-CNTR                                      02090001
+021000           MOVE 'A' TO AU-ACTION                                  02100001
+021100           MOVE SPACES TO AU-OLD-NAME AU-OLD-BGROUP AU-OLD-DOB    02110001
+021200           MOVE WS-NAME TO AU-NEW-NAME                            02120001
+021300           MOVE WS-BGROUP TO AU-NEW-BGROUP                        02130001
+021400           MOVE WS-DOB TO AU-NEW-DOB                              02140001
+021500           PERFORM 3006-AUDIT-WRITE                               02150001
+021600        WHEN IN-DUPKEY                                            02160001
+021700           DISPLAY 'KEY : ' WS-ASSOID                             02170001
+021800              ' ALREADY EXISTS - NOT ADDED'                       02180001
+021900           ADD 1 TO REJ-CNTR                                      02190001
+022000        WHEN OTHER                                                02200001
+022100           DISPLAY 'KEY : ' WS-ASSOID                             02210001
+022200              ' NOT ADDED, STATUS = ' IN-STATUS                   02220001
+022300           ADD 1 TO REJ-CNTR                                      02230001
+022400     END-EVALUATE.                                                02240001
+022500        EXIT.                                                     02250001
+022600 3003-UPDT-KSDS.                                                  02260001
+022700        MOVE WS-ASSOID TO INASSOID.                               02270001
+022800        READ KSDS-FILE.                                           02280001
+022900     EVALUATE TRUE                                                02290001
+023000        WHEN IN-READ-OK                                           02300001
+023100           MOVE INNAME TO AU-OLD-NAME                             02310001
+023200           MOVE INBGROUP TO AU-OLD-BGROUP                         02320001
+023300           MOVE INDOB TO AU-OLD-DOB                               02330001
+023400           MOVE WS-NAME TO INNAME                                 02340001
+023500           MOVE WS-BGROUP TO INBGROUP                             02350001
+023600           MOVE WS-DOB TO INDOB                                   02360001
+023700           REWRITE INREC                                          02370001
+023710           EVALUATE TRUE                                          02371043
+023720              WHEN IN-REWRITE-OK                                  02372043
+023800                 ADD 1 TO UPD-CNTR                                02380043
+023900                 MOVE 'U' TO AU-ACTION                            02390043
+024000                 MOVE WS-NAME TO AU-NEW-NAME                      02400043
+024100                 MOVE WS-BGROUP TO AU-NEW-BGROUP                  02410043
+024200                 MOVE WS-DOB TO AU-NEW-DOB                        02420043
+024300                 PERFORM 3006-AUDIT-WRITE                         02430043
+024310              WHEN OTHER                                          02431043
+024320                 DISPLAY 'KEY : ' WS-ASSOID                       02432043
+024330                    ' NOT REWRITTEN, STATUS = ' IN-STATUS         02433043
+024340                 ADD 1 TO REJ-CNTR                                02434043
+024350           END-EVALUATE                                           02435043
+024400        WHEN IN-KEYNF                                             02440001
+024500           DISPLAY 'KEY : ' WS-ASSOID ' NOT FOUND '               02450001
+024600           ADD 1 TO REJ-CNTR                                      02460001
+024700        WHEN OTHER                                                02470001
+024800           DISPLAY 'KEY : ' WS-ASSOID                             02480001
+024900              ' NOT UPDATED, STATUS = ' IN-STATUS                 02490001
+025000           ADD 1 TO REJ-CNTR                                      02500001
+025100     END-EVALUATE.                                                02510001
+025200        EXIT.                                                     02520001
+025300 3004-DELETE-KSDS.                                                02530001
+025400        MOVE WS-ASSOID TO INASSOID.                               02540001
+025500        READ KSDS-FILE.                                           02550001
+025600     EVALUATE TRUE                                                02560001
+025700        WHEN IN-READ-OK                                           02570001
+025800           MOVE INNAME TO AU-OLD-NAME                             02580001
+025900           MOVE INBGROUP TO AU-OLD-BGROUP                         02590001
+026000           MOVE INDOB TO AU-OLD-DOB                               02600001
+026100           DELETE KSDS-FILE RECORD                                02610001
+026110           EVALUATE TRUE                                          02611043
+026120              WHEN IN-DELETE-OK                                   02612043
+026200                 ADD 1 TO DEL-CNTR                                02620043
+026300                 MOVE 'D' TO AU-ACTION                            02630043
+026400                 MOVE SPACES TO AU-NEW-NAME AU-NEW-BGROUP         02640043
+026410                    AU-NEW-DOB                                    02641043
+026500                 PERFORM 3006-AUDIT-WRITE                         02650043
+026510              WHEN OTHER                                          02651043
+026520                 DISPLAY 'KEY : ' WS-ASSOID                       02652043
+026530                    ' NOT DELETED, STATUS = ' IN-STATUS           02653043
+026540                 ADD 1 TO REJ-CNTR                                02654043
+026550           END-EVALUATE                                           02655043
+026600        WHEN IN-KEYNF                                             02660001
+026700           DISPLAY 'KEY : ' WS-ASSOID ' NOT FOUND '               02670001
+026800           ADD 1 TO REJ-CNTR                                      02680001
+026900        WHEN OTHER                                                02690001
+027000           DISPLAY 'KEY : ' WS-ASSOID                             02700001
+027100              ' NOT DELETED, STATUS = ' IN-STATUS                 02710001
+027200           ADD 1 TO REJ-CNTR                                      02720001
+027300     END-EVALUATE.                                                02730001
+027400        EXIT.                                                     02740001
+027500 3005-INQUIRE-KSDS.                                               02750001
+027600        MOVE WS-ASSOID TO INASSOID.                               02760001
+027700        READ KSDS-FILE.                                           02770001
+027800     EVALUATE TRUE                                                02780001
+027900        WHEN IN-READ-OK                                           02790001
+028000           ADD 1 TO INQ-CNTR                                      02800001
+028100           MOVE SPACES TO RPT-REC                                 02810001
+028200           STRING INASSOID ' ' INNAME ' ' INBGROUP ' ' INDOB      02820001
+028300              DELIMITED BY SIZE INTO RPT-REC                      02830001
+028400           END-STRING                                             02840001
+028500           WRITE RPT-REC                                          02850001
+028600        WHEN IN-KEYNF                                             02860001
+028700           DISPLAY 'KEY : ' WS-ASSOID ' NOT FOUND '               02870001
+028800           MOVE SPACES TO RPT-REC                                 02880001
+028900           STRING WS-ASSOID ' NOT FOUND' DELIMITED BY SIZE        02890001
+029000              INTO RPT-REC                                        02900001
+029100           END-STRING                                             02910001
+029200           WRITE RPT-REC                                          02920001
+029300           ADD 1 TO REJ-CNTR                                      02930001
+029400        WHEN OTHER                                                02940001
+029500           DISPLAY 'KEY : ' WS-ASSOID                             02950001
+029600              ' INQUIRY ERROR, STATUS = ' IN-STATUS               02960001
+029700           ADD 1 TO REJ-CNTR                                      02970001
+029800     END-EVALUATE.                                                02980001
+029900        EXIT.                                                     02990001
+030000 3006-AUDIT-WRITE.                                                03000001
+030100        MOVE WS-ASSOID TO AU-ASSOID.                              03010001
+030200        ACCEPT AU-CHG-DATE FROM DATE YYYYMMDD.                    03020001
+030300        ACCEPT AU-CHG-TIME FROM TIME.                             03030001
+030400        WRITE AUDIT-REC.                                          03040001
+030500     IF NOT AU-WRITE-OK                                           03050037
+030600        DISPLAY 'AUDIT LOG WRITE FAILED CODE = ' AU-STATUS        03060001
+030700     END-IF.                                                      03070001
+030800        EXIT.                                                     03080001
+030900 4000-CLOSE-PARA.                                                 03090001
+031000        PERFORM 4100-WRITE-SUMM.                                  03100001
+031100        CLOSE IP-FILE KSDS-FILE AUDIT-FILE RPT-FILE.              03110001
+031200        DISPLAY 'RECORDS READ      : ' IP-CNTR.                   03120001
+031300        DISPLAY 'RECORDS ADDED     : ' ADD-CNTR.                  03130001
+031400        DISPLAY 'RECORDS UPDATED   : ' UPD-CNTR.                  03140001
+031500        DISPLAY 'RECORDS DELETED   : ' DEL-CNTR.                  03150001
+031600        DISPLAY 'RECORDS INQUIRED  : ' INQ-CNTR.                  03160001
+031700        DISPLAY 'RECORDS REJECTED  : ' REJ-CNTR.                  03170001
+031800     IF REJ-CNTR > 0                                              03180001
+031900        MOVE 4 TO RETURN-CODE                                     03190001
+032000     END-IF.                                                      03200001
+032100        EXIT.                                                     03210001
+032200 4100-WRITE-SUMM.                                                 03220001
+032300     MOVE SPACES TO RPT-REC                                       03230001
+032400     STRING 'RECORDS READ      : ' DELIMITED BY SIZE              03240001
+032500           IP-CNTR DELIMITED BY SIZE                              03250001
+032600        INTO RPT-REC                                              03260001
+032700     END-STRING.                                                  03270001
+032800     WRITE RPT-REC.                                               03280001
+032900     MOVE SPACES TO RPT-REC                                       03290001
+033000     STRING 'RECORDS ADDED     : ' DELIMITED BY SIZE              03300001
+033100           ADD-CNTR DELIMITED BY SIZE                             03310001
+033200        INTO RPT-REC                                              03320001
+033300     END-STRING.                                                  03330001
+033400     WRITE RPT-REC.                                               03340001
+033500     MOVE SPACES TO RPT-REC                                       03350001
+033600     STRING 'RECORDS UPDATED   : ' DELIMITED BY SIZE              03360001
+033700           UPD-CNTR DELIMITED BY SIZE                             03370001
+033800        INTO RPT-REC                                              03380001
+033900     END-STRING.                                                  03390001
+034000     WRITE RPT-REC.                                               03400001
+034100     MOVE SPACES TO RPT-REC                                       03410001
+034200     STRING 'RECORDS DELETED   : ' DELIMITED BY SIZE              03420001
+034300           DEL-CNTR DELIMITED BY SIZE                             03430001
+034400        INTO RPT-REC                                              03440001
+034500     END-STRING.                                                  03450001
+034600     WRITE RPT-REC.                                               03460001
+034700     MOVE SPACES TO RPT-REC                                       03470001
+034800     STRING 'RECORDS INQUIRED  : ' DELIMITED BY SIZE              03480001
+034900           INQ-CNTR DELIMITED BY SIZE                             03490001
+035000        INTO RPT-REC                                              03500001
+035100     END-STRING.                                                  03510001
+035200     WRITE RPT-REC.                                               03520001
+035300     MOVE SPACES TO RPT-REC                                       03530001
+035400     STRING 'RECORDS REJECTED  : ' DELIMITED BY SIZE              03540001
+035500           REJ-CNTR DELIMITED BY SIZE                             03550001
+035600        INTO RPT-REC                                              03560001
+035700     END-STRING.                                                  03570001
+035800     WRITE RPT-REC.                                               03580001
+035900        EXIT.                                                     03590001
+036000 9000-ERR-PARA.                                                   03600001
+036100     DISPLAY WS-ERR-DESC.                                         03610001
+036200     MOVE 30 TO RETURN-CODE.                                      03620001
+036300     STOP RUN.                                                    03630001
