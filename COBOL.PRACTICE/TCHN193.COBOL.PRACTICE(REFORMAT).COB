@@ -14,12 +14,19 @@
 001400      ACCESS MODE IS SEQUENTIAL                                   00140001
 001500      FILE STATUS OP-STATUS.                                      00150001
 001600                                                                  00160001
+001610      SELECT RJ-DATA ASSIGN TO DDREJ                              00161009
+001620      ORGANIZATION IS SEQUENTIAL                                  00162009
+001630      ACCESS MODE IS SEQUENTIAL                                   00163009
+001640      FILE STATUS RJ-STATUS.                                      00164009
+001650                                                                  00165009
 002000 DATA DIVISION.                                                   00200001
 002100 FILE SECTION.                                                    00210001
 002200 FD IP-DATA RECORDING MODE IS F.                                  00220001
 002300 01 DATARAW PIC X(100).                                           00230005
 002400 FD OP-DATA RECORDING MODE IS F.                                  00240001
 002500 COPY MJ24REC REPLACING ==:MJ24:== BY ==OP==.                     00250001
+002510 FD RJ-DATA RECORDING MODE IS F.                                  00251009
+002520 COPY MJ24REC REPLACING ==:MJ24:== BY ==RJ==.                     00252009
 002600*      01   :MJ24:-EMP-DATA-REC.                                  00260001
 002700*         05 :MJ24:-EMP-NAME              PIC X(40).              00270001
 002800*         05 :MJ24:-ASSOID                PIC X(6).               00280001
@@ -42,10 +49,24 @@
 004500       05 OP-STATUS PIC XX.                                       00450001
 004600       88 OP-OPEN-OK VALUE '00'.                                  00460001
 004700       88 OP-READ-OK VALUE '00'.                                  00470001
+004710       05 RJ-STATUS PIC XX.                                       00471009
+004720       88 RJ-OPEN-OK VALUE '00'.                                  00472009
+004730       88 RJ-WRITE-OK VALUE '00'.                                 00473009
 004800 01 WS-FILE-CNTRS.                                                00480001
 004900       05 IP-CNTR PIC 9(6) VALUE ZEROES.                          00490001
 005000       05 OP-CNTR PIC 9(6) VALUE ZEROES.                          00500001
-005010 01 W99-ERR-DESC.                                                 00501001
+005001       05 RJ-CNTR PIC 9(6) VALUE ZEROES.                          00500109
+005002 01 WS-DOB-LEAP-CHECK.                                            00500209
+005003       05 CK-YYYY PIC 9(4).                                       00500309
+005004       05 CK-MM   PIC 9(2).                                       00500409
+005005       05 CK-DD   PIC 9(2).                                       00500509
+005006       05 CK-REM400 PIC 9(3).                                     00500609
+005007       05 CK-REM100 PIC 9(2).                                     00500709
+005008       05 CK-REM4   PIC 9.                                        00500809
+005009 01 WS-DOB-STATUS PIC X VALUE 'Y'.                                00500931
+005012      88 DOB-VALID   VALUE 'Y'.                                   00501231
+005015      88 DOB-INVALID VALUE 'N'.                                   00501531
+005018 01 W99-ERR-DESC.                                                 00501831
 005020     05  FILLER               PIC X(10) VALUE "ERROR IN ".        00502001
 005030     05  ERR-PARA             PIC X(30).                          00503001
 005040     05  FILLER               PIC XX VALUE SPACES.                00504001
@@ -75,26 +96,35 @@
 006920      IF IP-STATUS = ZERO                                         00692001
 006921         OPEN OUTPUT OP-DATA                                      00692101
 006922         IF OP-STATUS = ZERO                                      00692201
-006923            DISPLAY ' FILES HAVE BEEN OPENED.'                    00692308
-006931         ELSE                                                     00693101
-006933            MOVE OP-STATUS TO ERR-FILE-STATUS                     00693301
-006934            MOVE "OP-DATA" TO ERR-FILE-ID                         00693401
-006935            MOVE "2000-OPEN-FILES" TO ERR-PARA                    00693501
-006936            PERFORM 9000-ERROR-HANDLER THRU                       00693601
-006937                  9000-ERROR-HANDLER-EXIT                         00693701
-006938         END-IF                                                   00693801
-006940      ELSE                                                        00694001
-006950          MOVE IP-STATUS TO ERR-FILE-STATUS                       00695001
-006960          MOVE "IP-DATA" TO ERR-FILE-ID                           00696001
-006970          MOVE "2000-OPEN-FILES" TO ERR-PARA                      00697001
-006980          PERFORM 9000-ERROR-HANDLER THRU                         00698001
-006990                9000-ERROR-HANDLER-EXIT.                          00699001
-006991                                                                  00699101
-006992 2000-OPEN-FILES-EXIT.                                            00699201
-006993      EXIT.                                                       00699301
-007000 3000-PRCS-RECS.                                                  00700001
-007001      READ IP-DATA.                                               00700101
-007002      PERFORM 3001-PRCS-ITER THRU 3001-PRCS-ITER-EXIT             00700204
+006923            OPEN OUTPUT RJ-DATA                                   00692309
+006924            IF RJ-STATUS = ZERO                                   00692409
+006925               DISPLAY ' FILES HAVE BEEN OPENED.'                 00692509
+006926            ELSE                                                  00692609
+006927               MOVE RJ-STATUS TO ERR-FILE-STATUS                  00692709
+006928               MOVE "RJ-DATA" TO ERR-FILE-ID                      00692809
+006929               MOVE "2000-OPEN-FILES" TO ERR-PARA                 00692909
+006930               PERFORM 9000-ERROR-HANDLER THRU                    00693009
+006931                     9000-ERROR-HANDLER-EXIT                      00693131
+006935          END-IF                                                  00693531
+006939         ELSE                                                     00693931
+006943            MOVE OP-STATUS TO ERR-FILE-STATUS                     00694331
+006947            MOVE "OP-DATA" TO ERR-FILE-ID                         00694731
+006951            MOVE "2000-OPEN-FILES" TO ERR-PARA                    00695131
+006955            PERFORM 9000-ERROR-HANDLER THRU                       00695531
+006959                  9000-ERROR-HANDLER-EXIT                         00695931
+006963         END-IF                                                   00696331
+006967      ELSE                                                        00696731
+006971          MOVE IP-STATUS TO ERR-FILE-STATUS                       00697131
+006975          MOVE "IP-DATA" TO ERR-FILE-ID                           00697531
+006979          MOVE "2000-OPEN-FILES" TO ERR-PARA                      00697931
+006983          PERFORM 9000-ERROR-HANDLER THRU                         00698331
+006987                9000-ERROR-HANDLER-EXIT.                          00698731
+006991                                                                  00699131
+006995 2000-OPEN-FILES-EXIT.                                            00699531
+006999      EXIT.                                                       00699931
+007003 3000-PRCS-RECS.                                                  00700331
+007007      READ IP-DATA.                                               00700731
+007011      PERFORM 3001-PRCS-ITER THRU 3001-PRCS-ITER-EXIT             00701131
 007019      UNTIL IP-EOF.                                               00701907
 007021 3000-PRCS-RECS-EXIT.                                             00702101
 007022      EXIT.                                                       00702201
@@ -112,16 +142,46 @@
 007034                WS-DOB-YEAR                                       00703404
 007035         END-UNSTRING.                                            00703504
 007036         DISPLAY WS-EMP-DATA-REC.                                 00703606
-007037         MOVE WS-EMP-DATA-REC TO OP-EMP-DATA-REC.                 00703704
-007038         WRITE OP-EMP-DATA-REC.                                   00703804
-007039         ADD 1 TO OP-CNTR.                                        00703904
-007040         READ IP-DATA.                                            00704004
-007050 3001-PRCS-ITER-EXIT.                                             00705004
+007037         PERFORM 3005-VALIDATE-DOB-PARA THRU                      00703731
+007047               3005-VALIDATE-DOB-PARA-EXIT.                       00704731
+007057         IF DOB-VALID                                             00705731
+007067            MOVE WS-EMP-DATA-REC TO OP-EMP-DATA-REC               00706731
+007077            WRITE OP-EMP-DATA-REC                                 00707731
+007087            ADD 1 TO OP-CNTR                                      00708731
+007097         ELSE                                                     00709731
+007107            DISPLAY 'BAD DOB - FEB 29 IN NON-LEAP YEAR : '        00710731
+007117                  WS-EMP-DOB                                      00711731
+007127            MOVE WS-EMP-DATA-REC TO RJ-EMP-DATA-REC               00712731
+007137            WRITE RJ-EMP-DATA-REC                                 00713731
+007147            ADD 1 TO RJ-CNTR                                      00714731
+007157         END-IF.                                                  00715731
+007167         READ IP-DATA.                                            00716731
+007177 3001-PRCS-ITER-EXIT.                                             00717731
 007200      EXIT.                                                       00720004
-007300 4000-CLOSE-FILES.                                                00730001
-007400      CLOSE IP-DATA  OP-DATA.                                     00740001
+007210 3005-VALIDATE-DOB-PARA.                                          00721009
+007220      MOVE 'Y' TO WS-DOB-STATUS.                                  00722009
+007230      MOVE WS-EMP-DOB(1:4) TO CK-YYYY.                            00723009
+007240      MOVE WS-EMP-DOB(5:2) TO CK-MM.                              00724009
+007250      MOVE WS-EMP-DOB(7:2) TO CK-DD.                              00725009
+007260      IF CK-MM = 02 AND CK-DD = 29                                00726009
+007270         COMPUTE CK-REM400 = FUNCTION MOD ( CK-YYYY , 400 )       00727009
+007280         COMPUTE CK-REM100 = FUNCTION MOD ( CK-YYYY , 100 )       00728009
+007290         COMPUTE CK-REM4   = FUNCTION MOD ( CK-YYYY , 4 )         00729009
+007300         IF CK-REM4 NOT = ZERO                                    00730009
+007310            MOVE 'N' TO WS-DOB-STATUS                             00731009
+007320         ELSE                                                     00732009
+007330            IF CK-REM100 = ZERO AND CK-REM400 NOT = ZERO          00733009
+007340               MOVE 'N' TO WS-DOB-STATUS                          00734009
+007350            END-IF                                                00735009
+007360         END-IF                                                   00736009
+007370      END-IF.                                                     00737009
+007380 3005-VALIDATE-DOB-PARA-EXIT.                                     00738009
+007390      EXIT.                                                       00739009
+007395 4000-CLOSE-FILES.                                                00739531
+007400      CLOSE IP-DATA  OP-DATA  RJ-DATA.                            00740001
 007500      DISPLAY "INPUT RECORDS READ: " IP-CNTR.                     00750001
 007600      DISPLAY "OUTPUT RECORDS WRITTEN: " OP-CNTR.                 00760001
+007610      DISPLAY "OUTPUT RECORDS REJECTED: " RJ-CNTR.                00761009
 007700 4000-CLOSE-FILES-EXIT.                                           00770001
 007800      EXIT.                                                       00780001
 007900                                                                  00790001
