@@ -11,7 +11,7 @@
 001100                                                                  00110000
 001200        SELECT OP-FILE ASSIGN TO DDOUT                            00120000
 001300        ORGANIZATION IS INDEXED                                   00130002
-001400        ACCESS MODE IS SEQUENTIAL                                 00140000
+001400        ACCESS MODE IS RANDOM                                     00140003
 001500        RECORD KEY IS OP-EID                                      00150000
 001600        FILE STATUS OP-STATUS.                                    00160000
 001700 DATA DIVISION.                                                   00170000
@@ -20,38 +20,39 @@
 002000 01 IP-REC.                                                       00200000
 002100      05 IP-EDATA.                                                00210000
 002200           07 IP-EID   PIC X(5).                                  00220000
-002300           07 F        PIC X.                                     00230000
+002300           07 FILLER PIC X.                                       00230000
 002400           07 IP-FNAME PIC X(10).                                 00240000
-002500           07 F        PIC X.                                     00250000
+002500           07 FILLER PIC X.                                       00250000
 002600           07 IP-LNAME PIC X(10).                                 00260000
-002700           07 F        PIC X.                                     00270000
+002700           07 FILLER PIC X.                                       00270000
 002800      05 IP-SAL   PIC X(5).                                       00280000
-002900      05 F PIC X(47).                                             00290000
+002900      05 FILLER PIC X(47).                                        00290000
 003000 FD OP-FILE.                                                      00300002
 003100 01 OP-REC.                                                       00310000
 003200      05 OP-EDATA.                                                00320000
 003300           07 OP-EID       PIC X(5).                              00330000
-003400           07 F            PIC X.                                 00340000
+003400           07 FILLER PIC X.                                       00340000
 003500           07 OP-FNAME     PIC X(10).                             00350000
-003600           07 F            PIC X.                                 00360000
+003600           07 FILLER PIC X.                                       00360000
 003700           07 OP-LNAME     PIC X(10).                             00370000
-003800           07 F            PIC X.                                 00380000
+003800           07 FILLER PIC X.                                       00380000
 003900      05 OP-SAL PIC 9(7).                                         00390000
-004000      05 F PIC X(45).                                             00400000
+004000      05 FILLER PIC X(45).                                        00400000
 004100 WORKING-STORAGE SECTION.                                         00410000
 004200 01 WS-OP-REC.                                                    00420000
 004300*     02 WS-OP-ARR OCCURS 5 TIMES.                                00430000
 004400      05 WS-OP-EDATA.                                             00440000
 004500           07 WS-OP-EID    PIC X(5).                              00450000
-004600           07 F            PIC X.                                 00460000
+004600           07 FILLER PIC X.                                       00460000
 004700           07 WS-OP-FNAME  PIC X(10).                             00470000
-004800           07 F            PIC X.                                 00480000
+004800           07 FILLER PIC X.                                       00480000
 004900           07 WS-OP-LNAME  PIC X(10).                             00490000
-005000           07 F            PIC X.                                 00500000
+005000           07 FILLER PIC X.                                       00500000
 005100      05 WS-OP-SAL PIC 9(7).                                      00510000
-005200      05 F PIC X(45).                                             00520000
+005200      05 FILLER PIC X(45).                                        00520000
 005300                                                                  00530000
 005400 01 WS-NSAL PIC 9(7).                                             00540000
+005410 01 WS-RAISE-PCT PIC V999.                                        00541000
 005500 01 I PIC 99 VALUE ZERO.                                          00550000
 005600                                                                  00560000
 005700 01 WS-FILE-STATUS.                                               00570000
@@ -63,9 +64,13 @@
 006300      88 OP-SUCCESS VALUE '00'.                                   00630000
 006400      88 OP-EOF     VALUE '10'.                                   00640000
 006500      88 OP-FILE-NF VALUE '13'.                                   00650000
+006510 01 WS-FOUND-SW PIC X VALUE 'Y'.                                  00651003
+006520      88 FOUND-REC     VALUE 'Y'.                                 00652003
+006530      88 NOT-FOUND-REC VALUE 'N'.                                 00653003
 006600 01 WS-CNTRS.                                                     00660000
 006700      05 IP-CNTR PIC 9(6) VALUE ZEROS.                            00670000
 006800      05 OP-CNTR PIC 9(6) VALUE ZEROS.                            00680000
+006810      05 NEW-CNTR PIC 9(6) VALUE ZEROS.                           00681003
 006900 01 WS-ERR-DESC.                                                  00690000
 007000      05  FILLER               PIC X(10) VALUE "ERROR IN ".       00700000
 007100      05  ERR-PARA             PIC X(30).                         00710000
@@ -123,7 +128,17 @@
 012300      MOVE SPACES TO WS-OP-REC.                                   01230000
 012400      COMPUTE WS-NSAL = FUNCTION NUMVAL(IP-SAL).                  01240000
             DISPLAY '2001 OLD-SAL : ' WS-NSAL.                          01241002
-012500      COMPUTE WS-NSAL = WS-NSAL + ( WS-NSAL * 0.3 ).              01250000
+012410      EVALUATE TRUE                                               01241100
+012420         WHEN WS-NSAL < 30000                                     01241200
+012430            MOVE .100 TO WS-RAISE-PCT                             01241300
+012440         WHEN WS-NSAL < 60000                                     01241400
+012450            MOVE .070 TO WS-RAISE-PCT                             01241500
+012460         WHEN WS-NSAL < 100000                                    01241600
+012470            MOVE .050 TO WS-RAISE-PCT                             01241700
+012480         WHEN OTHER                                               01241800
+012490            MOVE .030 TO WS-RAISE-PCT                             01241900
+012495      END-EVALUATE.                                               01242000
+012500      COMPUTE WS-NSAL = WS-NSAL + (WS-NSAL * WS-RAISE-PCT).       01250000
 012600      DISPLAY '2001 NEW-SAL : ' WS-NSAL.                          01260002
 012700      MOVE IP-EDATA TO WS-OP-EDATA.                               01270000
 012800      MOVE WS-NSAL TO WS-OP-SAL.                                  01280000
@@ -132,24 +147,45 @@
 013100      EXIT.                                                       01310000
 013200 2002-WRITE-RECS.                                                 01320000
 013300      MOVE IP-EID TO OP-EID.                                      01330000
-013400      READ OP-FILE.                                               01340000
-013500      MOVE WS-OP-REC TO OP-REC.                                   01350000
-013600      REWRITE OP-REC.                                             01360000
-013700      EVALUATE TRUE                                               01370000
-013800          WHEN OP-SUCCESS                                         01380000
-013900             DISPLAY ' SUCCESSFUL WRITE'                          01390000
-014000             ADD 1 TO OP-CNTR                                     01400000
-014100          WHEN OTHER                                              01410000
-014200             MOVE '2002-WRITE-RECS' TO ERR-PARA                   01420000
-014300             MOVE 'OP-FILE' TO ERR-FILE-ID                        01430000
-014400             MOVE OP-STATUS TO ERR-FILE-STATUS                    01440000
-014500             PERFORM 9000-ERR-PARA                                01450000
-014600       END-EVALUATE.                                              01460000
+013310      MOVE 'Y' TO WS-FOUND-SW.                                    01331003
+013320      READ OP-FILE                                                01332003
+013330          INVALID KEY MOVE 'N' TO WS-FOUND-SW                     01333003
+013340      END-READ.                                                   01334003
+013350      MOVE WS-OP-REC TO OP-REC.                                   01335003
+013360      MOVE IP-EID TO OP-EID.                                      01336003
+013400      EVALUATE TRUE                                               01340003
+013410          WHEN FOUND-REC                                          01341003
+013420             REWRITE OP-REC                                       01342003
+013430             EVALUATE TRUE                                        01343003
+013440                WHEN OP-SUCCESS                                   01344003
+013450                   DISPLAY ' SUCCESSFUL REWRITE'                  01345003
+013460                   ADD 1 TO OP-CNTR                               01346003
+013470                WHEN OTHER                                        01347003
+013480                   MOVE '2002-WRITE-RECS' TO ERR-PARA             01348003
+013490                   MOVE 'OP-FILE' TO ERR-FILE-ID                  01349003
+013500                   MOVE OP-STATUS TO ERR-FILE-STATUS              01350003
+013510                   PERFORM 9000-ERR-PARA                          01351003
+013520             END-EVALUATE                                         01352003
+013530          WHEN OTHER                                              01353003
+013540             WRITE OP-REC                                         01354003
+013550             EVALUATE TRUE                                        01355003
+013560                WHEN OP-SUCCESS                                   01356003
+013570                   DISPLAY ' SUCCESSFUL WRITE - NEW HIRE'         01357003
+013580                   ADD 1 TO OP-CNTR                               01358003
+013590                   ADD 1 TO NEW-CNTR                              01359003
+013600                WHEN OTHER                                        01360003
+013610                   MOVE '2002-WRITE-RECS' TO ERR-PARA             01361003
+013620                   MOVE 'OP-FILE' TO ERR-FILE-ID                  01362003
+013630                   MOVE OP-STATUS TO ERR-FILE-STATUS              01363003
+013640                   PERFORM 9000-ERR-PARA                          01364003
+013650             END-EVALUATE                                         01365003
+013660      END-EVALUATE.                                               01366003
 014700       EXIT.                                                      01470000
 014800 3000-CLOSE-PARA.                                                 01480001
 014900      CLOSE IP-FILE.                                              01490001
 015000      DISPLAY 'RECS READ : ' IP-CNTR.                             01500001
 015100      DISPLAY 'RECS PROCESSED : ' OP-CNTR.                        01510001
+015110      DISPLAY 'NEW HIRES ADDED : ' NEW-CNTR.                      01511003
 015200      EXIT.                                                       01520001
 015300 9000-ERR-PARA.                                                   01530001
 015400     DISPLAY WS-ERR-DESC.                                         01540001
