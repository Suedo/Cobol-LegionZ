@@ -8,38 +8,55 @@
 000350        ORGANIZATION IS SEQUENTIAL                                00035001
 000360        ACCESS MODE IS SEQUENTIAL                                 00036001
 000370        FILE STATUS IP-STATUS.                                    00037001
-000380                                                                  00038001
+000375                                                                  00037501
+000376        SELECT OP-FILE ASSIGN TO DDOUT                            00037601
+000377        ORGANIZATION IS SEQUENTIAL                                00037701
+000378        ACCESS MODE IS SEQUENTIAL                                 00037801
+000379        FILE STATUS OP-STATUS.                                    00037901
+000381      SELECT CKPT-FILE ASSIGN TO DDCKPT                           00038106
+000382      ORGANIZATION IS SEQUENTIAL                                  00038206
+000383      ACCESS MODE IS SEQUENTIAL                                   00038306
+000384      FILE STATUS CKPT-STATUS.                                    00038406
+000385                                                                  00038506
 000400 DATA DIVISION.                                                   00040001
 000410 FILE SECTION.                                                    00041001
 000420 FD IP-FILE RECORDING MODE F.                                     00042001
 000430 01 IP-REC.                                                       00043001
 000431      05 IP-EDATA.                                                00043104
 000440           07 IP-EID   PIC X(5).                                  00044004
-000441           07 F        PIC X.                                     00044104
+000441           07 FILLER   PIC X.                                     00044104
 000450           07 IP-FNAME PIC X(10).                                 00045004
-000451           07 F        PIC X.                                     00045104
+000451           07 FILLER   PIC X.                                     00045104
 000452           07 IP-LNAME PIC X(10).                                 00045204
-000453           07 F        PIC X.                                     00045304
+000453           07 FILLER   PIC X.                                     00045304
 000454      05 IP-SAL   PIC 9(5).                                       00045404
-000455      05 F PIC X(47).                                             00045505
-000460                                                                  00046001
-000470 WORKING-STORAGE SECTION.                                         00047001
-000493 01 WS-OP-REC.                                                    00049304
-000494      05 WS-OP-EDATA.                                             00049405
-000495           07 WS-OP-EID    PIC X(5).                              00049505
-000496           07 F            PIC X.                                 00049605
-000497           07 WS-OP-FNAME  PIC X(10).                             00049705
-000498           07 F            PIC X.                                 00049805
-000499           07 WS-OP-LNAME  PIC X(10).                             00049905
-000501           07 F            PIC X.                                 00050105
-000502      05 WS-OP-SAL PIC 9(7).                                      00050205
-000503      05 F PIC X(45).                                             00050305
+000455      05 FILLER PIC X(47).                                        00045505
+000456                                                                  00045601
+000457 FD OP-FILE RECORDING MODE F.                                     00045701
+000458 01 OP-REC.                                                       00045801
+000459      05 WS-OP-EDATA.                                             00045901
+000460           07 WS-OP-EID    PIC X(5).                              00046001
+000461           07 FILLER       PIC X.                                 00046101
+000462           07 WS-OP-FNAME  PIC X(10).                             00046201
+000463           07 FILLER       PIC X.                                 00046301
+000464           07 WS-OP-LNAME  PIC X(10).                             00046401
+000465           07 FILLER       PIC X.                                 00046501
+000466      05 WS-OP-SAL PIC 9(7).                                      00046601
+000467      05 FILLER PIC X(45).                                        00046701
+000468 FD CKPT-FILE RECORDING MODE F.                                   00046806
+000475 01 CKPT-REC.                                                     00047506
+000482      05 CKPT-EID PIC X(5).                                       00048206
+000489      05 FILLER   PIC X(75).                                      00048906
+000496 WORKING-STORAGE SECTION.                                         00049601
 000504 01 WS-NSAL PIC 9(7).                                             00050405
+000505 01 WS-RAISE-PCT PIC V999.                                        00050505
 000510 01 WS-FILE-STATUS.                                               00051001
 000600      05 IP-STATUS PIC XX VALUE SPACES.                           00060002
 000700      88 IP-SUCCESS VALUE '00'.                                   00070001
 000800      88 IP-EOF     VALUE '10'.                                   00080001
 000900      88 IP-FILE-NF VALUE '13'.                                   00090001
+000901      05 OP-STATUS PIC XX VALUE SPACES.                           00090101
+000902      88 OP-SUCCESS VALUE '00'.                                   00090201
 000910 01 WS-CNTRS.                                                     00091001
 000920      05 IP-CNTR PIC 9(6) VALUE ZEROS.                            00092001
 000930      05 OP-CNTR PIC 9(6) VALUE ZEROS.                            00093001
@@ -50,7 +67,18 @@
 000980      05  ERR-FILE-ID          PIC X(10) VALUE SPACES.            00098001
 000990      05  FILLER               PIC X(12) VALUE "FILE STATUS ".    00099001
 000991      05  ERR-FILE-STATUS      PIC XX.                            00099101
-001000 PROCEDURE DIVISION.                                              00100001
+000992 01 WS-CKPT-CONTROLS.                                             00099206
+000993      05  CKPT-STATUS       PIC XX VALUE SPACES.                  00099306
+000994      88  CKPT-SUCCESS      VALUE '00'.                           00099406
+000995      88  CKPT-NOT-FOUND    VALUE '35'.                           00099506
+000996      05  WS-RESTART-SW     PIC X VALUE 'N'.                      00099606
+000997      88  RESTART-MODE      VALUE 'Y'.                            00099706
+000998      05  WS-SKIPPING-SW    PIC X VALUE 'N'.                      00099806
+000999      88  STILL-SKIPPING    VALUE 'Y' WHEN SET TO FALSE IS 'N'.   00099906
+001001      05  WS-LAST-CKPT-EID  PIC X(5) VALUE SPACES.                00100106
+001002      05  WS-CKPT-INTERVAL  PIC 9(4) VALUE 0001.                  00100245
+001003      05  WS-CKPT-TALLY     PIC 9(4) VALUE ZEROS.                 00100306
+001005 PROCEDURE DIVISION.                                              00100533
 001100 0000-MAIN-PARA.                                                  00110001
 001200      PERFORM 1000-OPEN-FILES.                                    00120001
 001300      PERFORM 2000-READ-RECS.                                     00130001
@@ -67,7 +95,40 @@
 002330            MOVE IP-STATUS TO ERR-FILE-STATUS                     00233002
 002400            PERFORM 9000-ERR-PARA                                 00240001
 002500      END-EVALUATE.                                               00250001
-002510      EXIT.                                                       00251001
+002501      PERFORM 1050-CHECK-CKPT.                                    00250106
+002502      EVALUATE TRUE                                               00250206
+002503         WHEN RESTART-MODE                                        00250306
+002504            OPEN EXTEND OP-FILE                                   00250406
+002505         WHEN OTHER                                               00250506
+002506            OPEN OUTPUT OP-FILE                                   00250606
+002507      END-EVALUATE.                                               00250706
+002508      EVALUATE TRUE                                               00250801
+002509         WHEN OP-SUCCESS                                          00250901
+002510            DISPLAY ' OP FILE OPENED '                            00251001
+002511         WHEN OTHER                                               00251101
+002512            MOVE '1000-OPEN-FILES' TO ERR-PARA                    00251201
+002513            MOVE 'OP-FILE' TO ERR-FILE-ID                         00251301
+002514            MOVE OP-STATUS TO ERR-FILE-STATUS                     00251401
+002515            PERFORM 9000-ERR-PARA                                 00251501
+002516      END-EVALUATE.                                               00251601
+002520      EXIT.                                                       00252001
+002550 1050-CHECK-CKPT.                                                 00255006
+002551      OPEN INPUT CKPT-FILE.                                       00255106
+002552      EVALUATE TRUE                                               00255206
+002553         WHEN CKPT-SUCCESS                                        00255306
+002554            READ CKPT-FILE                                        00255406
+002555            IF CKPT-STATUS = '00'                                 00255506
+002556               MOVE CKPT-EID TO WS-LAST-CKPT-EID                  00255606
+002557               SET RESTART-MODE TO TRUE                           00255706
+002558               SET STILL-SKIPPING TO TRUE                         00255806
+002559               DISPLAY 'RESTARTING AFTER CHECKPOINT EID : '       00255906
+002560                  WS-LAST-CKPT-EID                                00256006
+002561            END-IF                                                00256106
+002562            CLOSE CKPT-FILE                                       00256206
+002563         WHEN OTHER                                               00256306
+002564            CONTINUE                                              00256406
+002565      END-EVALUATE.                                               00256506
+002566      EXIT.                                                       00256606
 002600 2000-READ-RECS.                                                  00260001
 002610      DISPLAY 'EMP-ID' '-' 'EMP-FNAME ' '-' 'EMP-LNAME ' '-'      00261004
 002620                        'EMP-SAL'.                                00262004
@@ -76,12 +137,25 @@
 002900         EVALUATE TRUE                                            00290001
 003000            WHEN IP-SUCCESS                                       00300001
 003010                ADD 1 TO IP-CNTR                                  00301005
-003100                COMPUTE WS-NSAL = IP-SAL + (0.3 * IP-SAL)         00310005
-003200                IF WS-NSAL > 100000                               00320004
-003210                   PERFORM 2001-WRITE-PARA                        00321004
-003220                ELSE                                              00322004
-003230                   CONTINUE                                       00323004
-003240                END-IF                                            00324004
+003011                 IF STILL-SKIPPING                                00301106
+003012                    IF IP-EID = WS-LAST-CKPT-EID                  00301206
+003013                       SET STILL-SKIPPING TO FALSE                00301306
+003014                    END-IF                                        00301406
+003015                 ELSE                                             00301506
+003020                EVALUATE TRUE                                     00302005
+003030                   WHEN IP-SAL < 30000                            00303005
+003040                      MOVE .100 TO WS-RAISE-PCT                   00304005
+003050                   WHEN IP-SAL < 60000                            00305005
+003060                      MOVE .070 TO WS-RAISE-PCT                   00306005
+003070                   WHEN IP-SAL < 100000                           00307005
+003080                      MOVE .050 TO WS-RAISE-PCT                   00308005
+003090                   WHEN OTHER                                     00309005
+003095                      MOVE .030 TO WS-RAISE-PCT                   00309505
+003096                END-EVALUATE                                      00309605
+003100                COMPUTE WS-NSAL =                                 00310005
+003101                   IP-SAL + (WS-RAISE-PCT * IP-SAL)               00310105
+003210                PERFORM 2001-WRITE-PARA                           00321004
+003211                 END-IF                                           00321106
 003300            WHEN IP-EOF                                           00330001
 003400                DISPLAY ' ALL RECORDS READ '                      00340001
 003500                CONTINUE                                          00350001
@@ -96,12 +170,27 @@
 004010 2001-WRITE-PARA.                                                 00401004
 004020      MOVE IP-EDATA TO WS-OP-EDATA.                               00402005
 004030      MOVE WS-NSAL TO WS-OP-SAL.                                  00403005
-004040      DISPLAY WS-OP-REC.                                          00404005
+004035      WRITE OP-REC.                                               00403505
+004040      DISPLAY OP-REC.                                             00404005
 004041      ADD 1 TO OP-CNTR.                                           00404105
+004042      ADD 1 TO WS-CKPT-TALLY.                                     00404206
+004043      IF WS-CKPT-TALLY >= WS-CKPT-INTERVAL                        00404306
+004044         PERFORM 2100-WRITE-CKPT-PARA                             00404406
+004045         MOVE ZEROS TO WS-CKPT-TALLY                              00404506
+004046      END-IF.                                                     00404606
 004050      EXIT.                                                       00405005
+004060 2100-WRITE-CKPT-PARA.                                            00406006
+004061      OPEN OUTPUT CKPT-FILE.                                      00406106
+004062      MOVE IP-EID TO CKPT-EID.                                    00406206
+004063      WRITE CKPT-REC.                                             00406306
+004064      CLOSE CKPT-FILE.                                            00406406
+004065      DISPLAY ' CHECKPOINT WRITTEN AT EID : ' IP-EID.             00406506
+004066      EXIT.                                                       00406606
 004100 3000-CLOSE-PARA.                                                 00410001
-004200      CLOSE IP-FILE.                                              00420001
-004300      DISPLAY ' RECS READ : ' IP-CNTR.                            00430001
+004200      CLOSE IP-FILE OP-FILE.                                      00420001
+004210      OPEN OUTPUT CKPT-FILE.                                      00421006
+004220      CLOSE CKPT-FILE.                                            00422006
+004300      DISPLAY ' RECS READ : ' IP-CNTR.                             00430001
 004400      DISPLAY ' RECS PROCESSED : ' OP-CNTR.                       00440001
 004500      EXIT.                                                       00450001
 004600 9000-ERR-PARA.                                                   00460001
