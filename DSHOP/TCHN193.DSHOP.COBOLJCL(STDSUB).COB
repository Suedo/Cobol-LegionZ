@@ -7,15 +7,28 @@
 000600 01 MARKS PIC 99.                                                 00060000
 000700 01 GRD PIC X.                                                    00070000
 000800 01 CNTR PIC 9(6).                                                00080000
+000810 01 PASSFAIL PIC X.                                               00081001
 000900                                                                  00090000
-001000 PROCEDURE DIVISION USING MARKS GRD CNTR.                         00100000
+001000 PROCEDURE DIVISION USING MARKS GRD CNTR PASSFAIL.                00100001
 001100       EVALUATE TRUE                                              00110000
+001110           WHEN MARKS IS NOT NUMERIC                              00111001
+001120              MOVE 'I' TO GRD                                     00112001
+001121           MOVE 'F' TO PASSFAIL                                   00112102
 001200           WHEN MARKS >= 80                                       00120000
 001300              MOVE 'A' TO GRD                                     00130000
+001301           MOVE 'P' TO PASSFAIL                                   00130102
 001400           WHEN MARKS >= 60                                       00140000
 001500              MOVE 'B' TO GRD                                     00150000
+001501           MOVE 'P' TO PASSFAIL                                   00150102
+001510           WHEN MARKS >= 50                                       00151001
+001520              MOVE 'C' TO GRD                                     00152001
+001521           MOVE 'P' TO PASSFAIL                                   00152102
+001530           WHEN MARKS >= 40                                       00153001
+001540              MOVE 'D' TO GRD                                     00154001
+001541           MOVE 'P' TO PASSFAIL                                   00154102
 001600           WHEN OTHER                                             00160000
-001700              MOVE 'C' TO GRD                                     00170000
+001700              MOVE 'F' TO GRD                                     00170000
+001701           MOVE 'F' TO PASSFAIL                                   00170102
 001800       END-EVALUATE.                                              00180000
 001900       ADD 1 TO CNTR.                                             00190000
 002000       EXIT PROGRAM.                                              00200000
