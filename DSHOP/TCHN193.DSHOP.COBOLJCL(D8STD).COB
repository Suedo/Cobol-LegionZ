@@ -8,6 +8,11 @@
 000350        ORGANIZATION IS SEQUENTIAL                                00035001
 000360        ACCESS MODE IS SEQUENTIAL                                 00036001
 000370        FILE STATUS IP-STATUS.                                    00037001
+000375                                                                  00037501
+000376        SELECT OP-FILE ASSIGN TO DDOUT                            00037601
+000377        ORGANIZATION IS SEQUENTIAL                                00037701
+000378        ACCESS MODE IS SEQUENTIAL                                 00037801
+000379        FILE STATUS OP-STATUS.                                    00037901
 000380                                                                  00038001
 000400 DATA DIVISION.                                                   00040001
 000410 FILE SECTION.                                                    00041001
@@ -15,38 +20,38 @@
 000430 01 IP-REC.                                                       00043001
 000431      05 IP-EDATA.                                                00043104
 000440           07 IP-SID   PIC X(5).                                  00044006
-000441           07 F        PIC X.                                     00044104
+000441           07 FILLER   PIC X.                                     00044104
 000450           07 IP-FNAME PIC X(10).                                 00045004
-000451           07 F        PIC X.                                     00045104
+000451           07 FILLER   PIC X.                                     00045104
 000452           07 IP-LNAME PIC X(10).                                 00045204
-000453           07 F        PIC X.                                     00045304
+000453           07 FILLER   PIC X.                                     00045304
 000454      05 IP-MRKS  PIC X(5).                                       00045406
-000455      05 F PIC X(47).                                             00045505
-000460                                                                  00046001
+000455      05 FILLER PIC X(47).                                        00045505
+000456                                                                  00045601
+000457 FD OP-FILE RECORDING MODE F.                                     00045701
+000458 01 OP-REC.                                                       00045801
+000459      05 WS-OP-EDATA.                                             00045901
+000460           07 WS-OP-SID    PIC X(5).                              00046001
+000461           07 FILLER       PIC X.                                 00046101
+000462           07 WS-OP-FNAME  PIC X(10).                             00046201
+000463           07 FILLER       PIC X.                                 00046301
+000464           07 WS-OP-LNAME  PIC X(10).                             00046401
+000465           07 FILLER       PIC X.                                 00046501
+000466      05 WS-OP-MRKS PIC X(5).                                     00046601
+000467      05 FILLER PIC X.                                            00046701
+000468      05 WS-OP-PRCNT PIC ZZ9.9.                                   00046801
+000469      05 FILLER PIC X(41).                                        00046901
 000470 WORKING-STORAGE SECTION.                                         00047001
-000493 01 WS-OP-REC.                                                    00049304
-000494      02 WS-OP-ARR OCCURS 5 TIMES.                                00049408
-000495      05 WS-OP-EDATA.                                             00049505
-000496           07 WS-OP-SID    PIC X(5).                              00049606
-000497           07 F            PIC X.                                 00049705
-000498           07 WS-OP-FNAME  PIC X(10).                             00049805
-000499           07 F            PIC X.                                 00049905
-000500           07 WS-OP-LNAME  PIC X(10).                             00050005
-000501           07 F            PIC X.                                 00050105
-000502      05 WS-OP-MRKS PIC X(5).                                     00050206
-000503      05 F PIC X.                                                 00050306
-000504      05 WS-OP-PRCNT PIC ZZ9.9.                                   00050408
-000505      05 F PIC X(41).                                             00050506
-000506                                                                  00050606
 000507 01 WS-NMRKS PIC 99V99.                                           00050706
 000508 01 WS-NPER  PIC 999V9.                                           00050808
-000509 01 I PIC 99 VALUE ZERO.                                          00050908
 000511                                                                  00051106
 000520 01 WS-FILE-STATUS.                                               00052001
 000600      05 IP-STATUS PIC XX VALUE SPACES.                           00060002
 000700      88 IP-SUCCESS VALUE '00'.                                   00070001
 000800      88 IP-EOF     VALUE '10'.                                   00080001
 000900      88 IP-FILE-NF VALUE '13'.                                   00090001
+000901      05 OP-STATUS PIC XX VALUE SPACES.                           00090101
+000902      88 OP-SUCCESS VALUE '00'.                                   00090201
 000910 01 WS-CNTRS.                                                     00091001
 000920      05 IP-CNTR PIC 9(6) VALUE ZEROS.                            00092001
 000930      05 OP-CNTR PIC 9(6) VALUE ZEROS.                            00093001
@@ -74,7 +79,17 @@
 002330            MOVE IP-STATUS TO ERR-FILE-STATUS                     00233002
 002400            PERFORM 9000-ERR-PARA                                 00240001
 002500      END-EVALUATE.                                               00250001
-002510      EXIT.                                                       00251001
+002501      OPEN OUTPUT OP-FILE.                                        00250101
+002502      EVALUATE TRUE                                               00250201
+002503         WHEN OP-SUCCESS                                          00250301
+002504            DISPLAY ' OP FILE OPENED '                            00250401
+002505         WHEN OTHER                                               00250501
+002506            MOVE '1000-OPEN-FILES' TO ERR-PARA                    00250601
+002507            MOVE 'OP-FILE' TO ERR-FILE-ID                         00250701
+002508            MOVE OP-STATUS TO ERR-FILE-STATUS                     00250801
+002509            PERFORM 9000-ERR-PARA                                 00250901
+002510      END-EVALUATE.                                               00251001
+002511      EXIT.                                                       00251101
 002600 2000-READ-RECS.                                                  00260001
 002610      DISPLAY 'STD-ID ' '-' ' STD-FNAME ' '-' ' STD-LNAME ' '-'   00261008
 002620                        ' STD-SAL'.                               00262008
@@ -83,7 +98,6 @@
 002900         EVALUATE TRUE                                            00290001
 003000            WHEN IP-SUCCESS                                       00300001
 003001                ADD 1 TO IP-CNTR                                  00300108
-003002                ADD 1 TO I                                        00300208
 003003                COMPUTE WS-NMRKS = FUNCTION NUMVAL-C(IP-MRKS)     00300308
 003100                COMPUTE WS-NPER ROUNDED = 2 * WS-NMRKS            00310006
 003200                IF WS-NPER > 60                                   00320006
@@ -103,14 +117,15 @@
 003900      END-PERFORM.                                                00390001
 004000      EXIT.                                                       00400001
 004010 2001-WRITE-PARA.                                                 00401004
-004020      MOVE IP-EDATA TO WS-OP-EDATA(I).                            00402008
-004030      MOVE IP-MRKS TO WS-OP-MRKS(I).                              00403008
-004031      MOVE WS-NPER TO WS-OP-PRCNT(I).                             00403108
-004040      DISPLAY WS-OP-ARR(I).                                       00404008
+004020      MOVE IP-EDATA TO WS-OP-EDATA.                               00402008
+004030      MOVE IP-MRKS TO WS-OP-MRKS.                                 00403008
+004031      MOVE WS-NPER TO WS-OP-PRCNT.                                00403108
+004035      WRITE OP-REC.                                               00403508
+004040      DISPLAY OP-REC.                                             00404008
 004041      ADD 1 TO OP-CNTR.                                           00404105
 004050      EXIT.                                                       00405005
 004100 3000-CLOSE-PARA.                                                 00410001
-004200      CLOSE IP-FILE.                                              00420001
+004200      CLOSE IP-FILE OP-FILE.                                      00420001
 004300      DISPLAY 'RECS READ : ' IP-CNTR.                             00430008
 004400      DISPLAY 'RECS PROCESSED : ' OP-CNTR.                        00440008
 004500      EXIT.                                                       00450001
