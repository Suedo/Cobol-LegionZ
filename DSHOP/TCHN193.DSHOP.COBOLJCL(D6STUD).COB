@@ -27,6 +27,7 @@
 000494      05 WS-OP-SID PIC X(5).                                      00049401
 000495      05 WS-OP-MARKS PIC 99.                                      00049501
 000496      05 WS-OP-GRD   PIC X VALUE SPACES.                          00049602
+000497      05 WS-OP-PASSFAIL PIC X VALUE SPACES.                       00049703
 000500 01 WS-FILE-STATUS.                                               00050001
 000600      05 IP-STATUS PIC XX VALUE SPACES.                           00060002
 000700      88 IP-SUCCESS VALUE '00'.                                   00070001
@@ -61,15 +62,17 @@
 002500      END-EVALUATE.                                               00250001
 002510      EXIT.                                                       00251001
 002600 2000-READ-RECS.                                                  00260001
-002610      DISPLAY 'SID   ' '  ' 'MARKS' ' ' 'GRD'                     00261002
+002610     DISPLAY 'SID   ' '  ' 'MARKS' ' ' 'GRD' ' ' 'P/F'            00261003
 002700      PERFORM UNTIL IP-EOF                                        00270001
 002800         READ IP-FILE                                             00280001
 002900         EVALUATE TRUE                                            00290001
 003000            WHEN IP-SUCCESS                                       00300001
 003010                MOVE IP-SID TO WS-OP-SID                          00301002
 003020                MOVE IP-MARKS TO WS-OP-MARKS                      00302002
-003100                CALL 'STDSUB' USING WS-OP-MARKS WS-OP-GRD OP-CNTR 00310001
-003200                DISPLAY WS-OP-SID '  ' WS-OP-MARKS ' ' WS-OP-GRD  00320001
+003100               CALL 'STDSUB' USING WS-OP-MARKS WS-OP-GRD OP-CNTR  00310003
+003110                     WS-OP-PASSFAIL                               00311003
+003200               DISPLAY WS-OP-SID '  ' WS-OP-MARKS ' ' WS-OP-GRD   00320003
+003205                     ' ' WS-OP-PASSFAIL                           00320503
 003210                ADD 1 TO IP-CNTR                                  00321001
 003300            WHEN IP-EOF                                           00330001
 003400                DISPLAY ' ALL RECORDS READ '                      00340001
