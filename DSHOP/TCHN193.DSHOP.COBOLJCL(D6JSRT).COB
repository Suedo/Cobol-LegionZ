@@ -5,10 +5,17 @@
 //SORTOUT  DD DSN=TCHN193.L1C.STUD.PS2,DISP=(NEW,CATLG,DELETE),         00050001
 //            SPACE=(TRK,(1,1),RLSE),                                   00051001
 //            DCB=(LRECL=80,BLKSIZE=80,RECFM=FB)                        00052001
+*                                                                       00052100
+* FIELD POSITIONS BELOW MIRROR COPYLIB(STUDREC) - KEEP THE TWO IN SYNC. 00052200
+*                                                                       00052300
+//SYMNAMES DD *                                                         00052400
+STUD-ID,1,5,ZD                                                          00052500
+LAB-MARKS,18,2,ZD                                                       00052600
+/*                                                                      00052700
 //SYSIN    DD *                                                         00060001
-     SORT FIELDS=(1,5,ZD,A)                                             00070001
-     SUM FIELDS=(18,2,ZD)                                               00071001
-     OUTREC FIELDS=(1:1,5,7:18,2)                                       00080001
+     SORT FIELDS=(STUD-ID,A)                                            00070001
+     SUM FIELDS=(LAB-MARKS)                                             00071001
+     OUTREC FIELDS=(1:STUD-ID,7:LAB-MARKS)                              00080001
 /*                                                                      00090001
 //SYSOUT   DD SYSOUT=*                                                  00100001
 //SYSPRINT DD SYSOUT=*                                                  00110001
