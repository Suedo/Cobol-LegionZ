@@ -5,7 +5,7 @@
 //SYSPRINT DD SYSOUT=*                                                  00040000
 //SYSIN    DD *                                                         00050000
   DEFINE CLUSTER(NAME(TCHN193.DUMP.BUSKSDS) -                           00060000
-                 TRACKS(1 1) -                                          00070000
+                 CYLINDERS(5 2) -                                       00070003
                  KEYS(3 0) -                                            00080000
                  RECSZ(80 80) -                                         00090000
                  INDEXED -                                              00100000
@@ -14,5 +14,27 @@
      REPRO -                                                            00112000
      INDATASET(TCHN193.DUMP.SRTDBUS) -                                  00113000
      OUTDATASET(TCHN193.DUMP.BUSKSDS)                                   00114000
+*                                                                       00114100
+* ALTERNATE INDEX ON BUSINESS TYPE/REGION (BYTES 4-10 OF THE RECORD)    00114200
+* SO BUSKSDS CAN BE READ BY SOMETHING OTHER THAN ITS PRIMARY KEY.       00114300
+*                                                                       00114400
+  IF LASTCC=0 THEN                                                      00114500
+     DEFINE AIX(NAME(TCHN193.DUMP.BUSAIX) -                             00114600
+                RELATE(TCHN193.DUMP.BUSKSDS) -                          00114700
+                CYLINDERS(2 1) -                                        00114800
+                KEYS(7 3) -                                             00114900
+                RECSZ(80 80) -                                          00115000
+                NONUNIQUEKEY -                                          00115100
+                UPGRADE -                                               00115200
+                INDEXED -                                               00115300
+                CISZ(4096))                                             00115400
+  IF LASTCC=0 THEN                                                      00115500
+     DEFINE PATH(NAME(TCHN193.DUMP.BUSPATH) -                           00115600
+                 PATHENTRY(TCHN193.DUMP.BUSAIX) -                       00115700
+                 UPDATE)                                                00115800
+  IF LASTCC=0 THEN                                                      00115900
+     BLDINDEX -                                                         00116000
+     INDATASET(TCHN193.DUMP.BUSKSDS) -                                  00116100
+     OUTDATASET(TCHN193.DUMP.BUSAIX)                                    00116200
 /*                                                                      00120000
 //                                                                      00130000
