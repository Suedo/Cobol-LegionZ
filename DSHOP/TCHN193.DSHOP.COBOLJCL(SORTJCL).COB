@@ -5,10 +5,16 @@
 //SORTOUT  DD DSN=TCHN193.DUMP.SRTDBUS,DISP=(NEW,CATLG,DELETE),         00050000
 //         SPACE=(TRK,(1,1),RLSE),                                      00060001
 //         DCB=(LRECL=80,BLKSIZE=80,RECFM=FB)                           00061003
+*                                                                       00061100
+* FIELD POSITION BELOW MIRRORS COPYLIB(BUSREC) - KEEP THE TWO IN SYNC.  00061200
+*                                                                       00061300
+//SYMNAMES DD *                                                         00061400
+BUS-KEY,1,3,CH                                                          00061500
+/*                                                                      00061600
 //SYSOUT   DD SYSOUT=*                                                  00070000
 //SYSPRINT DD SYSOUT=*                                                  00080000
 //SYSIN    DD *                                                         00090000
-  SORT FIELDS=(1,3,CH,A)                                                00100005
+  SORT FIELDS=(BUS-KEY,A)                                               00100005
   SUM FIELDS=NONE                                                       00101006
 /*                                                                      00110000
 //                                                                      00120000
