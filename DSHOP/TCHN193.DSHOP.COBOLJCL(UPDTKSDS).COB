@@ -15,6 +15,10 @@
 001500      RECORD KEY IS OP-BUSNM                                      00150001
 001600      FILE STATUS OP-STATUS.                                      00160001
 001700                                                                  00170002
+001710      SELECT AUDIT-FILE ASSIGN DDAUDIT                            00171006
+001720      ORGANIZATION IS SEQUENTIAL                                  00172006
+001730      ACCESS MODE IS SEQUENTIAL                                   00173006
+001740      FILE STATUS AU-STATUS.                                      00174006
 001800 DATA DIVISION.                                                   00180001
 001900 FILE SECTION.                                                    00190001
 002000 FD IP-FILE RECORDING MODE F.                                     00200001
@@ -25,12 +29,26 @@
 002500    05 OP-BUSRT PIC X(11).                                        00250001
 002600    05 OP-BUSFR PIC X(3).                                         00260005
 002610    05 FILLER PIC X(63).                                          00261005
-002700 WORKING-STORAGE SECTION.                                         00270001
+002620 FD AUDIT-FILE RECORDING MODE IS F.                               00262006
+002630 01 AUDIT-REC.                                                    00263006
+002640    05 AU-BUSNM        PIC X(3).                                  00264006
+002650    05 FILLER          PIC X VALUE SPACE.                         00265006
+002660    05 AU-ACTION       PIC X(1).                                  00266006
+002670    05 FILLER          PIC X VALUE SPACE.                         00267006
+002680    05 AU-OLD-BUSRT    PIC X(11).                                 00268006
+002690    05 FILLER          PIC X VALUE SPACE.                         00269006
+002700    05 AU-OLD-BUSFR    PIC X(3).                                  00270006
+002710    05 FILLER          PIC X VALUE SPACE.                         00271006
+002720    05 AU-CHG-DATE     PIC 9(8).                                  00272006
+002730    05 FILLER          PIC X VALUE SPACE.                         00273006
+002740    05 AU-CHG-TIME     PIC 9(8).                                  00274006
+002750 WORKING-STORAGE SECTION.                                         00275001
 002800 01 WS-REC.                                                       00280001
 002900    05 WS-BUSNM PIC X(3).                                         00290005
 003000    05 WS-BUSRT PIC X(11).                                        00300001
 003100    05 WS-BUSFR PIC X(3).                                         00310001
 003200    05 WS-OP    PIC X(1).                                         00320002
+003250    88 OP-INSERT VALUE 'I'.                                       00325002
 003300    88 OP-UPDATE VALUE 'U'.                                       00330002
 003400    88 OP-DELETE VALUE 'D'.                                       00340002
 003500 01 WS-FILE-STATUS.                                               00350001
@@ -44,6 +62,9 @@
 004300       88 OP-READ-OK VALUE '00'.                                  00430001
 004400       88 OP-KEYNF   VALUE '23'.                                  00440002
 004500       88 OP-KEYINV  VALUE '21'.                                  00450002
+004505       88 OP-WRITE-OK VALUE '00'.                                 00450531
+004510       05 AU-STATUS PIC XX.                                       00451006
+004520       88 AU-OPEN-OK VALUE '00'.                                  00452006
 004600 01 WS-CNTRS.                                                     00460003
 004700       05 IP-CNTR PIC 9(6) VALUE ZEROES.                          00470001
 004800       05 OP-CNTR PIC 9(6) VALUE ZEROES.                          00480001
@@ -75,6 +96,13 @@
 007400         OPEN I-O OP-FILE                                         00740001
 007500            IF OP-OPEN-OK                                         00750001
 007600               DISPLAY ' IP , OP FILES OPENED'                    00760001
+007610               OPEN EXTEND AUDIT-FILE                             00761006
+007620               IF NOT AU-OPEN-OK                                  00762006
+007630                  MOVE '2000-OPEN-FILES' TO ERR-PARA              00763006
+007640                  MOVE 'AUDIT-FILE' TO ERR-FILE-ID                00764006
+007650                  MOVE AU-STATUS TO ERR-FILE-STATUS               00765006
+007660                  PERFORM 9000-ERR-PARA                           00766006
+007670               END-IF                                             00767006
 007700            ELSE                                                  00770001
 007800               MOVE '2000-OPEN-FILES' TO ERR-PARA                 00780001
 007900               MOVE 'OP-FILE' TO ERR-FILE-ID                      00790001
@@ -98,6 +126,8 @@
 009700            EVALUATE TRUE                                         00970002
 009800               WHEN OP-UPDATE                                     00980002
 009900                  PERFORM 3002-UPDT-KSDS                          00990002
+009950               WHEN OP-INSERT                                     00995002
+009960                  PERFORM 3004-INSERT-KSDS                        00996002
 010000               WHEN OP-DELETE                                     01000002
 010100                  PERFORM 3003-DELETE-KSDS                        01010002
 010200               WHEN OTHER                                         01020002
@@ -127,10 +157,14 @@
 012500      READ OP-FILE.                                               01250002
 012600      EVALUATE TRUE                                               01260002
 012700            WHEN OP-READ-OK                                       01270002
+012710               MOVE OP-BUSRT TO AU-OLD-BUSRT                      01271006
+012720               MOVE OP-BUSFR TO AU-OLD-BUSFR                      01272006
 012800               MOVE WS-BUSRT TO OP-BUSRT                          01280002
 012900               MOVE WS-BUSFR TO OP-BUSFR                          01290002
 013000               REWRITE OP-REC                                     01300002
-013100               ADD 1 TO OP-CNTR                                   01310002
+013010               ADD 1 TO OP-CNTR                                   01301006
+013020               MOVE 'U' TO AU-ACTION                              01302006
+013030               PERFORM 3005-AUDIT-WRITE                           01303006
 013200            WHEN OP-KEYNF                                         01320002
 013300               DISPLAY 'KEY : ' OP-BUSNM ' NOT FOUND '            01330003
 013400               CONTINUE                                           01340002
@@ -141,10 +175,44 @@
 013900      EXIT.                                                       01390002
 014000 3003-DELETE-KSDS.                                                01400002
 014100      MOVE WS-BUSNM TO OP-BUSNM.                                  01410002
-014200      DELETE OP-FILE RECORD.                                      01420002
-014300 4000-CLOSE-PARA.                                                 01430001
-014400      DISPLAY ' CLOSING FILES. '.                                 01440002
-014500      CLOSE IP-FILE OP-FILE.                                      01450002
+014110      READ OP-FILE.                                               01411006
+014120      EVALUATE TRUE                                               01412006
+014130         WHEN OP-READ-OK                                          01413006
+014140            MOVE OP-BUSRT TO AU-OLD-BUSRT                         01414006
+014150            MOVE OP-BUSFR TO AU-OLD-BUSFR                         01415006
+014160            DELETE OP-FILE RECORD                                 01416006
+014170            MOVE 'D' TO AU-ACTION                                 01417006
+014180            PERFORM 3005-AUDIT-WRITE                              01418006
+014190         WHEN OP-KEYNF                                            01419006
+014195            DISPLAY 'KEY : ' OP-BUSNM ' NOT FOUND '               01419506
+014200         WHEN OP-KEYINV                                           01420006
+014205            DISPLAY 'KEY : ' OP-BUSNM ' IS INVALID'               01420506
+014208      END-EVALUATE.                                               01420806
+014210      EXIT.                                                       01421002
+014220 3004-INSERT-KSDS.                                                01422002
+014230      MOVE WS-BUSNM TO OP-BUSNM.                                  01423002
+014240      MOVE WS-BUSRT TO OP-BUSRT.                                  01424002
+014250      MOVE WS-BUSFR TO OP-BUSFR.                                  01425002
+014260      WRITE OP-REC.                                               01426002
+014270      EVALUATE TRUE                                               01427002
+014280         WHEN OP-WRITE-OK                                         01428031
+014290            ADD 1 TO OP-CNTR                                      01429002
+014291         WHEN OTHER                                               01429102
+014292            DISPLAY 'KEY : ' OP-BUSNM ' NOT INSERTED '            01429202
+014293      END-EVALUATE.                                               01429302
+014294      EXIT.                                                       01429402
+014295 3005-AUDIT-WRITE.                                                01429506
+014296      MOVE OP-BUSNM TO AU-BUSNM.                                  01429606
+014297      ACCEPT AU-CHG-DATE FROM DATE YYYYMMDD.                      01429706
+014298      ACCEPT AU-CHG-TIME FROM TIME.                               01429806
+014299      WRITE AUDIT-REC.                                            01429906
+014300      IF NOT AU-OPEN-OK                                           01430006
+014301         DISPLAY 'AUDIT LOG WRITE FAILED CODE = ' AU-STATUS       01430106
+014302      END-IF.                                                     01430206
+014303      EXIT.                                                       01430306
+014400 4000-CLOSE-PARA.                                                 01440001
+014450      DISPLAY ' CLOSING FILES. '.                                 01445031
+014500      CLOSE IP-FILE OP-FILE AUDIT-FILE.                           01450002
 014600      DISPLAY 'IP RECORDS PROCESSED : ' IP-CNTR.                  01460002
 014700      DISPLAY 'OP RECORDS PROCESSED : ' OP-CNTR.                  01470002
 014800      EXIT.                                                       01480002
