@@ -0,0 +1,12 @@
+000100*================================================================ 00010000
+000200*  STUDREC   -  STUDENT EXAM RECORD LAYOUT (TCHN193.L1C.STUD.PS1) 00020000
+000300*  USED VIA COPY STUDREC REPLACING ==:STUD:== BY ==prefix==.      00030000
+000400*  D6JSRT'S SORT/SUM KEY POSITIONS ARE DERIVED FROM THIS LAYOUT - 00040000
+000500*  IF A FIELD IS ADDED OR RESIZED HERE, UPDATE D6JSRT'S SYMNAMES  00050000
+000600*  DD TO MATCH BEFORE THE SORT STEP IS RUN AGAINST NEW DATA.      00060000
+000700*================================================================ 00070000
+000800 01 :STUD:-STUDENT-REC.                                           00080000
+000900     05 :STUD:-STUD-ID                PIC 9(5).                   00090000
+001000     05 :STUD:-STUD-NAME              PIC X(12).                  00100000
+001100     05 :STUD:-LAB-MARKS              PIC 9(2).                   00110000
+001200     05 FILLER                        PIC X(61).                  00120000
