@@ -0,0 +1,13 @@
+000100*================================================================ 00010000
+000200*  MJ24REC   -  ASSOCIATE MASTER RECORD LAYOUT                    00020000
+000300*  USED VIA COPY MJ24REC REPLACING ==:MJ24:== BY ==prefix==.      00030000
+000400*================================================================ 00040000
+000500 01 :MJ24:-EMP-DATA-REC.                                          00050000
+000600     05 :MJ24:-EMP-NAME              PIC X(40).                   00060000
+000700     05 :MJ24:-ASSOID                PIC X(6).                    00070000
+000800     05 :MJ24:-CONTACT               PIC X(12).                   00080000
+000900     05 :MJ24:-EMAIL-ID              PIC X(40).                   00090000
+001000     05 :MJ24:-EMP-DOB               PIC X(8).                    00100000
+001100     05 :MJ24:-EMERG-CONTACT         PIC X(12).                   00110000
+001200     05 :MJ24:-BGROUP                PIC X(8).                    00120000
+001300     05 :MJ24:-DOB-YEAR              PIC X(4).                    00130000
