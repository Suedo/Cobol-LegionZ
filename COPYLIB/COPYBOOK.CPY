@@ -0,0 +1,9 @@
+000100*================================================================ 00010000
+000200*  COPYBOOK  -  ASSOCIATE KSDS RECORD LAYOUT (KEY = ASSOID)       00020000
+000300*  USED VIA COPY COPYBOOK REPLACING ==:SANY:== BY ==prefix==.     00030000
+000400*================================================================ 00040000
+000500 05 :SANY:ASSOID                 PIC X(7).                        00050000
+000600 05 :SANY:NAME                   PIC X(30).                       00060000
+000700 05 :SANY:BGROUP                 PIC X(10).                       00070000
+000800 05 :SANY:DOB                    PIC X(10).                       00080000
+000900 05 FILLER                       PIC X(23).                       00090000
