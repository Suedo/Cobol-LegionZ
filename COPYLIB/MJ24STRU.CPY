@@ -0,0 +1,13 @@
+000100*================================================================ 00010000
+000200*  MJ24STRU  -  MJ024 LOAD INPUT RECORD LAYOUT                    00020000
+000300*  USED VIA COPY MJ24STRU. (FIELDS PREFIXED INP- ALREADY)         00030000
+000400*================================================================ 00040000
+000500 01 IN-REC.                                                       00050000
+000600     05 INP-EMP-NAME              PIC X(40).                      00060000
+000700     05 INP-ASSOID                PIC X(6).                       00070000
+000800     05 INP-CONTACT               PIC X(12).                      00080000
+000900     05 INP-EMAIL-ID              PIC X(40).                      00090000
+001000     05 INP-EMP-DOB               PIC X(8).                       00100000
+001100     05 INP-EMERG-CONTACT         PIC X(12).                      00110000
+001200     05 INP-BGROUP                PIC X(8).                       00120000
+001300     05 INP-DOB-YEAR              PIC X(4).                       00130000
