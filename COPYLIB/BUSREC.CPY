@@ -0,0 +1,11 @@
+000100*================================================================ 00010000
+000200*  BUSREC    -  BUSINESS MASTER RECORD LAYOUT (TCHN193.DUMP.BUS*) 00020000
+000300*  USED VIA COPY BUSREC REPLACING ==:BUS:== BY ==prefix==.        00030000
+000400*  SORTJCL'S SORT KEY POSITION IS DERIVED FROM THIS LAYOUT - IF A 00040000
+000500*  FIELD IS ADDED OR RESIZED HERE, UPDATE SORTJCL'S SYMNAMES DD   00050000
+000600*  TO MATCH BEFORE THE SORT STEP IS RUN AGAINST NEW DATA.         00060000
+000700*================================================================ 00070000
+000800 01 :BUS:-BUSINESS-REC.                                           00080000
+000900     05 :BUS:-BUS-KEY                 PIC X(3).                   00090000
+001000     05 :BUS:-BUS-TYPEREGN            PIC X(7).                   00100000
+001100     05 FILLER                        PIC X(70).                  00110000
